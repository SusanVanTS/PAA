@@ -27,6 +27,7 @@
 
        01 WS-T-REC.
 	  03 WS-T-STD-KEY	PIC X(06).
+	  03 WS-T-STD-NAME	PIC X(30).
 
        LINKAGE SECTION.
        01 LINK-STD-KEY		PIC X(06).
@@ -105,27 +106,29 @@
            ELSE
 	      MOVE T-SIZE TO S-SUB.
 
-      * Get start key.
+      * Get start name. The list is browsed and searched in name order
+      * (SORT-ORDER = 2 above), since the AC# code isn't something a
+      * user can type from memory the way the 2-char CY/RC/RG codes are.
            INITIALIZE WS-T-REC.
 	   IF E-SEARCH
-	      INQUIRE LIST-1, SEARCH-TEXT IN WS-T-STD-KEY
+	      INQUIRE LIST-1, SEARCH-TEXT IN WS-T-STD-NAME
            ELSE
 	      MODIFY LIST-1, QUERY-INDEX = S-SUB,
 	      INQUIRE LIST-1, ITEM-VALUE IN WS-T-REC
-	      IF WS-T-STD-KEY = SPACES
+	      IF WS-T-STD-NAME = SPACES
 		 GO TO LIST-1-END.
 
-      * Start file.
-	   MOVE WS-T-STD-KEY TO STD-KEY.
+      * Start file on the name alternate key.
+	   MOVE WS-T-STD-NAME TO STD-ALT-KEY4.
 	   IF E-UP OR E-PAGEUP
-	      START STD-FILE KEY < STD-KEY INVALID
+	      START STD-FILE KEY < STD-ALT-KEY4 INVALID
 		    GO TO LIST-1-END
            ELSE
 	      IF E-SEARCH
-		 START STD-FILE KEY >= STD-KEY INVALID
+		 START STD-FILE KEY >= STD-ALT-KEY4 INVALID
 		       GO TO LIST-1-END
               ELSE
-		 START STD-FILE KEY > STD-KEY INVALID
+		 START STD-FILE KEY > STD-ALT-KEY4 INVALID
 		       GO TO LIST-1-END.
 
       * Determine # of records to get.
