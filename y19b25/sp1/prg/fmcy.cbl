@@ -20,6 +20,8 @@
 	   COPY '/v/cps/lib/std/fkey.def'.
 	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
 
+        01 WS-TYPE		  PIC X(02).
+
         LINKAGE SECTION.
 	01 LINK-PROG-KEY	  PIC X(30).
 
@@ -151,11 +153,26 @@
               GO TO 0120-MAIN.
 
            IF K-F4 AND S-PRS-MODE = 'R'
-	      PERFORM CONFIRM-RTN THRU CONFIRM-END
-	      IF S-CONFIRM = 'Y'
-		 DELETE CY-FILE
-		 GO TO 0190-MAIN
-              ELSE 
+	      CALL	'/z/y19b25/sp2/lib/std/f-ckrole' USING S-OK
+	      CANCEL	'/z/y19b25/sp2/lib/std/f-ckrole'
+	      IF S-OK NOT = 'Y'
+		 MOVE 999998 TO S-ERROR-CODE
+		 GO TO 0130-MAIN.
+
+           IF K-F4 AND S-PRS-MODE = 'R'
+	      MOVE 'cy' TO WS-TYPE
+	      CALL	'/z/y19b25/sp2/lib/std/f-ckson'
+			USING WS-TYPE, CY-KEY, S-OK
+	      CANCEL 	'/z/y19b25/sp2/lib/std/f-ckson'
+	      IF S-OK = 'Y'
+	         PERFORM CONFIRM-RTN THRU CONFIRM-END
+	         IF S-CONFIRM = 'Y'
+		    DELETE CY-FILE
+		    GO TO 0190-MAIN
+                 ELSE
+		    GO TO 0130-MAIN
+              ELSE
+		 MOVE 999999 TO S-ERROR-CODE
 		 GO TO 0130-MAIN.
 
            IF NOT (K-F8 OR K-ENTER) GO TO 0130-MAIN.
