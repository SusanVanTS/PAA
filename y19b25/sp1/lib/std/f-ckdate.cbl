@@ -16,19 +16,32 @@
         01 WS-DDMMYYYY.
 	   03 WS-DD			PIC 9(02).
 	   03 WS-MM			PIC 9(02).
-	      88 VALID-MONTH		VALUE 1 THRU 12.  
+	      88 VALID-MONTH		VALUE 1 THRU 12.
 	   03 WS-YYYY			PIC 9(04).
-	      88 LEAP-YEAR		VALUE 0.
 
         01 WS-YYYYMMDD.
 	   03 WS-YYYY2			PIC 9(04).
-              88 LEAP-YEAR2             VALUE 0.
 	   03 WS-MM2                    PIC 9(02).
 	      88 VALID-MONTH2           VALUE 1 THRU 12.
 	   03 WS-DD2                    PIC 9(02).
 
         01 WS-YEAR			PIC 9(04).
 
+      * Gregorian leap-year test: divisible by 4, except centuries
+      * (divisible by 100) unless also divisible by 400.
+        01 WS-LEAP-MISC.
+	   03 WS-L4-DIV			PIC 9(04).
+	   03 WS-L4-REM			PIC 9(01).
+	      88 LEAP-DIV-4		VALUE 0.
+	   03 WS-L100-DIV		PIC 9(04).
+	   03 WS-L100-REM		PIC 9(02).
+	      88 LEAP-DIV-100		VALUE 0.
+	   03 WS-L400-DIV		PIC 9(04).
+	   03 WS-L400-REM		PIC 9(03).
+	      88 LEAP-DIV-400		VALUE 0.
+	   03 WS-LEAP-SW		PIC X(01).
+	      88 GREGORIAN-LEAP-YEAR	VALUE 'Y'.
+
 	LINKAGE SECTION.
       * LINK TYPE : D/Y
 	01 LINK-TYPE			PIC X(01).
@@ -61,8 +74,8 @@
 	   MOVE LINK-DDMMYYYY	TO WS-DDMMYYYY.
 	   MOVE WS-YYYY		TO WS-YEAR.
 
-	   DIVIDE WS-YYYY BY 4 GIVING WS-YYYY REMAINDER WS-YYYY.
-	   IF LEAP-YEAR MOVE 29 TO DAY-NO(02).
+	   PERFORM LEAP-CHECK-RTN THRU LEAP-CHECK-RTN-END.
+	   IF GREGORIAN-LEAP-YEAR MOVE 29 TO DAY-NO(02).
 
 	   IF WS-DD = 0 OR (NOT VALID-MONTH) OR WS-DD > DAY-NO(WS-MM)
 	      MOVE 100020 TO LINK-ERROR-CODE.
@@ -74,13 +87,30 @@
 	   MOVE LINK-DDMMYYYY	TO WS-YYYYMMDD.
 	   MOVE WS-YYYY2	TO WS-YEAR.
 
-	   DIVIDE WS-YYYY2 BY 4 GIVING WS-YYYY2 REMAINDER WS-YYYY2.
-	   IF LEAP-YEAR2 MOVE 29 TO DAY-NO(02).
+	   PERFORM LEAP-CHECK-RTN THRU LEAP-CHECK-RTN-END.
+	   IF GREGORIAN-LEAP-YEAR MOVE 29 TO DAY-NO(02).
 
-	   IF WS-DD2 = 0 OR (NOT VALID-MONTH2) OR 
+	   IF WS-DD2 = 0 OR (NOT VALID-MONTH2) OR
 		       WS-DD2 > DAY-NO(WS-MM2)
 		       MOVE 100020 TO LINK-ERROR-CODE.
 
         YMD-END. EXIT.
       *********************************************************************
+      * Gregorian leap-year test on WS-YEAR: divisible by 4, except
+      * a century year (divisible by 100) unless also by 400.
+        LEAP-CHECK-RTN.
+
+	   DIVIDE WS-YEAR BY 4
+	      GIVING WS-L4-DIV REMAINDER WS-L4-REM.
+	   DIVIDE WS-YEAR BY 100
+	      GIVING WS-L100-DIV REMAINDER WS-L100-REM.
+	   DIVIDE WS-YEAR BY 400
+	      GIVING WS-L400-DIV REMAINDER WS-L400-REM.
+
+	   MOVE 'N' TO WS-LEAP-SW.
+	   IF (LEAP-DIV-4 AND NOT LEAP-DIV-100) OR LEAP-DIV-400
+	      MOVE 'Y' TO WS-LEAP-SW.
+
+        LEAP-CHECK-RTN-END. EXIT.
+      *********************************************************************
       * End of program.
