@@ -10,20 +10,59 @@
 	 FILE-CONTROL.
 	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
 	   COPY '/z/y19b25/sp2/lib/fd/fcssr.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcckpt'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
 
        DATA DIVISION.
         FILE SECTION.
   	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
  	   COPY '/z/y19b25/sp2/lib/fd/fdssr.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdckpt'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
 
         WORKING-STORAGE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
 	   COPY '/z/y19b25/sp2/lib/fd/dbssr.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbckpt'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 
+       78 WS-CKPT-INTERVAL	VALUE 50.
+
        01 WS-MISC.
           03 WS-STD-AGE           	PIC 9(02).
 
+       01 WS-CKPT-MISC.
+	  03 WS-CKPT-COUNT		PIC 9(04) COMP.
+
+      * Percentage-complete / time-remaining, shown in S-WINDOW3
+      * alongside the thread-cancel window so a big extract can be
+      * judged "wait it out" vs "cancel" instead of running blind.
+       01 S-WINDOW3			PIC X(10).
+
+       01 WS-PROGRESS-MISC.
+	  03 WS-COUNT-EOF		PIC X(01).
+	  03 WS-TOTAL-RECS		PIC 9(07) COMP.
+	  03 WS-DONE-RECS		PIC 9(07) COMP.
+	  03 WS-PCT-DONE		PIC 9(03).
+	  03 WS-START-TIME.
+	     05 WS-START-HH		PIC 9(02).
+	     05 WS-START-MIN		PIC 9(02).
+	     05 WS-START-SS1		PIC 9(02).
+	     05 WS-START-SS2		PIC 9(02).
+	  03 WS-NOW-TIME.
+	     05 WS-NOW-HH		PIC 9(02).
+	     05 WS-NOW-MIN		PIC 9(02).
+	     05 WS-NOW-SS1		PIC 9(02).
+	     05 WS-NOW-SS2		PIC 9(02).
+	  03 WS-NOW-SECS		PIC 9(07) COMP.
+	  03 WS-START-SECS		PIC 9(07) COMP.
+	  03 WS-ELAPSED-SECS		PIC S9(07) COMP.
+	  03 WS-EST-REMAIN-SECS		PIC 9(07) COMP.
+	  03 WS-EST-REMAIN-MIN		PIC 9(05).
+	  03 WS-PCT-LABEL		PIC X(24).
+	  03 WS-ETA-LABEL		PIC X(34).
+
        LINKAGE SECTION.
        01 LINK-DATA-ID            	PIC X(08).
        01 LINK-MISC.
@@ -37,6 +76,11 @@
 	  03 LINK-WS-GENDER2 REDEFINES LINK-WS-GENDER
 			  		PIC 9(01) OCCURS 2.
        01 LINK-OK			PIC X(01).
+
+       SCREEN SECTION.
+       01 PROGRESS-SCR.
+	  03 LABEL LINE 01 COL 02 PIC X(24) FROM WS-PCT-LABEL.
+	  03 LABEL LINE 02 COL 02 PIC X(34) FROM WS-ETA-LABEL.
       ********************************************************************
 
        PROCEDURE DIVISION USING LINK-DATA-ID, LINK-MISC, LINK-OK.
@@ -45,27 +89,55 @@
 
 	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
 	   COPY '/z/y19b25/sp2/lib/fd/dcssr.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcckpt'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccfig'.
 
         END DECLARATIVES.
       ********************************************************************
 	BEGIN.
 
 	   MOVE 'N' TO S-RUN, LINK-OK.
-	   MOVE LINK-DATA-ID TO SSR-T-DATA-ID.
-	   OPEN OUTPUT SSR-T-FILE.
-	   CLOSE SSR-T-FILE.
-
+	   MOVE LINK-DATA-ID TO SSR-T-DATA-ID, CKPT-DATA-ID.
+	   OPEN I-O CKPT-FILE.
+
+      * SSR-T-FILE holds running tallies, not individual records, so
+      * unlike PSSTD/PSISTD's resume - which just re-extracts and
+      * skips what is already there - resuming this extract mid-range
+      * would re-add a record already tallied before a cancel/crash
+      * straight into SSR-T-GENDER/AGE/HEIGHT/WEIGHT/ERRORS with no
+      * way to tell it had been counted once already. So a checkpoint
+      * left behind by a cancelled or crashed run buys nothing here:
+      * every start rebuilds SSR-T-FILE from scratch and rescans
+      * STD-FILE from the beginning.
+	   OPEN OUTPUT SSR-T-FILE
+	   CLOSE SSR-T-FILE
 	   OPEN I-O SSR-T-FILE.
+	   INITIALIZE CKPT-LAST-KEY.
+	   MOVE 'N'		TO CKPT-DONE.
+	   WRITE CKPT-REC INVALID
+		 REWRITE CKPT-REC
+	   END-WRITE.
+
 	   OPEN INPUT STD-FILE.
 
+	   OPEN INPUT CFIG-FILE.
+	   INITIALIZE CFIG-REC.
+	   MOVE ZEROES TO CFIG-KEY.
+	   READ CFIG-FILE.
+	   CLOSE CFIG-FILE.
+
 	   MOVE 'Y' TO S-RUN.
 	   MOVE 'N' TO S-STATUS-CHECK.
-	   
+
 	   MOVE 30 TO S-SIZE.
 	   MOVE 03 TO S-LINES.
 	   MOVE'PS' TO S-TYPE.
 
+	   PERFORM PROGRESS-INIT-RTN THRU PROGRESS-INIT-RTN-END.
+
 	   INITIALIZE STD-REC, WS-MISC.
+	   MOVE ZEROS TO WS-CKPT-COUNT.
+	   MOVE LOW-VALUES TO STD-KEY.
 	   START STD-FILE KEY >= STD-KEY INVALID
 		 MOVE 'N' TO S-RUN.
 
@@ -75,9 +147,16 @@
            IF THREAD-RETURN = 99
 	      MOVE 'Y' TO LINK-OK.
 
+	   IF THREAD-RETURN NOT = 99
+	      MOVE 'Y' TO CKPT-DONE
+	      REWRITE CKPT-REC
+	      PERFORM PROGRESS-UPDATE-RTN THRU PROGRESS-UPDATE-RTN-END.
+
         TERMINATION.
+	   DESTROY PROGRESS-SCR.
+	   CLOSE WINDOW S-WINDOW3.
 	   CLOSE WINDOW S-WINDOW.
-	   CLOSE SSR-T-FILE, STD-FILE.
+	   CLOSE SSR-T-FILE, STD-FILE, CKPT-FILE.
 	   EXIT PROGRAM.
 	   STOP RUN.
 
@@ -86,6 +165,7 @@
 
 	   READ STD-FILE NEXT END
 		MOVE 'N' TO S-RUN GO TO 0199-END.
+	   ADD 1 TO WS-DONE-RECS.
 
            IF NOT ((STD-GENDER = 'M' AND LINK-WS-GENDER2(1) = 1) OR
 		  (STD-GENDER = 'F' AND LINK-WS-GENDER2(2) = 1))
@@ -107,7 +187,22 @@
 	   PERFORM RC-RTN THRU RC-RTN-END.
 	   PERFORM RG-RTN THRU RG-RTN-END.
 
+	   PERFORM CHECKPOINT-RTN THRU CHECKPOINT-RTN-END.
+
 	0199-END. EXIT.
+      ********************************************************************
+	CHECKPOINT-RTN.
+
+      * Every WS-CKPT-INTERVAL records, save the current STD-KEY so a
+      * cancelled or crashed run resumes from here, not from the start.
+	   ADD 1 TO WS-CKPT-COUNT.
+	   IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+	      MOVE ZEROS	TO WS-CKPT-COUNT
+	      MOVE STD-KEY	TO CKPT-LAST-KEY
+	      REWRITE CKPT-REC
+	      PERFORM PROGRESS-UPDATE-RTN THRU PROGRESS-UPDATE-RTN-END.
+
+	CHECKPOINT-RTN-END. EXIT.
       ********************************************************************
 	CY-RTN.
 
@@ -162,27 +257,120 @@
 			USING STD-DOB-DMY, WS-STD-AGE.
 	   CANCEL	'/z/y19b25/sp2/lib/std/f-gtage'.
 
-	   EVALUATE WS-STD-AGE
-	    WHEN 20 THRU 29	ADD 1 TO SSR-T-AGE(1)
-	    WHEN 30 THRU 39	ADD 1 TO SSR-T-AGE(2)
-	    WHEN 40 THRU 49	ADD 1 TO SSR-T-AGE(3)
-	    WHEN 50 THRU 59	ADD 1 TO SSR-T-AGE(4)
-	    WHEN 60 THRU 65	ADD 1 TO SSR-T-AGE(5)
-	    WHEN OTHER		ADD 1 TO SSR-T-ERRORS.
-
-           EVALUATE STD-HEIGHT
-	    WHEN 110 THRU 120	ADD 1 TO SSR-T-HEIGHT(1)
-	    WHEN 121 THRU 130	ADD 1 TO SSR-T-HEIGHT(2)
-	    WHEN 131 THRU 140	ADD 1 TO SSR-T-HEIGHT(3)
-	    WHEN 141 THRU 150	ADD 1 TO SSR-T-HEIGHT(4)
-	    WHEN OTHER		ADD 1 TO SSR-T-ERRORS.
-
-           EVALUATE STD-WEIGHT
-	    WHEN 50 THRU 59	ADD 1 TO SSR-T-WEIGHT(1)
-	    WHEN 60 THRU 69 	ADD 1 TO SSR-T-WEIGHT(2)
-	    WHEN 70 THRU 75	ADD 1 TO SSR-T-WEIGHT(3)
-	    WHEN OTHER		ADD 1 TO SSR-T-ERRORS.
-
-        REC-RTN-END. 
+	   EVALUATE TRUE
+	    WHEN WS-STD-AGE <= CFIG-AGE-BAND1
+		 ADD 1 TO SSR-T-AGE(1)
+	    WHEN WS-STD-AGE <= CFIG-AGE-BAND2
+		 ADD 1 TO SSR-T-AGE(2)
+	    WHEN WS-STD-AGE <= CFIG-AGE-BAND3
+		 ADD 1 TO SSR-T-AGE(3)
+	    WHEN WS-STD-AGE <= CFIG-AGE-BAND4
+		 ADD 1 TO SSR-T-AGE(4)
+	    WHEN WS-STD-AGE <= CFIG-AGE-MAX
+		 ADD 1 TO SSR-T-AGE(5)
+	    WHEN OTHER
+		 ADD 1 TO SSR-T-ERRORS.
+
+           EVALUATE TRUE
+	    WHEN STD-HEIGHT <= CFIG-HEIGHT-BAND1
+		 ADD 1 TO SSR-T-HEIGHT(1)
+	    WHEN STD-HEIGHT <= CFIG-HEIGHT-BAND2
+		 ADD 1 TO SSR-T-HEIGHT(2)
+	    WHEN STD-HEIGHT <= CFIG-HEIGHT-BAND3
+		 ADD 1 TO SSR-T-HEIGHT(3)
+	    WHEN STD-HEIGHT <= CFIG-HEIGHT-MAX
+		 ADD 1 TO SSR-T-HEIGHT(4)
+	    WHEN OTHER
+		 ADD 1 TO SSR-T-ERRORS.
+
+           EVALUATE TRUE
+	    WHEN STD-WEIGHT <= CFIG-WEIGHT-BAND1
+		 ADD 1 TO SSR-T-WEIGHT(1)
+	    WHEN STD-WEIGHT <= CFIG-WEIGHT-BAND2
+		 ADD 1 TO SSR-T-WEIGHT(2)
+	    WHEN STD-WEIGHT <= CFIG-WEIGHT-MAX
+		 ADD 1 TO SSR-T-WEIGHT(3)
+	    WHEN OTHER
+		 ADD 1 TO SSR-T-ERRORS.
+
+        REC-RTN-END.
+      ********************************************************************
+      * The extract has no key range to judge progress by, so a quick
+      * pre-pass counts the records in STD-FILE once up front; the real
+      * scan then reports its position against that total.
+        PROGRESS-INIT-RTN.
+
+	   MOVE ZEROS TO WS-TOTAL-RECS, WS-DONE-RECS, WS-PCT-DONE.
+	   MOVE LOW-VALUES TO STD-KEY.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 CONTINUE.
+
+	   MOVE 'N' TO WS-COUNT-EOF.
+	   PERFORM PROGRESS-COUNT-RTN THRU PROGRESS-COUNT-RTN-END
+	      UNTIL WS-COUNT-EOF = 'Y'.
+
+	   IF WS-TOTAL-RECS = 0
+	      MOVE 1 TO WS-TOTAL-RECS.
+
+	   ACCEPT WS-START-TIME FROM TIME.
+
+	   MOVE 'Percent Complete:    0%' TO WS-PCT-LABEL.
+	   MOVE 'Est. Time Remaining: calculating' TO WS-ETA-LABEL.
+
+	   DISPLAY FLOATING WINDOW LINES 3.5 SIZE 40 COLOR 65793
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE-BAR NO SCROLL NO WRAP
+	   TITLE 'Extract Progress'
+	   POP-UP S-WINDOW3.
+	   DISPLAY PROGRESS-SCR.
+
+        PROGRESS-INIT-RTN-END. EXIT.
+      ********************************************************************
+        PROGRESS-COUNT-RTN.
+
+	   READ STD-FILE NEXT END
+	      MOVE 'Y' TO WS-COUNT-EOF
+	      GO TO PROGRESS-COUNT-RTN-END.
+	   ADD 1 TO WS-TOTAL-RECS.
+
+        PROGRESS-COUNT-RTN-END. EXIT.
+      ********************************************************************
+        PROGRESS-UPDATE-RTN.
+
+	   IF WS-DONE-RECS > WS-TOTAL-RECS
+	      MOVE WS-TOTAL-RECS TO WS-DONE-RECS.
+
+	   COMPUTE WS-PCT-DONE = (WS-DONE-RECS * 100) / WS-TOTAL-RECS.
+	   IF WS-PCT-DONE > 100
+	      MOVE 100 TO WS-PCT-DONE.
+
+	   ACCEPT WS-NOW-TIME FROM TIME.
+	   COMPUTE WS-NOW-SECS =
+	      (WS-NOW-HH * 3600) + (WS-NOW-MIN * 60) + WS-NOW-SS1.
+	   COMPUTE WS-START-SECS =
+	      (WS-START-HH * 3600) + (WS-START-MIN * 60) + WS-START-SS1.
+	   COMPUTE WS-ELAPSED-SECS = WS-NOW-SECS - WS-START-SECS.
+	   IF WS-ELAPSED-SECS < 0
+	      ADD 86400 TO WS-ELAPSED-SECS.
+
+	   IF WS-DONE-RECS > 0
+	      COMPUTE WS-EST-REMAIN-SECS ROUNDED =
+		 (WS-ELAPSED-SECS / WS-DONE-RECS) *
+		 (WS-TOTAL-RECS - WS-DONE-RECS)
+	      DIVIDE WS-EST-REMAIN-SECS BY 60 GIVING WS-EST-REMAIN-MIN
+	   ELSE
+	      MOVE ZEROS TO WS-EST-REMAIN-MIN.
+
+	   MOVE SPACES TO WS-PCT-LABEL.
+	   STRING 'Percent Complete: ' WS-PCT-DONE '%'
+	      DELIMITED BY SIZE INTO WS-PCT-LABEL.
+
+	   MOVE SPACES TO WS-ETA-LABEL.
+	   STRING 'Est. Time Remaining: ' WS-EST-REMAIN-MIN ' min'
+	      DELIMITED BY SIZE INTO WS-ETA-LABEL.
+
+	   DISPLAY PROGRESS-SCR.
+
+        PROGRESS-UPDATE-RTN-END. EXIT.
 
       * End of program.
