@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMCM.
+
+      * MAINTAIN CLUB/TEAM MEMBERSHIP FOR A STUDENT
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	10/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fccm'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccb'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcm'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcb'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcm'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcb'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
+
+       78 T-SIZE		  VALUE 20.
+
+       01 WS-REC.
+	  03 WS-CB-KEY		  PIC X(04).
+	  03 WS-CB-NAME		  PIC X(30).
+	  03 WS-JOIN-DMY	  PIC X(10).
+
+       01 WS-MISC.
+	  03 WS-CM-EOF		  PIC X(01).
+	  03 WS-ADD-KEY		  PIC X(04).
+	  03 WS-HHMM		  PIC X(07).
+
+	LINKAGE SECTION.
+	01 LINK-STD-KEY		  PIC X(06).
+	01 LINK-STD-NAME	  PIC X(40).
+
+	SCREEN SECTION.
+        01 PROCESS-SCR.
+	   03 LABEL LINE 01 COL 04 'Student:'.
+	   03 LABEL LINE 01 COL + 2 PIC X(06) FROM LINK-STD-KEY.
+	   03 LABEL LINE 01 COL + 2 PIC X(40) FROM LINK-STD-NAME.
+	   03 LABEL LINE 03 COL 04 'Club/Team Code:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL + 2 PIC X(04)
+	      USING WS-ADD-KEY BELL UPPER.
+	   03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	      COL + 1.5 LINES 13
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER 	= 1
+	      TERMINATION-VALUE = 101.
+	   03 LABEL LINE 05 COL 04 'Code'.
+	   03 LABEL COL 11 'Name'.
+	   03 LABEL COL 42 'Joined'.
+	   03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
+	      LINE 6.5 COL 04 SIZE 60 CELL LINES T-SIZE
+	      DATA-COLUMNS 	= (1,5,35)
+	      DISPLAY-COLUMNS 	= (1,9,41)
+	      EXCEPTION-VALUE W-DBLCLICK.
+
+      *******************************************************************
+       PROCEDURE DIVISION USING LINK-STD-KEY, LINK-STD-NAME.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dccm'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccb'.
+
+        END DECLARATIVES.
+      *******************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN I-O   CM-FILE.
+	   OPEN INPUT CB-FILE.
+
+      * Floating Window
+	   MOVE 'Club/Team Membership' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+      * Bitmap
+	   CALL 'W$BITMAP' USING
+	         WBITMAP-LOAD, 'help.jpg' GIVING S-BITMAP.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE CM-FILE.
+	   CLOSE CB-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      **************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF (K-F10 and S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL   '/z/y19b25/sp2/prg/hpcb' USING WS-ADD-KEY,S-OK
+	      CANCEL '/z/y19b25/sp2/prg/hpcb'
+	      MOVE 101 TO S-CONTROL-ID
+	      IF S-OK = 'Y'
+		 DISPLAY PROCESS-SCR
+	      GO TO 0100-MAIN.
+
+	   IF K-F4
+	      PERFORM DELETE-RTN THRU DELETE-RTN-END
+	      GO TO 0100-MAIN.
+
+           IF NOT (K-F8 OR K-ENTER) GO TO 0100-MAIN.
+
+	   PERFORM ADD-RTN THRU ADD-RTN-END.
+
+        0199-END. EXIT.
+      *******************************************************************
+        ADD-RTN.
+
+	   IF WS-ADD-KEY = SPACES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   MOVE WS-ADD-KEY TO CB-KEY.
+	   READ CB-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO ADD-RTN-END.
+
+	   INITIALIZE CM-REC.
+	   MOVE LINK-STD-KEY TO CM-STD-KEY, CM-ALT-STD-KEY.
+	   MOVE WS-ADD-KEY   TO CM-CB-KEY,  CM-ALT-CB-KEY.
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING CM-JOIN-DMY, WS-HHMM.
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   WRITE CM-REC.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   MOVE SPACES TO WS-ADD-KEY.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+
+        ADD-RTN-END. EXIT.
+      *******************************************************************
+        DELETE-RTN.
+
+	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
+	   IF C-SUB = 0
+	      GO TO DELETE-RTN-END.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   IF WS-CB-KEY = SPACES
+	      GO TO DELETE-RTN-END.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO DELETE-RTN-END.
+
+	   MOVE LINK-STD-KEY TO CM-STD-KEY.
+	   MOVE WS-CB-KEY    TO CM-CB-KEY.
+	   READ CM-FILE INVALID
+		GO TO DELETE-RTN-END.
+
+	   DELETE CM-FILE.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+
+        DELETE-RTN-END. EXIT.
+      *******************************************************************
+        LIST-1-RTN.
+
+      * Rebuild the membership list from scratch, scanning CM-FILE on
+      * its student-first primary key so only this student's rows show.
+	   MOVE LINK-STD-KEY TO CM-STD-KEY.
+	   MOVE LOW-VALUES   TO CM-CB-KEY.
+	   START CM-FILE KEY >= CM-KEY INVALID
+		 MOVE 'Y' TO WS-CM-EOF
+	     NOT INVALID
+		 MOVE 'N' TO WS-CM-EOF.
+
+	   MODIFY LIST-1, MASS-UPDATE = 1.
+	   PERFORM LIST-1-LOOP THRU LIST-1-LOOP-END
+		   UNTIL WS-CM-EOF = 'Y'.
+	   MODIFY LIST-1, MASS-UPDATE = 0.
+
+	   MODIFY LIST-1, QUERY-INDEX = 1.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   DISPLAY PROCESS-SCR.
+
+        LIST-1-RTN-END. EXIT.
+      *******************************************************************
+        LIST-1-LOOP.
+
+	   READ CM-FILE NEXT END
+		MOVE 'Y' TO WS-CM-EOF
+		GO TO LIST-1-LOOP-END.
+
+	   IF CM-STD-KEY NOT = LINK-STD-KEY
+	      MOVE 'Y' TO WS-CM-EOF
+	      GO TO LIST-1-LOOP-END.
+
+	   INITIALIZE WS-REC.
+	   MOVE CM-CB-KEY TO WS-CB-KEY.
+	   MOVE CM-CB-KEY TO CB-KEY.
+	   READ CB-FILE INVALID
+		INITIALIZE CB-NAME.
+	   MOVE CB-NAME    TO WS-CB-NAME.
+	   MOVE CM-JOIN-DMY TO WS-JOIN-DMY.
+	   MODIFY LIST-1, ITEM-TO-ADD = WS-REC.
+
+        LIST-1-LOOP-END. EXIT.
+
+      ***************************************************************
+
+	  COPY '/v/cps/lib/std/cfirm.prd'.
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      *End of Program.
