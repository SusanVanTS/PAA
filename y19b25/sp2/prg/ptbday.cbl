@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTBDAY.
+
+      * BIRTHDAY / AGE-LIMIT NOTIFICATION LIST
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcckpt'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdckpt'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbckpt'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       78 WS-CKPT-INTERVAL	VALUE 50.
+       78 WS-NOTIFY-DAYS	VALUE 30.
+
+       01 WS-MISC.
+	  03 WS-RESUME		PIC X(01).
+	  03 WS-CKPT-COUNT	PIC 9(04) COMP.
+	  03 WS-STD-AGE		PIC 9(02).
+	  03 WS-AGE-NEXT-BDAY	PIC 9(02).
+	  03 WS-DAYS-TO-BDAY	PIC S9(04).
+	  03 WS-REASON		PIC X(12).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: BIRTHDAY / AGE-LIMIT NOTIFICATIONS'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(52) VALUE
+	     'NO.  AC#    STUDENT NAME     DOB        AGE REASON'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(54) VALUE
+	     '---- ------ ------------- ---------- --- ------------'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+	  03 PRT-PAGE-COUNT2	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-REC-COUNT	PIC Z(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-KEY	PIC X(06).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-NAME	PIC X(13).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-DOB-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(01).
+	  03 PRT-AGE-NEXT-BDAY	PIC Z9.
+	  03 FIL		PIC X(01).
+	  03 PRT-REASON		PIC X(12).
+
+       01 PRT-END.
+	  03 FIL		PIC X(24) VALUE
+	     'TOTAL STUDENTS NOTIFIED:'.
+	  03 PRT-END-COUNT	PIC Z(04).
+	  03 FIL		PIC X(08) VALUE SPACE.
+	  03 FIL		PIC X(10) VALUE 'TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+      * No SCREEN SECTION - this is an unattended nightly job, not an
+      * interactive report.  It is run directly (e.g. by an external
+      * scheduler, outside this system's own menus) rather than being
+      * reached from the MAIN menu.  PA-PRINT-FILE must already name
+      * an output destination, since there is no operator present to
+      * pick one.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcckpt'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   MOVE 'PTBDAY' TO CKPT-DATA-ID.
+	   OPEN I-O CKPT-FILE.
+
+      * A checkpoint left behind by a cancelled or crashed run lets
+      * tonight's job resume mid-file instead of re-scanning every
+      * student from the top.
+	   MOVE 'N' TO WS-RESUME.
+	   READ CKPT-FILE INVALID
+		CONTINUE
+	   NOT INVALID
+		IF CKPT-DONE = 'N'
+		   MOVE 'Y' TO WS-RESUME
+		END-IF
+	   END-READ.
+
+	   OPEN INPUT STD-FILE.
+
+	   OPEN INPUT CFIG-FILE.
+	   MOVE ZEROES TO CFIG-KEY.
+	   READ CFIG-FILE.
+	   CLOSE CFIG-FILE.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO TERMINATION.
+
+	   IF WS-RESUME = 'Y'
+	      OPEN EXTEND PRINT-FILE
+	   ELSE
+	      OPEN OUTPUT PRINT-FILE
+	      MOVE LOW-VALUES TO CKPT-LAST-KEY
+	      MOVE 'N'        TO CKPT-DONE
+	      WRITE CKPT-REC INVALID
+		    REWRITE CKPT-REC
+	      END-WRITE.
+
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO TERMINATION.
+
+	   MOVE ZEROS TO S-REC-COUNT, WS-CKPT-COUNT.
+	   MOVE 'Y'   TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   MOVE 'Y' TO S-RUN.
+	   IF WS-RESUME = 'Y'
+	      MOVE CKPT-LAST-KEY TO STD-KEY
+	      START STD-FILE KEY > STD-KEY INVALID
+		    MOVE 'N' TO S-RUN
+	   ELSE
+	      MOVE LOW-VALUES TO STD-KEY
+	      START STD-FILE KEY >= STD-KEY INVALID
+		    MOVE 'N' TO S-RUN.
+
+	   PERFORM 0200-PRT THRU 0299-PRT-END UNTIL S-RUN = 'N'.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   MOVE 'Y' TO CKPT-DONE.
+	   REWRITE CKPT-REC.
+
+	   CLOSE PRINT-FILE.
+
+        TERMINATION.
+	   CLOSE STD-FILE, CKPT-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0200-PRT.
+
+	   READ STD-FILE NEXT END
+		MOVE 'N' TO S-RUN GO TO 0299-PRT-END.
+
+	   IF STD-DOB-DMY = ZEROS
+	      GO TO 0299-PRT-END.
+
+	   CALL   '/z/y19b25/sp2/lib/std/f-gtage'
+		  USING STD-DOB-DMY, WS-STD-AGE.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-gtage'.
+
+	   CALL   '/z/y19b25/sp2/lib/std/f-gtbday'
+		  USING STD-DOB-DMY, WS-DAYS-TO-BDAY.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-gtbday'.
+
+	   COMPUTE WS-AGE-NEXT-BDAY = WS-STD-AGE + 1.
+
+	   IF WS-DAYS-TO-BDAY <= WS-NOTIFY-DAYS
+	      IF WS-AGE-NEXT-BDAY >= CFIG-AGE-MAX
+		 MOVE 'AGING OUT'  TO WS-REASON
+	      ELSE
+		 MOVE 'BIRTHDAY'   TO WS-REASON
+	      END-IF
+	      PERFORM NOTIFY-WRITE-RTN THRU NOTIFY-WRITE-RTN-END
+	   END-IF.
+
+	   PERFORM CHECKPOINT-RTN THRU CHECKPOINT-RTN-END.
+
+        0299-PRT-END. EXIT.
+
+      ********************************************************************
+        NOTIFY-WRITE-RTN.
+
+      * Ideally this would also push an e-mail/SMS alert, but no such
+      * gateway exists anywhere in this system - the printed list is
+      * handed to the front-desk staff to action by phone instead.
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1		TO S-REC-COUNT.
+	   MOVE S-REC-COUNT	TO PRT-REC-COUNT.
+	   MOVE STD-KEY		TO PRT-STD-KEY.
+	   MOVE STD-NAME	TO PRT-STD-NAME.
+	   MOVE STD-DOB-DMY	TO PRT-STD-DOB-DMY.
+	   MOVE WS-AGE-NEXT-BDAY TO PRT-AGE-NEXT-BDAY.
+	   MOVE WS-REASON	TO PRT-REASON.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        NOTIFY-WRITE-RTN-END. EXIT.
+
+      ********************************************************************
+        CHECKPOINT-RTN.
+
+      * Every WS-CKPT-INTERVAL records, save the current STD-KEY so a
+      * cancelled or crashed run resumes from here, not from the top.
+	   ADD 1 TO WS-CKPT-COUNT.
+	   IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+	      MOVE ZEROS	TO WS-CKPT-COUNT
+	      MOVE STD-KEY	TO CKPT-LAST-KEY
+	      REWRITE CKPT-REC.
+
+        CHECKPOINT-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+	      WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE S-REC-COUNT TO PRT-END-COUNT.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
