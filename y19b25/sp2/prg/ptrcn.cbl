@@ -0,0 +1,418 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTRCN.
+
+      * COUNTRY/RACE/RELIGION STATISTIC RECONCILIATION REPORT
+      * AUTHOR		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	9/8/26	-	PAA	SP2 - cross-checks CY/RC/RG
+      *					against SSR-T-FILE (the statistic
+      *					tallies PSSSR builds for PTSSR) so
+      *					a recode or cleanup on the
+      *					reference tables doesn't leave the
+      *					statistic report's totals stale.
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcssr.t'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdssr.t'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbssr.t'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-EOF		PIC X(01).
+	  03 WS-TYPE-LBL	PIC X(08).
+	  03 WS-CUR-CODE	PIC X(04).
+	  03 WS-CUR-NAME	PIC X(20).
+	  03 WS-STUDENTS	PIC 9(07) COMP.
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: STATISTIC RECONCILIATION'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(68) VALUE
+	     'NO.   TYPE     CODE NAME                 STUDENTS STATUS'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(68) VALUE
+	     '----- -------- ---- -------------------- -------- ------'.
+
+       01 PRT-SECTION1	PIC X(60) VALUE
+	  'SECTION 1 - REFERENCE CODES WITH ZERO STUDENTS'.
+       01 PRT-SECTION2	PIC X(60) VALUE
+	  'SECTION 2 - STATISTIC BUCKETS WITH NO MATCHING CODE'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+	  03 PRT-PAGE-COUNT2	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-REC-COUNT	PIC Z(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-TYPE		PIC X(08).
+	  03 FIL		PIC X(01).
+	  03 PRT-CODE		PIC X(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-NAME		PIC X(20).
+	  03 FIL		PIC X(01).
+	  03 PRT-STUDENTS	PIC ZZZ,ZZ9.
+	  03 FIL		PIC X(01).
+	  03 PRT-STATUS		PIC X(16).
+
+       01 PRT-END.
+	  03 FIL		PIC X(24) VALUE
+	     'TOTAL EXCEPTIONS FOUND :'.
+	  03 PRT-END-COUNT	PIC Z(04).
+	  03 FIL		PIC X(08) VALUE SPACE.
+	  03 FIL		PIC X(10) VALUE 'TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02
+	     'Run Statistic Reconciliation Report?'.
+	  03 LABEL LINE 02 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 101 LINE 02 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcssr.t'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT CY-FILE, RC-FILE, RG-FILE, SSR-T-FILE.
+
+	   MOVE 'Statistic Reconciliation' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE CY-FILE, RC-FILE, RG-FILE, SSR-T-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   MOVE ZEROS TO S-REC-COUNT.
+	   WRITE PRINT-REC FROM S-INIT-STRING AFTER 0.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+	   WRITE PRINT-REC FROM PRT-SECTION1 AFTER 2.
+
+	   PERFORM ZERO-CY-SCAN-RTN THRU ZERO-CY-SCAN-RTN-END.
+	   PERFORM ZERO-RC-SCAN-RTN THRU ZERO-RC-SCAN-RTN-END.
+	   PERFORM ZERO-RG-SCAN-RTN THRU ZERO-RG-SCAN-RTN-END.
+
+	   IF LINAGE-COUNTER > 56
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+	   WRITE PRINT-REC FROM PRT-SECTION2 AFTER 2.
+
+	   PERFORM ORPHAN-SCAN-RTN THRU ORPHAN-SCAN-RTN-END.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+      * Country codes with either no SSR-T-FILE bucket at all, or a
+      * bucket whose gender tallies both come to zero.
+        ZERO-CY-SCAN-RTN.
+
+	   MOVE LOW-VALUES TO CY-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START CY-FILE KEY >= CY-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM ZERO-CY-RTN THRU ZERO-CY-RTN-END UNTIL WS-EOF = 'Y'.
+
+        ZERO-CY-SCAN-RTN-END. EXIT.
+      ********************************************************************
+        ZERO-CY-RTN.
+
+	   READ CY-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO ZERO-CY-RTN-END.
+
+	   MOVE 'COUNTRY' TO WS-TYPE-LBL.
+	   MOVE CY-KEY    TO WS-CUR-CODE.
+	   MOVE CY-NAME   TO WS-CUR-NAME.
+
+	   MOVE 1	 TO SSR-T-KEY1.
+	   MOVE CY-KEY	 TO SSR-T-KEY2.
+	   READ SSR-T-FILE INVALID
+	      MOVE ZEROS TO WS-STUDENTS
+	      PERFORM ZERO-FOUND-RTN THRU ZERO-FOUND-RTN-END
+	   NOT INVALID
+	      COMPUTE WS-STUDENTS = SSR-T-GENDER(1) + SSR-T-GENDER(2)
+	      IF WS-STUDENTS = ZEROS
+		 PERFORM ZERO-FOUND-RTN THRU ZERO-FOUND-RTN-END
+	      END-IF
+	   END-READ.
+
+        ZERO-CY-RTN-END. EXIT.
+      ********************************************************************
+      * Race codes, same rule as ZERO-CY-SCAN-RTN.
+        ZERO-RC-SCAN-RTN.
+
+	   MOVE LOW-VALUES TO RC-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START RC-FILE KEY >= RC-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM ZERO-RC-RTN THRU ZERO-RC-RTN-END UNTIL WS-EOF = 'Y'.
+
+        ZERO-RC-SCAN-RTN-END. EXIT.
+      ********************************************************************
+        ZERO-RC-RTN.
+
+	   READ RC-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO ZERO-RC-RTN-END.
+
+	   MOVE 'RACE'  TO WS-TYPE-LBL.
+	   MOVE RC-KEY  TO WS-CUR-CODE.
+	   MOVE RC-NAME TO WS-CUR-NAME.
+
+	   MOVE 2	 TO SSR-T-KEY1.
+	   MOVE RC-KEY	 TO SSR-T-KEY2.
+	   READ SSR-T-FILE INVALID
+	      MOVE ZEROS TO WS-STUDENTS
+	      PERFORM ZERO-FOUND-RTN THRU ZERO-FOUND-RTN-END
+	   NOT INVALID
+	      COMPUTE WS-STUDENTS = SSR-T-GENDER(1) + SSR-T-GENDER(2)
+	      IF WS-STUDENTS = ZEROS
+		 PERFORM ZERO-FOUND-RTN THRU ZERO-FOUND-RTN-END
+	      END-IF
+	   END-READ.
+
+        ZERO-RC-RTN-END. EXIT.
+      ********************************************************************
+      * Religion codes, same rule as ZERO-CY-SCAN-RTN.
+        ZERO-RG-SCAN-RTN.
+
+	   MOVE LOW-VALUES TO RG-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START RG-FILE KEY >= RG-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM ZERO-RG-RTN THRU ZERO-RG-RTN-END UNTIL WS-EOF = 'Y'.
+
+        ZERO-RG-SCAN-RTN-END. EXIT.
+      ********************************************************************
+        ZERO-RG-RTN.
+
+	   READ RG-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO ZERO-RG-RTN-END.
+
+	   MOVE 'RELIGION' TO WS-TYPE-LBL.
+	   MOVE RG-KEY     TO WS-CUR-CODE.
+	   MOVE RG-NAME    TO WS-CUR-NAME.
+
+	   MOVE 3	 TO SSR-T-KEY1.
+	   MOVE RG-KEY	 TO SSR-T-KEY2.
+	   READ SSR-T-FILE INVALID
+	      MOVE ZEROS TO WS-STUDENTS
+	      PERFORM ZERO-FOUND-RTN THRU ZERO-FOUND-RTN-END
+	   NOT INVALID
+	      COMPUTE WS-STUDENTS = SSR-T-GENDER(1) + SSR-T-GENDER(2)
+	      IF WS-STUDENTS = ZEROS
+		 PERFORM ZERO-FOUND-RTN THRU ZERO-FOUND-RTN-END
+	      END-IF
+	   END-READ.
+
+        ZERO-RG-RTN-END. EXIT.
+      ********************************************************************
+        ZERO-FOUND-RTN.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1		TO S-REC-COUNT.
+	   MOVE S-REC-COUNT	TO PRT-REC-COUNT.
+	   MOVE WS-TYPE-LBL	TO PRT-TYPE.
+	   MOVE WS-CUR-CODE	TO PRT-CODE.
+	   MOVE WS-CUR-NAME	TO PRT-NAME.
+	   MOVE WS-STUDENTS	TO PRT-STUDENTS.
+	   MOVE 'ZERO STUDENTS'	TO PRT-STATUS.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        ZERO-FOUND-RTN-END. EXIT.
+      ********************************************************************
+      * SSR-T-FILE buckets whose grouping code no longer exists on the
+      * country/race/religion file it was tallied against.
+        ORPHAN-SCAN-RTN.
+
+	   MOVE ZEROS TO SSR-T-KEY1.
+	   MOVE 'N'   TO WS-EOF.
+	   START SSR-T-FILE KEY >= SSR-T-KEY1 INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM ORPHAN-RTN THRU ORPHAN-RTN-END UNTIL WS-EOF = 'Y'.
+
+        ORPHAN-SCAN-RTN-END. EXIT.
+      ********************************************************************
+        ORPHAN-RTN.
+
+	   READ SSR-T-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO ORPHAN-RTN-END.
+
+	   EVALUATE SSR-T-KEY1
+	      WHEN 1
+		 MOVE 'COUNTRY'  TO WS-TYPE-LBL
+		 MOVE SSR-T-KEY2 TO CY-KEY
+		 READ CY-FILE INVALID
+		    PERFORM ORPHAN-FOUND-RTN THRU ORPHAN-FOUND-RTN-END
+		 END-READ
+	      WHEN 2
+		 MOVE 'RACE'     TO WS-TYPE-LBL
+		 MOVE SSR-T-KEY2 TO RC-KEY
+		 READ RC-FILE INVALID
+		    PERFORM ORPHAN-FOUND-RTN THRU ORPHAN-FOUND-RTN-END
+		 END-READ
+	      WHEN 3
+		 MOVE 'RELIGION' TO WS-TYPE-LBL
+		 MOVE SSR-T-KEY2 TO RG-KEY
+		 READ RG-FILE INVALID
+		    PERFORM ORPHAN-FOUND-RTN THRU ORPHAN-FOUND-RTN-END
+		 END-READ
+	   END-EVALUATE.
+
+        ORPHAN-RTN-END. EXIT.
+      ********************************************************************
+        ORPHAN-FOUND-RTN.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   COMPUTE WS-STUDENTS = SSR-T-GENDER(1) + SSR-T-GENDER(2).
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1		   TO S-REC-COUNT.
+	   MOVE S-REC-COUNT	   TO PRT-REC-COUNT.
+	   MOVE WS-TYPE-LBL	   TO PRT-TYPE.
+	   MOVE SSR-T-KEY2	   TO PRT-CODE.
+	   MOVE '*** NOT ON FILE ***' TO PRT-NAME.
+	   MOVE WS-STUDENTS	   TO PRT-STUDENTS.
+	   MOVE 'NO MATCHING CODE' TO PRT-STATUS.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        ORPHAN-FOUND-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+	      WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE S-REC-COUNT TO PRT-END-COUNT.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
