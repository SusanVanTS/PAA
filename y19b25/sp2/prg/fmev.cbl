@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMEV.
+
+      * MAINTAIN EVENT/COMPETITION FILE
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	11/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcev'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdev'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbev'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
+
+        01 WS-TYPE		  PIC X(02).
+
+      * Checked out to WS-LOCK-USER while WS-LOCK-KEY is non-blank, so
+      * RELEASE-LOCK-RTN knows whether (and which key) to release.
+	01 WS-LOCK-MISC.
+	   03 WS-LOCK-KEY	PIC X(04) VALUE SPACES.
+	   03 WS-LOCK-PROG	PIC X(08) VALUE 'FMEV'.
+	   03 WS-LOCK-RECKEY	PIC X(08).
+	   03 WS-LOCK-MODE	PIC X(01).
+	   03 WS-LOCK-USER	PIC X(08).
+	   03 WS-LOCK-OK	PIC X(01).
+	   03 WS-LOCK-MSG	PIC X(60).
+
+	01 S-WINDOW2		PIC X(10).
+
+	LINKAGE SECTION.
+	01 LINK-PROG-KEY	  PIC X(30).
+
+	SCREEN SECTION.
+	01 SELECT-SCR.
+	   COPY '/v/cps/lib/std/fmmode.scr'.
+	   03 LABEL LINE 02 COL 04 'Event Code:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL + 3 PIC X(04) USING EV-KEY.
+	   03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	      COL + 1.5 LINES 13
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER 	= 1
+	      TERMINATION-VALUE = 101.
+
+        01 PROCESS-SCR.
+	   COPY '/v/cps/lib/std/fmmode.scr'.
+	   03 LABEL LINE 02 COL 04 'Event Code:'.
+	   03 ENTRY-FIELD 3-D ENABLED 0 COL 16 PIC X(04) USING EV-KEY.
+	   03 LABEL LINE 03 COL 04 'Name:'.
+	   03 ENTRY-FIELD 3-D ID 102 COL 16 PIC X(30) USING EV-NAME.
+	   03 LABEL LINE 04 COL 04 'Date:'.
+	   03 ENTRY-FIELD 3-D ID 103 COL 16 PIC 99/99/9999
+	      USING EV-DATE-DMY.
+	   03 LABEL LINE 06 COL 04 'Results:'.
+	   03 PUSH-BUTTON 'F10 - Results Entry' NO-TAB
+	      COL 16
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 104.
+
+        01 LOCK-WARN-SCR.
+	   03 LABEL LINE 01 COL 02 PIC X(60) FROM WS-LOCK-MSG.
+	   03 LABEL LINE 03 COL 02 'Press ENTER to continue'.
+
+      *******************************************************************
+       PROCEDURE DIVISION USING LINK-PROG-KEY.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcev'.
+
+        END DECLARATIVES.
+      *******************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN I-O EV-FILE.
+
+      * Floating Window
+	   Move 'Define Event/Competition' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+      * Bitmap
+	   CALL 'W$BITMAP' USING
+	         WBITMAP-LOAD, 'help.jpg' GIVING S-BITMAP.
+
+           MOVE 'Y' TO S-RUN.
+           INITIALIZE EV-REC.
+           PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE EV-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      **************************************************************
+        0100-MAIN.
+
+	   MOVE 'S' TO S-PRS-MODE.
+	   PERFORM FKEY-RTN THRU FKEY-END.
+
+        0110-MAIN.
+
+	   UNLOCK EV-FILE.
+	   PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+           IF K-F2
+	      PERFORM GET-NEXT THRU GET-NEXT-END
+	      IF S-STATUS-CHECK = 'Y' OR S-ERROR-CODE NOT = ZEROS
+		 GO TO 0110-MAIN
+              ELSE
+		 GO TO 0120-MAIN.
+
+           IF (K-F10 and S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL   '/z/y19b25/sp2/prg/hpev' USING EV-KEY,S-OK
+	      CANCEL '/z/y19b25/sp2/prg/hpev'
+	      MOVE 101 TO S-CONTROL-ID
+	      IF S-OK ='Y'
+		 DISPLAY SELECT-SCR
+		 GO TO 0120-MAIN.
+
+           IF NOT K-ENTER GO TO 0110-MAIN.
+
+	   IF EV-KEY = SPACES
+              MOVE 200005 TO S-ERROR-CODE
+	      MOVE 101 	 TO S-CONTROL-ID
+	      GO TO 0110-MAIN.
+
+	 0120-MAIN.
+	      MOVE 'N' TO S-STATUS-CHECK.
+	      MOVE 'R' TO S-PRS-MODE.
+	      READ EV-FILE INVALID
+		   MOVE 'A' TO S-PRS-MODE
+		   INITIALIZE EV-DETAILS
+		   MOVE ZEROS TO EV-PADDING.
+
+	      PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
+
+	      IF S-PRS-MODE = 'R'
+		 PERFORM CLAIM-LOCK-RTN THRU CLAIM-LOCK-RTN-END
+		 IF WS-LOCK-OK NOT = 'Y'
+		    GO TO 0110-MAIN.
+
+              IF S-STATUS-CHECK = 'Y' GO TO 0190-MAIN.
+
+              DESTROY SELECT-SCR.
+	      PERFORM FKEY-RTN THRU FKEY-END.
+
+        0130-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0190-MAIN.
+
+           IF K-F1 GO TO 0190-MAIN.
+
+	   IF K-F2
+	      PERFORM GET-NEXT THRU GET-NEXT-END
+	      GO TO 0120-MAIN.
+
+           IF K-F3
+	      PERFORM GET-PREV THRU GET-PREV-END
+              GO TO 0120-MAIN.
+
+           IF K-F4 AND S-PRS-MODE = 'R'
+	      CALL	'/z/y19b25/sp2/lib/std/f-ckrole' USING S-OK
+	      CANCEL	'/z/y19b25/sp2/lib/std/f-ckrole'
+	      IF S-OK NOT = 'Y'
+		 MOVE 999998 TO S-ERROR-CODE
+		 GO TO 0130-MAIN.
+
+           IF K-F4 AND S-PRS-MODE = 'R'
+	      MOVE 'ev' TO WS-TYPE
+	      CALL	'/z/y19b25/sp2/lib/std/f-ckson'
+			USING WS-TYPE, EV-KEY, S-OK
+	      CANCEL 	'/z/y19b25/sp2/lib/std/f-ckson'
+	      IF S-OK = 'Y'
+	         PERFORM CONFIRM-RTN THRU CONFIRM-END
+	         IF S-CONFIRM = 'Y'
+		    DELETE EV-FILE
+		    GO TO 0190-MAIN
+                 ELSE
+		    GO TO 0130-MAIN
+              ELSE
+		 MOVE 999999 TO S-ERROR-CODE
+		 GO TO 0130-MAIN.
+
+           IF (K-F10 and S-CONTROL-ID = 104) OR KEY-STATUS = 104
+	      IF S-PRS-MODE NOT = 'R'
+		 MOVE 999999 TO S-ERROR-CODE
+		 GO TO 0130-MAIN
+              END-IF
+	      CALL   '/z/y19b25/sp2/prg/fmrs' USING EV-KEY, EV-NAME
+	      CANCEL '/z/y19b25/sp2/prg/fmrs'
+	      MOVE 104 TO S-CONTROL-ID
+	      DISPLAY PROCESS-SCR
+	      GO TO 0130-MAIN.
+
+           IF NOT (K-F8 OR K-ENTER) GO TO 0130-MAIN.
+
+	   IF EV-NAME = SPACES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID
+	      GO TO 0130-MAIN.
+
+	   IF EV-DATE-DMY = ZEROS
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 103    TO S-CONTROL-ID
+	      GO TO 0130-MAIN.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO 0130-MAIN.
+
+           IF S-PRS-MODE = 'A' WRITE EV-REC.
+	   IF S-PRS-MODE = 'R' REWRITE EV-REC.
+
+        0190-MAIN.
+
+	   PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
+	   DESTROY PROCESS-SCR.
+
+        0199-END. EXIT.
+      *******************************************************************
+        GET-NEXT.
+
+	   START EV-FILE KEY > EV-KEY INVALID
+		 MOVE 100010 TO S-ERROR-CODE
+		 NOT INVALID
+		     READ EV-FILE NEXT END
+			  MOVE 100010 TO S-ERROR-CODE
+		     END-READ.
+
+        GET-NEXT-END. EXIT.
+      ********************************************************************
+        GET-PREV.
+
+	   START EV-FILE KEY < EV-KEY INVALID
+		 MOVE 100005 TO S-ERROR-CODE
+		 NOT INVALID
+		     READ EV-FILE BACKWARD END
+			  MOVE 100005 TO S-ERROR-CODE
+		 END-READ.
+
+        GET-PREV-END. EXIT.
+      ********************************************************************
+      * Claims the edit lock on EV-KEY for this operator so a second
+      * session opening the same key gets warned instead of the two
+      * REWRITEs racing silently. WS-LOCK-OK comes back 'N' (and
+      * WS-LOCK-USER tells who) when someone else already has it.
+	CLAIM-LOCK-RTN.
+
+	   MOVE EV-KEY  TO WS-LOCK-RECKEY.
+	   MOVE 'C'     TO WS-LOCK-MODE.
+	   CALL   '/z/y19b25/sp2/lib/std/f-edlock'
+		  USING WS-LOCK-PROG, WS-LOCK-RECKEY, WS-LOCK-MODE,
+			WS-LOCK-USER, WS-LOCK-OK
+	   CANCEL '/z/y19b25/sp2/lib/std/f-edlock'.
+
+	   IF WS-LOCK-OK = 'Y'
+	      MOVE EV-KEY TO WS-LOCK-KEY
+	   ELSE
+	      MOVE SPACES TO WS-LOCK-MSG
+	      STRING 'Record currently being edited by ' WS-LOCK-USER
+		 DELIMITED BY SIZE INTO WS-LOCK-MSG
+	      PERFORM LOCK-WARN-RTN THRU LOCK-WARN-RTN-END.
+
+	CLAIM-LOCK-RTN-END. EXIT.
+      ********************************************************************
+      * Releases whatever key this operator currently has checked out,
+      * if any - safe to call even when nothing is held.
+	RELEASE-LOCK-RTN.
+
+	   IF WS-LOCK-KEY NOT = SPACES
+	      MOVE WS-LOCK-KEY TO WS-LOCK-RECKEY
+	      MOVE 'R'         TO WS-LOCK-MODE
+	      CALL   '/z/y19b25/sp2/lib/std/f-edlock'
+		     USING WS-LOCK-PROG, WS-LOCK-RECKEY, WS-LOCK-MODE,
+			   WS-LOCK-USER, WS-LOCK-OK
+	      CANCEL '/z/y19b25/sp2/lib/std/f-edlock'
+	      MOVE SPACES TO WS-LOCK-KEY.
+
+	RELEASE-LOCK-RTN-END. EXIT.
+      ********************************************************************
+	LOCK-WARN-RTN.
+
+	   MOVE 'Record Locked' TO S-WINDOW-TITLE.
+	   DISPLAY FLOATING WINDOW LINES 4 SIZE 60
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE-BAR
+	   TITLE S-WINDOW-TITLE
+	   POP-UP S-WINDOW2.
+	   DISPLAY LOCK-WARN-SCR.
+
+	LOCK-WARN-SUB.
+	   ACCEPT LOCK-WARN-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+	   IF NOT (K-ENTER OR K-ESCAPE)
+	      GO TO LOCK-WARN-SUB.
+
+	   DESTROY LOCK-WARN-SCR.
+	   CLOSE WINDOW S-WINDOW2.
+
+	LOCK-WARN-RTN-END. EXIT.
+      ********************************************************************
+        FKEY-RTN.
+
+	   EVALUATE S-PRS-MODE
+	    WHEN 'S' MOVE '1yy456y89012y4567890' TO S-ACTIVE-FKEY
+	    WHEN 'A' MOVE 'yyy4567y9012y4567890' TO S-ACTIVE-FKEY
+	    WHEN 'R' MOVE 'yyyy567y9012y4567890' TO S-ACTIVE-FKEY.
+
+           CALL   '/v/cps/lib/std/x-fkey ' USING
+	          S-ACTIVE-FKEY,  S-TOOLBAR, S-BUTTON.
+	   CANCEL '/v/cps/lib/std/x-fkey'.
+           COPY   '/v/cps/lib/std/fmmode.prd'.
+
+	FKEY-END. EXIT.
+
+      ***************************************************************
+
+	  COPY '/v/cps/lib/std/cfirm.prd'.
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      *End of Program.
