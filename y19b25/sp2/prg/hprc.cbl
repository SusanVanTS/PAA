@@ -9,13 +9,16 @@
 	INPUT-OUTPUT SECTION.
 	 FILE-CONTROL.
 	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
 
        DATA DIVISION.
 	FILE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
 
        WORKING-STORAGE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 	   COPY '/v/cps/lib/std/fkey.def'.
 
@@ -24,9 +27,17 @@
        01 WS-REC.
 	  03 WS-RC-KEY		PIC X(04).
 	  03 WS-RC-NAME		PIC X(30).
+	  03 WS-RC-COUNT	PIC ZZZ9.
+
+       01 WS-MISC.
+	  03 WS-STD-EOF		PIC X(01).
+	  03 WS-SORT-KEY	PIC X(01) VALUE 'C'.
+	     88 SORT-BY-NAME	VALUE 'N'.
+	  03 WS-SORT-DESC	PIC X(11) VALUE 'Sort: Code'.
 
        01 WS-T-REC.
 	  03 WS-T-RC-KEY	PIC X(04).
+	  03 WS-T-RC-NAME	PIC X(30).
 
        LINKAGE SECTION.
        01 LINK-RC-KEY		PIC X(04).
@@ -36,10 +47,12 @@
        01 MAIN-SCR.
 	  03 LABEL LINE 1.5 COL 03 'Code'.
 	  03 LABEL COL 11 'Name'.
+	  03 LABEL COL 46 '# Students'.
+	  03 SORT-LABEL LINE 1.5 COL 58 PIC X(11) FROM WS-SORT-DESC.
 	  03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
-	     LINE 2.5 COL 03 SIZE 60 CELL LINES T-SIZE
-	     DATA-COLUMNS 	= (1,5,35)
-	     DISPLAY-COLUMNS 	= (1,9)
+	     LINE 2.5 COL 03 SIZE 70 CELL LINES T-SIZE
+	     DATA-COLUMNS 	= (1,5,35,39)
+	     DISPLAY-COLUMNS 	= (1,9,45)
 	     SEPARATION 	= (10,10)
 	     DIVIDERS		= (1)
 	     SORT-ORDER		= (2)
@@ -53,6 +66,7 @@
 	DECLARATIVES.
 
 	  COPY '/z/y19b25/sp2/lib/fd/dcrc'.
+	  COPY '/z/y19b25/sp2/lib/fd/dcstd'.
 
         END DECLARATIVES.
 
@@ -61,6 +75,7 @@
  
 	   MOVE 'N' TO S-RUN, LINK-OK.
 	   OPEN INPUT RC-FILE.
+	   OPEN INPUT STD-FILE.
 
 	   MOVE 'Y'		TO S-RUN.
 	   MOVE 'Race Table'	TO S-WINDOW-TITLE.
@@ -75,6 +90,9 @@
 	   PERFORM WITH TEST AFTER
 	  	   UNTIL K-ENTER OR K-ESCAPE OR K-L-DBLCLICK
 		   ACCEPT MAIN-SCR
+		   IF K-F2
+		      PERFORM TOGGLE-SORT-RTN THRU TOGGLE-SORT-RTN-END
+		   END-IF
            END-PERFORM.
 
 	   IF K-ENTER OR K-L-DBLCLICK
@@ -88,46 +106,84 @@
         TERMINATION.
 	   CLOSE WINDOW S-WINDOW.
 	   CLOSE RC-FILE.
+	   CLOSE STD-FILE.
 	   EXIT PROGRAM.
 	   STOP RUN.
 
+      ********************************************************************
+        TOGGLE-SORT-RTN.
+
+	   IF SORT-BY-NAME
+	      MOVE 'C' TO WS-SORT-KEY
+	      MOVE 'Sort: Code' TO WS-SORT-DESC
+           ELSE
+	      MOVE 'N' TO WS-SORT-KEY
+	      MOVE 'Sort: Name' TO WS-SORT-DESC.
+
+      * Re-page from the top of the file under the new sort key.
+	   INITIALIZE RC-KEY, WS-T-REC.
+	   SET K-EVENT TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+
+        TOGGLE-SORT-RTN-END. EXIT.
       ********************************************************************
         LIST-1-RTN.
-	
+
 	   IF NOT K-EVENT GO TO LIST-1-END
 
 	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
-	  
+
 	   IF NOT (E-UP OR E-PAGEUP OR E-DOWN OR E-PAGEDOWN OR E-SEARCH)
 	      GO TO LIST-1-END.
            IF E-UP OR E-PAGEUP
-	      MOVE 1 TO S-SUB 
+	      MOVE 1 TO S-SUB
 	   ELSE
 	      MOVE T-SIZE TO S-SUB.
 
-      * Get start key.
+      * Get start key/name, depending on the active sort mode.
            INITIALIZE WS-T-REC.
 	   IF E-SEARCH
-	      INQUIRE LIST-1, SEARCH-TEXT IN WS-T-RC-KEY
+	      IF SORT-BY-NAME
+		 INQUIRE LIST-1, SEARCH-TEXT IN WS-T-RC-NAME
+	      ELSE
+		 INQUIRE LIST-1, SEARCH-TEXT IN WS-T-RC-KEY
+	      END-IF
            ELSE
 	      MODIFY LIST-1, QUERY-INDEX = S-SUB,
 	      INQUIRE LIST-1, ITEM-VALUE IN WS-T-REC
 	      IF WS-T-RC-KEY = SPACES
 		 GO TO LIST-1-END.
 
-      * Start file.
-	   MOVE WS-T-RC-KEY TO RC-KEY.
-	   IF E-UP OR E-PAGEUP
-	      START RC-FILE KEY < RC-KEY INVALID
-		    GO TO LIST-1-END
-
+      * Start file on the active key.
+	   IF SORT-BY-NAME
+	      MOVE WS-T-RC-NAME TO RC-ALT-KEY1
+	      IF E-UP OR E-PAGEUP
+		 START RC-FILE KEY < RC-ALT-KEY1 INVALID
+		       GO TO LIST-1-END
+              ELSE
+		 IF E-SEARCH
+		    START RC-FILE KEY >= RC-ALT-KEY1 INVALID
+			  GO TO LIST-1-END
+                 ELSE
+		    START RC-FILE KEY > RC-ALT-KEY1 INVALID
+			  GO TO LIST-1-END
+                 END-IF
+              END-IF
            ELSE
-	      IF E-SEARCH
-		 START RC-FILE KEY >= RC-KEY INVALID
+	      MOVE WS-T-RC-KEY TO RC-KEY
+	      IF E-UP OR E-PAGEUP
+		 START RC-FILE KEY < RC-KEY INVALID
 		       GO TO LIST-1-END
               ELSE
-		 START RC-FILE KEY > RC-KEY INVALID
-		       GO TO LIST-1-END.
+		 IF E-SEARCH
+		    START RC-FILE KEY >= RC-KEY INVALID
+			  GO TO LIST-1-END
+                 ELSE
+		    START RC-FILE KEY > RC-KEY INVALID
+			  GO TO LIST-1-END
+                 END-IF
+              END-IF.
 
       * Determine # of records to get.
 	   IF E-UP OR E-DOWN
@@ -163,6 +219,7 @@
 	   INITIALIZE WS-REC.
 	   MOVE RC-KEY TO WS-RC-KEY.
 	   MOVE RC-NAME TO WS-RC-NAME.
+	   PERFORM COUNT-RTN THRU COUNT-RTN-END.
 
       * Insert to top/bottom of the list.
            MOVE 1 TO C-SUB.
@@ -174,6 +231,35 @@
 	 	 MOVE T-SIZE TO C-SUB.
 
         GET-REC-END. EXIT.
+      ********************************************************************
+        COUNT-RTN.
+
+      * Tally how many students currently carry this race code, the
+      * same way PSSSR buckets STD-FILE by STD-RC-KEY.
+	   MOVE ZEROS TO WS-RC-COUNT.
+	   MOVE RC-KEY TO STD-RC-KEY.
+	   START STD-FILE KEY >= STD-ALT-KEY2 INVALID
+		 GO TO COUNT-RTN-END.
+
+	   MOVE 'N' TO WS-STD-EOF.
+	   PERFORM COUNT-LOOP THRU COUNT-LOOP-END
+		   UNTIL WS-STD-EOF = 'Y'.
+
+        COUNT-RTN-END. EXIT.
+      ********************************************************************
+        COUNT-LOOP.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-STD-EOF
+		GO TO COUNT-LOOP-END.
+
+	   IF STD-RC-KEY NOT = RC-KEY
+	      MOVE 'Y' TO WS-STD-EOF
+	      GO TO COUNT-LOOP-END.
+
+	   ADD 1 TO WS-RC-COUNT.
+
+        COUNT-LOOP-END. EXIT.
 
       **********************************************************************
 
