@@ -4,8 +4,22 @@
       * PRINT STUDENT FILE
       * AUTHOR		DATE	TYPE	A/C	NOTES
       * VANTZESHAN	10/9/19	-	PAA	SP2
+      * VAN TZE SHAN	9/8/26	+	PAA	SP2 - save/reuse named
+      *					filter sets off RPT-FILE so the
+      *					extract-and-print pipeline can be
+      *					kicked off unattended (see BPSSR).
+
+        ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+	     COPY '/z/y19b25/sp2/lib/fd/fcrpt'.
+
+        DATA DIVISION.
+	  FILE SECTION.
+	     COPY '/z/y19b25/sp2/lib/fd/fdrpt'.
 
         WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrpt'.
 	   COPY 	'/v/cps/lib/std/stdvar.def'.
 	   COPY		'/v/cps/lib/std/fkey.def'.
 	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
@@ -18,9 +32,15 @@
 	  03 RG-S-KEY		PIC X(04).
           03 RG-E-KEY		PIC X(04).
 	  03 WS-GENDER		PIC 9(02).
-	  03 WS-GENDER2 REDEFINES WS-GENDER 
+	  03 WS-GENDER2 REDEFINES WS-GENDER
 				PIC 9(01) OCCURS 2.
 
+      * Save-a-named-filter controls for the unattended overnight run.
+       01 WS-SAVE-MISC.
+	  03 WS-SAVE-NAME	PIC X(15).
+	  03 WS-SAVE-REQ	PIC X(01).
+	  03 WS-BATCH-NO	PIC X(01) VALUE 'N'.
+
        LINKAGE SECTION.
        01 LINK-PROG-KEY		PIC X(30).
 
@@ -81,11 +101,22 @@
 	  03 CHECK-BOX ID 108 LINE 05 COL + 3 PIC 9(01) 
 				USING WS-GENDER2(2). 
 	  03 LABEL LINE 05 COL + 1 'Female'.
+	  03 LABEL LINE 07 COL 4 'Save Filter As:'.
+	  03 ENTRY-FIELD 3-D ID 109 COL 18 PIC X(15)
+		   USING WS-SAVE-NAME.
+	  03 PUSH-BUTTON 'Save Filter' NO-TAB LINE 07 COL + 2
+	     LINES 1.2 SIZE 14 TERMINATION-VALUE = 110.
 	  COPY '/v/cps/lib/std/ptbtn.scr'.
       ********************************************************************
        PROCEDURE DIVISION.
       ********************************************************************
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcrpt'.
+
+        END DECLARATIVES.
 
+      ********************************************************************
 	BEGIN.
 
 	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
@@ -99,16 +130,29 @@
 	   MOVE	'Print Student Statistic Report' TO S-WINDOW-TITLE.
 	   COPY		'/v/cps/lib/std/ptwin.prd'.
 
-	   CALL	'W$BITMAP' USING WBITMAP-LOAD, 
+	   CALL	'W$BITMAP' USING WBITMAP-LOAD,
 		'help.jpg' GIVING S-BITMAP.
 
-	   INITIALIZE WS-MISC.
+      * RPT-FILE is assumed to already exist, the same as
+      * STDH-FILE/CFGH-FILE; create it on the fly the first time this
+      * is run so a missing saved-filter file does not block the
+      * screen from opening.
+	   OPEN I-O RPT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      OPEN OUTPUT RPT-FILE
+	      CLOSE RPT-FILE
+	      OPEN I-O RPT-FILE.
+
+	   INITIALIZE WS-MISC, WS-SAVE-MISC.
+	   MOVE 'N' TO WS-BATCH-NO.
 	   MOVE 'Y' TO S-RUN.
 	   MOVE 11  TO WS-GENDER.
 	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
 
 	TERMINATION.
 	   CLOSE WINDOW S-WINDOW.
+	   CLOSE RPT-FILE.
 	   EXIT PROGRAM.
 	   STOP RUN.
       ********************************************************************
@@ -182,9 +226,17 @@
            END-IF
 	      GO TO 0100-MAIN.
 
-           IF NOT K-ENTER GO TO 0100-MAIN.
+           IF NOT (K-ENTER OR KEY-STATUS = 110) GO TO 0100-MAIN.
+
+	   MOVE 'N' TO WS-SAVE-REQ.
+	   IF KEY-STATUS = 110
+	      MOVE 'Y' TO WS-SAVE-REQ
+	      IF WS-SAVE-NAME = SPACES
+		 MOVE 200015 TO S-ERROR-CODE
+		 MOVE 109    TO S-CONTROL-ID
+		 GO TO 0100-MAIN.
 
-	   IF CY-E-KEY NOT = SPACES AND 
+	   IF CY-E-KEY NOT = SPACES AND
 	      CY-S-KEY > CY-E-KEY 
 	      MOVE 100035 TO S-ERROR-CODE
 	      MOVE 101	  TO S-CONTROL-ID
@@ -207,6 +259,10 @@
 	      MOVE 107    TO S-CONTROL-ID
 	      GO TO 0100-MAIN.
 
+	   IF WS-SAVE-REQ = 'Y'
+	      PERFORM SAVE-FILTER-RTN THRU SAVE-FILTER-RTN-END
+	      GO TO 0199-END.
+
            IF CY-S-KEY = SPACES
 	      MOVE LOW-VALUE TO CY-S-KEY.
 
@@ -231,7 +287,7 @@
 	   CANCEL '/z/y19b25/sp2/prg/psssr'.
 
 	   CALL   '/z/y19b25/sp2/prg/ptssr'
-  	          USING LINK-PROG-KEY,S-DATA-ID.
+  	          USING LINK-PROG-KEY, S-DATA-ID, WS-BATCH-NO.
 	   CANCEL '/z/y19b25/sp2/prg/ptssr'.
 
 	   IF CY-E-KEY = HIGH-VALUE
@@ -245,6 +301,32 @@
 
         0199-END. EXIT.
 
+      ********************************************************************
+      * Save the current filter selections under WS-SAVE-NAME so BPSSR
+      * can rerun this exact extract-and-print pipeline unattended,
+      * without anyone sitting down at this screen to fill it in again.
+        SAVE-FILTER-RTN.
+
+	   MOVE '2'		TO RPT-PIPE.
+	   MOVE WS-SAVE-NAME	TO RPT-NAME.
+	   READ RPT-FILE INVALID
+		CONTINUE
+	   END-READ.
+
+	   MOVE CY-S-KEY	TO RPT-CY-S-KEY.
+	   MOVE CY-E-KEY	TO RPT-CY-E-KEY.
+	   MOVE RC-S-KEY	TO RPT-RC-S-KEY.
+	   MOVE RC-E-KEY	TO RPT-RC-E-KEY.
+	   MOVE RG-S-KEY	TO RPT-RG-S-KEY.
+	   MOVE RG-E-KEY	TO RPT-RG-E-KEY.
+	   MOVE WS-GENDER	TO RPT-GENDER.
+
+	   WRITE RPT-REC INVALID
+		 REWRITE RPT-REC
+	   END-WRITE.
+
+        SAVE-FILTER-RTN-END. EXIT.
+
       ********************************************************************
 	   COPY '/v/cps/lib/std/errmsg.prd'.
 
