@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMOPR.
+
+      * MAINTAIN OPERATOR/ROLE FILE
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/26	 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcopr'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdopr'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbopr'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
+
+        01 WS-TYPE		  PIC X(02).
+	01 WS-OPTION		  PIC X(01).
+
+      * Checked out to WS-LOCK-USER while WS-LOCK-KEY is non-blank, so
+      * RELEASE-LOCK-RTN knows whether (and which key) to release.
+	01 WS-LOCK-MISC.
+	   03 WS-LOCK-KEY	PIC X(08) VALUE SPACES.
+	   03 WS-LOCK-PROG	PIC X(08) VALUE 'FMOPR'.
+	   03 WS-LOCK-RECKEY	PIC X(08).
+	   03 WS-LOCK-MODE	PIC X(01).
+	   03 WS-LOCK-USER	PIC X(08).
+	   03 WS-LOCK-OK	PIC X(01).
+	   03 WS-LOCK-MSG	PIC X(60).
+
+	01 S-WINDOW2		PIC X(10).
+
+      * Admin override for a lock left over from a crashed or force-
+      * closed session - see F-EDLOCK's own header comment.
+	01 WS-FORCE-MISC.
+	   03 WS-FRC-PROG	PIC X(08).
+	   03 WS-FRC-RECKEY	PIC X(08).
+	   03 WS-FRC-MODE	PIC X(01) VALUE 'F'.
+	   03 WS-FRC-USER	PIC X(08).
+	   03 WS-FRC-OK		PIC X(01).
+
+	LINKAGE SECTION.
+	01 LINK-PROG-KEY	  PIC X(30).
+
+	SCREEN SECTION.
+	01 SELECT-SCR.
+	   COPY '/v/cps/lib/std/fmmode.scr'.
+	   03 LABEL LINE 02 COL 04 'Operator ID:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL + 3 PIC X(08) USING OPR-ID.
+
+        01 PROCESS-SCR.
+	   COPY '/v/cps/lib/std/fmmode.scr'.
+	   03 LABEL LINE 02 COL 04 'Operator ID:'.
+	   03 ENTRY-FIELD 3-D ENABLED 0 COL 17 PIC X(08) USING OPR-ID.
+	   03 LABEL LINE 03 COL 04 'Name:'.
+	   03 ENTRY-FIELD 3-D ID 102 COL 17 PIC X(30) USING OPR-NAME.
+	   03 LABEL LINE 04 COL 04 'Role:'.
+	   03 RADIO-BUTTON LINE + 0.1 COL 17
+	      GROUP = 1 GROUP-VALUE = 1 VALUE WS-OPTION.
+	   03 LABEL LINE - 0.1 COL + 1 'Administrator'.
+	   03 RADIO-BUTTON LINE + 0.1 COL + 3
+	      GROUP = 1 GROUP-VALUE = 2 VALUE WS-OPTION.
+	   03 LABEL LINE - 0.1 COL + 1 'Standard'.
+
+        01 LOCK-WARN-SCR.
+	   03 LABEL LINE 01 COL 02 PIC X(60) FROM WS-LOCK-MSG.
+	   03 LABEL LINE 03 COL 02 'Press ENTER to continue'.
+
+      * Admin force-unlock, off K-F7 - for a lock a crashed or
+      * force-closed session left behind and CLAIM-LOCK-RTN's own
+      * next-day staleness check has not yet cleared.
+        01 FORCE-UNLOCK-SCR.
+	   03 LABEL LINE 01 COL 02 'Force-release lock -'.
+	   03 LABEL LINE 02 COL 02 'Program:'.
+	   03 ENTRY-FIELD 3-D ID 201 LINE 02 COL + 2 PIC X(08)
+	      USING WS-FRC-PROG UPPER.
+	   03 LABEL LINE 03 COL 02 'Record Key:'.
+	   03 ENTRY-FIELD 3-D ID 202 LINE 03 COL + 2 PIC X(08)
+	      USING WS-FRC-RECKEY UPPER.
+	   03 LABEL LINE 05 COL 02 'Press ENTER to release, ESC to cancel'.
+
+      *******************************************************************
+       PROCEDURE DIVISION USING LINK-PROG-KEY.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcopr'.
+
+        END DECLARATIVES.
+      *******************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+
+      * The Administrator/Standard role itself is set here - refuse
+      * entry outright rather than relying on MAIN to simply not
+      * offer the menu item.
+	   CALL   '/z/y19b25/sp2/lib/std/f-ckrole' USING S-OK.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-ckrole'.
+	   IF S-OK NOT = 'Y'
+	      MOVE 999998 TO S-ERROR-CODE
+	      PERFORM ERROR-RTN THRU ERROR-END
+	      GO TO TERMINATION.
+
+	   OPEN I-O OPR-FILE.
+
+      * Floating Window
+	   Move 'Define Operator / Role' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+      * Bitmap
+	   CALL 'W$BITMAP' USING
+	         WBITMAP-LOAD, 'help.jpg' GIVING S-BITMAP.
+
+           MOVE 'Y' TO S-RUN.
+           INITIALIZE OPR-REC.
+           PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE OPR-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      **************************************************************
+        0100-MAIN.
+
+	   MOVE 'S' TO S-PRS-MODE.
+	   PERFORM FKEY-RTN THRU FKEY-END.
+
+        0110-MAIN.
+
+	   UNLOCK OPR-FILE.
+	   PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+           IF K-F2
+	      PERFORM GET-NEXT THRU GET-NEXT-END
+	      IF S-STATUS-CHECK = 'Y' OR S-ERROR-CODE NOT = ZEROS
+		 GO TO 0110-MAIN
+              ELSE
+		 GO TO 0120-MAIN.
+
+	   IF K-F7
+	      PERFORM FORCE-UNLOCK-RTN THRU FORCE-UNLOCK-RTN-END
+	      GO TO 0110-MAIN.
+
+           IF NOT K-ENTER GO TO 0110-MAIN.
+
+	   IF OPR-ID = SPACES
+              MOVE 200005 TO S-ERROR-CODE
+	      MOVE 101 	 TO S-CONTROL-ID
+	      GO TO 0110-MAIN.
+
+	 0120-MAIN.
+	      MOVE 'N' TO S-STATUS-CHECK.
+	      MOVE 'R' TO S-PRS-MODE.
+	      READ OPR-FILE INVALID
+		   MOVE 'A' TO S-PRS-MODE
+		   INITIALIZE OPR-DETAILS
+		   MOVE SPACES TO OPR-PADDING.
+
+	      EVALUATE OPR-ROLE
+	        WHEN 'A'  MOVE '1' TO WS-OPTION
+	        WHEN OTHER MOVE '2' TO WS-OPTION.
+
+	      PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
+
+	      IF S-PRS-MODE = 'R'
+		 PERFORM CLAIM-LOCK-RTN THRU CLAIM-LOCK-RTN-END
+		 IF WS-LOCK-OK NOT = 'Y'
+		    GO TO 0110-MAIN.
+
+              IF S-STATUS-CHECK = 'Y' GO TO 0190-MAIN.
+
+              DESTROY SELECT-SCR.
+	      PERFORM FKEY-RTN THRU FKEY-END.
+
+        0130-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0190-MAIN.
+
+           IF K-F1 GO TO 0190-MAIN.
+
+	   IF K-F2
+	      PERFORM GET-NEXT THRU GET-NEXT-END
+	      GO TO 0120-MAIN.
+
+           IF K-F3
+	      PERFORM GET-PREV THRU GET-PREV-END
+              GO TO 0120-MAIN.
+
+           IF K-F4 AND S-PRS-MODE = 'R'
+	      PERFORM CONFIRM-RTN THRU CONFIRM-END
+	      IF S-CONFIRM = 'Y'
+		 DELETE OPR-FILE
+		 GO TO 0190-MAIN
+              ELSE
+		 GO TO 0130-MAIN.
+
+           IF NOT (K-F8 OR K-ENTER) GO TO 0130-MAIN.
+
+	   IF OPR-NAME = SPACES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID
+	      GO TO 0130-MAIN.
+
+	   EVALUATE WS-OPTION
+	      WHEN '1' MOVE 'A' TO OPR-ROLE
+	      WHEN '2' MOVE 'U' TO OPR-ROLE.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO 0130-MAIN.
+
+           IF S-PRS-MODE = 'A' WRITE OPR-REC.
+	   IF S-PRS-MODE = 'R' REWRITE OPR-REC.
+
+        0190-MAIN.
+
+	   PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
+	   DESTROY PROCESS-SCR.
+
+        0199-END. EXIT.
+      *******************************************************************
+        GET-NEXT.
+
+	   START OPR-FILE KEY > OPR-ID INVALID
+		 MOVE 100010 TO S-ERROR-CODE
+		 NOT INVALID
+		     READ OPR-FILE NEXT END
+			  MOVE 100010 TO S-ERROR-CODE
+		     END-READ.
+
+        GET-NEXT-END. EXIT.
+      ********************************************************************
+        GET-PREV.
+
+	   START OPR-FILE KEY < OPR-ID INVALID
+		 MOVE 100005 TO S-ERROR-CODE
+		 NOT INVALID
+		     READ OPR-FILE BACKWARD END
+			  MOVE 100005 TO S-ERROR-CODE
+		 END-READ.
+
+        GET-PREV-END. EXIT.
+      ********************************************************************
+      * Claims the edit lock on OPR-ID for this operator so a second
+      * session opening the same key gets warned instead of the two
+      * REWRITEs racing silently. WS-LOCK-OK comes back 'N' (and
+      * WS-LOCK-USER tells who) when someone else already has it.
+	CLAIM-LOCK-RTN.
+
+	   MOVE OPR-ID  TO WS-LOCK-RECKEY.
+	   MOVE 'C'     TO WS-LOCK-MODE.
+	   CALL   '/z/y19b25/sp2/lib/std/f-edlock'
+		  USING WS-LOCK-PROG, WS-LOCK-RECKEY, WS-LOCK-MODE,
+			WS-LOCK-USER, WS-LOCK-OK
+	   CANCEL '/z/y19b25/sp2/lib/std/f-edlock'.
+
+	   IF WS-LOCK-OK = 'Y'
+	      MOVE OPR-ID TO WS-LOCK-KEY
+	   ELSE
+	      MOVE SPACES TO WS-LOCK-MSG
+	      STRING 'Record currently being edited by ' WS-LOCK-USER
+		 DELIMITED BY SIZE INTO WS-LOCK-MSG
+	      PERFORM LOCK-WARN-RTN THRU LOCK-WARN-RTN-END.
+
+	CLAIM-LOCK-RTN-END. EXIT.
+      ********************************************************************
+      * Releases whatever key this operator currently has checked out,
+      * if any - safe to call even when nothing is held.
+	RELEASE-LOCK-RTN.
+
+	   IF WS-LOCK-KEY NOT = SPACES
+	      MOVE WS-LOCK-KEY TO WS-LOCK-RECKEY
+	      MOVE 'R'         TO WS-LOCK-MODE
+	      CALL   '/z/y19b25/sp2/lib/std/f-edlock'
+		     USING WS-LOCK-PROG, WS-LOCK-RECKEY, WS-LOCK-MODE,
+			   WS-LOCK-USER, WS-LOCK-OK
+	      CANCEL '/z/y19b25/sp2/lib/std/f-edlock'
+	      MOVE SPACES TO WS-LOCK-KEY.
+
+	RELEASE-LOCK-RTN-END. EXIT.
+      ********************************************************************
+      * Admin path for a lock CLAIM-LOCK-RTN can't get past and that
+      * F-EDLOCK's own next-day staleness check has not yet cleared -
+      * releases whatever is held on the given program/key with no
+      * regard to who holds it. Safe to run against a key that turns
+      * out not to be locked.
+	FORCE-UNLOCK-RTN.
+
+	   MOVE SPACES TO WS-FRC-PROG, WS-FRC-RECKEY.
+	   MOVE 'Force-Release Lock' TO S-WINDOW-TITLE.
+	   DISPLAY FLOATING WINDOW LINES 6 SIZE 60
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE-BAR
+	   TITLE S-WINDOW-TITLE
+	   POP-UP S-WINDOW2.
+	   DISPLAY FORCE-UNLOCK-SCR.
+
+	FORCE-UNLOCK-SUB.
+	   ACCEPT FORCE-UNLOCK-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      GO TO FORCE-UNLOCK-RTN-DONE.
+
+	   IF NOT K-ENTER GO TO FORCE-UNLOCK-SUB.
+
+	   IF WS-FRC-PROG = SPACES OR WS-FRC-RECKEY = SPACES
+	      GO TO FORCE-UNLOCK-SUB.
+
+	   MOVE 'F' TO WS-FRC-MODE.
+	   CALL   '/z/y19b25/sp2/lib/std/f-edlock'
+		  USING WS-FRC-PROG, WS-FRC-RECKEY, WS-FRC-MODE,
+			WS-FRC-USER, WS-FRC-OK
+	   CANCEL '/z/y19b25/sp2/lib/std/f-edlock'.
+
+	FORCE-UNLOCK-RTN-DONE.
+	   DESTROY FORCE-UNLOCK-SCR.
+	   CLOSE WINDOW S-WINDOW2.
+
+	FORCE-UNLOCK-RTN-END. EXIT.
+      ********************************************************************
+	LOCK-WARN-RTN.
+
+	   MOVE 'Record Locked' TO S-WINDOW-TITLE.
+	   DISPLAY FLOATING WINDOW LINES 4 SIZE 60
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE-BAR
+	   TITLE S-WINDOW-TITLE
+	   POP-UP S-WINDOW2.
+	   DISPLAY LOCK-WARN-SCR.
+
+	LOCK-WARN-SUB.
+	   ACCEPT LOCK-WARN-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+	   IF NOT (K-ENTER OR K-ESCAPE)
+	      GO TO LOCK-WARN-SUB.
+
+	   DESTROY LOCK-WARN-SCR.
+	   CLOSE WINDOW S-WINDOW2.
+
+	LOCK-WARN-RTN-END. EXIT.
+      ********************************************************************
+        FKEY-RTN.
+
+	   EVALUATE S-PRS-MODE
+	    WHEN 'S' MOVE '1yy456y89012y4567890' TO S-ACTIVE-FKEY
+	    WHEN 'A' MOVE 'yyy4567y9012y4567890' TO S-ACTIVE-FKEY
+	    WHEN 'R' MOVE 'yyyy567y9012y4567890' TO S-ACTIVE-FKEY.
+
+           CALL   '/v/cps/lib/std/x-fkey ' USING
+	          S-ACTIVE-FKEY,  S-TOOLBAR, S-BUTTON.
+	   CANCEL '/v/cps/lib/std/x-fkey'.
+           COPY   '/v/cps/lib/std/fmmode.prd'.
+
+	FKEY-END. EXIT.
+
+      ***************************************************************
+
+	  COPY '/v/cps/lib/std/cfirm.prd'.
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      *End of Program.
