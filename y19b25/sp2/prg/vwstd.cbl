@@ -12,6 +12,7 @@
 	  COPY '/z/y19b25/sp2/lib/fd/fccy'.
 	  COPY '/z/y19b25/sp2/lib/fd/fcrc'.
 	  COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	  COPY '/z/y19b25/sp2/lib/fd/fcmed'.
 
        DATA DIVISION.
 	FILE SECTION.
@@ -19,12 +20,14 @@
 	  COPY '/z/y19b25/sp2/lib/fd/fdcy'.
 	  COPY '/z/y19b25/sp2/lib/fd/fdrc'.
 	  COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	  COPY '/z/y19b25/sp2/lib/fd/fdmed'.
 
         WORKING-STORAGE SECTION.
 	  COPY '/z/y19b25/sp2/lib/fd/dbstd'.
 	  COPY '/z/y19b25/sp2/lib/fd/dbcy'.
 	  COPY '/z/y19b25/sp2/lib/fd/dbrc'.
 	  COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	  COPY '/z/y19b25/sp2/lib/fd/dbmed'.
 	  COPY '/v/cps/lib/std/stdvar.def'.
 	  COPY '/v/cps/lib/std/fkey.def'.
 
@@ -45,18 +48,32 @@
 	  03 WS-STD-WEIGHT	PIC 999V99.
 	  03 WS-STD-EMAIL	PIC X(30).
 	  03 WS-STD-MOBILE	PIC X(30).
+	  03 WS-STD-PHOTO-PATH	PIC X(60).
+	  03 WS-STD-DOC-PATH	PIC X(60).
+	  03 WS-MED-ALERT	PIC X(20).
 	  03 WS-STD-CY-NAME	PIC X(40).
 	  03 WS-STD-RC-NAME	PIC X(40).
 	  03 WS-STD-RG-NAME	PIC X(40).
    
+       01 WS-MISC.
+	  03 WS-SEARCH-KEY	PIC X(01) VALUE 'N'.
+	     88 SEARCH-BY-CODE	VALUE 'C'.
+	  03 WS-SEARCH-DESC	PIC X(13) VALUE 'Search: Name'.
+	  03 WS-SCAN-KEY	PIC X(06).
+
        01 WS-TEMP.
-	  03 WS-T-STD-KEY	PIC X(06). 
+	  03 WS-T-STD-KEY	PIC X(06).
+	  03 WS-T-STD-NAME	PIC X(40).
 
        LINKAGE SECTION.
        01 LINK-PROG-KEY		PIC X(30).
 
        SCREEN SECTION.
        01 MAIN-SCR.
+	  03 SEARCH-LABEL LINE 01 COL 04 PIC X(13) FROM WS-SEARCH-DESC.
+	  03 LABEL LINE 01 COL 80 'Scan AC#:'.
+	  03 ENTRY-FIELD 3-D ID 110 COL + 2 PIC X(06)
+	     USING WS-SCAN-KEY AUTO BELL UPPER.
 	  03 LABEL LINE 02 COL 04 'Code'.
 	  03 LABEL COL 13.5 'Name'.
 	  03 LABEL COL + 45.5 'Gender'.
@@ -74,6 +91,8 @@
              EXCEPTION-VALUE W-DBLCLICK.
        
        01 DIVIDE-SCR.
+	  03 MED-ALERT-LABEL LINE 08 COL 04 PIC X(20)
+	     FROM WS-MED-ALERT.
 	  03 LABEL LINE 9.5 COL 04 'Address:'.
           03 ENTRY-FIELD 3-D COL 17 FROM WS-STD-ADD1.
           03 ENTRY-FIELD 3-D LINE + 1 COL 17
@@ -100,6 +119,10 @@
           03 ENTRY-FIELD 3-D COL 17 FROM WS-STD-EMAIL.
           03 LABEL LINE + 1 COL 04 'Mobile#:'.
           03 ENTRY-FIELD 3-D COL 17 FROM WS-STD-MOBILE.
+          03 LABEL LINE + 1 COL 04 'Photo:#'.
+          03 ENTRY-FIELD 3-D COL 17 FROM WS-STD-PHOTO-PATH.
+          03 LABEL LINE + 1 COL 04 'ID Doc:#'.
+          03 ENTRY-FIELD 3-D COL 17 FROM WS-STD-DOC-PATH.
       
       ********************************************************************
        PROCEDURE DIVISION USING LINK-PROG-KEY.
@@ -116,7 +139,7 @@
         MAIN-LOGIC.
 
 	   MOVE 'N' TO S-RUN.
-	   OPEN INPUT STD-FILE, CY-FILE, RC-FILE, RG-FILE.
+	   OPEN INPUT STD-FILE, CY-FILE, RC-FILE, RG-FILE, MED-FILE.
 
 	   MOVE 'Y' 			TO S-RUN
 	   MOVE 'View & Print Student'  TO S-WINDOW-TITLE.
@@ -137,13 +160,62 @@
 		             LINK-PROG-KEY
                       CANCEL '/z/y19b25/sp2/prg/ptstd'
                    END-IF
+		   IF K-F7 AND WS-STD-KEY NOT = SPACES
+		      CALL   '/z/y19b25/sp2/prg/hpsib' USING WS-STD-KEY
+		      CANCEL '/z/y19b25/sp2/prg/hpsib'
+		      DISPLAY MAIN-SCR, DIVIDE-SCR
+                   END-IF
+		   IF K-F2
+		      PERFORM TOGGLE-SEARCH-RTN THRU TOGGLE-SEARCH-RTN-END
+                   END-IF
+		   IF K-ENTER AND S-CONTROL-ID = 110
+		      PERFORM SCAN-RTN THRU SCAN-RTN-END
+                   END-IF
            END-PERFORM.
 	
         TERMINATION.
 	   CLOSE WINDOW S-WINDOW.
-	   CLOSE STD-FILE, CY-FILE, RC-FILE, RG-FILE.
+	   CLOSE STD-FILE, CY-FILE, RC-FILE, RG-FILE, MED-FILE.
 	   EXIT PROGRAM.
 	   STOP RUN.
+      ********************************************************************
+        TOGGLE-SEARCH-RTN.
+
+	   IF SEARCH-BY-CODE
+	      MOVE 'N' TO WS-SEARCH-KEY
+	      MOVE 'Search: Name' TO WS-SEARCH-DESC
+           ELSE
+	      MOVE 'C' TO WS-SEARCH-KEY
+	      MOVE 'Search: Code' TO WS-SEARCH-DESC.
+
+      * Re-page from the top of the file under the new search key.
+	   INITIALIZE STD-REC, WS-TEMP.
+	   SET K-EVENT TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+
+        TOGGLE-SEARCH-RTN-END. EXIT.
+      ********************************************************************
+        SCAN-RTN.
+
+	   IF WS-SCAN-KEY = SPACES
+	      GO TO SCAN-RTN-END.
+
+      * A scanned AC# (barcode/QR on a student's card or wristband) is
+      * always a code lookup, regardless of the active search mode.
+	   MOVE 'C' 		TO WS-SEARCH-KEY.
+	   MOVE 'Search: Code' TO WS-SEARCH-DESC.
+	   MODIFY LIST-1, SEARCH-TEXT = WS-SCAN-KEY.
+
+	   INITIALIZE STD-REC, WS-TEMP.
+	   SET K-EVENT  TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+
+	   MOVE SPACES TO WS-SCAN-KEY.
+	   DISPLAY MAIN-SCR.
+
+        SCAN-RTN-END. EXIT.
       ********************************************************************
         LIST-1-RTN.
 
@@ -159,25 +231,39 @@
 	   ELSE
               MOVE T-SIZE TO S-SUB.
 
-      * Get start key.
+      * Get start key, depending on the active search mode.
 	   INITIALIZE WS-TEMP.
 	   IF E-SEARCH
-	      INQUIRE LIST-1, SEARCH-TEXT IN WS-T-STD-KEY 
+	      IF SEARCH-BY-CODE
+	         INQUIRE LIST-1, SEARCH-TEXT IN WS-T-STD-KEY
+	      ELSE
+	         INQUIRE LIST-1, SEARCH-TEXT IN WS-T-STD-NAME
+              END-IF
 	   ELSE
               MODIFY LIST-1, QUERY-INDEX = S-SUB,
 	      INQUIRE LIST-1, ITEM-VALUE IN WS-TEMP
 	      IF WS-T-STD-KEY = SPACES
 		 GO TO LIST-1-END.
 
-      * Start file
-	   MOVE WS-T-STD-KEY TO STD-KEY.
-	   IF E-UP OR E-PAGEUP
-	      START STD-FILE KEY < STD-KEY INVALID
-		    GO TO LIST-1-END
-
-           ELSE 
-	      START STD-FILE KEY > STD-KEY INVALID
-		    GO TO LIST-1-END.
+      * Start file on the active key.
+	   IF SEARCH-BY-CODE
+	      MOVE WS-T-STD-KEY TO STD-KEY
+	      IF E-UP OR E-PAGEUP
+	         START STD-FILE KEY < STD-KEY INVALID
+		       GO TO LIST-1-END
+              ELSE
+	         START STD-FILE KEY > STD-KEY INVALID
+		       GO TO LIST-1-END
+              END-IF
+           ELSE
+	      MOVE WS-T-STD-NAME TO STD-ALT-KEY4
+	      IF E-UP OR E-PAGEUP
+	         START STD-FILE KEY < STD-ALT-KEY4 INVALID
+		       GO TO LIST-1-END
+              ELSE
+	         START STD-FILE KEY > STD-ALT-KEY4 INVALID
+		       GO TO LIST-1-END
+              END-IF.
 
       * Determine # of records to get.
 	   IF E-UP OR E-DOWN
@@ -230,9 +316,20 @@
 	   MOVE STD-ADD3	   TO WS-STD-ADD3.
 	   MOVE STD-EMAIL	   TO WS-STD-EMAIL.
 	   MOVE STD-MOBILE	   TO WS-STD-MOBILE.
+	   MOVE STD-PHOTO-PATH	   TO WS-STD-PHOTO-PATH.
+	   MOVE STD-DOC-PATH	   TO WS-STD-DOC-PATH.
 	   MOVE STD-HEIGHT	   TO WS-STD-HEIGHT.
 	   MOVE STD-WEIGHT	   TO WS-STD-WEIGHT.
 
+	   MOVE SPACES TO WS-MED-ALERT.
+	   INITIALIZE MED-REC.
+	   MOVE STD-KEY TO MED-KEY.
+	   READ MED-FILE NOT INVALID
+	      IF MED-IS-FLAGGED
+		 MOVE '** MEDICAL ALERT **' TO WS-MED-ALERT
+	      END-IF
+	   END-READ.
+
 	   INITIALIZE CY-REC.
 	   MOVE STD-CY-KEY	TO CY-KEY.
 	   READ CY-FILE INVALID
