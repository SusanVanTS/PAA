@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMER.
+
+      * MAINTAIN EVENT/COMPETITION REGISTRATION FOR A STUDENT
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	11/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcer'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcev'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fder'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdev'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dber'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbev'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
+
+       78 T-SIZE		  VALUE 20.
+
+       01 WS-REC.
+	  03 WS-EV-KEY		  PIC X(04).
+	  03 WS-EV-NAME		  PIC X(30).
+	  03 WS-REG-DMY		  PIC X(10).
+	  03 WS-AGE-ON-EVENT	  PIC Z9.
+	  03 WS-WAIVER-DISP	  PIC X(01).
+
+       01 WS-MISC.
+	  03 WS-ER-EOF		  PIC X(01).
+	  03 WS-ADD-KEY		  PIC X(04).
+	  03 WS-HHMM		  PIC X(07).
+	  03 WS-STD-DOB-DMY	  PIC 9(08).
+	  03 WS-AGE		  PIC 9(02).
+	  03 WS-DATE		  PIC X(01).
+	  03 WS-WAIVER-FLAG	  PIC X(01).
+	     88 VALID-WAIVER-FLAG VALUE 'Y', 'y', 'N', 'n', ' '.
+	  03 WS-WAIVER-DATE	  PIC 9(08).
+
+	LINKAGE SECTION.
+	01 LINK-STD-KEY		  PIC X(06).
+	01 LINK-STD-NAME	  PIC X(40).
+
+	SCREEN SECTION.
+        01 PROCESS-SCR.
+	   03 LABEL LINE 01 COL 04 'Student:'.
+	   03 LABEL LINE 01 COL + 2 PIC X(06) FROM LINK-STD-KEY.
+	   03 LABEL LINE 01 COL + 2 PIC X(40) FROM LINK-STD-NAME.
+	   03 LABEL LINE 03 COL 04 'Event Code:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL + 2 PIC X(04)
+	      USING WS-ADD-KEY BELL UPPER.
+	   03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	      COL + 1.5 LINES 13
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER 	= 1
+	      TERMINATION-VALUE = 101.
+	   03 LABEL LINE 04 COL 04 'Waiver Signed [Y/N]:'.
+	   03 ENTRY-FIELD 3-D ID 102 COL + 2 PIC X(01)
+	      USING WS-WAIVER-FLAG BELL UPPER.
+	   03 LABEL LINE 04 COL 40 'Waiver Date:'.
+	   03 ENTRY-FIELD 3-D ID 103 COL + 2 PIC 9(08)
+	      USING WS-WAIVER-DATE.
+	   03 LABEL LINE 05 COL 04 'Code'.
+	   03 LABEL COL 11 'Name'.
+	   03 LABEL COL 42 'Registered'.
+	   03 LABEL COL 53 'Age'.
+	   03 LABEL COL 57 'Wvr'.
+	   03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
+	      LINE 6.5 COL 04 SIZE 60 CELL LINES T-SIZE
+	      DATA-COLUMNS 	= (1,5,35,45,47)
+	      DISPLAY-COLUMNS 	= (1,9,41,52,57)
+	      EXCEPTION-VALUE W-DBLCLICK.
+
+      *******************************************************************
+       PROCEDURE DIVISION USING LINK-STD-KEY, LINK-STD-NAME.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcer'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcev'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+
+        END DECLARATIVES.
+      *******************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN I-O   ER-FILE.
+	   OPEN INPUT EV-FILE.
+	   OPEN INPUT STD-FILE.
+
+      * Age-as-of-event-date needs the student's DOB; read it once - it
+      * doesn't change for the life of this popup.
+	   MOVE LINK-STD-KEY TO STD-KEY.
+	   READ STD-FILE INVALID
+		INITIALIZE WS-STD-DOB-DMY.
+	   MOVE STD-DOB-DMY TO WS-STD-DOB-DMY.
+
+      * Floating Window
+	   MOVE 'Event/Competition Registration' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+      * Bitmap
+	   CALL 'W$BITMAP' USING
+	         WBITMAP-LOAD, 'help.jpg' GIVING S-BITMAP.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE ER-FILE.
+	   CLOSE EV-FILE.
+	   CLOSE STD-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      **************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF (K-F10 and S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL   '/z/y19b25/sp2/prg/hpev' USING WS-ADD-KEY,S-OK
+	      CANCEL '/z/y19b25/sp2/prg/hpev'
+	      MOVE 101 TO S-CONTROL-ID
+	      IF S-OK = 'Y'
+		 DISPLAY PROCESS-SCR
+	      GO TO 0100-MAIN.
+
+	   IF K-F4
+	      PERFORM DELETE-RTN THRU DELETE-RTN-END
+	      GO TO 0100-MAIN.
+
+           IF NOT (K-F8 OR K-ENTER) GO TO 0100-MAIN.
+
+	   PERFORM ADD-RTN THRU ADD-RTN-END.
+
+        0199-END. EXIT.
+      *******************************************************************
+        ADD-RTN.
+
+	   IF WS-ADD-KEY = SPACES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   MOVE WS-ADD-KEY TO EV-KEY.
+	   READ EV-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   IF NOT VALID-WAIVER-FLAG
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+      * A signed waiver needs a real date behind it; an unsigned one
+      * carries no date at all.
+	   IF WS-WAIVER-FLAG = 'Y' OR WS-WAIVER-FLAG = 'y'
+	      IF WS-WAIVER-DATE = ZEROS
+		 MOVE 200015 TO S-ERROR-CODE
+		 MOVE 103    TO S-CONTROL-ID
+		 GO TO ADD-RTN-END
+	      ELSE
+		 MOVE 'D' TO WS-DATE
+		 CALL   '/z/y19b25/sp2/lib/std/f-ckdate'
+			USING WS-DATE, WS-WAIVER-DATE, S-ERROR-CODE
+		 CANCEL '/z/y19b25/sp2/lib/std/f-ckdate'
+		 IF S-ERROR-CODE NOT = ZEROS
+		    MOVE 103 TO S-CONTROL-ID
+		    GO TO ADD-RTN-END
+		 END-IF
+	      END-IF
+	   ELSE
+	      MOVE ZEROS TO WS-WAIVER-DATE.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO ADD-RTN-END.
+
+	   INITIALIZE ER-REC.
+	   MOVE LINK-STD-KEY TO ER-STD-KEY, ER-ALT-STD-KEY.
+	   MOVE WS-ADD-KEY   TO ER-EV-KEY,  ER-ALT-EV-KEY.
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING ER-REG-DMY, WS-HHMM.
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+	   MOVE WS-WAIVER-FLAG TO ER-CONSENT-FLAG.
+	   MOVE WS-WAIVER-DATE TO ER-CONSENT-DATE.
+
+	   WRITE ER-REC.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   MOVE SPACES TO WS-ADD-KEY, WS-WAIVER-FLAG.
+	   MOVE ZEROS  TO WS-WAIVER-DATE.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+
+        ADD-RTN-END. EXIT.
+      *******************************************************************
+        DELETE-RTN.
+
+	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
+	   IF C-SUB = 0
+	      GO TO DELETE-RTN-END.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   IF WS-EV-KEY = SPACES
+	      GO TO DELETE-RTN-END.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO DELETE-RTN-END.
+
+	   MOVE LINK-STD-KEY TO ER-STD-KEY.
+	   MOVE WS-EV-KEY    TO ER-EV-KEY.
+	   READ ER-FILE INVALID
+		GO TO DELETE-RTN-END.
+
+	   DELETE ER-FILE.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+
+        DELETE-RTN-END. EXIT.
+      *******************************************************************
+        LIST-1-RTN.
+
+      * Rebuild the registration list from scratch, scanning ER-FILE on
+      * its student-first primary key so only this student's rows show.
+	   MOVE LINK-STD-KEY TO ER-STD-KEY.
+	   MOVE LOW-VALUES   TO ER-EV-KEY.
+	   START ER-FILE KEY >= ER-KEY INVALID
+		 MOVE 'Y' TO WS-ER-EOF
+	     NOT INVALID
+		 MOVE 'N' TO WS-ER-EOF.
+
+	   MODIFY LIST-1, MASS-UPDATE = 1.
+	   PERFORM LIST-1-LOOP THRU LIST-1-LOOP-END
+		   UNTIL WS-ER-EOF = 'Y'.
+	   MODIFY LIST-1, MASS-UPDATE = 0.
+
+	   MODIFY LIST-1, QUERY-INDEX = 1.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   DISPLAY PROCESS-SCR.
+
+        LIST-1-RTN-END. EXIT.
+      *******************************************************************
+        LIST-1-LOOP.
+
+	   READ ER-FILE NEXT END
+		MOVE 'Y' TO WS-ER-EOF
+		GO TO LIST-1-LOOP-END.
+
+	   IF ER-STD-KEY NOT = LINK-STD-KEY
+	      MOVE 'Y' TO WS-ER-EOF
+	      GO TO LIST-1-LOOP-END.
+
+	   INITIALIZE WS-REC.
+	   MOVE ER-EV-KEY TO WS-EV-KEY.
+	   MOVE ER-EV-KEY TO EV-KEY.
+	   READ EV-FILE INVALID
+		INITIALIZE EV-NAME, EV-DATE-DMY.
+	   MOVE EV-NAME    TO WS-EV-NAME.
+	   MOVE ER-REG-DMY TO WS-REG-DMY.
+
+      * Age as of the event's own date, not today - the eligibility
+      * question that matters for a competition roster.
+	   MOVE ZEROS TO WS-AGE.
+	   IF WS-STD-DOB-DMY NOT = ZEROS AND EV-DATE-DMY NOT = ZEROS
+	      CALL   '/z/y19b25/sp2/lib/std/f-gtagea' USING
+		     WS-STD-DOB-DMY, EV-DATE-DMY, WS-AGE
+	      CANCEL '/z/y19b25/sp2/lib/std/f-gtagea'.
+	   MOVE WS-AGE TO WS-AGE-ON-EVENT.
+
+	   IF ER-CONSENT-FLAG = 'Y'
+	      MOVE 'Y' TO WS-WAIVER-DISP
+	   ELSE
+	      MOVE 'N' TO WS-WAIVER-DISP.
+
+	   MODIFY LIST-1, ITEM-TO-ADD = WS-REC.
+
+        LIST-1-LOOP-END. EXIT.
+
+      ***************************************************************
+
+	  COPY '/v/cps/lib/std/cfirm.prd'.
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      *End of Program.
