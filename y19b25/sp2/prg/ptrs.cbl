@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTRS.
+
+      * PRINT EVENT/COMPETITION RANKED RESULTS REPORT
+      * AUTHOR		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	11/8/19	-	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcev'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+           COPY '/z/y19b25/sp2/lib/fd/fdev'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbev'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
+
+       01 WS-MISC.
+	  03 WS-EV-KEY		PIC X(04).
+	  03 WS-RS-EOF		PIC X(01).
+
+       01 S-WINDOW2		PIC X(10).
+       01 S-WINDOW-TITLE2	PIC X(40).
+
+       01 WS-PREVIEW.
+	  03 WS-PREVIEW-LINE	PIC X(60) OCCURS 15 TIMES.
+	  03 WS-PREVIEW-SUB	PIC 9(02) COMP.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+
+       01 PRT-HEADER.
+          03 PRT-COMPNAME    	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+          03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL 		PIC X(34) VALUE
+	     'REPORT TITLE: RANKED EVENT RESULTS'.
+	  03 FIL		PIC X(16) VALUE SPACES.
+          03 FIL 		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER2B.
+	  03 FIL		PIC X(06) VALUE 'Event:'.
+	  03 FIL		PIC X(01).
+	  03 PRT-EV-KEY-HDR	PIC X(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-EV-NAME-HDR	PIC X(30).
+	  03 FIL		PIC X(03) VALUE 'on'.
+	  03 PRT-EV-DATE-HDR	PIC 99/99/9999.
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(05) VALUE 'Place'.
+	  03 FIL		PIC X(04).
+	  03 FIL		PIC X(03) VALUE 'AC#'.
+	  03 FIL		PIC X(04).
+          03 FIL		PIC X(04) VALUE 'Name'.
+	  03 FIL		PIC X(37).
+	  03 FIL 		PIC X(05) VALUE 'Score'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(05) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(06) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+          03 FIL		PIC X(40) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL 		PIC X(08) VALUE ALL '-'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL 		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+          03 PRT-PAGE-COUNT2 	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-PLACEMENT	PIC Z(02)9.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(01).
+          03 PRT-STD-KEY	PIC X(06).
+	  03 FIL 		PIC X(01).
+	  03 PRT-STD-NAME       PIC X(40).
+	  03 FIL                PIC X(01).
+	  03 PRT-SCORE		PIC Z(04)9.99.
+
+       01 PRT-END.
+	  03 FIL		PIC X(26) VALUE
+	     '* END OF REPORT * TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       LINKAGE SECTION.
+       01 LINK-PROG-KEY		PIC X(30).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 04 'Event Code:'.
+	  03 ENTRY-FIELD 3-D ID 101 COL + 3 PIC X(04)
+		   USING WS-EV-KEY AUTO.
+          03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+             COL + 1.5 LINES 13 BITMAP
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER = 1
+	     TERMINATION-VALUE = 101.
+          COPY '/v/cps/lib/std/ptbtn.scr'.
+
+       01 PREVIEW-SCR.
+	  03 LABEL LINE 01 COL 02 'Print Preview - First Page'.
+	  03 LABEL LINE 03 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(1).
+	  03 LABEL LINE 04 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(2).
+	  03 LABEL LINE 05 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(3).
+	  03 LABEL LINE 06 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(4).
+	  03 LABEL LINE 07 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(5).
+	  03 LABEL LINE 08 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(6).
+	  03 LABEL LINE 09 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(7).
+	  03 LABEL LINE 10 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(8).
+	  03 LABEL LINE 11 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(9).
+	  03 LABEL LINE 12 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(10).
+	  03 LABEL LINE 13 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(11).
+	  03 LABEL LINE 14 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(12).
+	  03 LABEL LINE 15 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(13).
+	  03 LABEL LINE 16 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(14).
+	  03 LABEL LINE 17 COL 02 PIC X(60) FROM WS-PREVIEW-LINE(15).
+	  03 LABEL LINE 19 COL 02 'OK to print? [ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 201 LINE 19 COL + 2 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION USING LINK-PROG-KEY.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcev'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT EV-FILE, RS-FILE, STD-FILE.
+
+	   COPY '/v/cps/lib/std/gtcoid.prd'.
+	   MOVE 'Print Event Ranked Results' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   CALL 'W$BITMAP' USING
+	        WBITMAP-LOAD, 'help.jpg' GIVING S-BITMAP.
+
+           INITIALIZE WS-MISC.
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE EV-FILE, RS-FILE, STD-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+           IF (K-F10 AND S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL	'/z/y19b25/sp2/prg/hpev' USING WS-EV-KEY, S-OK
+	      CANCEL 	'/z/y19b25/sp2/prg/hpev'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+           IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF WS-EV-KEY = SPACES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   MOVE WS-EV-KEY TO EV-KEY.
+	   READ EV-FILE INVALID
+	      MOVE 100020 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   MOVE 60 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   PERFORM PREVIEW-RTN THRU PREVIEW-RTN-END.
+	   IF S-ANSWER NOT = 'Y'
+	      GO TO 0199-END.
+
+           OPEN OUTPUT PRINT-FILE.
+           IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   PERFORM START-RS-RTN THRU START-RS-RTN-END.
+
+	   COPY '/v/cps/lib/std/s-thread.prd'.
+
+	   WRITE PRINT-REC FROM S-INIT-STRING AFTER 0.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   PERFORM 0200-PRT THRU 0299-PRT-END
+		   UNTIL WS-RS-EOF = 'Y' OR THREAD-RETURN = 99.
+
+	   IF THREAD-RETURN NOT = 99
+	      PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+	   COPY '/v/cps/lib/std/e-thread.prd'.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+        START-RS-RTN.
+
+      * Start on the event-first alternate key, ranked (placement) order.
+	   MOVE EV-KEY TO RS-ALT-EV-KEY.
+	   MOVE ZEROS  TO RS-PLACEMENT.
+	   START RS-FILE KEY >= RS-ALT-KEY1 INVALID
+		 MOVE 'Y' TO WS-RS-EOF
+	     NOT INVALID
+		 MOVE 'N' TO WS-RS-EOF.
+
+        START-RS-RTN-END. EXIT.
+
+      ********************************************************************
+        0200-PRT.
+
+	   READ RS-FILE NEXT END
+		 MOVE 'Y' TO WS-RS-EOF GO TO 0299-PRT-END.
+
+	   IF RS-ALT-EV-KEY NOT = EV-KEY
+	        MOVE 'Y' TO WS-RS-EOF GO TO 0299-PRT-END.
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
+
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        0299-PRT-END. EXIT.
+
+      ********************************************************************
+        BUILD-DETAIL-RTN.
+
+	   INITIALIZE PRT-DETAIL.
+	   MOVE RS-PLACEMENT		TO PRT-PLACEMENT.
+	   MOVE RS-STD-KEY		TO PRT-STD-KEY.
+	   MOVE RS-SCORE		TO PRT-SCORE.
+
+	   INITIALIZE STD-REC.
+	   MOVE RS-STD-KEY		TO STD-KEY.
+	   READ STD-FILE INVALID
+	      CONTINUE.
+	   MOVE STD-NAME		TO PRT-STD-NAME.
+
+        BUILD-DETAIL-RTN-END. EXIT.
+
+      ********************************************************************
+        PREVIEW-RTN.
+
+	   INITIALIZE WS-PREVIEW.
+
+	   PERFORM START-RS-RTN THRU START-RS-RTN-END.
+
+	   PERFORM PREVIEW-SCAN-RTN THRU PREVIEW-SCAN-RTN-END
+		   UNTIL WS-RS-EOF = 'Y' OR WS-PREVIEW-SUB = 15.
+
+	   MOVE 'Print Preview' TO S-WINDOW-TITLE2.
+	   DISPLAY FLOATING WINDOW LINES 21 SIZE 66
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE S-WINDOW-TITLE2
+	   POP-UP S-WINDOW2.
+
+	   MOVE 'N' TO S-ANSWER.
+
+	PREVIEW-SUB.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PREVIEW-SCR.
+	   ACCEPT  PREVIEW-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-ANSWER
+	      GO TO PREVIEW-DONE.
+
+	   IF NOT K-ENTER
+	      GO TO PREVIEW-SUB.
+
+	   IF NOT VALID-ANSWER
+	      GO TO PREVIEW-SUB.
+
+	PREVIEW-DONE.
+	   DESTROY PREVIEW-SCR.
+	   CLOSE WINDOW S-WINDOW2.
+
+        PREVIEW-RTN-END. EXIT.
+
+      ********************************************************************
+        PREVIEW-SCAN-RTN.
+
+	   READ RS-FILE NEXT END
+		MOVE 'Y' TO WS-RS-EOF GO TO PREVIEW-SCAN-RTN-END.
+
+	   IF RS-ALT-EV-KEY NOT = EV-KEY
+	      MOVE 'Y' TO WS-RS-EOF GO TO PREVIEW-SCAN-RTN-END.
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
+	   ADD 1 TO WS-PREVIEW-SUB.
+	   MOVE PRT-DETAIL TO WS-PREVIEW-LINE(WS-PREVIEW-SUB).
+
+        PREVIEW-SCAN-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y' OR LINAGE-COUNTER > 58
+	      IF S-FIRST-PRINT = 'Y'
+	     	MOVE 	'N' TO S-FIRST-PRINT
+		 CALL	'/v/cps/lib/std/f-dmyhm' USING
+		 	PRT-SYS-DMY, PRT-START-HHMM
+		 CANCEL	'/v/cps/lib/std/f-dmyhm'
+		 MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+		 MOVE EV-KEY		 TO PRT-EV-KEY-HDR
+		 MOVE EV-NAME		 TO PRT-EV-NAME-HDR
+		 MOVE EV-DATE-DMY	 TO PRT-EV-DATE-HDR
+		 MOVE 1			 TO S-PAGE-COUNT
+ 	      ELSE
+	   	 ADD 1  		  TO S-PAGE-COUNT
+		 MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+		 WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+		 WRITE PRINT-REC FROM SPACE AFTER PAGE
+	      END-IF
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT
+	   WRITE PRINT-REC FROM PRT-HEADER
+	   WRITE PRINT-REC FROM PRT-HEADER2
+	   WRITE PRINT-REC FROM PRT-HEADER2B AFTER 1
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2
+  	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END.EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL	'/v/cps/lib/std/f-dmyhm' USING
+	        PRT-SYS-DMY, PRT-START-HHMM
+	 	CANCEL  '/v/cps/lib/std/f-dmyhm'.
+
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END.EXIT.
+      ********************************************************************
+          COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
