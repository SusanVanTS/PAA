@@ -10,20 +10,59 @@
 	 FILE-CONTROL.
 	  COPY 	'/z/y19b25/sp2/lib/fd/fcstd'.
 	  COPY  '/z/y19b25/sp2/lib/fd/fcstd.t'.
+	  COPY  '/z/y19b25/sp2/lib/fd/fcckpt'.
 
        DATA DIVISION.
 	FILE SECTION.
 	 COPY 	'/z/y19b25/sp2/lib/fd/fdstd'.
 	 COPY	'/z/y19b25/sp2/lib/fd/fdstd.t'.
+	 COPY	'/z/y19b25/sp2/lib/fd/fdckpt'.
 
         WORKING-STORAGE SECTION.
 	 COPY	'/z/y19b25/sp2/lib/fd/dbstd'.
 	 COPY   '/z/y19b25/sp2/lib/fd/dbstd.t'.
+	 COPY   '/z/y19b25/sp2/lib/fd/dbckpt'.
 	 COPY   '/v/cps/lib/std/stdvar.def'.
 
+       78 WS-CKPT-INTERVAL	VALUE 50.
+
        01 WS-MISC.
 	  03 WS-STD-AGE 	PIC 9(02).
 
+       01 WS-CKPT-MISC.
+	  03 WS-RESUME		PIC X(01).
+	  03 WS-CKPT-COUNT	PIC 9(04) COMP.
+
+      * Percentage-complete / time-remaining, shown in S-WINDOW3
+      * alongside the thread-cancel window so a big extract can be
+      * judged "wait it out" vs "cancel" instead of running blind.
+       01 S-WINDOW3		PIC X(10).
+
+       01 WS-PROGRESS-MISC.
+	  03 WS-RANGE-START-N	PIC 9(06).
+	  03 WS-RANGE-END-N	PIC 9(06).
+	  03 WS-RANGE-CUR-N	PIC 9(06).
+	  03 WS-RANGE-TOTAL	PIC 9(07) COMP.
+	  03 WS-RANGE-DONE	PIC 9(07) COMP.
+	  03 WS-PCT-DONE	PIC 9(03).
+	  03 WS-START-TIME.
+	     05 WS-START-HH	PIC 9(02).
+	     05 WS-START-MIN	PIC 9(02).
+	     05 WS-START-SS1	PIC 9(02).
+	     05 WS-START-SS2	PIC 9(02).
+	  03 WS-NOW-TIME.
+	     05 WS-NOW-HH	PIC 9(02).
+	     05 WS-NOW-MIN	PIC 9(02).
+	     05 WS-NOW-SS1	PIC 9(02).
+	     05 WS-NOW-SS2	PIC 9(02).
+	  03 WS-NOW-SECS	PIC 9(07) COMP.
+	  03 WS-START-SECS	PIC 9(07) COMP.
+	  03 WS-ELAPSED-SECS	PIC S9(07) COMP.
+	  03 WS-EST-REMAIN-SECS	PIC 9(07) COMP.
+	  03 WS-EST-REMAIN-MIN	PIC 9(05).
+	  03 WS-PCT-LABEL	PIC X(24).
+	  03 WS-ETA-LABEL	PIC X(34).
+
        LINKAGE SECTION.
        01 LINK-DATA-ID		PIC X(08).
        01 LINK-MISC.
@@ -40,8 +79,18 @@
 	  03 LINK-RC-E-KEY	PIC X(04).
 	  03 LINK-RG-S-KEY	PIC X(04).
 	  03 LINK-RG-E-KEY	PIC X(04).
+	  03 LINK-HT-S-KEY	PIC 9(03)V9(02).
+	  03 LINK-HT-E-KEY	PIC 9(03)V9(02).
+	  03 LINK-WT-S-KEY	PIC 9(03)V9(02).
+	  03 LINK-WT-E-KEY	PIC 9(03)V9(02).
+	  03 LINK-ASOF-DATE	PIC 9(08).
        01 LINK-OK		PIC X(01).
 
+       SCREEN SECTION.
+       01 PROGRESS-SCR.
+	  03 LABEL LINE 01 COL 02 PIC X(24) FROM WS-PCT-LABEL.
+	  03 LABEL LINE 02 COL 02 PIC X(34) FROM WS-ETA-LABEL.
+
       ********************************************************************
        PROCEDURE DIVISION USING LINK-DATA-ID, LINK-MISC, LINK-OK.
 	
@@ -49,6 +98,7 @@
 
 	   COPY   '/z/y19b25/sp2/lib/fd/dcstd'.
 	   COPY   '/z/y19b25/sp2/lib/fd/dcstd.t'.
+	   COPY   '/z/y19b25/sp2/lib/fd/dcckpt'.
 
         END DECLARATIVES.
 
@@ -56,11 +106,33 @@
         BEGIN.
 
 	   MOVE 'N'		TO S-RUN, LINK-OK.
-	   MOVE LINK-DATA-ID	TO STD-T-DATA-ID.
-	   OPEN OUTPUT STD-T-FILE.
-	   CLOSE STD-T-FILE.
+	   MOVE LINK-DATA-ID	TO STD-T-DATA-ID, CKPT-DATA-ID.
+	   OPEN I-O CKPT-FILE.
+
+      * A checkpoint left behind by a cancelled or crashed run on this
+      * same extract lets us resume mid-range instead of restarting
+      * from LINK-START-KEY.
+	   MOVE 'N' TO WS-RESUME.
+	   READ CKPT-FILE INVALID
+		CONTINUE
+	   NOT INVALID
+		IF CKPT-DONE = 'N'
+		   MOVE 'Y' TO WS-RESUME
+		END-IF
+	   END-READ.
+
+	   IF WS-RESUME = 'Y'
+	      OPEN I-O STD-T-FILE
+	   ELSE
+	      OPEN OUTPUT STD-T-FILE
+	      CLOSE STD-T-FILE
+	      OPEN I-O STD-T-FILE
+	      MOVE LINK-START-KEY TO CKPT-LAST-KEY
+	      MOVE 'N'		   TO CKPT-DONE
+	      WRITE CKPT-REC INVALID
+		    REWRITE CKPT-REC
+	      END-WRITE.
 
-	   OPEN I-O STD-T-FILE.
 	   OPEN INPUT STD-FILE.
 
       * Main logic
@@ -73,10 +145,18 @@
 
 	   COPY   '/v/cps/lib/std/s-thread.prd'.
 
+	   PERFORM PROGRESS-INIT-RTN THRU PROGRESS-INIT-RTN-END.
+
 	   INITIALIZE STD-REC, WS-MISC.
-	   MOVE LINK-START-KEY TO STD-KEY.
-	   START STD-FILE KEY >= STD-KEY INVALID
-	   MOVE 'N' TO S-RUN.
+	   MOVE ZEROS TO WS-CKPT-COUNT.
+	   IF WS-RESUME = 'Y'
+	      MOVE CKPT-LAST-KEY TO STD-KEY
+	      START STD-FILE KEY > STD-KEY INVALID
+		    MOVE 'N' TO S-RUN
+	   ELSE
+	      MOVE LINK-START-KEY TO STD-KEY
+	      START STD-FILE KEY >= STD-KEY INVALID
+		    MOVE 'N' TO S-RUN.
 
            PERFORM 0100-MAIN THRU 0199-END
 	      UNTIL S-RUN = 'N' OR THREAD-RETURN = 99.
@@ -84,10 +164,15 @@
            COPY   '/v/cps/lib/std/e-thread.prd'.
 
 	   IF THREAD-RETURN NOT = 99
-	      MOVE 'Y' TO LINK-OK.
+	      MOVE 'Y' TO LINK-OK
+	      MOVE 'Y' TO CKPT-DONE
+	      REWRITE CKPT-REC
+	      PERFORM PROGRESS-UPDATE-RTN THRU PROGRESS-UPDATE-RTN-END.
 
         TERMINATION.
-	   CLOSE STD-T-FILE, STD-FILE.
+	   DESTROY PROGRESS-SCR.
+	   CLOSE WINDOW S-WINDOW3.
+	   CLOSE STD-T-FILE, STD-FILE, CKPT-FILE.
 	   EXIT PROGRAM.
 	   STOP RUN.
 
@@ -103,10 +188,18 @@
 		  (STD-GENDER = 'F' AND LINK-WS-GENDER2(2) =1))
 		  GO TO 0199-END.
            
-	   CALL		'/z/y19b25/sp2/lib/std/f-gtage'
-			USING STD-DOB-DMY, WS-STD-AGE.
-           CANCEL	'/z/y19b25/sp2/lib/std/f-gtage'.
-           IF (WS-STD-AGE < LINK-AGE-S-KEY) OR 
+      * Age-as-of a chosen date (event eligibility) when one was passed
+      * through; age-as-of-today otherwise, same as always.
+	   IF LINK-ASOF-DATE = ZEROS
+	      CALL	'/z/y19b25/sp2/lib/std/f-gtage'
+			USING STD-DOB-DMY, WS-STD-AGE
+              CANCEL	'/z/y19b25/sp2/lib/std/f-gtage'
+	   ELSE
+	      CALL	'/z/y19b25/sp2/lib/std/f-gtagea'
+			USING STD-DOB-DMY, LINK-ASOF-DATE, WS-STD-AGE
+              CANCEL	'/z/y19b25/sp2/lib/std/f-gtagea'
+	   END-IF.
+           IF (WS-STD-AGE < LINK-AGE-S-KEY) OR
 	      (WS-STD-AGE > LINK-AGE-E-KEY)
 	      GO TO 0199-END.
            
@@ -122,6 +215,14 @@
 	      (STD-RG-KEY > LINK-RG-E-KEY)
 	      GO TO 0199-END.
 
+	   IF (STD-HEIGHT < LINK-HT-S-KEY) OR
+	      (STD-HEIGHT > LINK-HT-E-KEY)
+	      GO TO 0199-END.
+
+	   IF (STD-WEIGHT < LINK-WT-S-KEY) OR
+	      (STD-WEIGHT > LINK-WT-E-KEY)
+	      GO TO 0199-END.
+
            INITIALIZE STD-T-REC.
 	   MOVE STD-KEY		TO STD-T-KEY.
 	   MOVE STD-NAME	TO STD-T-NAME.
@@ -139,9 +240,99 @@
 	   MOVE STD-EMAIL	TO STD-T-EMAIL.
 	   MOVE STD-MOBILE	TO STD-T-MOBILE.
 
-	   WRITE STD-T-REC.
+      * On a run resumed from checkpoint, the up-to-WS-CKPT-INTERVAL
+      * records written since the last checkpoint but before the
+      * cancel/crash get re-extracted from STD-KEY onward and land
+      * here again - STD-T-FILE is not truncated on resume, so skip
+      * the record already there instead of raising a duplicate key.
+	   WRITE STD-T-REC INVALID
+		 CONTINUE.
+
+	   PERFORM CHECKPOINT-RTN THRU CHECKPOINT-RTN-END.
 
         0199-END. EXIT.
+      ********************************************************************
+        CHECKPOINT-RTN.
+
+      * Every WS-CKPT-INTERVAL records, save the current STD-KEY so a
+      * cancelled or crashed run resumes from here, not LINK-START-KEY.
+	   ADD 1 TO WS-CKPT-COUNT.
+	   IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+	      MOVE ZEROS	TO WS-CKPT-COUNT
+	      MOVE STD-KEY	TO CKPT-LAST-KEY
+	      REWRITE CKPT-REC
+	      PERFORM PROGRESS-UPDATE-RTN THRU PROGRESS-UPDATE-RTN-END.
+
+        CHECKPOINT-RTN-END. EXIT.
+
+      ********************************************************************
+      * Percentage-complete is the current STD-KEY's position between
+      * LINK-START-KEY and LINK-END-KEY; time-remaining scales the
+      * elapsed time so far by the records still left in that range.
+        PROGRESS-INIT-RTN.
+
+	   MOVE LINK-START-KEY(1:6) TO WS-RANGE-START-N.
+	   MOVE LINK-END-KEY(1:6)   TO WS-RANGE-END-N.
+	   COMPUTE WS-RANGE-TOTAL = WS-RANGE-END-N - WS-RANGE-START-N.
+	   ADD 1 TO WS-RANGE-TOTAL.
+	   IF WS-RANGE-TOTAL = 0
+	      MOVE 1 TO WS-RANGE-TOTAL.
+
+	   MOVE ZEROS TO WS-PCT-DONE, WS-RANGE-DONE.
+	   ACCEPT WS-START-TIME FROM TIME.
+
+	   MOVE 'Percent Complete:    0%' TO WS-PCT-LABEL.
+	   MOVE 'Est. Time Remaining: calculating' TO WS-ETA-LABEL.
+
+	   DISPLAY FLOATING WINDOW LINES 3.5 SIZE 40 COLOR 65793
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE-BAR NO SCROLL NO WRAP
+	   TITLE 'Extract Progress'
+	   POP-UP S-WINDOW3.
+	   DISPLAY PROGRESS-SCR.
+
+        PROGRESS-INIT-RTN-END. EXIT.
+      ********************************************************************
+        PROGRESS-UPDATE-RTN.
+
+	   MOVE STD-KEY(1:6) TO WS-RANGE-CUR-N.
+	   COMPUTE WS-RANGE-DONE = WS-RANGE-CUR-N - WS-RANGE-START-N.
+	   ADD 1 TO WS-RANGE-DONE.
+	   IF WS-RANGE-DONE > WS-RANGE-TOTAL
+	      MOVE WS-RANGE-TOTAL TO WS-RANGE-DONE.
+
+	   COMPUTE WS-PCT-DONE = (WS-RANGE-DONE * 100) / WS-RANGE-TOTAL.
+	   IF WS-PCT-DONE > 100
+	      MOVE 100 TO WS-PCT-DONE.
+
+	   ACCEPT WS-NOW-TIME FROM TIME.
+	   COMPUTE WS-NOW-SECS =
+	      (WS-NOW-HH * 3600) + (WS-NOW-MIN * 60) + WS-NOW-SS1.
+	   COMPUTE WS-START-SECS =
+	      (WS-START-HH * 3600) + (WS-START-MIN * 60) + WS-START-SS1.
+	   COMPUTE WS-ELAPSED-SECS = WS-NOW-SECS - WS-START-SECS.
+	   IF WS-ELAPSED-SECS < 0
+	      ADD 86400 TO WS-ELAPSED-SECS.
+
+	   IF WS-RANGE-DONE > 0
+	      COMPUTE WS-EST-REMAIN-SECS ROUNDED =
+		 (WS-ELAPSED-SECS / WS-RANGE-DONE) *
+		 (WS-RANGE-TOTAL - WS-RANGE-DONE)
+	      DIVIDE WS-EST-REMAIN-SECS BY 60 GIVING WS-EST-REMAIN-MIN
+	   ELSE
+	      MOVE ZEROS TO WS-EST-REMAIN-MIN.
+
+	   MOVE SPACES TO WS-PCT-LABEL.
+	   STRING 'Percent Complete: ' WS-PCT-DONE '%'
+	      DELIMITED BY SIZE INTO WS-PCT-LABEL.
+
+	   MOVE SPACES TO WS-ETA-LABEL.
+	   STRING 'Est. Time Remaining: ' WS-EST-REMAIN-MIN ' min'
+	      DELIMITED BY SIZE INTO WS-ETA-LABEL.
+
+	   DISPLAY PROGRESS-SCR.
+
+        PROGRESS-UPDATE-RTN-END. EXIT.
 
       * End of program
 
