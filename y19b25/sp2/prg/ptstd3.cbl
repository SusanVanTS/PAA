@@ -0,0 +1,283 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTSTD3.
+
+      * PRINT STUDENT FILE - CSV EXPORT
+      * AUTHOR		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	20/9/20	-	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+           COPY '/z/y19b25/sp2/lib/fd/fdstd.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       01 WS-CSV-LINE			PIC X(132).
+
+       01 WS-CSV-GENDER			PIC X(06).
+
+       01 WS-CSV-HEADER.
+	  03 FIL	PIC X(46) VALUE
+	     'AC#,Name,Gender,DOB,Age,Height(cm),Weight(kg),'.
+	  03 FIL	PIC X(34) VALUE
+	     'Country,Race,Religion,Email,Mobile'.
+
+       01 WS-PREVIEW.
+	  03 WS-PREVIEW-LINE	PIC X(132) OCCURS 15 TIMES.
+	  03 WS-PREVIEW-SUB	PIC 9(02) COMP.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+
+       LINKAGE SECTION.
+       01 LINK-PROG-KEY		PIC X(30).
+       01 LINK-DATA-ID		PIC X(08).
+       01 LINK-SORT-MODE	PIC 9(01).
+
+       SCREEN SECTION.
+       01 PREVIEW-SCR.
+	  03 LABEL LINE 01 COL 02 'Print Preview - First Page'.
+	  03 LABEL LINE 03 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(1).
+	  03 LABEL LINE 04 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(2).
+	  03 LABEL LINE 05 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(3).
+	  03 LABEL LINE 06 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(4).
+	  03 LABEL LINE 07 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(5).
+	  03 LABEL LINE 08 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(6).
+	  03 LABEL LINE 09 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(7).
+	  03 LABEL LINE 10 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(8).
+	  03 LABEL LINE 11 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(9).
+	  03 LABEL LINE 12 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(10).
+	  03 LABEL LINE 13 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(11).
+	  03 LABEL LINE 14 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(12).
+	  03 LABEL LINE 15 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(13).
+	  03 LABEL LINE 16 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(14).
+	  03 LABEL LINE 17 COL 02 PIC X(132) FROM WS-PREVIEW-LINE(15).
+	  03 LABEL LINE 19 COL 02 'OK to print? [ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 201 LINE 19 COL + 2 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION USING LINK-PROG-KEY,
+				LINK-DATA-ID, LINK-SORT-MODE.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   MOVE LINK-DATA-ID TO STD-T-DATA-ID.
+	   OPEN INPUT STD-T-FILE, CY-FILE, RC-FILE, RG-FILE.
+
+	   COPY '/v/cps/lib/std/gtcoid.prd'.
+           MOVE 'Export Student Profile CSV' TO
+                S-WINDOW-TITLE.
+
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO TERMINATION.
+
+	   PERFORM PREVIEW-RTN THRU PREVIEW-RTN-END.
+	   IF S-ANSWER NOT = 'Y'
+	      GO TO TERMINATION.
+
+           OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO TERMINATION.
+
+           COPY '/v/cps/lib/std/s-thread.prd'.
+
+	   MOVE WS-CSV-HEADER TO WS-CSV-LINE.
+	   WRITE PRINT-REC FROM WS-CSV-LINE.
+
+	   INITIALIZE STD-T-REC.
+	   MOVE 'Y' TO S-RUN.
+
+	   EVALUATE LINK-SORT-MODE
+              WHEN 1	START STD-T-FILE KEY >= STD-T-KEY INVALID
+			      MOVE 'N' TO S-RUN
+			END-START
+	      WHEN 2	START STD-T-FILE KEY >= STD-T-ALT-KEY1 INVALID
+			      MOVE 'N' TO S-RUN
+			END-START
+	      WHEN 3	START STD-T-FILE KEY >= STD-T-ALT-KEY2 INVALID
+			      MOVE 'N' TO S-RUN
+			END-START
+              WHEN 4	START STD-T-FILE KEY >= STD-T-ALT-KEY3 INVALID
+			      MOVE 'N' TO S-RUN
+			END-START
+	   END-EVALUATE.
+
+	   PERFORM 0200-CSV THRU 0299-CSV-END
+		   UNTIL S-RUN = 'N' OR THREAD-RETURN = 99.
+
+           CLOSE PRINT-FILE.
+
+	   COPY	'/v/cps/lib/std/e-thread.prd'.
+
+        TERMINATION.
+	   CLOSE STD-T-FILE, CY-FILE, RC-FILE, RG-FILE.
+           EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0200-CSV.
+
+	   READ STD-T-FILE NEXT END
+		 MOVE 'N' TO S-RUN GO TO 0299-CSV-END.
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
+	   WRITE PRINT-REC FROM WS-CSV-LINE.
+
+        0299-CSV-END. EXIT.
+
+      ********************************************************************
+        BUILD-DETAIL-RTN.
+
+	   INITIALIZE CY-REC.
+	   MOVE STD-T-CY-KEY 	TO CY-KEY.
+	   READ CY-FILE INVALID
+	      INITIALIZE CY-DETAILS.
+
+	   INITIALIZE RC-REC.
+	   MOVE STD-T-RC-KEY 	TO RC-KEY.
+	   READ RC-FILE INVALID
+	      INITIALIZE RC-DETAILS.
+
+	   INITIALIZE RG-REC.
+	   MOVE STD-T-RG-KEY 	TO RG-KEY.
+	   READ RG-FILE INVALID
+	      INITIALIZE RG-DETAILS.
+
+	   EVALUATE STD-T-GENDER
+	    WHEN '0M' 	MOVE 'Male'   TO WS-CSV-GENDER
+	    WHEN '0F'	MOVE 'Female' TO WS-CSV-GENDER
+	    WHEN OTHER	MOVE SPACES   TO WS-CSV-GENDER.
+
+	   MOVE SPACES TO WS-CSV-LINE.
+	   STRING	STD-T-KEY	DELIMITED BY SIZE
+			','		DELIMITED BY SIZE
+			STD-T-NAME	DELIMITED BY SPACE
+			','		DELIMITED BY SIZE
+			WS-CSV-GENDER	DELIMITED BY SPACE
+			','		DELIMITED BY SIZE
+			STD-T-DOB-DMY	DELIMITED BY SIZE
+			','		DELIMITED BY SIZE
+			STD-T-AGE	DELIMITED BY SIZE
+			','		DELIMITED BY SIZE
+			STD-T-HEIGHT	DELIMITED BY SIZE
+			','		DELIMITED BY SIZE
+			STD-T-WEIGHT	DELIMITED BY SIZE
+			','		DELIMITED BY SIZE
+			CY-NAME		DELIMITED BY SPACE
+			','		DELIMITED BY SIZE
+			RC-NAME		DELIMITED BY SPACE
+			','		DELIMITED BY SIZE
+			RG-NAME		DELIMITED BY SPACE
+			','		DELIMITED BY SIZE
+			STD-T-EMAIL	DELIMITED BY SPACE
+			','		DELIMITED BY SIZE
+			STD-T-MOBILE	DELIMITED BY SPACE
+	   INTO WS-CSV-LINE.
+
+        BUILD-DETAIL-RTN-END. EXIT.
+
+      ********************************************************************
+        PREVIEW-RTN.
+
+	   INITIALIZE WS-PREVIEW.
+	   MOVE 'Y' TO S-RUN2.
+
+	   EVALUATE LINK-SORT-MODE
+              WHEN 1	START STD-T-FILE KEY >= STD-T-KEY INVALID
+			      MOVE 'N' TO S-RUN2
+			END-START
+	      WHEN 2	START STD-T-FILE KEY >= STD-T-ALT-KEY1 INVALID
+			      MOVE 'N' TO S-RUN2
+			END-START
+	      WHEN 3	START STD-T-FILE KEY >= STD-T-ALT-KEY2 INVALID
+			      MOVE 'N' TO S-RUN2
+			END-START
+              WHEN 4	START STD-T-FILE KEY >= STD-T-ALT-KEY3 INVALID
+			      MOVE 'N' TO S-RUN2
+			END-START
+	   END-EVALUATE.
+
+	   MOVE WS-CSV-HEADER TO WS-PREVIEW-LINE(1).
+	   MOVE 1 TO WS-PREVIEW-SUB.
+
+	   PERFORM PREVIEW-SCAN-RTN THRU PREVIEW-SCAN-RTN-END
+		   UNTIL S-RUN2 = 'N' OR WS-PREVIEW-SUB = 15.
+
+	   MOVE 'Print Preview' TO S-WINDOW-TITLE.
+	   DISPLAY FLOATING WINDOW LINES 21 SIZE 140
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE S-WINDOW-TITLE
+	   POP-UP S-WINDOW.
+
+	   MOVE 'N' TO S-ANSWER.
+
+	PREVIEW-SUB.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PREVIEW-SCR.
+	   ACCEPT  PREVIEW-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-ANSWER
+	      GO TO PREVIEW-DONE.
+
+	   IF NOT K-ENTER
+	      GO TO PREVIEW-SUB.
+
+	   IF NOT VALID-ANSWER
+	      GO TO PREVIEW-SUB.
+
+	PREVIEW-DONE.
+	   DESTROY PREVIEW-SCR.
+	   CLOSE WINDOW S-WINDOW.
+
+        PREVIEW-RTN-END. EXIT.
+
+      ********************************************************************
+        PREVIEW-SCAN-RTN.
+
+	   READ STD-T-FILE NEXT END
+		MOVE 'N' TO S-RUN2 GO TO PREVIEW-SCAN-RTN-END.
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
+	   ADD 1 TO WS-PREVIEW-SUB.
+	   MOVE WS-CSV-LINE TO WS-PREVIEW-LINE(WS-PREVIEW-SUB).
+
+        PREVIEW-SCAN-RTN-END. EXIT.
+
+      ********************************************************************
+          COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
