@@ -9,32 +9,67 @@
 	INPUT-OUTPUT SECTION.
 	 FILE-CONTROL.
 	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccfgh'.
 
        DATA DIVISION.
 	FILE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcfgh'.
 
         WORKING-STORAGE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcfgh'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 	   COPY '/v/cps/lib/std/fkey.def'.
 	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
 
+       01 WS-CFIG-SAVE.
+	  03 WS-SAVE-AGE-MIN		PIC 9(02).
+	  03 WS-SAVE-AGE-MAX		PIC 9(02).
+	  03 WS-SAVE-HEIGHT-MIN		PIC 9(03)V9(02).
+	  03 WS-SAVE-HEIGHT-MAX		PIC 9(03)V9(02).
+	  03 WS-SAVE-WEIGHT-MIN		PIC 9(03)V9(02).
+	  03 WS-SAVE-WEIGHT-MAX		PIC 9(03)V9(02).
+	  03 WS-SAVE-AGE-BAND1		PIC 9(02).
+	  03 WS-SAVE-AGE-BAND2		PIC 9(02).
+	  03 WS-SAVE-AGE-BAND3		PIC 9(02).
+	  03 WS-SAVE-AGE-BAND4		PIC 9(02).
+	  03 WS-SAVE-HEIGHT-BAND1	PIC 9(03)V9(02).
+	  03 WS-SAVE-HEIGHT-BAND2	PIC 9(03)V9(02).
+	  03 WS-SAVE-HEIGHT-BAND3	PIC 9(03)V9(02).
+	  03 WS-SAVE-WEIGHT-BAND1	PIC 9(03)V9(02).
+	  03 WS-SAVE-WEIGHT-BAND2	PIC 9(03)V9(02).
+	  03 WS-SAVE-ARCH-DAYS		PIC 9(04).
+	  03 WS-SAVE-PAGE-LEN		PIC 9(03).
+	  03 WS-SAVE-AGE-MIN-F		PIC 9(02).
+	  03 WS-SAVE-AGE-MAX-F		PIC 9(02).
+	  03 WS-SAVE-HEIGHT-MIN-F	PIC 9(03)V9(02).
+	  03 WS-SAVE-HEIGHT-MAX-F	PIC 9(03)V9(02).
+	  03 WS-SAVE-WEIGHT-MIN-F	PIC 9(03)V9(02).
+	  03 WS-SAVE-WEIGHT-MAX-F	PIC 9(03)V9(02).
+
+       01 WS-HIST-MISC.
+	  03 WS-HIST-OPERATOR		PIC X(08).
+	  03 WS-HIST-INT-EDIT		PIC 9(02).
+	  03 WS-HIST-DEC-EDIT		PIC ZZ9.99.
+	  03 WS-HIST-ARCH-EDIT		PIC 9(04).
+	  03 WS-HIST-PAGE-EDIT		PIC 9(03).
+
         LINKAGE SECTION.
 	01 LINK-PROG-KEY	  PIC X(30).
 
 	SCREEN SECTION.
 	01 PROCESS-SCR.
 	   03 FRAME LINE 02 COL 04 'System Parameters'
-		    LINES 4.5 CELL SIZE 106 ENGRAVED HIGH. 
-	   03 LABEL LINE + 1 COL 06 'Age Allowable:'.
+		    LINES 6 CELL SIZE 106 ENGRAVED HIGH.
+	   03 LABEL LINE + 1 COL 06 'Age Allowable (Male):'.
 	   03 ENTRY-FIELD 3-D ID 101 COL 23 PIC 9(02) USING
 		    CFIG-AGE-MIN AUTO.
            03 LABEL COL + 1.5 'years old'.
 	   03 ENTRY-FIELD 3-D ID 102 COL + 3 PIC 9(02) USING 
 		    CFIG-AGE-MAX AUTO.
            03 LABEL COL + 1.5 'years old'.
-	   03 LABEL LINE + 1 COL 06 'Height Allowable:'.
+	   03 LABEL LINE + 1 COL 06 'Height Allowable (Male):'.
 	   03 ENTRY-FIELD 3-D ID 103 COL 23 PIC ZZ9.99 USING
 		    CFIG-HEIGHT-MIN AUTO.
            03 LABEL COL + 1.5 'cm'.
@@ -42,14 +77,68 @@
 	   03 ENTRY-FIELD 3-D ID 104 COL + 3 PIC ZZ9.99 USING 
 		    CFIG-HEIGHT-MAX AUTO.
            03 LABEL COL + 1.5 'cm'.
-	   03 LABEL LINE + 1 COL 06 'Weight Allowable:'.
+	   03 LABEL LINE + 1 COL 06 'Weight Allowable (Male):'.
 	   03 ENTRY-FIELD 3-D ID 105 COL 23 PIC ZZ9.99 USING
 		    CFIG-WEIGHT-MIN AUTO.
            03 LABEL COL + 1.5 'kg'.
 	   03 LABEL COL + 3 'to'.
-	   03 ENTRY-FIELD 3-D ID 106 COL + 3 PIC ZZ9.99 USING 
+	   03 ENTRY-FIELD 3-D ID 106 COL + 3 PIC ZZ9.99 USING
 		    CFIG-WEIGHT-MAX AUTO.
            03 LABEL COL + 1.5 'kg'.
+	   03 LABEL LINE + 1.5 COL 06 'Age Bands (upper limit):'.
+	   03 ENTRY-FIELD 3-D ID 107 COL 29 PIC 9(02) USING
+		    CFIG-AGE-BAND1 AUTO.
+	   03 ENTRY-FIELD 3-D ID 108 COL + 2 PIC 9(02) USING
+		    CFIG-AGE-BAND2 AUTO.
+	   03 ENTRY-FIELD 3-D ID 109 COL + 2 PIC 9(02) USING
+		    CFIG-AGE-BAND3 AUTO.
+	   03 ENTRY-FIELD 3-D ID 110 COL + 2 PIC 9(02) USING
+		    CFIG-AGE-BAND4 AUTO.
+	   03 LABEL LINE + 1 COL 06 'Height Bands (upper limit):'.
+	   03 ENTRY-FIELD 3-D ID 111 COL 29 PIC ZZ9.99 USING
+		    CFIG-HEIGHT-BAND1 AUTO.
+	   03 ENTRY-FIELD 3-D ID 112 COL + 3 PIC ZZ9.99 USING
+		    CFIG-HEIGHT-BAND2 AUTO.
+	   03 ENTRY-FIELD 3-D ID 113 COL + 3 PIC ZZ9.99 USING
+		    CFIG-HEIGHT-BAND3 AUTO.
+	   03 LABEL LINE + 1 COL 06 'Weight Bands (upper limit):'.
+	   03 ENTRY-FIELD 3-D ID 114 COL 29 PIC ZZ9.99 USING
+		    CFIG-WEIGHT-BAND1 AUTO.
+	   03 ENTRY-FIELD 3-D ID 115 COL + 3 PIC ZZ9.99 USING
+		    CFIG-WEIGHT-BAND2 AUTO.
+	   03 LABEL LINE + 1.5 COL 06 'Archive Inactive Students After:'.
+	   03 ENTRY-FIELD 3-D ID 116 COL 39 PIC 9(04) USING
+		    CFIG-ARCH-DAYS AUTO.
+           03 LABEL COL + 1.5 'days'.
+	   03 LABEL LINE + 1.5 COL 06 'Report Page Length:'.
+	   03 ENTRY-FIELD 3-D ID 117 COL 27 PIC 9(03) USING
+		    CFIG-PAGE-LEN AUTO.
+           03 LABEL COL + 1.5 'lines'.
+	   03 FRAME LINE + 2 COL 04 'Female Limits'
+		    LINES 4 CELL SIZE 106 ENGRAVED HIGH.
+	   03 LABEL LINE + 1 COL 06 'Age Allowable (Female):'.
+	   03 ENTRY-FIELD 3-D ID 118 COL 25 PIC 9(02) USING
+		    CFIG-AGE-MIN-F AUTO.
+           03 LABEL COL + 1.5 'years old'.
+	   03 ENTRY-FIELD 3-D ID 119 COL + 3 PIC 9(02) USING
+		    CFIG-AGE-MAX-F AUTO.
+           03 LABEL COL + 1.5 'years old'.
+	   03 LABEL LINE + 1 COL 06 'Height Allowable (Female):'.
+	   03 ENTRY-FIELD 3-D ID 120 COL 25 PIC ZZ9.99 USING
+		    CFIG-HEIGHT-MIN-F AUTO.
+           03 LABEL COL + 1.5 'cm'.
+	   03 LABEL COL + 2.7 'to'.
+	   03 ENTRY-FIELD 3-D ID 121 COL + 3 PIC ZZ9.99 USING
+		    CFIG-HEIGHT-MAX-F AUTO.
+           03 LABEL COL + 1.5 'cm'.
+	   03 LABEL LINE + 1 COL 06 'Weight Allowable (Female):'.
+	   03 ENTRY-FIELD 3-D ID 122 COL 25 PIC ZZ9.99 USING
+		    CFIG-WEIGHT-MIN-F AUTO.
+           03 LABEL COL + 1.5 'kg'.
+	   03 LABEL COL + 3 'to'.
+	   03 ENTRY-FIELD 3-D ID 123 COL + 3 PIC ZZ9.99 USING
+		    CFIG-WEIGHT-MAX-F AUTO.
+           03 LABEL COL + 1.5 'kg'.
       *******************************************************************
        PROCEDURE DIVISION USING LINK-PROG-KEY.
 
@@ -62,6 +151,17 @@
         BEGIN.
 
 	   MOVE 'N' TO S-RUN.
+
+      * System-wide limits only an authorized operator may change -
+      * refuse entry outright rather than relying on MAIN to simply
+      * not offer the menu item.
+	   CALL   '/z/y19b25/sp2/lib/std/f-ckrole' USING S-OK.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-ckrole'.
+	   IF S-OK NOT = 'Y'
+	      MOVE 999998 TO S-ERROR-CODE
+	      PERFORM ERROR-RTN THRU ERROR-END
+	      GO TO TERMINATION.
+
 	   OPEN I-O CFIG-FILE.
 
       * Floating Window
@@ -74,6 +174,34 @@
 	   READ CFIG-FILE.
 	   IF S-STATUS-CHECK = 'Y'
 	      GO TO TERMINATION.
+
+      * Snapshot the record as read, so HIST-RTN can tell which fields
+      * the operator actually changed before the REWRITE.
+	   MOVE CFIG-AGE-MIN        TO WS-SAVE-AGE-MIN.
+	   MOVE CFIG-AGE-MAX        TO WS-SAVE-AGE-MAX.
+	   MOVE CFIG-HEIGHT-MIN     TO WS-SAVE-HEIGHT-MIN.
+	   MOVE CFIG-HEIGHT-MAX     TO WS-SAVE-HEIGHT-MAX.
+	   MOVE CFIG-WEIGHT-MIN     TO WS-SAVE-WEIGHT-MIN.
+	   MOVE CFIG-WEIGHT-MAX     TO WS-SAVE-WEIGHT-MAX.
+	   MOVE CFIG-AGE-BAND1      TO WS-SAVE-AGE-BAND1.
+	   MOVE CFIG-AGE-BAND2      TO WS-SAVE-AGE-BAND2.
+	   MOVE CFIG-AGE-BAND3      TO WS-SAVE-AGE-BAND3.
+	   MOVE CFIG-AGE-BAND4      TO WS-SAVE-AGE-BAND4.
+	   MOVE CFIG-HEIGHT-BAND1   TO WS-SAVE-HEIGHT-BAND1.
+	   MOVE CFIG-HEIGHT-BAND2   TO WS-SAVE-HEIGHT-BAND2.
+	   MOVE CFIG-HEIGHT-BAND3   TO WS-SAVE-HEIGHT-BAND3.
+	   MOVE CFIG-WEIGHT-BAND1   TO WS-SAVE-WEIGHT-BAND1.
+	   MOVE CFIG-WEIGHT-BAND2   TO WS-SAVE-WEIGHT-BAND2.
+	   MOVE CFIG-ARCH-DAYS      TO WS-SAVE-ARCH-DAYS.
+	   MOVE CFIG-PAGE-LEN       TO WS-SAVE-PAGE-LEN.
+	   MOVE CFIG-AGE-MIN-F      TO WS-SAVE-AGE-MIN-F.
+	   MOVE CFIG-AGE-MAX-F      TO WS-SAVE-AGE-MAX-F.
+	   MOVE CFIG-HEIGHT-MIN-F   TO WS-SAVE-HEIGHT-MIN-F.
+	   MOVE CFIG-HEIGHT-MAX-F   TO WS-SAVE-HEIGHT-MAX-F.
+	   MOVE CFIG-WEIGHT-MIN-F   TO WS-SAVE-WEIGHT-MIN-F.
+	   MOVE CFIG-WEIGHT-MAX-F   TO WS-SAVE-WEIGHT-MAX-F.
+	   ACCEPT WS-HIST-OPERATOR  FROM ENVIRONMENT 'PA-USER-ID'.
+
            MOVE 'Y' TO S-RUN.
 	   MOVE 101 TO S-CONTROL-ID.
 	   PERFORM 0100-MAIN THRU 0199-END.
@@ -145,10 +273,94 @@
 	      MOVE 106    TO S-CONTROL-ID
 	      GO TO 0100-MAIN.
 
+	   IF NOT (CFIG-AGE-MIN <= CFIG-AGE-BAND1 AND
+		   CFIG-AGE-BAND1 < CFIG-AGE-BAND2 AND
+		   CFIG-AGE-BAND2 < CFIG-AGE-BAND3 AND
+		   CFIG-AGE-BAND3 < CFIG-AGE-BAND4 AND
+		   CFIG-AGE-BAND4 < CFIG-AGE-MAX)
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 107    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF NOT (CFIG-HEIGHT-MIN <= CFIG-HEIGHT-BAND1 AND
+		   CFIG-HEIGHT-BAND1 < CFIG-HEIGHT-BAND2 AND
+		   CFIG-HEIGHT-BAND2 < CFIG-HEIGHT-BAND3 AND
+		   CFIG-HEIGHT-BAND3 < CFIG-HEIGHT-MAX)
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 111    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF NOT (CFIG-WEIGHT-MIN <= CFIG-WEIGHT-BAND1 AND
+		   CFIG-WEIGHT-BAND1 < CFIG-WEIGHT-BAND2 AND
+		   CFIG-WEIGHT-BAND2 < CFIG-WEIGHT-MAX)
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 114    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CFIG-ARCH-DAYS = ZEROES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 116    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CFIG-PAGE-LEN = ZEROES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 117    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CFIG-AGE-MIN-F = ZEROES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 118    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CFIG-AGE-MAX-F = ZEROES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 119    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CFIG-AGE-MAX-F NOT = ZEROES AND
+	      CFIG-AGE-MAX-F < CFIG-AGE-MIN-F
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 119    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CFIG-HEIGHT-MIN-F = ZEROES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 120    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CFIG-HEIGHT-MAX-F = ZEROES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 121    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF (CFIG-HEIGHT-MAX-F NOT = ZEROES AND
+	       CFIG-HEIGHT-MAX-F < CFIG-HEIGHT-MIN-F)
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 121    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CFIG-WEIGHT-MIN-F = ZEROES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 122    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CFIG-WEIGHT-MAX-F = ZEROES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 123    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF (CFIG-WEIGHT-MAX-F NOT = ZEROES AND
+	       CFIG-WEIGHT-MAX-F < CFIG-WEIGHT-MIN-F)
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 123    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
            PERFORM CONFIRM-RTN THRU CONFIRM-END.
 	   IF S-CONFIRM NOT = 'Y'
 	      GO TO 0100-MAIN.
 
+	   PERFORM HIST-RTN THRU HIST-RTN-END.
+
            REWRITE CFIG-REC.
 
         0190-MAIN.
@@ -167,6 +379,210 @@
            COPY '/v/cps/lib/std/fmmode.prd'.
 
 	FKEY-END. EXIT.
+      *******************************************************************
+        HIST-RTN.
+
+      * Log every field the operator actually changed to CFGH-FILE,
+      * one row per field, before the new values are REWRITEn to
+      * CFIG-REC.
+	   OPEN EXTEND CFGH-FILE.
+
+	   IF CFIG-AGE-MIN NOT = WS-SAVE-AGE-MIN
+	      MOVE 'AGE-MIN'        TO CFGH-FIELD
+	      MOVE WS-SAVE-AGE-MIN  TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-AGE-MIN     TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-AGE-MAX NOT = WS-SAVE-AGE-MAX
+	      MOVE 'AGE-MAX'        TO CFGH-FIELD
+	      MOVE WS-SAVE-AGE-MAX  TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-AGE-MAX     TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-HEIGHT-MIN NOT = WS-SAVE-HEIGHT-MIN
+	      MOVE 'HEIGHT-MIN'        TO CFGH-FIELD
+	      MOVE WS-SAVE-HEIGHT-MIN  TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-HEIGHT-MIN     TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-HEIGHT-MAX NOT = WS-SAVE-HEIGHT-MAX
+	      MOVE 'HEIGHT-MAX'        TO CFGH-FIELD
+	      MOVE WS-SAVE-HEIGHT-MAX  TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-HEIGHT-MAX     TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-WEIGHT-MIN NOT = WS-SAVE-WEIGHT-MIN
+	      MOVE 'WEIGHT-MIN'        TO CFGH-FIELD
+	      MOVE WS-SAVE-WEIGHT-MIN  TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-WEIGHT-MIN     TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-WEIGHT-MAX NOT = WS-SAVE-WEIGHT-MAX
+	      MOVE 'WEIGHT-MAX'        TO CFGH-FIELD
+	      MOVE WS-SAVE-WEIGHT-MAX  TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-WEIGHT-MAX     TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-AGE-BAND1 NOT = WS-SAVE-AGE-BAND1
+	      MOVE 'AGE-BAND1'      TO CFGH-FIELD
+	      MOVE WS-SAVE-AGE-BAND1 TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-AGE-BAND1   TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-AGE-BAND2 NOT = WS-SAVE-AGE-BAND2
+	      MOVE 'AGE-BAND2'      TO CFGH-FIELD
+	      MOVE WS-SAVE-AGE-BAND2 TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-AGE-BAND2   TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-AGE-BAND3 NOT = WS-SAVE-AGE-BAND3
+	      MOVE 'AGE-BAND3'      TO CFGH-FIELD
+	      MOVE WS-SAVE-AGE-BAND3 TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-AGE-BAND3   TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-AGE-BAND4 NOT = WS-SAVE-AGE-BAND4
+	      MOVE 'AGE-BAND4'      TO CFGH-FIELD
+	      MOVE WS-SAVE-AGE-BAND4 TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-AGE-BAND4   TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-HEIGHT-BAND1 NOT = WS-SAVE-HEIGHT-BAND1
+	      MOVE 'HEIGHT-BAND1'      TO CFGH-FIELD
+	      MOVE WS-SAVE-HEIGHT-BAND1 TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-HEIGHT-BAND1   TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-HEIGHT-BAND2 NOT = WS-SAVE-HEIGHT-BAND2
+	      MOVE 'HEIGHT-BAND2'      TO CFGH-FIELD
+	      MOVE WS-SAVE-HEIGHT-BAND2 TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-HEIGHT-BAND2   TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-HEIGHT-BAND3 NOT = WS-SAVE-HEIGHT-BAND3
+	      MOVE 'HEIGHT-BAND3'      TO CFGH-FIELD
+	      MOVE WS-SAVE-HEIGHT-BAND3 TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-HEIGHT-BAND3   TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-WEIGHT-BAND1 NOT = WS-SAVE-WEIGHT-BAND1
+	      MOVE 'WEIGHT-BAND1'      TO CFGH-FIELD
+	      MOVE WS-SAVE-WEIGHT-BAND1 TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-WEIGHT-BAND1   TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-WEIGHT-BAND2 NOT = WS-SAVE-WEIGHT-BAND2
+	      MOVE 'WEIGHT-BAND2'      TO CFGH-FIELD
+	      MOVE WS-SAVE-WEIGHT-BAND2 TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-WEIGHT-BAND2   TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-ARCH-DAYS NOT = WS-SAVE-ARCH-DAYS
+	      MOVE 'ARCH-DAYS'      TO CFGH-FIELD
+	      MOVE WS-SAVE-ARCH-DAYS TO WS-HIST-ARCH-EDIT
+	      MOVE WS-HIST-ARCH-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-ARCH-DAYS   TO WS-HIST-ARCH-EDIT
+	      MOVE WS-HIST-ARCH-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-PAGE-LEN NOT = WS-SAVE-PAGE-LEN
+	      MOVE 'PAGE-LEN'       TO CFGH-FIELD
+	      MOVE WS-SAVE-PAGE-LEN TO WS-HIST-PAGE-EDIT
+	      MOVE WS-HIST-PAGE-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-PAGE-LEN    TO WS-HIST-PAGE-EDIT
+	      MOVE WS-HIST-PAGE-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-AGE-MIN-F NOT = WS-SAVE-AGE-MIN-F
+	      MOVE 'AGE-MIN-F'      TO CFGH-FIELD
+	      MOVE WS-SAVE-AGE-MIN-F TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-AGE-MIN-F   TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-AGE-MAX-F NOT = WS-SAVE-AGE-MAX-F
+	      MOVE 'AGE-MAX-F'      TO CFGH-FIELD
+	      MOVE WS-SAVE-AGE-MAX-F TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-OLD-VALUE
+	      MOVE CFIG-AGE-MAX-F   TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-HEIGHT-MIN-F NOT = WS-SAVE-HEIGHT-MIN-F
+	      MOVE 'HEIGHT-MIN-F'      TO CFGH-FIELD
+	      MOVE WS-SAVE-HEIGHT-MIN-F TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-HEIGHT-MIN-F   TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-HEIGHT-MAX-F NOT = WS-SAVE-HEIGHT-MAX-F
+	      MOVE 'HEIGHT-MAX-F'      TO CFGH-FIELD
+	      MOVE WS-SAVE-HEIGHT-MAX-F TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-HEIGHT-MAX-F   TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-WEIGHT-MIN-F NOT = WS-SAVE-WEIGHT-MIN-F
+	      MOVE 'WEIGHT-MIN-F'      TO CFGH-FIELD
+	      MOVE WS-SAVE-WEIGHT-MIN-F TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-WEIGHT-MIN-F   TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF CFIG-WEIGHT-MAX-F NOT = WS-SAVE-WEIGHT-MAX-F
+	      MOVE 'WEIGHT-MAX-F'      TO CFGH-FIELD
+	      MOVE WS-SAVE-WEIGHT-MAX-F TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-OLD-VALUE
+	      MOVE CFIG-WEIGHT-MAX-F   TO WS-HIST-DEC-EDIT
+	      MOVE WS-HIST-DEC-EDIT    TO CFGH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   CLOSE CFGH-FILE.
+
+	HIST-RTN-END. EXIT.
+      *******************************************************************
+        HIST-WRITE-RTN.
+
+	   MOVE WS-HIST-OPERATOR TO CFGH-OPERATOR.
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING CFGH-DMY, CFGH-HHMM.
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+	   WRITE CFGH-REC.
+
+	HIST-WRITE-RTN-END. EXIT.
 
       ***************************************************************
 
