@@ -13,6 +13,7 @@
 	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
 	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
 	   COPY '/z/y19b25/sp2/lib/fd/fcssr.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
 	   COPY '/v/cps/lib/std/fcprint'.
 
        DATA DIVISION.
@@ -22,14 +23,16 @@
 	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
 	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
 	   COPY '/z/y19b25/sp2/lib/fd/fdssr.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
 	   COPY '/v/cps/lib/std/fdprint'.
-        
+
 	WORKING-STORAGE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/dbcy'.
 	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
 	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
 	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
 	   COPY '/z/y19b25/sp2/lib/fd/dbssr.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
            COPY '/v/cps/lib/std/stdvar.def'.
 	   COPY '/v/cps/lib/std/fkey.def'.
 	   COPY '/v/cps/lib/std/dbprint'.
@@ -73,18 +76,18 @@
 
        01 PRT-HEADER4.
 	  03 FIL		PIC X(53).
-	  03 FIL		PIC X(08) VALUE '20-29'.
-	  03 FIL                PIC X(08) VALUE '30-39'.
-	  03 FIL                PIC X(08) VALUE '40-49'.
-	  03 FIL                PIC X(08) VALUE '50-59'.
-	  03 FIL                PIC X(08) VALUE '60-65'.
-	  03 FIL                PIC X(11) VALUE '110-120 cm'.
-	  03 FIL                PIC X(11) VALUE '121-130 cm'.
-	  03 FIL                PIC X(11) VALUE '131-140 cm'.
-	  03 FIL                PIC X(11) VALUE '141-150 cm'.
-	  03 FIL 		PIC X(11) VALUE '50-59 kg'.
-	  03 FIL                PIC X(11) VALUE '60-69 kg'.
-	  03 FIL                PIC X(11) VALUE '70-75 kg'.
+	  03 PRT-AGE-LBL1	PIC X(08).
+	  03 PRT-AGE-LBL2	PIC X(08).
+	  03 PRT-AGE-LBL3	PIC X(08).
+	  03 PRT-AGE-LBL4	PIC X(08).
+	  03 PRT-AGE-LBL5	PIC X(08).
+	  03 PRT-HEIGHT-LBL1	PIC X(11).
+	  03 PRT-HEIGHT-LBL2	PIC X(11).
+	  03 PRT-HEIGHT-LBL3	PIC X(11).
+	  03 PRT-HEIGHT-LBL4	PIC X(11).
+	  03 PRT-WEIGHT-LBL1	PIC X(11).
+	  03 PRT-WEIGHT-LBL2	PIC X(11).
+	  03 PRT-WEIGHT-LBL3	PIC X(11).
           03 FIL		PIC X(08).
 
        01 PRT-LINE.
@@ -201,6 +204,93 @@
 	  03 FIL                PIC X(01).
 	  03 PRT-ST-ERRORS	PIC ZZZ,ZZ9.
  
+      * Percent-of-subtotal and ASCII bar-chart lines, printed right
+      * after PRT-SUBTOTAL so each band's share of the section is
+      * readable without a calculator - same column layout as
+      * PRT-SUBTOTAL, just narrower value fields.
+       01 PRT-PERCENT.
+	  03 FIL		PIC X(16).
+	  03 PRT-PCT-LABEL	PIC X(08).
+	  03 FIL		PIC X(13).
+	  03 PRT-PCT-MALE	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(04).
+	  03 PRT-PCT-FEMALE	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(04).
+	  03 PRT-PCT-AGE1	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(04).
+	  03 PRT-PCT-AGE2	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(04).
+	  03 PRT-PCT-AGE3	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(04).
+	  03 PRT-PCT-AGE4	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(04).
+	  03 PRT-PCT-AGE5	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(07).
+	  03 PRT-PCT-HEIGHT1	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(07).
+	  03 PRT-PCT-HEIGHT2    PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(07).
+	  03 PRT-PCT-HEIGHT3	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(07).
+	  03 PRT-PCT-HEIGHT4	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(07).
+	  03 PRT-PCT-WEIGHT1    PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(07).
+	  03 PRT-PCT-WEIGHT2    PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(07).
+	  03 PRT-PCT-WEIGHT3    PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+	  03 FIL                PIC X(04).
+	  03 PRT-PCT-ERRORS	PIC ZZ9.
+	  03 FIL		PIC X(01) VALUE '%'.
+
+       01 PRT-BAR.
+	  03 FIL		PIC X(16).
+	  03 PRT-BAR-LABEL	PIC X(08).
+	  03 FIL		PIC X(13).
+	  03 PRT-BAR-MALE	PIC X(07).
+	  03 FIL                PIC X(01).
+	  03 PRT-BAR-FEMALE	PIC X(07).
+	  03 FIL                PIC X(01).
+	  03 PRT-BAR-AGE1	PIC X(07).
+	  03 FIL                PIC X(01).
+	  03 PRT-BAR-AGE2	PIC X(07).
+	  03 FIL                PIC X(01).
+	  03 PRT-BAR-AGE3	PIC X(07).
+	  03 FIL                PIC X(01).
+	  03 PRT-BAR-AGE4	PIC X(07).
+	  03 FIL                PIC X(01).
+	  03 PRT-BAR-AGE5	PIC X(07).
+	  03 FIL                PIC X(04).
+	  03 PRT-BAR-HEIGHT1	PIC X(07).
+	  03 FIL                PIC X(04).
+	  03 PRT-BAR-HEIGHT2    PIC X(07).
+	  03 FIL                PIC X(04).
+	  03 PRT-BAR-HEIGHT3	PIC X(07).
+	  03 FIL                PIC X(04).
+	  03 PRT-BAR-HEIGHT4	PIC X(07).
+	  03 FIL                PIC X(04).
+	  03 PRT-BAR-WEIGHT1    PIC X(07).
+	  03 FIL                PIC X(04).
+	  03 PRT-BAR-WEIGHT2    PIC X(07).
+	  03 FIL                PIC X(04).
+	  03 PRT-BAR-WEIGHT3	PIC X(07).
+	  03 FIL                PIC X(01).
+	  03 PRT-BAR-ERRORS	PIC X(07).
+
        01 PRT-ENTER.
 	  03 FIL		PIC X(100).
 
@@ -209,6 +299,15 @@
 	     '* END OF REPORT * TIME :'.
           03 PRT-END-HHMM	PIC X(07).
 
+       01 WS-BAND-MISC.
+	  03 WS-BAND-LO		PIC 9(03).
+	  03 WS-BAND-HI		PIC 9(03).
+	  03 WS-BAND-LO-ED	PIC ZZ9.
+	  03 WS-BAND-HI-ED	PIC ZZ9.
+	  03 WS-BAND-UNIT	PIC X(03).
+	  03 WS-BAND-LABEL	PIC X(11).
+	  03 WS-PAGE-LEN	PIC 9(03).
+
        01 WS-SUBTOTAL.
 	  03 WS-GENDER1		PIC 9(06).
 	  03 WS-GENDER2		PIC 9(06).
@@ -226,12 +325,65 @@
 	  03 WS-WEIGHT3		PIC 9(06).
 	  03 WS-ERRORS		PIC 9(06).
 
+       01 WS-PERCENT.
+	  03 WS-SECTION-TOTAL	PIC 9(06).
+	  03 WS-PCT-MALE	PIC 9(03).
+	  03 WS-PCT-FEMALE	PIC 9(03).
+	  03 WS-PCT-AGE1	PIC 9(03).
+	  03 WS-PCT-AGE2	PIC 9(03).
+	  03 WS-PCT-AGE3	PIC 9(03).
+	  03 WS-PCT-AGE4	PIC 9(03).
+	  03 WS-PCT-AGE5	PIC 9(03).
+	  03 WS-PCT-HEIGHT1	PIC 9(03).
+	  03 WS-PCT-HEIGHT2	PIC 9(03).
+	  03 WS-PCT-HEIGHT3	PIC 9(03).
+	  03 WS-PCT-HEIGHT4	PIC 9(03).
+	  03 WS-PCT-WEIGHT1	PIC 9(03).
+	  03 WS-PCT-WEIGHT2	PIC 9(03).
+	  03 WS-PCT-WEIGHT3	PIC 9(03).
+	  03 WS-PCT-ERRORS	PIC 9(03).
+
+       01 WS-BAR-MISC.
+	  03 WS-BAR-PCT		PIC 9(03).
+	  03 WS-BAR-SUB		PIC 9(01).
+	  03 WS-BAR-OUT		PIC X(07).
+
+       01 WS-PREVIEW.
+	  03 WS-PREVIEW-LINE	PIC X(170) OCCURS 15 TIMES.
+	  03 WS-PREVIEW-SUB	PIC 9(02) COMP.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+
        LINKAGE SECTION.
        01 LINK-PROG-KEY		PIC X(30).
        01 LINK-DATA-ID		PIC X(08).
+       01 LINK-BATCH-FLAG	PIC X(01).
+
+       SCREEN SECTION.
+       01 PREVIEW-SCR.
+	  03 LABEL LINE 01 COL 02 'Print Preview - First Page'.
+	  03 LABEL LINE 03 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(1).
+	  03 LABEL LINE 04 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(2).
+	  03 LABEL LINE 05 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(3).
+	  03 LABEL LINE 06 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(4).
+	  03 LABEL LINE 07 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(5).
+	  03 LABEL LINE 08 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(6).
+	  03 LABEL LINE 09 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(7).
+	  03 LABEL LINE 10 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(8).
+	  03 LABEL LINE 11 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(9).
+	  03 LABEL LINE 12 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(10).
+	  03 LABEL LINE 13 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(11).
+	  03 LABEL LINE 14 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(12).
+	  03 LABEL LINE 15 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(13).
+	  03 LABEL LINE 16 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(14).
+	  03 LABEL LINE 17 COL 02 PIC X(170) FROM WS-PREVIEW-LINE(15).
+	  03 LABEL LINE 19 COL 02 'OK to print? [ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 201 LINE 19 COL + 2 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
 
       ********************************************************************
-       PROCEDURE DIVISION USING LINK-PROG-KEY, LINK-DATA-ID.
+       PROCEDURE DIVISION USING LINK-PROG-KEY, LINK-DATA-ID,
+				LINK-BATCH-FLAG.
 	
 	DECLARATIVES.
 
@@ -240,6 +392,7 @@
 	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
 	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
 	   COPY '/z/y19b25/sp2/lib/fd/dcssr.t'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccfig'.
 	   COPY '/v/cps/lib/std/dcprint'.
 
 	END DECLARATIVES.
@@ -250,6 +403,16 @@
 	   MOVE LINK-DATA-ID TO SSR-T-DATA-ID.
 	   OPEN INPUT SSR-T-FILE, CY-FILE, RC-FILE, RG-FILE.
 
+	   OPEN INPUT CFIG-FILE.
+	   INITIALIZE CFIG-REC.
+	   MOVE ZEROES TO CFIG-KEY.
+	   READ CFIG-FILE.
+	   CLOSE CFIG-FILE.
+	   MOVE 58 TO WS-PAGE-LEN.
+	   IF CFIG-PAGE-LEN NOT = ZEROES
+	      MOVE CFIG-PAGE-LEN TO WS-PAGE-LEN.
+	   PERFORM BAND-LABEL-RTN THRU BAND-LABEL-RTN-END.
+
 	   COPY '/v/cps/lib/std/gtcoid.prd'.
 	   MOVE 'Print Student Statistic Report'
 		TO S-WINDOW-TITLE.
@@ -260,6 +423,13 @@
 	   IF PRINT-DATANAME = SPACE
 	      GO TO TERMINATION.
 
+	   IF LINK-BATCH-FLAG = 'Y'
+	      MOVE 'Y' TO S-ANSWER
+	   ELSE
+	      PERFORM PREVIEW-RTN THRU PREVIEW-RTN-END.
+	   IF S-ANSWER NOT = 'Y'
+	      GO TO TERMINATION.
+
      	   OPEN OUTPUT PRINT-FILE.
 	   IF S-STATUS-CHECK = 'Y'
 	      GO TO TERMINATION.
@@ -295,29 +465,119 @@
 
 	   READ SSR-T-FILE NEXT END
 		WRITE PRINT-REC FROM PRT-SUBTOTAL
+		WRITE PRINT-REC FROM PRT-PERCENT
+		WRITE PRINT-REC FROM PRT-BAR
 		MOVE 'N' TO S-RUN GO TO 0299-PRT-END.
 
            IF ((SSR-T-KEY1 NOT = WS-KEY) AND
 	      (WS-KEY NOT = SPACES))
 	      WRITE PRINT-REC FROM PRT-SUBTOTAL
+	      WRITE PRINT-REC FROM PRT-PERCENT
+	      WRITE PRINT-REC FROM PRT-BAR
 	      WRITE PRINT-REC FROM PRT-ENTER
-	      INITIALIZE S-REC-COUNT, WS-SUBTOTAL.
+	      INITIALIZE S-REC-COUNT, WS-SUBTOTAL, WS-PERCENT.
 
 	      INITIALIZE PRT-DETAIL.
 
            EVALUATE SSR-T-KEY1
-	    WHEN 1	PERFORM CY-RTN THRU CY-RTN-END
-	    WHEN 2 	PERFORM RC-RTN THRU RC-RTN-END
-	    WHEN 3	PERFORM RG-RTN THRU RG-RTN-END.
+	    WHEN 1	PERFORM PRT-CONTROL THRU PRT-CONTROL-END
+			PERFORM BUILD-CY-RTN THRU BUILD-CY-RTN-END
+	    WHEN 2 	PERFORM PRT-CONTROL THRU PRT-CONTROL-END
+			PERFORM BUILD-RC-RTN THRU BUILD-RC-RTN-END
+	    WHEN 3	PERFORM PRT-CONTROL THRU PRT-CONTROL-END
+			PERFORM BUILD-RG-RTN THRU BUILD-RG-RTN-END.
 
            WRITE PRINT-REC FROM PRT-DETAIL.
 
         0299-PRT-END. EXIT.
 
       ********************************************************************
-        CY-RTN.
+        PREVIEW-RTN.
+
+	   INITIALIZE WS-PREVIEW.
+	   INITIALIZE WS-SUBTOTAL, WS-PERCENT.
+	   MOVE SPACES TO WS-KEY.
+	   MOVE ZEROS  TO S-REC-COUNT.
+	   MOVE 'Y' TO S-RUN2.
+
+	   START SSR-T-FILE KEY >= SSR-T-KEY1 INVALID
+		 MOVE 'N' TO S-RUN2.
+
+	   PERFORM PREVIEW-SCAN-RTN THRU PREVIEW-SCAN-RTN-END
+		   UNTIL S-RUN2 = 'N' OR WS-PREVIEW-SUB = 15.
+
+	   INITIALIZE WS-SUBTOTAL, WS-PERCENT.
+	   MOVE SPACES TO WS-KEY.
+	   MOVE ZEROS  TO S-REC-COUNT.
+
+	   MOVE 'Print Preview' TO S-WINDOW-TITLE.
+	   DISPLAY FLOATING WINDOW LINES 21 SIZE 180
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE S-WINDOW-TITLE
+	   POP-UP S-WINDOW.
+
+	   MOVE 'N' TO S-ANSWER.
+
+	PREVIEW-SUB.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PREVIEW-SCR.
+	   ACCEPT  PREVIEW-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-ANSWER
+	      GO TO PREVIEW-DONE.
+
+	   IF NOT K-ENTER
+	      GO TO PREVIEW-SUB.
+
+	   IF NOT VALID-ANSWER
+	      GO TO PREVIEW-SUB.
+
+	PREVIEW-DONE.
+	   DESTROY PREVIEW-SCR.
+	   CLOSE WINDOW S-WINDOW.
+
+        PREVIEW-RTN-END. EXIT.
+
+      ********************************************************************
+        PREVIEW-SCAN-RTN.
+
+	   READ SSR-T-FILE NEXT END
+		MOVE 'N' TO S-RUN2 GO TO PREVIEW-SCAN-RTN-END.
+
+           IF ((SSR-T-KEY1 NOT = WS-KEY) AND
+	      (WS-KEY NOT = SPACES))
+	      IF WS-PREVIEW-SUB < 15
+		 ADD 1 TO WS-PREVIEW-SUB
+		 MOVE PRT-SUBTOTAL TO WS-PREVIEW-LINE(WS-PREVIEW-SUB)
+	      END-IF
+	      IF WS-PREVIEW-SUB < 15
+		 ADD 1 TO WS-PREVIEW-SUB
+		 MOVE PRT-PERCENT TO WS-PREVIEW-LINE(WS-PREVIEW-SUB)
+	      END-IF
+	      IF WS-PREVIEW-SUB < 15
+		 ADD 1 TO WS-PREVIEW-SUB
+		 MOVE PRT-BAR TO WS-PREVIEW-LINE(WS-PREVIEW-SUB)
+	      END-IF
+	      INITIALIZE S-REC-COUNT, WS-SUBTOTAL, WS-PERCENT.
+
+	   INITIALIZE PRT-DETAIL.
+
+           EVALUATE SSR-T-KEY1
+	    WHEN 1	PERFORM BUILD-CY-RTN THRU BUILD-CY-RTN-END
+	    WHEN 2 	PERFORM BUILD-RC-RTN THRU BUILD-RC-RTN-END
+	    WHEN 3	PERFORM BUILD-RG-RTN THRU BUILD-RG-RTN-END.
+
+	   IF WS-PREVIEW-SUB < 15
+	      ADD 1 TO WS-PREVIEW-SUB
+	      MOVE PRT-DETAIL TO WS-PREVIEW-LINE(WS-PREVIEW-SUB).
+
+        PREVIEW-SCAN-RTN-END. EXIT.
+
+      ********************************************************************
+        BUILD-CY-RTN.
 
-           PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
 	   MOVE SSR-T-KEY1 TO WS-KEY.
 	   INITIALIZE CY-REC.
 	   MOVE SSR-T-KEY2 TO CY-KEY.
@@ -345,12 +605,11 @@
 	   MOVE SSR-T-ERRORS	TO PRT-ERRORS.
 
 	   PERFORM SUBTOTAL-RTN THRU SUBTOTAL-RTN-END.
-        
-	CY-RTN-END. EXIT.
+
+	BUILD-CY-RTN-END. EXIT.
       ****************************************************************
-        RC-RTN.
+        BUILD-RC-RTN.
 
-           PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
 	   MOVE SSR-T-KEY1 TO WS-KEY.
 	   INITIALIZE RC-REC.
 	   MOVE SSR-T-KEY2 TO RC-KEY.
@@ -378,12 +637,11 @@
 	   MOVE SSR-T-ERRORS	TO PRT-ERRORS.
 
 	   PERFORM SUBTOTAL-RTN THRU SUBTOTAL-RTN-END.
-        
-	RC-RTN-END. EXIT.
+
+	BUILD-RC-RTN-END. EXIT.
       ****************************************************************
-        RG-RTN.
+        BUILD-RG-RTN.
 
-           PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
 	   MOVE SSR-T-KEY1 TO WS-KEY.
 	   INITIALIZE RG-REC.
 	   MOVE SSR-T-KEY2 TO RG-KEY.
@@ -411,8 +669,8 @@
 	   MOVE SSR-T-ERRORS	TO PRT-ERRORS.
 
 	   PERFORM SUBTOTAL-RTN THRU SUBTOTAL-RTN-END.
-        
-	RG-RTN-END. EXIT.
+
+	BUILD-RG-RTN-END. EXIT.
       ****************************************************************
         SUBTOTAL-RTN.
 	   
@@ -457,11 +715,135 @@
 
 	   MOVE 'SUBTOTAL' 	TO PRT-ST.
 
+	   PERFORM PERCENT-RTN THRU PERCENT-RTN-END.
+
         SUBTOTAL-RTN-END. EXIT.
+      ********************************************************************
+      * Each band's share of the section so far, kept current on every
+      * call so whatever is in PRT-PERCENT/PRT-BAR at the moment the
+      * break fires reflects the finished section's running totals.
+	PERCENT-RTN.
+
+	   COMPUTE WS-SECTION-TOTAL = WS-GENDER1 + WS-GENDER2.
+	   IF WS-SECTION-TOTAL = 0
+	      MOVE 1 TO WS-SECTION-TOTAL.
+
+	   COMPUTE WS-PCT-MALE    = (WS-GENDER1 * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-FEMALE  = (WS-GENDER2 * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-AGE1    = (WS-AGE1    * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-AGE2    = (WS-AGE2    * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-AGE3    = (WS-AGE3    * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-AGE4    = (WS-AGE4    * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-AGE5    = (WS-AGE5    * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-HEIGHT1 = (WS-HEIGHT1 * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-HEIGHT2 = (WS-HEIGHT2 * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-HEIGHT3 = (WS-HEIGHT3 * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-HEIGHT4 = (WS-HEIGHT4 * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-WEIGHT1 = (WS-WEIGHT1 * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-WEIGHT2 = (WS-WEIGHT2 * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-WEIGHT3 = (WS-WEIGHT3 * 100) / WS-SECTION-TOTAL.
+	   COMPUTE WS-PCT-ERRORS  = (WS-ERRORS  * 100) / WS-SECTION-TOTAL.
+
+	   MOVE WS-PCT-MALE	TO PRT-PCT-MALE.
+	   MOVE WS-PCT-FEMALE	TO PRT-PCT-FEMALE.
+	   MOVE WS-PCT-AGE1	TO PRT-PCT-AGE1.
+	   MOVE WS-PCT-AGE2	TO PRT-PCT-AGE2.
+	   MOVE WS-PCT-AGE3	TO PRT-PCT-AGE3.
+	   MOVE WS-PCT-AGE4	TO PRT-PCT-AGE4.
+	   MOVE WS-PCT-AGE5	TO PRT-PCT-AGE5.
+	   MOVE WS-PCT-HEIGHT1	TO PRT-PCT-HEIGHT1.
+	   MOVE WS-PCT-HEIGHT2	TO PRT-PCT-HEIGHT2.
+	   MOVE WS-PCT-HEIGHT3	TO PRT-PCT-HEIGHT3.
+	   MOVE WS-PCT-HEIGHT4	TO PRT-PCT-HEIGHT4.
+	   MOVE WS-PCT-WEIGHT1	TO PRT-PCT-WEIGHT1.
+	   MOVE WS-PCT-WEIGHT2	TO PRT-PCT-WEIGHT2.
+	   MOVE WS-PCT-WEIGHT3	TO PRT-PCT-WEIGHT3.
+	   MOVE WS-PCT-ERRORS	TO PRT-PCT-ERRORS.
+	   MOVE 'PERCENT'	TO PRT-PCT-LABEL.
+
+	   MOVE WS-PCT-MALE	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-MALE.
+
+	   MOVE WS-PCT-FEMALE	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-FEMALE.
+
+	   MOVE WS-PCT-AGE1	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-AGE1.
+
+	   MOVE WS-PCT-AGE2	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-AGE2.
+
+	   MOVE WS-PCT-AGE3	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-AGE3.
+
+	   MOVE WS-PCT-AGE4	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-AGE4.
+
+	   MOVE WS-PCT-AGE5	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-AGE5.
+
+	   MOVE WS-PCT-HEIGHT1	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-HEIGHT1.
+
+	   MOVE WS-PCT-HEIGHT2	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-HEIGHT2.
+
+	   MOVE WS-PCT-HEIGHT3	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-HEIGHT3.
+
+	   MOVE WS-PCT-HEIGHT4	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-HEIGHT4.
+
+	   MOVE WS-PCT-WEIGHT1	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-WEIGHT1.
+
+	   MOVE WS-PCT-WEIGHT2	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-WEIGHT2.
+
+	   MOVE WS-PCT-WEIGHT3	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-WEIGHT3.
+
+	   MOVE WS-PCT-ERRORS	TO WS-BAR-PCT.
+	   PERFORM BAR-RTN THRU BAR-RTN-END.
+	   MOVE WS-BAR-OUT	TO PRT-BAR-ERRORS.
+
+	   MOVE 'BAR CHART'	TO PRT-BAR-LABEL.
+
+	PERCENT-RTN-END. EXIT.
+      ********************************************************************
+      * One asterisk per 15% share (so a full 7-char field tops out at
+      * 100%), used for every band's bar rather than a separate
+      * paragraph per column.
+	BAR-RTN.
+
+	   MOVE SPACES TO WS-BAR-OUT.
+	   COMPUTE WS-BAR-SUB = WS-BAR-PCT / 15.
+	   IF WS-BAR-SUB = 0 AND WS-BAR-PCT > 0
+	      MOVE 1 TO WS-BAR-SUB.
+	   IF WS-BAR-SUB > 7
+	      MOVE 7 TO WS-BAR-SUB.
+	   IF WS-BAR-SUB > 0
+	      MOVE ALL '*' TO WS-BAR-OUT(1:WS-BAR-SUB).
+
+	BAR-RTN-END. EXIT.
       ********************************************************************
 	PRT-CONTROL.
 
-	   IF S-FIRST-PRINT = 'Y' OR LINAGE-COUNTER > 58
+	   IF S-FIRST-PRINT = 'Y' OR LINAGE-COUNTER > WS-PAGE-LEN
 	      IF S-FIRST-PRINT = 'Y'
 		 MOVE 'N' TO S-FIRST-PRINT
 		 CALL	'/v/cps/lib/std/f-dmyhm' 
@@ -485,7 +867,102 @@
 
         PRT-CONTROL-END. EXIT.
       ********************************************************************
-	PRT-ENDING. 
+	BAND-LABEL-RTN.
+
+      * Turns the configurable age/height/weight band boundaries on
+      * CFIG-FILE into the printed "lo-hi" column headings, the same
+      * way the band limits themselves used to be hardcoded literals.
+	   MOVE SPACES		TO WS-BAND-UNIT.
+
+	   MOVE CFIG-AGE-MIN	TO WS-BAND-LO.
+	   MOVE CFIG-AGE-BAND1	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL	TO PRT-AGE-LBL1.
+
+	   COMPUTE WS-BAND-LO = CFIG-AGE-BAND1 + 1.
+	   MOVE CFIG-AGE-BAND2	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL	TO PRT-AGE-LBL2.
+
+	   COMPUTE WS-BAND-LO = CFIG-AGE-BAND2 + 1.
+	   MOVE CFIG-AGE-BAND3	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL	TO PRT-AGE-LBL3.
+
+	   COMPUTE WS-BAND-LO = CFIG-AGE-BAND3 + 1.
+	   MOVE CFIG-AGE-BAND4	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL	TO PRT-AGE-LBL4.
+
+	   COMPUTE WS-BAND-LO = CFIG-AGE-BAND4 + 1.
+	   MOVE CFIG-AGE-MAX	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL	TO PRT-AGE-LBL5.
+
+	   MOVE 'cm'		TO WS-BAND-UNIT.
+
+	   MOVE CFIG-HEIGHT-MIN		TO WS-BAND-LO.
+	   MOVE CFIG-HEIGHT-BAND1	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL		TO PRT-HEIGHT-LBL1.
+
+	   COMPUTE WS-BAND-LO = CFIG-HEIGHT-BAND1 + 1.
+	   MOVE CFIG-HEIGHT-BAND2	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL		TO PRT-HEIGHT-LBL2.
+
+	   COMPUTE WS-BAND-LO = CFIG-HEIGHT-BAND2 + 1.
+	   MOVE CFIG-HEIGHT-BAND3	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL		TO PRT-HEIGHT-LBL3.
+
+	   COMPUTE WS-BAND-LO = CFIG-HEIGHT-BAND3 + 1.
+	   MOVE CFIG-HEIGHT-MAX		TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL		TO PRT-HEIGHT-LBL4.
+
+	   MOVE 'kg'		TO WS-BAND-UNIT.
+
+	   MOVE CFIG-WEIGHT-MIN		TO WS-BAND-LO.
+	   MOVE CFIG-WEIGHT-BAND1	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL		TO PRT-WEIGHT-LBL1.
+
+	   COMPUTE WS-BAND-LO = CFIG-WEIGHT-BAND1 + 1.
+	   MOVE CFIG-WEIGHT-BAND2	TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL		TO PRT-WEIGHT-LBL2.
+
+	   COMPUTE WS-BAND-LO = CFIG-WEIGHT-BAND2 + 1.
+	   MOVE CFIG-WEIGHT-MAX		TO WS-BAND-HI.
+	   PERFORM BAND-FMT THRU BAND-FMT-END.
+	   MOVE WS-BAND-LABEL		TO PRT-WEIGHT-LBL3.
+
+	BAND-LABEL-RTN-END. EXIT.
+      ********************************************************************
+	BAND-FMT.
+
+	   MOVE WS-BAND-LO	TO WS-BAND-LO-ED.
+	   MOVE WS-BAND-HI	TO WS-BAND-HI-ED.
+	   MOVE SPACES		TO WS-BAND-LABEL.
+
+	   IF WS-BAND-UNIT = SPACES
+	      STRING WS-BAND-LO-ED	DELIMITED BY SPACE
+		     '-'		DELIMITED BY SIZE
+		     WS-BAND-HI-ED	DELIMITED BY SPACE
+		     INTO WS-BAND-LABEL
+	   ELSE
+	      STRING WS-BAND-LO-ED	DELIMITED BY SPACE
+		     '-'		DELIMITED BY SIZE
+		     WS-BAND-HI-ED	DELIMITED BY SPACE
+		     ' '		DELIMITED BY SIZE
+		     WS-BAND-UNIT	DELIMITED BY SPACE
+		     INTO WS-BAND-LABEL
+	   END-IF.
+
+	BAND-FMT-END. EXIT.
+      ********************************************************************
+	PRT-ENDING.
 	   
 	   CALL		'/v/cps/lib/std/f-dmyhm'
 		  USING PRT-SYS-DMY, PRT-END-HHMM
