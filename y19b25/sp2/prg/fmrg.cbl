@@ -22,6 +22,19 @@
 
         01 WS-TYPE		  PIC X(02).
 
+      * Checked out to WS-LOCK-USER while WS-LOCK-KEY is non-blank, so
+      * RELEASE-LOCK-RTN knows whether (and which key) to release.
+	01 WS-LOCK-MISC.
+	   03 WS-LOCK-KEY	PIC X(02) VALUE SPACES.
+	   03 WS-LOCK-PROG	PIC X(08) VALUE 'FMRG'.
+	   03 WS-LOCK-RECKEY	PIC X(08).
+	   03 WS-LOCK-MODE	PIC X(01).
+	   03 WS-LOCK-USER	PIC X(08).
+	   03 WS-LOCK-OK	PIC X(01).
+	   03 WS-LOCK-MSG	PIC X(60).
+
+	01 S-WINDOW2		PIC X(10).
+
 	LINKAGE SECTION.
 	01 LINK-PROG-KEY	  PIC X(30).
 
@@ -42,7 +55,11 @@
 	   03 ENTRY-FIELD 3-D ENABLED 0 COL 14 PIC X(02) USING RG-KEY.
 	   03 LABEL LINE 03 COL 04 'Name:'.
 	   03 ENTRY-FIELD 3-D ID 102 COL 14 PIC X(20) USING RG-NAME.
-	
+
+        01 LOCK-WARN-SCR.
+	   03 LABEL LINE 01 COL 02 PIC X(60) FROM WS-LOCK-MSG.
+	   03 LABEL LINE 03 COL 02 'Press ENTER to continue'.
+
       *******************************************************************
        PROCEDURE DIVISION USING LINK-PROG-KEY.
 
@@ -84,6 +101,7 @@
         0110-MAIN.
  
 	   UNLOCK RG-FILE.
+	   PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
 	   PERFORM ERROR-RTN THRU ERROR-END.
 	   DISPLAY SELECT-SCR.
 	   ACCEPT  SELECT-SCR.
@@ -127,6 +145,13 @@
 		   INITIALIZE RG-DETAILS
 		   MOVE ZEROS TO RG-PADDING.
 
+	      PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
+
+	      IF S-PRS-MODE = 'R'
+		 PERFORM CLAIM-LOCK-RTN THRU CLAIM-LOCK-RTN-END
+		 IF WS-LOCK-OK NOT = 'Y'
+		    GO TO 0110-MAIN.
+
               IF S-STATUS-CHECK = 'Y' GO TO 0190-MAIN.
  
               DESTROY SELECT-SCR.
@@ -152,6 +177,13 @@
 	      PERFORM GET-PREV THRU GET-PREV-END
               GO TO 0120-MAIN.
  
+           IF K-F4 AND S-PRS-MODE = 'R'
+	      CALL	'/z/y19b25/sp2/lib/std/f-ckrole' USING S-OK
+	      CANCEL	'/z/y19b25/sp2/lib/std/f-ckrole'
+	      IF S-OK NOT = 'Y'
+		 MOVE 999998 TO S-ERROR-CODE
+		 GO TO 0130-MAIN.
+
            IF K-F4 AND S-PRS-MODE = 'R'
 	      MOVE 'rg' TO WS-TYPE
 	      CALL	'/z/y19b25/sp2/lib/std/f-ckson'
@@ -183,7 +215,8 @@
 	   IF S-PRS-MODE = 'R' REWRITE RG-REC.
  
         0190-MAIN.
- 
+
+	   PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
 	   DESTROY PROCESS-SCR.
 
         0199-END. EXIT.
@@ -209,6 +242,65 @@
 		 END-READ.
 
         GET-PREV-END. EXIT.
+      ********************************************************************
+      * Claims the edit lock on RG-KEY for this operator so a second
+      * session opening the same code gets warned instead of the two
+      * REWRITEs racing silently. WS-LOCK-OK comes back 'N' (and
+      * WS-LOCK-USER tells who) when someone else already has it.
+        CLAIM-LOCK-RTN.
+
+	   MOVE RG-KEY  TO WS-LOCK-RECKEY.
+	   MOVE 'C'     TO WS-LOCK-MODE.
+	   CALL   '/z/y19b25/sp2/lib/std/f-edlock'
+		  USING WS-LOCK-PROG, WS-LOCK-RECKEY, WS-LOCK-MODE,
+			WS-LOCK-USER, WS-LOCK-OK
+	   CANCEL '/z/y19b25/sp2/lib/std/f-edlock'.
+
+	   IF WS-LOCK-OK = 'Y'
+	      MOVE RG-KEY TO WS-LOCK-KEY
+	   ELSE
+	      MOVE SPACES TO WS-LOCK-MSG
+	      STRING 'Record currently being edited by ' WS-LOCK-USER
+		 DELIMITED BY SIZE INTO WS-LOCK-MSG
+	      PERFORM LOCK-WARN-RTN THRU LOCK-WARN-RTN-END.
+
+        CLAIM-LOCK-RTN-END. EXIT.
+      ********************************************************************
+      * Releases whatever key this operator currently has checked out,
+      * if any - safe to call even when nothing is held.
+        RELEASE-LOCK-RTN.
+
+	   IF WS-LOCK-KEY NOT = SPACES
+	      MOVE WS-LOCK-KEY TO WS-LOCK-RECKEY
+	      MOVE 'R'         TO WS-LOCK-MODE
+	      CALL   '/z/y19b25/sp2/lib/std/f-edlock'
+		     USING WS-LOCK-PROG, WS-LOCK-RECKEY, WS-LOCK-MODE,
+			   WS-LOCK-USER, WS-LOCK-OK
+	      CANCEL '/z/y19b25/sp2/lib/std/f-edlock'
+	      MOVE SPACES TO WS-LOCK-KEY.
+
+        RELEASE-LOCK-RTN-END. EXIT.
+      ********************************************************************
+        LOCK-WARN-RTN.
+
+	   MOVE 'Record Locked' TO S-WINDOW-TITLE.
+	   DISPLAY FLOATING WINDOW LINES 4 SIZE 60
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE-BAR
+	   TITLE S-WINDOW-TITLE
+	   POP-UP S-WINDOW2.
+	   DISPLAY LOCK-WARN-SCR.
+
+        LOCK-WARN-SUB.
+	   ACCEPT LOCK-WARN-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+	   IF NOT (K-ENTER OR K-ESCAPE)
+	      GO TO LOCK-WARN-SUB.
+
+	   DESTROY LOCK-WARN-SCR.
+	   CLOSE WINDOW S-WINDOW2.
+
+        LOCK-WARN-RTN-END. EXIT.
       ********************************************************************
         FKEY-RTN.
 
