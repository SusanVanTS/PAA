@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTSNAP.
+
+      * STUDENT POPULATION SNAPSHOT REPORT
+      * AUTHOR		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	9/8/26	-	PAA	SP2 - reprints the student
+      *					roster as it stood on a chosen
+      *					date, from the dated snapshot
+      *					rows BKSNAP writes into
+      *					STD-SNAP-FILE.
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstds'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstds'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstds'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-DATE		PIC X(01).
+	  03 WS-SNAP-DMY	PIC 9(08).
+	  03 WS-SNAP-EOF	PIC X(01).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: STUDENT POPULATION SNAPSHOT'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(15) VALUE 'AS OF SNAPSHOT:'.
+	  03 PRT-SNAP-DATE-HDR	PIC 99/99/9999.
+
+       01 PRT-HEADER4.
+	  03 FIL		PIC X(03) VALUE 'No.'.
+	  03 FIL		PIC X(04).
+	  03 FIL		PIC X(03) VALUE 'AC#'.
+	  03 FIL		PIC X(04).
+	  03 FIL		PIC X(04) VALUE 'Name'.
+	  03 FIL		PIC X(29).
+	  03 FIL		PIC X(03) VALUE 'DOB'.
+	  03 FIL		PIC X(08).
+	  03 FIL		PIC X(06) VALUE 'Gender'.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(06) VALUE 'Status'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(06) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(06) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(30) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(10) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(06) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(06) VALUE ALL '-'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+	  03 PRT-PAGE-COUNT2	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-REC-COUNT	PIC Z(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-KEY	PIC X(06).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-NAME	PIC X(30).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-DOB-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(01).
+	  03 PRT-GENDER		PIC X(06).
+	  03 FIL		PIC X(01).
+	  03 PRT-STATUS		PIC X(06).
+
+       01 PRT-END.
+	  03 FIL		PIC X(20) VALUE
+	     'TOTAL STUDENTS LISTED  :'.
+	  03 PRT-END-COUNT	PIC Z(04).
+	  03 FIL		PIC X(08) VALUE SPACE.
+	  03 FIL		PIC X(10) VALUE 'TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02 'Snapshot Date:'.
+	  03 ENTRY-FIELD 3-D ID 101 COL + 2 PIC 99/99/9999
+	     USING WS-SNAP-DMY.
+	  03 PUSH-BUTTON 'F10 - Calender Help Table' NO-TAB
+	     COL + 1.5
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER     = 1
+	     TERMINATION-VALUE = 101.
+	  03 LABEL LINE 04 COL 02
+	     'Run Student Population Snapshot Report?'.
+	  03 LABEL LINE 04 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 102 LINE 04 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstds'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT STD-SNAP-FILE.
+
+	   MOVE 'Student Population Snapshot Report' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE STD-SNAP-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF (K-F10 AND S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL   '/z/y19b25/sp2/lib/std/x-hpcal'
+		     USING WS-SNAP-DMY, S-OK
+	      CANCEL '/z/y19b25/sp2/lib/std/x-hpcal'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   IF WS-SNAP-DMY = ZEROS
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   MOVE 'D' TO WS-DATE.
+	   CALL   '/z/y19b25/sp2/lib/std/f-ckdate'
+		  USING WS-DATE, WS-SNAP-DMY, S-ERROR-CODE.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-ckdate'.
+	   IF S-ERROR-CODE NOT = ZEROS
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   PERFORM START-SNAP-RTN THRU START-SNAP-RTN-END.
+	   IF WS-SNAP-EOF = 'Y'
+	      MOVE 100020 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   MOVE ZEROS TO S-REC-COUNT.
+	   WRITE PRINT-REC FROM S-INIT-STRING AFTER 0.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   PERFORM START-SNAP-RTN THRU START-SNAP-RTN-END.
+	   PERFORM 0200-PRT THRU 0299-PRT-END
+		   UNTIL WS-SNAP-EOF = 'Y'.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+      * Bounded scan on the STDS-SNAP-DATE/STDS-KEY composite key -
+      * position on the requested date, and 0200-PRT below stops as
+      * soon as the date part no longer matches, the same partial-key
+      * scan idiom F-CKSON already uses for its alternate-key lookups.
+        START-SNAP-RTN.
+
+	   MOVE WS-SNAP-DMY TO STDS-SNAP-DATE.
+	   MOVE LOW-VALUES  TO STDS-STD-KEY.
+	   START STD-SNAP-FILE KEY >= STDS-KEY INVALID
+		 MOVE 'Y' TO WS-SNAP-EOF
+	     NOT INVALID
+		 MOVE 'N' TO WS-SNAP-EOF.
+
+        START-SNAP-RTN-END. EXIT.
+
+      ********************************************************************
+        0200-PRT.
+
+	   READ STD-SNAP-FILE NEXT END
+		MOVE 'Y' TO WS-SNAP-EOF
+		GO TO 0299-PRT-END.
+
+	   IF STDS-SNAP-DATE NOT = WS-SNAP-DMY
+	      MOVE 'Y' TO WS-SNAP-EOF
+	      GO TO 0299-PRT-END.
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        0299-PRT-END. EXIT.
+
+      ********************************************************************
+        BUILD-DETAIL-RTN.
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1		TO S-REC-COUNT
+	   MOVE S-REC-COUNT	TO PRT-REC-COUNT
+	   MOVE STDS-STD-KEY	TO PRT-STD-KEY
+	   MOVE STDS-NAME	TO PRT-STD-NAME
+	   MOVE STDS-DOB-DMY	TO PRT-STD-DOB-DMY.
+
+	   EVALUATE STDS-GENDER
+	      WHEN 'M' MOVE 'MALE'   TO PRT-GENDER
+	      WHEN 'F' MOVE 'FEMALE' TO PRT-GENDER
+	      WHEN OTHER CONTINUE
+	   END-EVALUATE.
+
+	   EVALUATE STDS-ACTIVE-FLAG
+	      WHEN 'N' MOVE 'INACT.' TO PRT-STATUS
+	      WHEN OTHER MOVE 'ACTIVE' TO PRT-STATUS
+	   END-EVALUATE.
+
+        BUILD-DETAIL-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE WS-SNAP-DMY		TO PRT-SNAP-DATE-HDR
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+	      WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 1.
+	   WRITE PRINT-REC FROM PRT-HEADER4 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE S-REC-COUNT TO PRT-END-COUNT.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
