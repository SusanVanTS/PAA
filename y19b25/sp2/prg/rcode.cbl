@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    RCODE.
+
+      * RECODE COUNTRY/RACE/RELIGION KEY, CASCADING THE CHANGE ONTO
+      * EVERY STUDENT RECORD THAT REFERENCED THE OLD CODE.
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2026 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+
+       01 WS-TYPE-OPT		PIC X(01).
+	  88 WS-TYPE-CY		VALUE '1'.
+	  88 WS-TYPE-RC		VALUE '2'.
+	  88 WS-TYPE-RG		VALUE '3'.
+
+       01 WS-KEYS.
+	  03 WS-OLD-KEY		PIC X(02).
+	  03 WS-NEW-KEY		PIC X(02).
+
+       01 WS-MISC.
+	  03 WS-STD-COUNT	PIC 9(06).
+	  03 WS-EOF		PIC X(01).
+
+       01 WS-SAVE-CY-REC	PIC X(30).
+       01 WS-SAVE-RC-REC	PIC X(40).
+       01 WS-SAVE-RG-REC	PIC X(40).
+
+        LINKAGE SECTION.
+	01 LINK-PROG-KEY	  PIC X(30).
+
+	SCREEN SECTION.
+	01 SELECT-SCR.
+	   03 LABEL LINE 02 COL 02 'Type:'.
+	   03 RADIO-BUTTON LINE + 0.1 COL 12
+	      GROUP = 1 GROUP-VALUE = 1 VALUE WS-TYPE-OPT.
+	   03 LABEL LINE - 0.1 COL + 1 'Country'.
+	   03 RADIO-BUTTON LINE + 0.1 COL + 3
+	      GROUP = 1 GROUP-VALUE = 2 VALUE WS-TYPE-OPT.
+	   03 LABEL LINE - 0.1 COL + 1 'Race'.
+	   03 RADIO-BUTTON LINE + 0.1 COL + 3
+	      GROUP = 1 GROUP-VALUE = 3 VALUE WS-TYPE-OPT.
+	   03 LABEL LINE - 0.1 COL + 1 'Religion'.
+	   03 LABEL LINE 04 COL 02 'Old Code:'.
+	   03 ENTRY-FIELD 3-D ID 101 LINE 04 COL + 2 PIC X(02)
+	      USING WS-OLD-KEY BELL UPPER.
+	   03 LABEL LINE 05 COL 02 'New Code:'.
+	   03 ENTRY-FIELD 3-D ID 102 LINE 05 COL + 2 PIC X(02)
+	      USING WS-NEW-KEY BELL UPPER.
+	   03 LABEL LINE 07 COL 02 'Records Updated:'.
+	   03 LABEL LINE 07 COL + 2 PIC Z(05)9 FROM WS-STD-COUNT.
+
+      ********************************************************************
+       PROCEDURE DIVISION USING LINK-PROG-KEY.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN I-O CY-FILE, RC-FILE, RG-FILE, STD-FILE.
+
+	   MOVE 'Recode Country/Race/Religion' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+	   MOVE ZEROES TO WS-STD-COUNT.
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE CY-FILE, RC-FILE, RG-FILE, STD-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF WS-TYPE-OPT = SPACE
+	      MOVE 200005 TO S-ERROR-CODE
+	      GO TO 0100-MAIN.
+
+	   IF WS-OLD-KEY = SPACES
+	      MOVE 200005 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF WS-NEW-KEY = SPACES
+	      MOVE 200005 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF WS-NEW-KEY = WS-OLD-KEY
+	      MOVE 200020 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   PERFORM VALIDATE-RTN THRU VALIDATE-RTN-END.
+	   IF S-ERROR-CODE NOT = ZEROS
+	      GO TO 0100-MAIN.
+
+	   PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO 0100-MAIN.
+
+	   PERFORM RECODE-RTN THRU RECODE-RTN-END.
+
+	   INITIALIZE WS-TYPE-OPT, WS-OLD-KEY, WS-NEW-KEY.
+
+        0199-END. EXIT.
+
+      ********************************************************************
+      * Confirms the old code exists and the new code is not already
+      * taken, on whichever file the operator selected.
+        VALIDATE-RTN.
+
+	   EVALUATE TRUE
+	    WHEN WS-TYPE-CY PERFORM CY-VALIDATE-RTN THRU CY-VALIDATE-RTN-END
+	    WHEN WS-TYPE-RC PERFORM RC-VALIDATE-RTN THRU RC-VALIDATE-RTN-END
+	    WHEN WS-TYPE-RG PERFORM RG-VALIDATE-RTN THRU RG-VALIDATE-RTN-END.
+
+        VALIDATE-RTN-END. EXIT.
+      ********************************************************************
+        CY-VALIDATE-RTN.
+
+	   MOVE WS-OLD-KEY TO CY-KEY.
+	   READ CY-FILE INVALID
+	      MOVE 200025 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO CY-VALIDATE-RTN-END.
+
+	   MOVE WS-NEW-KEY TO CY-KEY.
+	   READ CY-FILE NOT INVALID
+	      MOVE 200030 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID.
+
+        CY-VALIDATE-RTN-END. EXIT.
+      ********************************************************************
+        RC-VALIDATE-RTN.
+
+	   MOVE WS-OLD-KEY TO RC-KEY.
+	   READ RC-FILE INVALID
+	      MOVE 200025 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO RC-VALIDATE-RTN-END.
+
+	   MOVE WS-NEW-KEY TO RC-KEY.
+	   READ RC-FILE NOT INVALID
+	      MOVE 200030 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID.
+
+        RC-VALIDATE-RTN-END. EXIT.
+      ********************************************************************
+        RG-VALIDATE-RTN.
+
+	   MOVE WS-OLD-KEY TO RG-KEY.
+	   READ RG-FILE INVALID
+	      MOVE 200025 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO RG-VALIDATE-RTN-END.
+
+	   MOVE WS-NEW-KEY TO RG-KEY.
+	   READ RG-FILE NOT INVALID
+	      MOVE 200030 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID.
+
+        RG-VALIDATE-RTN-END. EXIT.
+
+      ********************************************************************
+        RECODE-RTN.
+
+	   EVALUATE TRUE
+	    WHEN WS-TYPE-CY PERFORM CY-RECODE-RTN THRU CY-RECODE-RTN-END
+	    WHEN WS-TYPE-RC PERFORM RC-RECODE-RTN THRU RC-RECODE-RTN-END
+	    WHEN WS-TYPE-RG PERFORM RG-RECODE-RTN THRU RG-RECODE-RTN-END.
+
+        RECODE-RTN-END. EXIT.
+      ********************************************************************
+      * Renames the country record, then cascades the change onto every
+      * student record that referenced the old code.
+        CY-RECODE-RTN.
+
+	   MOVE WS-OLD-KEY TO CY-KEY.
+	   READ CY-FILE.
+	   MOVE CY-REC TO WS-SAVE-CY-REC.
+
+	   MOVE WS-SAVE-CY-REC TO CY-REC.
+	   MOVE WS-NEW-KEY     TO CY-KEY.
+	   WRITE CY-REC.
+
+	   MOVE WS-OLD-KEY TO CY-KEY.
+	   DELETE CY-FILE.
+
+	   MOVE ZEROES TO WS-STD-COUNT.
+	   MOVE LOW-VALUES TO STD-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM CY-STD-SCAN-RTN THRU CY-STD-SCAN-RTN-END
+		   UNTIL WS-EOF = 'Y'.
+
+        CY-RECODE-RTN-END. EXIT.
+      ********************************************************************
+        CY-STD-SCAN-RTN.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO CY-STD-SCAN-RTN-END.
+
+	   IF STD-CY-KEY NOT = WS-OLD-KEY
+	      GO TO CY-STD-SCAN-RTN-END.
+
+	   MOVE WS-NEW-KEY TO STD-CY-KEY.
+	   REWRITE STD-REC.
+	   ADD 1 TO WS-STD-COUNT.
+
+        CY-STD-SCAN-RTN-END. EXIT.
+      ********************************************************************
+      * Renames the race record, then cascades the change onto every
+      * student record that referenced the old code.
+        RC-RECODE-RTN.
+
+	   MOVE WS-OLD-KEY TO RC-KEY.
+	   READ RC-FILE.
+	   MOVE RC-REC TO WS-SAVE-RC-REC.
+
+	   MOVE WS-SAVE-RC-REC TO RC-REC.
+	   MOVE WS-NEW-KEY     TO RC-KEY.
+	   WRITE RC-REC.
+
+	   MOVE WS-OLD-KEY TO RC-KEY.
+	   DELETE RC-FILE.
+
+	   MOVE ZEROES TO WS-STD-COUNT.
+	   MOVE LOW-VALUES TO STD-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM RC-STD-SCAN-RTN THRU RC-STD-SCAN-RTN-END
+		   UNTIL WS-EOF = 'Y'.
+
+        RC-RECODE-RTN-END. EXIT.
+      ********************************************************************
+        RC-STD-SCAN-RTN.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO RC-STD-SCAN-RTN-END.
+
+	   IF STD-RC-KEY NOT = WS-OLD-KEY
+	      GO TO RC-STD-SCAN-RTN-END.
+
+	   MOVE WS-NEW-KEY TO STD-RC-KEY.
+	   REWRITE STD-REC.
+	   ADD 1 TO WS-STD-COUNT.
+
+        RC-STD-SCAN-RTN-END. EXIT.
+      ********************************************************************
+      * Renames the religion record, then cascades the change onto
+      * every student record that referenced the old code.
+        RG-RECODE-RTN.
+
+	   MOVE WS-OLD-KEY TO RG-KEY.
+	   READ RG-FILE.
+	   MOVE RG-REC TO WS-SAVE-RG-REC.
+
+	   MOVE WS-SAVE-RG-REC TO RG-REC.
+	   MOVE WS-NEW-KEY     TO RG-KEY.
+	   WRITE RG-REC.
+
+	   MOVE WS-OLD-KEY TO RG-KEY.
+	   DELETE RG-FILE.
+
+	   MOVE ZEROES TO WS-STD-COUNT.
+	   MOVE LOW-VALUES TO STD-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM RG-STD-SCAN-RTN THRU RG-STD-SCAN-RTN-END
+		   UNTIL WS-EOF = 'Y'.
+
+        RG-RECODE-RTN-END. EXIT.
+      ********************************************************************
+        RG-STD-SCAN-RTN.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO RG-STD-SCAN-RTN-END.
+
+	   IF STD-RG-KEY NOT = WS-OLD-KEY
+	      GO TO RG-STD-SCAN-RTN-END.
+
+	   MOVE WS-NEW-KEY TO STD-RG-KEY.
+	   REWRITE STD-REC.
+	   ADD 1 TO WS-STD-COUNT.
+
+        RG-STD-SCAN-RTN-END. EXIT.
+
+      ********************************************************************
+
+	   COPY '/v/cps/lib/std/cfirm.prd'.
+	   COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
