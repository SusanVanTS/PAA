@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMATT.
+
+      * MARK STUDENT ATTENDANCE FOR A SESSION DATE
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	11/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcatt'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdatt'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbatt'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+
+       78 T-SIZE		  VALUE 20.
+
+       01 WS-REC.
+	  03 WS-STD-KEY		  PIC X(06).
+	  03 WS-STD-NAME	  PIC X(30).
+	  03 WS-STATUS-TXT	  PIC X(07).
+
+       01 WS-T-REC.
+	  03 WS-T-STD-KEY	  PIC X(06).
+	  03 WS-T-STD-NAME	  PIC X(30).
+	  03 WS-T-STATUS-TXT	  PIC X(07).
+
+       01 WS-MISC.
+	  03 WS-SEL-DATE-DMY	  PIC 9(08).
+	  03 WS-DATE		  PIC X(01).
+	  03 WS-ROSTER-RUN	  PIC X(01).
+
+	SCREEN SECTION.
+	01 SELECT-SCR.
+	   03 LABEL LINE 02 COL 02 'Session Date:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL + 2 PIC 99/99/9999
+	      USING WS-SEL-DATE-DMY.
+	   03 PUSH-BUTTON 'F10 - Calender Help Table' NO-TAB
+	      COL + 1.5
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 101.
+
+	01 PROCESS-SCR.
+	   03 LABEL LINE 01 COL 02 'Session Date:'.
+	   03 LABEL COL + 2 PIC 99/99/9999 FROM WS-SEL-DATE-DMY.
+	   03 LABEL LINE 02 COL + 0.1
+	      'ENTER toggles Present/Absent for the selected student'.
+	   03 LABEL LINE 03.5 COL 03 'Code'.
+	   03 LABEL COL 13 'Name'.
+	   03 LABEL COL 45 'Status'.
+	   03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
+	      LINE 4.5 COL 03 SIZE 60 CELL LINES T-SIZE
+	      DATA-COLUMNS 	= (1,7,37)
+	      DISPLAY-COLUMNS 	= (1,9,41)
+	      SEPARATION 	= (10,10)
+	      DIVIDERS		= (1)
+	      SORT-ORDER	= (2)
+	      EXCEPTION PROCEDURE LIST-1-RTN THRU LIST-1-END
+	      EXCEPTION-VALUE W-DBLCLICK.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcatt'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT STD-FILE.
+	   OPEN I-O   ATT-FILE.
+
+	   MOVE 'Attendance Register' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE STD-FILE.
+	   CLOSE ATT-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF (K-F10 and S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL   '/z/y19b25/sp2/lib/std/x-hpcal'
+			USING WS-SEL-DATE-DMY, S-OK
+	      CANCEL '/z/y19b25/sp2/lib/std/x-hpcal'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF WS-SEL-DATE-DMY = ZEROS
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   MOVE 'D' TO WS-DATE.
+	   CALL   '/z/y19b25/sp2/lib/std/f-ckdate'
+		  USING WS-DATE, WS-SEL-DATE-DMY, S-ERROR-CODE.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-ckdate'.
+	   IF S-ERROR-CODE NOT = ZEROS
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+      * Get initial page by searching the 1st record, same as HPSTD.
+	   MOVE 'Y' TO WS-ROSTER-RUN.
+	   INITIALIZE STD-KEY, WS-T-REC.
+	   SET K-EVENT TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+	   PERFORM 0200-MAIN THRU 0299-END UNTIL WS-ROSTER-RUN = 'N'.
+
+        0199-END. EXIT.
+
+      ********************************************************************
+        0200-MAIN.
+
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO WS-ROSTER-RUN GO TO 0299-END.
+
+	   IF K-ENTER OR K-L-DBLCLICK
+	      PERFORM TOGGLE-RTN THRU TOGGLE-RTN-END.
+
+        0299-END. EXIT.
+
+      ********************************************************************
+        TOGGLE-RTN.
+
+	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
+	   IF C-SUB = 0
+	      GO TO TOGGLE-RTN-END.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   IF WS-STD-KEY = SPACES
+	      GO TO TOGGLE-RTN-END.
+
+	   MOVE WS-SEL-DATE-DMY TO ATT-DATE-DMY.
+	   MOVE WS-STD-KEY      TO ATT-STD-KEY.
+	   READ ATT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      INITIALIZE ATT-REC
+	      MOVE WS-SEL-DATE-DMY TO ATT-DATE-DMY, ATT-ALT-DATE-DMY
+	      MOVE WS-STD-KEY      TO ATT-STD-KEY,  ATT-ALT-STD-KEY
+	      MOVE 'Y'             TO ATT-PRESENT
+	      WRITE ATT-REC
+	   ELSE
+	      IF ATT-PRESENT = 'Y'
+		 MOVE 'N' TO ATT-PRESENT
+	      ELSE
+		 MOVE 'Y' TO ATT-PRESENT
+	      END-IF
+	      REWRITE ATT-REC
+	   END-IF.
+
+	   IF ATT-PRESENT = 'Y'
+	      MOVE 'PRESENT' TO WS-STATUS-TXT
+	   ELSE
+	      MOVE 'ABSENT '  TO WS-STATUS-TXT.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   MODIFY LIST-1, ITEM-VALUE  = WS-REC.
+	   DISPLAY PROCESS-SCR.
+
+        TOGGLE-RTN-END. EXIT.
+
+      ********************************************************************
+        LIST-1-RTN.
+
+	   IF NOT K-EVENT GO TO LIST-1-END.
+
+	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
+
+	   IF NOT (E-UP OR E-PAGEUP OR E-DOWN OR E-PAGEDOWN OR E-SEARCH)
+	      GO TO LIST-1-END.
+	   IF E-UP OR E-PAGEUP
+	      MOVE 1 TO S-SUB
+	   ELSE
+	      MOVE T-SIZE TO S-SUB.
+
+      * Get start name. The roster is browsed and searched in name
+      * order (SORT-ORDER = 2 above), the same as HPSTD.
+	   INITIALIZE WS-T-REC.
+	   IF E-SEARCH
+	      INQUIRE LIST-1, SEARCH-TEXT IN WS-T-STD-NAME
+	   ELSE
+	      MODIFY LIST-1, QUERY-INDEX = S-SUB,
+	      INQUIRE LIST-1, ITEM-VALUE IN WS-T-REC
+	      IF WS-T-STD-NAME = SPACES
+		 GO TO LIST-1-END.
+
+      * Start file on the name alternate key.
+	   MOVE WS-T-STD-NAME TO STD-ALT-KEY4.
+	   IF E-UP OR E-PAGEUP
+	      START STD-FILE KEY < STD-ALT-KEY4 INVALID
+		    GO TO LIST-1-END
+	   ELSE
+	      IF E-SEARCH
+		 START STD-FILE KEY >= STD-ALT-KEY4 INVALID
+		       GO TO LIST-1-END
+	      ELSE
+		 START STD-FILE KEY > STD-ALT-KEY4 INVALID
+		       GO TO LIST-1-END.
+
+      * Determine # of records to get.
+	   IF E-UP OR E-DOWN
+	      MOVE 1 TO R-COUNT
+	   ELSE
+	      MOVE T-SIZE TO R-COUNT.
+
+      * Get records onto list.
+	   MODIFY LIST-1, MASS-UPDATE = 1.
+	   PERFORM GET-REC THRU GET-REC-END
+		   VARYING S-SUB FROM 1 BY 1 UNTIL S-SUB > R-COUNT.
+	   MODIFY LIST-1, MASS-UPDATE = 0.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   DISPLAY PROCESS-SCR.
+
+        LIST-1-END. EXIT.
+
+      ********************************************************************
+        GET-REC.
+
+	   IF E-UP OR E-PAGEUP
+	      READ STD-FILE PREVIOUS END
+		   MOVE R-COUNT TO S-SUB GO TO GET-REC-END
+	   ELSE
+	      READ STD-FILE NEXT END
+		   MOVE R-COUNT TO S-SUB GO TO GET-REC-END.
+
+      * Clear list if valid search.
+	   IF  (E-SEARCH OR E-PAGEDOWN) AND S-SUB = 1
+	       MODIFY LIST-1, RESET-LIST = 1.
+
+	   INITIALIZE WS-REC.
+	   MOVE STD-KEY  TO WS-STD-KEY.
+	   MOVE STD-NAME TO WS-STD-NAME.
+
+      * Look up this student's attendance for the selected date.
+	   MOVE WS-SEL-DATE-DMY TO ATT-DATE-DMY.
+	   MOVE STD-KEY         TO ATT-STD-KEY.
+	   READ ATT-FILE INVALID
+		MOVE 'ABSENT '  TO WS-STATUS-TXT
+	      NOT INVALID
+		IF ATT-PRESENT = 'Y'
+		   MOVE 'PRESENT' TO WS-STATUS-TXT
+		ELSE
+		   MOVE 'ABSENT '  TO WS-STATUS-TXT
+		END-IF
+	   END-READ.
+
+      * Insert to top/bottom of the list.
+	   MOVE 1 TO C-SUB.
+	   IF E-PAGEUP OR E-UP
+	      MODIFY LIST-1, INSERTION-INDEX = 1, ITEM-TO-ADD = WS-REC
+	   ELSE
+	      MODIFY LIST-1, ITEM-TO-ADD = WS-REC
+	      IF E-DOWN
+		 MOVE T-SIZE TO C-SUB.
+
+        GET-REC-END. EXIT.
+
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
