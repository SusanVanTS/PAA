@@ -0,0 +1,583 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    ARSTD.
+
+      * ARCHIVE/PURGE INACTIVE STUDENT RECORDS.
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2026 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstda'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+      * Read this student's own child records out of the files that
+      * key off STD-KEY, so archiving does not leave them dangling -
+      * the same referential-integrity concern F-CKSON guards against
+      * for CY/RC/RG/CB/EV/LC, just on the other side of the relation.
+	   COPY '/z/y19b25/sp2/lib/fd/fcgd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccm'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcatt'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcer'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcmed'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstda'.
+	   COPY '/v/cps/lib/std/fdprint'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdgd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcm'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdatt'.
+	   COPY '/z/y19b25/sp2/lib/fd/fder'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdmed'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstda'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbgd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcm'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbatt'.
+	   COPY '/z/y19b25/sp2/lib/fd/dber'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbmed'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-TODAY-DMY	PIC 9(08).
+	  03 WS-ARCH-DMY-EDIT	PIC 99/99/9999.
+	  03 WS-ARCH-HHMM	PIC X(07).
+	  03 WS-SCAN-COUNT	PIC 9(06).
+	  03 WS-ARCH-COUNT	PIC 9(06).
+	  03 WS-EOF		PIC X(01).
+	  03 WS-CM-EOF		PIC X(01).
+	  03 WS-ATT-EOF		PIC X(01).
+	  03 WS-ER-EOF		PIC X(01).
+	  03 WS-RS-EOF		PIC X(01).
+
+      * Day-count table, duplicated locally the same way F-GTAGE keeps
+      * its own copy rather than sharing one via a copybook.
+       01 WS-DAY-TABLE.
+	  03 WS-NO		PIC X(36) VALUE
+	     '000031059090120151181212243273304334'.
+	  03 WS-DAY REDEFINES WS-NO
+				PIC 9(03) OCCURS 12 TIMES.
+
+       01 WS-DATE-MISC.
+	  03 WS-YYYYMMDD1.
+	     05 WS-YYYY1	PIC 9(04).
+	     05 WS-MM1		PIC 9(02).
+	     05 WS-DD1		PIC 9(02).
+	  03 WS-SUB		PIC 9(02).
+	  03 WS-MTH		PIC 9(02).
+	  03 WS-LEAP-YEAR-COUNT	PIC 9(04).
+
+      * Gregorian leap-year test: divisible by 4, except centuries
+      * (divisible by 100) unless also divisible by 400.
+	  03 WS-L4-DIV		PIC 9(04).
+	  03 WS-L4-REM		PIC 9(01).
+	     88 LEAP-DIV-4	VALUE 0.
+	  03 WS-L100-DIV	PIC 9(04).
+	  03 WS-L100-REM	PIC 9(02).
+	     88 LEAP-DIV-100	VALUE 0.
+	  03 WS-L400-DIV	PIC 9(04).
+	  03 WS-L400-REM	PIC 9(03).
+	     88 LEAP-DIV-400	VALUE 0.
+	  03 WS-LEAP-SW		PIC X(01).
+	     88 GREGORIAN-LEAP-YEAR	VALUE 'Y'.
+	  03 OCCURS 2 TIMES.
+	     05 WS-YYYYMMDD.
+		07 WS-YYYY	PIC 9(04).
+		07 WS-MM	PIC 9(02).
+		07 WS-DD	PIC 9(02).
+	     05 WS-DAY-COUNT	PIC S9(07).
+	  03 WS-DAYS-INACTIVE	PIC S9(07).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: ARCHIVE INACTIVE STUDENT RECORDS'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(55) VALUE
+	     'CODE   NAME                           INACTIVE     DAYS'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(55) VALUE
+	     '------ ------------------------------ ---------- ------'.
+
+       01 PRT-DETAIL.
+	  03 PRT-STD-KEY	PIC X(06).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-NAME	PIC X(30).
+	  03 FIL		PIC X(01).
+	  03 PRT-INACT-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(01).
+	  03 PRT-DAYS		PIC Z(05)9.
+
+       01 PRT-END.
+	  03 FIL		PIC X(20) VALUE
+	     'STUDENTS SCANNED  :'.
+	  03 PRT-SCAN-COUNT	PIC Z(05)9.
+	  03 FIL		PIC X(05) VALUE SPACE.
+	  03 FIL		PIC X(20) VALUE
+	     'STUDENTS ARCHIVED :'.
+	  03 PRT-ARCH-COUNT	PIC Z(05)9.
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02
+	     'Archive Inactive Student Records?'.
+	  03 LABEL LINE 02 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 101 LINE 02 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcstda'.
+	   COPY '/v/cps/lib/std/dcprint'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcgd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccm'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcatt'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcer'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcmed'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+
+	   MOVE 'Archive Inactive Student Records' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   MOVE 'N' TO S-RUN.
+
+	   OPEN INPUT CFIG-FILE.
+	   MOVE ZEROES TO CFIG-KEY.
+	   READ CFIG-FILE.
+	   CLOSE CFIG-FILE.
+
+      * Nothing configured to retire students against - nothing to do.
+	   IF CFIG-ARCH-DAYS = ZEROES
+	      GO TO 0199-END.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   ACCEPT WS-TODAY-DMY FROM CENTURY-DATE.
+	   MOVE WS-TODAY-DMY TO WS-YYYYMMDD(2).
+
+      * STD-ARCH-FILE is assumed to already exist, the same as
+      * STDH-FILE/CFGH-FILE; create it on the fly the first time this
+      * is run so a missing archive file does not block the purge.
+	   OPEN I-O STD-ARCH-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      OPEN OUTPUT STD-ARCH-FILE
+	      CLOSE STD-ARCH-FILE
+	      OPEN I-O STD-ARCH-FILE.
+
+	   OPEN I-O STD-FILE.
+
+      * Opened so ARCHIVE-REC-RTN can purge each archived student's
+      * dependent rows out of these files alongside the STD-FILE
+      * delete - see the note there.
+	   OPEN I-O GD-FILE.
+	   OPEN I-O CM-FILE.
+	   OPEN I-O ATT-FILE.
+	   OPEN I-O ER-FILE.
+	   OPEN I-O RS-FILE.
+	   OPEN I-O MED-FILE.
+
+	   MOVE ZEROES TO WS-SCAN-COUNT, WS-ARCH-COUNT.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   MOVE LOW-VALUES TO STD-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM ARCH-SCAN-RTN THRU ARCH-SCAN-RTN-END
+		   UNTIL WS-EOF = 'Y'.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE STD-FILE, STD-ARCH-FILE, PRINT-FILE.
+	   CLOSE GD-FILE, CM-FILE, ATT-FILE, ER-FILE, RS-FILE, MED-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+        ARCH-SCAN-RTN.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO ARCH-SCAN-RTN-END.
+
+	   ADD 1 TO WS-SCAN-COUNT.
+
+	   IF NOT STD-IS-INACTIVE
+	      GO TO ARCH-SCAN-RTN-END.
+
+	   IF STD-INACTIVE-DMY = ZEROES
+	      GO TO ARCH-SCAN-RTN-END.
+
+	   PERFORM DAYS-INACTIVE-RTN THRU DAYS-INACTIVE-RTN-END.
+
+	   IF WS-DAYS-INACTIVE < CFIG-ARCH-DAYS
+	      GO TO ARCH-SCAN-RTN-END.
+
+	   PERFORM ARCHIVE-REC-RTN THRU ARCHIVE-REC-RTN-END.
+
+        ARCH-SCAN-RTN-END. EXIT.
+
+      ********************************************************************
+        ARCHIVE-REC-RTN.
+
+	   MOVE STD-KEY		TO STDA-KEY.
+	   MOVE STD-NAME	TO STDA-NAME.
+	   MOVE STD-ADD1	TO STDA-ADD1.
+	   MOVE STD-ADD2	TO STDA-ADD2.
+	   MOVE STD-ADD3	TO STDA-ADD3.
+	   MOVE STD-GENDER	TO STDA-GENDER.
+	   MOVE STD-DOB-DMY	TO STDA-DOB-DMY.
+	   MOVE STD-HEIGHT	TO STDA-HEIGHT.
+	   MOVE STD-WEIGHT	TO STDA-WEIGHT.
+	   MOVE STD-CY-KEY	TO STDA-CY-KEY.
+	   MOVE STD-RC-KEY	TO STDA-RC-KEY.
+	   MOVE STD-RG-KEY	TO STDA-RG-KEY.
+	   MOVE STD-EMAIL	TO STDA-EMAIL.
+	   MOVE STD-MOBILE	TO STDA-MOBILE.
+	   MOVE STD-PHOTO-PATH	TO STDA-PHOTO-PATH.
+	   MOVE STD-DOC-PATH	TO STDA-DOC-PATH.
+	   MOVE STD-INACTIVE-DMY TO STDA-INACTIVE-DMY.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING WS-ARCH-DMY-EDIT,
+			WS-ARCH-HHMM.
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+	   MOVE WS-ARCH-DMY-EDIT TO STDA-ARCHIVE-DMY.
+
+	   WRITE STDA-REC
+	      INVALID KEY
+		 GO TO ARCHIVE-REC-RTN-END.
+
+	   MOVE STD-KEY		 TO PRT-STD-KEY.
+	   MOVE STD-NAME	 TO PRT-STD-NAME.
+	   MOVE STD-INACTIVE-DMY TO PRT-INACT-DMY.
+	   MOVE WS-DAYS-INACTIVE TO PRT-DAYS.
+
+	   DELETE STD-FILE.
+
+      * STD-KEY is still sitting in the FD record buffer after the
+      * DELETE, so the purge below can key off it exactly as it did
+      * before the delete.
+	   PERFORM PURGE-DEPENDENTS-RTN THRU PURGE-DEPENDENTS-RTN-END.
+
+	   ADD 1 TO WS-ARCH-COUNT.
+	   PERFORM PRT-DETAIL-RTN THRU PRT-DETAIL-RTN-END.
+
+        ARCHIVE-REC-RTN-END. EXIT.
+
+      ********************************************************************
+      * Clear out this student's rows in the files that key off
+      * STD-KEY, the same referential-integrity concern F-CKSON
+      * guards against from the other side of the relation (a father
+      * record cannot be removed while sons still point at it) - here
+      * the son records are the ones left behind unless we remove
+      * them ourselves.
+      *
+      * FEE-FILE and STDH-FILE are deliberately NOT purged here.
+      * FEE-FILE balances must still be collectable after a student
+      * is archived (PTFEE reports them from FEE-FILE directly), and
+      * STDH-FILE is a write-only history log that is never purged
+      * for any other reason either.
+        PURGE-DEPENDENTS-RTN.
+
+	   MOVE STD-KEY TO GD-KEY.
+	   READ GD-FILE INVALID
+	      CONTINUE
+	   NOT INVALID
+	      DELETE GD-FILE
+	   END-READ.
+
+	   MOVE STD-KEY TO MED-KEY.
+	   READ MED-FILE INVALID
+	      CONTINUE
+	   NOT INVALID
+	      DELETE MED-FILE
+	   END-READ.
+
+	   PERFORM PURGE-CM-RTN  THRU PURGE-CM-RTN-END.
+	   PERFORM PURGE-ATT-RTN THRU PURGE-ATT-RTN-END.
+	   PERFORM PURGE-ER-RTN  THRU PURGE-ER-RTN-END.
+	   PERFORM PURGE-RS-RTN  THRU PURGE-RS-RTN-END.
+
+        PURGE-DEPENDENTS-RTN-END. EXIT.
+
+      ********************************************************************
+        PURGE-CM-RTN.
+
+	   MOVE STD-KEY	     TO CM-STD-KEY.
+	   MOVE LOW-VALUES   TO CM-CB-KEY.
+	   MOVE 'N' TO WS-CM-EOF.
+	   START CM-FILE KEY >= CM-KEY INVALID
+		 MOVE 'Y' TO WS-CM-EOF.
+
+	   PERFORM PURGE-CM-LOOP THRU PURGE-CM-LOOP-END
+		   UNTIL WS-CM-EOF = 'Y'.
+
+        PURGE-CM-RTN-END. EXIT.
+
+        PURGE-CM-LOOP.
+
+	   READ CM-FILE NEXT END
+		MOVE 'Y' TO WS-CM-EOF
+		GO TO PURGE-CM-LOOP-END.
+
+	   IF CM-STD-KEY NOT = STD-KEY
+	      MOVE 'Y' TO WS-CM-EOF
+	      GO TO PURGE-CM-LOOP-END.
+
+	   DELETE CM-FILE.
+
+        PURGE-CM-LOOP-END. EXIT.
+
+      ********************************************************************
+        PURGE-ATT-RTN.
+
+	   MOVE STD-KEY	     TO ATT-ALT-STD-KEY.
+	   MOVE LOW-VALUES   TO ATT-ALT-DATE-DMY.
+	   MOVE 'N' TO WS-ATT-EOF.
+	   START ATT-FILE KEY >= ATT-ALT-KEY1 INVALID
+		 MOVE 'Y' TO WS-ATT-EOF.
+
+	   PERFORM PURGE-ATT-LOOP THRU PURGE-ATT-LOOP-END
+		   UNTIL WS-ATT-EOF = 'Y'.
+
+        PURGE-ATT-RTN-END. EXIT.
+
+        PURGE-ATT-LOOP.
+
+	   READ ATT-FILE NEXT END
+		MOVE 'Y' TO WS-ATT-EOF
+		GO TO PURGE-ATT-LOOP-END.
+
+	   IF ATT-ALT-STD-KEY NOT = STD-KEY
+	      MOVE 'Y' TO WS-ATT-EOF
+	      GO TO PURGE-ATT-LOOP-END.
+
+	   DELETE ATT-FILE.
+
+        PURGE-ATT-LOOP-END. EXIT.
+
+      ********************************************************************
+        PURGE-ER-RTN.
+
+	   MOVE STD-KEY	     TO ER-STD-KEY.
+	   MOVE LOW-VALUES   TO ER-EV-KEY.
+	   MOVE 'N' TO WS-ER-EOF.
+	   START ER-FILE KEY >= ER-KEY INVALID
+		 MOVE 'Y' TO WS-ER-EOF.
+
+	   PERFORM PURGE-ER-LOOP THRU PURGE-ER-LOOP-END
+		   UNTIL WS-ER-EOF = 'Y'.
+
+        PURGE-ER-RTN-END. EXIT.
+
+        PURGE-ER-LOOP.
+
+	   READ ER-FILE NEXT END
+		MOVE 'Y' TO WS-ER-EOF
+		GO TO PURGE-ER-LOOP-END.
+
+	   IF ER-STD-KEY NOT = STD-KEY
+	      MOVE 'Y' TO WS-ER-EOF
+	      GO TO PURGE-ER-LOOP-END.
+
+	   DELETE ER-FILE.
+
+        PURGE-ER-LOOP-END. EXIT.
+
+      ********************************************************************
+      * RS-FILE has no student-first key anywhere in the system (its
+      * primary and only alternate key are both event-first), so
+      * there is no way to START straight to this student's rows -
+      * the whole file is scanned and each match removed as found.
+        PURGE-RS-RTN.
+
+	   MOVE LOW-VALUES TO RS-KEY.
+	   MOVE 'N' TO WS-RS-EOF.
+	   START RS-FILE KEY >= RS-KEY INVALID
+		 MOVE 'Y' TO WS-RS-EOF.
+
+	   PERFORM PURGE-RS-LOOP THRU PURGE-RS-LOOP-END
+		   UNTIL WS-RS-EOF = 'Y'.
+
+        PURGE-RS-RTN-END. EXIT.
+
+        PURGE-RS-LOOP.
+
+	   READ RS-FILE NEXT END
+		MOVE 'Y' TO WS-RS-EOF
+		GO TO PURGE-RS-LOOP-END.
+
+	   IF RS-STD-KEY = STD-KEY
+	      DELETE RS-FILE.
+
+        PURGE-RS-LOOP-END. EXIT.
+
+      ********************************************************************
+      * # of whole days between STD-INACTIVE-DMY and today, using the
+      * same table-driven day-count F-GTAGE uses to get a student's age.
+        DAYS-INACTIVE-RTN.
+
+	   MOVE STD-INACTIVE-DMY TO WS-YYYYMMDD1.
+	   CALL   '/v/cps/lib/std/f-cvdmy' USING WS-YYYYMMDD1.
+	   CANCEL '/v/cps/lib/std/f-cvdmy'.
+	   MOVE WS-YYYYMMDD1 TO WS-YYYYMMDD(1).
+
+	   PERFORM GET-TOTAL-DAY THRU GET-TOTAL-DAY-END
+		   VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 2.
+
+	   COMPUTE WS-DAYS-INACTIVE =
+		   WS-DAY-COUNT(2) - WS-DAY-COUNT(1).
+
+        DAYS-INACTIVE-RTN-END. EXIT.
+
+      ********************************************************************
+        GET-TOTAL-DAY.
+
+	   DIVIDE WS-YYYY(WS-SUB) BY 4
+	      GIVING WS-L4-DIV REMAINDER WS-L4-REM.
+	   DIVIDE WS-YYYY(WS-SUB) BY 100
+	      GIVING WS-L100-DIV REMAINDER WS-L100-REM.
+	   DIVIDE WS-YYYY(WS-SUB) BY 400
+	      GIVING WS-L400-DIV REMAINDER WS-L400-REM.
+
+	   COMPUTE WS-LEAP-YEAR-COUNT =
+		   WS-L4-DIV - WS-L100-DIV + WS-L400-DIV.
+
+	   MOVE 'N' TO WS-LEAP-SW.
+	   IF (LEAP-DIV-4 AND NOT LEAP-DIV-100) OR LEAP-DIV-400
+	      MOVE 'Y' TO WS-LEAP-SW.
+
+	   IF GREGORIAN-LEAP-YEAR AND WS-MM(WS-SUB) < 3
+	      SUBTRACT 1 FROM WS-LEAP-YEAR-COUNT.
+
+	   MOVE WS-MM(WS-SUB) TO WS-MTH.
+	   COMPUTE WS-DAY-COUNT(WS-SUB) = WS-YYYY(WS-SUB) * 365 +
+		   WS-LEAP-YEAR-COUNT + WS-DAY(WS-MTH) + WS-DD(WS-SUB).
+
+        GET-TOTAL-DAY-END. EXIT.
+
+      ********************************************************************
+        PRT-DETAIL-RTN.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        PRT-DETAIL-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE WS-SCAN-COUNT	TO PRT-SCAN-COUNT.
+	   MOVE WS-ARCH-COUNT	TO PRT-ARCH-COUNT.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
