@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID.   HPLOC.
+
+      * LOCALITY (POSTCODE/CITY/STATE) TABLE.
+      * AUTHOR 		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	9/8/2026 WO	PAA	CODING
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcloc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdloc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+
+       WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbloc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+
+       78 T-SIZE		VALUE 20.
+
+       01 WS-REC.
+	  03 WS-LOC-KEY		PIC X(04).
+	  03 WS-LOC-CITY	PIC X(25).
+	  03 WS-LOC-STATE	PIC X(20).
+	  03 WS-LOC-COUNT	PIC ZZZ9.
+
+       01 WS-MISC.
+	  03 WS-STD-EOF		PIC X(01).
+
+       LINKAGE SECTION.
+       01 LINK-LOC-KEY		PIC X(04).
+       01 LINK-OK		PIC X(01).
+
+       SCREEN SECTION.
+       01 MAIN-SCR.
+	  03 LABEL LINE 1.5 COL 03 'Postcode'.
+	  03 LABEL COL 15 'City'.
+	  03 LABEL COL 42 'State'.
+	  03 LABEL COL 64 '# Students'.
+	  03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
+	     LINE 2.5 COL 03 SIZE 76 CELL LINES T-SIZE
+	     DATA-COLUMNS 	= (1,5,30,50)
+	     DISPLAY-COLUMNS 	= (1,13,40,63)
+	     SEPARATION 	= (10,10,10)
+	     DIVIDERS		= (1)
+	     SORT-ORDER		= (1)
+	     EXCEPTION PROCEDURE LIST-1-RTN THRU LIST-1-END
+	     EXCEPTION-VALUE W-DBLCLICK.
+          COPY '/v/cps/lib/std/hpbtn.scr'.
+
+      ********************************************************************
+       PROCEDURE DIVISION USING LINK-LOC-KEY, LINK-OK.
+
+	DECLARATIVES.
+
+	  COPY '/z/y19b25/sp2/lib/fd/dcloc'.
+	  COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        MAIN-LOGIC.
+
+	   MOVE 'N' TO S-RUN, LINK-OK.
+	   OPEN INPUT LOC-FILE.
+	   OPEN INPUT STD-FILE.
+
+	   MOVE 'Y'		 TO S-RUN.
+	   MOVE 'Locality Table' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/hpwin.prd'.
+	   DISPLAY MAIN-SCR.
+
+      * Get initial page by starting from the 1st record.
+	   INITIALIZE LOC-KEY.
+	   SET K-EVENT TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+	   PERFORM WITH TEST AFTER
+	  	   UNTIL K-ENTER OR K-ESCAPE OR K-L-DBLCLICK
+		   ACCEPT MAIN-SCR
+           END-PERFORM.
+
+	   IF K-ENTER OR K-L-DBLCLICK
+	      INQUIRE LIST-1, SELECTION-INDEX IN C-SUB
+	      MODIFY  LIST-1, QUERY-INDEX = C-SUB
+	      INQUIRE LIST-1, ITEM-VALUE IN WS-REC
+	      IF WS-LOC-KEY NOT = SPACES
+		 MOVE WS-LOC-KEY TO LINK-LOC-KEY
+	 	 MOVE 'Y' TO LINK-OK.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE LOC-FILE.
+	   CLOSE STD-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        LIST-1-RTN.
+
+	   IF NOT K-EVENT GO TO LIST-1-END
+
+	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
+
+	   IF NOT (E-UP OR E-PAGEUP OR E-DOWN OR E-PAGEDOWN OR E-SEARCH)
+	      GO TO LIST-1-END.
+           IF E-UP OR E-PAGEUP
+	      MOVE 1 TO S-SUB
+	   ELSE
+	      MOVE T-SIZE TO S-SUB.
+
+      * Get start key, either the typed search text or the first/last
+      * key currently on the page.
+           INITIALIZE WS-LOC-KEY.
+	   IF E-SEARCH
+	      INQUIRE LIST-1, SEARCH-TEXT IN WS-LOC-KEY
+           ELSE
+	      MODIFY LIST-1, QUERY-INDEX = S-SUB,
+	      INQUIRE LIST-1, ITEM-VALUE IN WS-REC
+	      IF WS-LOC-KEY = SPACES
+		 GO TO LIST-1-END.
+
+	   MOVE WS-LOC-KEY TO LOC-KEY.
+	   IF E-UP OR E-PAGEUP
+	      START LOC-FILE KEY < LOC-KEY INVALID
+		    GO TO LIST-1-END
+           ELSE
+	      IF E-SEARCH
+		 START LOC-FILE KEY >= LOC-KEY INVALID
+		       GO TO LIST-1-END
+              ELSE
+		 START LOC-FILE KEY > LOC-KEY INVALID
+		       GO TO LIST-1-END
+              END-IF.
+
+      * Determine # of records to get.
+	   IF E-UP OR E-DOWN
+	      MOVE 1 TO R-COUNT
+           ELSE
+	      MOVE T-SIZE TO R-COUNT.
+
+      * Get records onto list.
+	   MODIFY LIST-1, MASS-UPDATE = 1.
+	   PERFORM GET-REC THRU GET-REC-END
+		   VARYING S-SUB FROM 1 BY 1 UNTIL S-SUB > R-COUNT.
+           MODIFY LIST-1, MASS-UPDATE = 0.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   DISPLAY MAIN-SCR.
+
+       LIST-1-END. EXIT.
+      ********************************************************************
+        GET-REC.
+
+	   IF E-UP OR E-PAGEUP
+	      READ LOC-FILE PREVIOUS END
+		   MOVE R-COUNT TO S-SUB GO TO GET-REC-END
+           ELSE
+	      READ LOC-FILE NEXT END
+		   MOVE R-COUNT TO S-SUB GO TO GET-REC-END.
+
+      * Clear list if valid search.
+           IF  (E-SEARCH OR E-PAGEDOWN) AND S-SUB = 1
+	       MODIFY LIST-1, RESET-LIST = 1.
+
+	   INITIALIZE WS-REC.
+	   MOVE LOC-KEY   TO WS-LOC-KEY.
+	   MOVE LOC-CITY  TO WS-LOC-CITY.
+	   MOVE LOC-STATE TO WS-LOC-STATE.
+	   PERFORM COUNT-RTN THRU COUNT-RTN-END.
+
+      * Insert to top/bottom of the list.
+           MOVE 1 TO C-SUB.
+	   IF E-PAGEUP OR E-UP
+              MODIFY LIST-1, INSERTION-INDEX = 1, ITEM-TO-ADD = WS-REC
+           ELSE
+	      MODIFY LIST-1, ITEM-TO-ADD = WS-REC
+	      IF E-DOWN
+	 	 MOVE T-SIZE TO C-SUB.
+
+        GET-REC-END. EXIT.
+      ********************************************************************
+        COUNT-RTN.
+
+      * Tally how many students currently carry this postcode, the
+      * same STD-ALT-KEYn start-then-scan-while-matching idiom every
+      * other help popup's usage count already uses.
+	   MOVE ZEROS TO WS-LOC-COUNT.
+	   MOVE LOC-KEY TO STD-POSTCODE.
+	   START STD-FILE KEY >= STD-ALT-KEY6 INVALID
+		 GO TO COUNT-RTN-END.
+
+	   MOVE 'N' TO WS-STD-EOF.
+	   PERFORM COUNT-LOOP THRU COUNT-LOOP-END
+		   UNTIL WS-STD-EOF = 'Y'.
+
+        COUNT-RTN-END. EXIT.
+      ********************************************************************
+        COUNT-LOOP.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-STD-EOF
+		GO TO COUNT-LOOP-END.
+
+	   IF STD-POSTCODE NOT = LOC-KEY
+	      MOVE 'Y' TO WS-STD-EOF
+	      GO TO COUNT-LOOP-END.
+
+	   ADD 1 TO WS-LOC-COUNT.
+
+        COUNT-LOOP-END. EXIT.
+
+      **********************************************************************
+
+      * End of program.
