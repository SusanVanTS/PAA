@@ -9,13 +9,16 @@
 	INPUT-OUTPUT SECTION.
 	 FILE-CONTROL.
 	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
 
        DATA DIVISION.
 	FILE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
 
        WORKING-STORAGE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 	   COPY '/v/cps/lib/std/fkey.def'.
 
@@ -24,9 +27,17 @@
        01 WS-REC.
 	  03 WS-RG-KEY		PIC X(04).
 	  03 WS-RG-NAME		PIC X(30).
+	  03 WS-RG-COUNT	PIC ZZZ9.
+
+       01 WS-MISC.
+	  03 WS-STD-EOF		PIC X(01).
+	  03 WS-SORT-KEY	PIC X(01) VALUE 'C'.
+	     88 SORT-BY-NAME	VALUE 'N'.
+	  03 WS-SORT-DESC	PIC X(11) VALUE 'Sort: Code'.
 
        01 WS-T-REC.
 	  03 WS-T-RG-KEY	PIC X(04).
+	  03 WS-T-RG-NAME	PIC X(30).
 
        LINKAGE SECTION.
        01 LINK-RG-KEY		PIC X(04).
@@ -36,10 +47,12 @@
        01 MAIN-SCR.
 	  03 LABEL LINE 1.5 COL 03 'Code'.
 	  03 LABEL COL 11 'Name'.
+	  03 LABEL COL 46 '# Students'.
+	  03 SORT-LABEL LINE 1.5 COL 58 PIC X(11) FROM WS-SORT-DESC.
 	  03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
-	     LINE 2.5 COL 03 SIZE 60 CELL LINES T-SIZE
-	     DATA-COLUMNS 	= (1,5,35)
-	     DISPLAY-COLUMNS 	= (1,9)
+	     LINE 2.5 COL 03 SIZE 70 CELL LINES T-SIZE
+	     DATA-COLUMNS 	= (1,5,35,39)
+	     DISPLAY-COLUMNS 	= (1,9,45)
 	     SEPARATION 	= (10,10)
 	     DIVIDERS		= (1)
 	     SORT-ORDER		= (2)
@@ -53,6 +66,7 @@
 	DECLARATIVES.
 
 	  COPY '/z/y19b25/sp2/lib/fd/dcrg'.
+	  COPY '/z/y19b25/sp2/lib/fd/dcstd'.
 
         END DECLARATIVES.
 
@@ -61,6 +75,7 @@
  
 	   MOVE 'N' TO S-RUN, LINK-OK.
 	   OPEN INPUT RG-FILE.
+	   OPEN INPUT STD-FILE.
 
 	   MOVE 'Y'		TO S-RUN.
 	   MOVE 'Race Table'	TO S-WINDOW-TITLE.
@@ -75,6 +90,9 @@
 	   PERFORM WITH TEST AFTER
 	  	   UNTIL K-ENTER OR K-ESCAPE OR K-L-DBLCLICK
 		   ACCEPT MAIN-SCR
+		   IF K-F2
+		      PERFORM TOGGLE-SORT-RTN THRU TOGGLE-SORT-RTN-END
+		   END-IF
            END-PERFORM.
 
 	   IF K-ENTER OR K-L-DBLCLICK
@@ -88,46 +106,84 @@
         TERMINATION.
 	   CLOSE WINDOW S-WINDOW.
 	   CLOSE RG-FILE.
+	   CLOSE STD-FILE.
 	   EXIT PROGRAM.
 	   STOP RUN.
 
+      ********************************************************************
+        TOGGLE-SORT-RTN.
+
+	   IF SORT-BY-NAME
+	      MOVE 'C' TO WS-SORT-KEY
+	      MOVE 'Sort: Code' TO WS-SORT-DESC
+           ELSE
+	      MOVE 'N' TO WS-SORT-KEY
+	      MOVE 'Sort: Name' TO WS-SORT-DESC.
+
+      * Re-page from the top of the file under the new sort key.
+	   INITIALIZE RG-KEY, WS-T-REC.
+	   SET K-EVENT TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+
+        TOGGLE-SORT-RTN-END. EXIT.
       ********************************************************************
         LIST-1-RTN.
-	
+
 	   IF NOT K-EVENT GO TO LIST-1-END
 
 	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
-	  
+
 	   IF NOT (E-UP OR E-PAGEUP OR E-DOWN OR E-PAGEDOWN OR E-SEARCH)
 	      GO TO LIST-1-END.
            IF E-UP OR E-PAGEUP
-	      MOVE 1 TO S-SUB 
+	      MOVE 1 TO S-SUB
 	   ELSE
 	      MOVE T-SIZE TO S-SUB.
 
-      * Get start key.
+      * Get start key/name, depending on the active sort mode.
            INITIALIZE WS-T-REC.
 	   IF E-SEARCH
-	      INQUIRE LIST-1, SEARCH-TEXT IN WS-T-RG-KEY
+	      IF SORT-BY-NAME
+		 INQUIRE LIST-1, SEARCH-TEXT IN WS-T-RG-NAME
+	      ELSE
+		 INQUIRE LIST-1, SEARCH-TEXT IN WS-T-RG-KEY
+	      END-IF
            ELSE
 	      MODIFY LIST-1, QUERY-INDEX = S-SUB,
 	      INQUIRE LIST-1, ITEM-VALUE IN WS-T-REC
 	      IF WS-T-RG-KEY = SPACES
 		 GO TO LIST-1-END.
 
-      * Start file.
-	   MOVE WS-T-RG-KEY TO RG-KEY.
-	   IF E-UP OR E-PAGEUP
-	      START RG-FILE KEY < RG-KEY INVALID
-		    GO TO LIST-1-END
-
+      * Start file on the active key.
+	   IF SORT-BY-NAME
+	      MOVE WS-T-RG-NAME TO RG-ALT-KEY1
+	      IF E-UP OR E-PAGEUP
+		 START RG-FILE KEY < RG-ALT-KEY1 INVALID
+		       GO TO LIST-1-END
+              ELSE
+		 IF E-SEARCH
+		    START RG-FILE KEY >= RG-ALT-KEY1 INVALID
+			  GO TO LIST-1-END
+                 ELSE
+		    START RG-FILE KEY > RG-ALT-KEY1 INVALID
+			  GO TO LIST-1-END
+                 END-IF
+              END-IF
            ELSE
-	      IF E-SEARCH
-		 START RG-FILE KEY >= RG-KEY INVALID
+	      MOVE WS-T-RG-KEY TO RG-KEY
+	      IF E-UP OR E-PAGEUP
+		 START RG-FILE KEY < RG-KEY INVALID
 		       GO TO LIST-1-END
               ELSE
-		 START RG-FILE KEY > RG-KEY INVALID
-		       GO TO LIST-1-END.
+		 IF E-SEARCH
+		    START RG-FILE KEY >= RG-KEY INVALID
+			  GO TO LIST-1-END
+                 ELSE
+		    START RG-FILE KEY > RG-KEY INVALID
+			  GO TO LIST-1-END
+                 END-IF
+              END-IF.
 
       * Determine # of records to get.
 	   IF E-UP OR E-DOWN
@@ -163,6 +219,7 @@
 	   INITIALIZE WS-REC.
 	   MOVE RG-KEY TO WS-RG-KEY.
 	   MOVE RG-NAME TO WS-RG-NAME.
+	   PERFORM COUNT-RTN THRU COUNT-RTN-END.
 
       * Insert to top/bottom of the list.
            MOVE 1 TO C-SUB.
@@ -174,6 +231,35 @@
 	 	 MOVE T-SIZE TO C-SUB.
 
         GET-REC-END. EXIT.
+      ********************************************************************
+        COUNT-RTN.
+
+      * Tally how many students currently carry this religion code, the
+      * same way PSSSR buckets STD-FILE by STD-RG-KEY.
+	   MOVE ZEROS TO WS-RG-COUNT.
+	   MOVE RG-KEY TO STD-RG-KEY.
+	   START STD-FILE KEY >= STD-ALT-KEY3 INVALID
+		 GO TO COUNT-RTN-END.
+
+	   MOVE 'N' TO WS-STD-EOF.
+	   PERFORM COUNT-LOOP THRU COUNT-LOOP-END
+		   UNTIL WS-STD-EOF = 'Y'.
+
+        COUNT-RTN-END. EXIT.
+      ********************************************************************
+        COUNT-LOOP.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-STD-EOF
+		GO TO COUNT-LOOP-END.
+
+	   IF STD-RG-KEY NOT = RG-KEY
+	      MOVE 'Y' TO WS-STD-EOF
+	      GO TO COUNT-LOOP-END.
+
+	   ADD 1 TO WS-RG-COUNT.
+
+        COUNT-LOOP-END. EXIT.
 
       **********************************************************************
 
