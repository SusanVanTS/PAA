@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    BKSNAP.
+
+      * TAKE A POINT-IN-TIME SNAPSHOT OF THE STUDENT POPULATION.
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2026 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstds'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstds'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstds'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-TODAY-DMY	PIC 9(08).
+	  03 WS-SCAN-COUNT	PIC 9(06).
+	  03 WS-SNAP-COUNT	PIC 9(06).
+	  03 WS-EOF		PIC X(01).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: STUDENT POPULATION SNAPSHOT'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(48) VALUE
+	     'SNAPSHOT DATE :'.
+	  03 PRT-SNAP-DATE-HDR	PIC 99/99/9999.
+
+       01 PRT-END.
+	  03 FIL		PIC X(20) VALUE
+	     'STUDENTS SCANNED  :'.
+	  03 PRT-SCAN-COUNT	PIC Z(05)9.
+	  03 FIL		PIC X(05) VALUE SPACE.
+	  03 FIL		PIC X(20) VALUE
+	     'STUDENTS SNAPPED  :'.
+	  03 PRT-SNAP-COUNT	PIC Z(05)9.
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02
+	     'Take Student Population Snapshot?'.
+	  03 LABEL LINE 02 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 101 LINE 02 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcstds'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+
+	   MOVE 'Student Population Snapshot' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   MOVE 'N' TO S-RUN.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   ACCEPT WS-TODAY-DMY FROM CENTURY-DATE.
+
+      * STD-SNAP-FILE is assumed to already exist, the same as
+      * STD-ARCH-FILE/STDH-FILE/CFGH-FILE; create it on the fly the
+      * first time this is run so a missing snapshot file does not
+      * block the run.
+	   OPEN I-O STD-SNAP-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      OPEN OUTPUT STD-SNAP-FILE
+	      CLOSE STD-SNAP-FILE
+	      OPEN I-O STD-SNAP-FILE.
+
+	   OPEN INPUT STD-FILE.
+
+	   MOVE ZEROES TO WS-SCAN-COUNT, WS-SNAP-COUNT.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   MOVE LOW-VALUES TO STD-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM SNAP-SCAN-RTN THRU SNAP-SCAN-RTN-END
+		   UNTIL WS-EOF = 'Y'.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE STD-FILE, STD-SNAP-FILE, PRINT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+        SNAP-SCAN-RTN.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO SNAP-SCAN-RTN-END.
+
+	   ADD 1 TO WS-SCAN-COUNT.
+	   PERFORM SNAPSHOT-REC-RTN THRU SNAPSHOT-REC-RTN-END.
+
+        SNAP-SCAN-RTN-END. EXIT.
+
+      ********************************************************************
+      * One snapshot row per student per day - re-running this on the
+      * same day just leaves today's rows as they were, the same
+      * INVALID-KEY-skip idiom ARSTD already uses for STD-ARCH-FILE.
+      * STDS-KEY is the primary key group, STDS-SNAP-DATE followed by
+      * STDS-STD-KEY, the same composite-key grouping ER-KEY already
+      * uses for ER-STD-KEY/ER-EV-KEY.
+        SNAPSHOT-REC-RTN.
+
+	   MOVE WS-TODAY-DMY	TO STDS-SNAP-DATE.
+	   MOVE STD-KEY		TO STDS-STD-KEY.
+	   MOVE STD-NAME	TO STDS-NAME.
+	   MOVE STD-GENDER	TO STDS-GENDER.
+	   MOVE STD-DOB-DMY	TO STDS-DOB-DMY.
+	   MOVE STD-ACTIVE-FLAG TO STDS-ACTIVE-FLAG.
+
+	   WRITE STDS-REC
+	      INVALID KEY
+		 GO TO SNAPSHOT-REC-RTN-END.
+
+	   ADD 1 TO WS-SNAP-COUNT.
+
+        SNAPSHOT-REC-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE WS-TODAY-DMY		TO PRT-SNAP-DATE-HDR
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE WS-SCAN-COUNT	TO PRT-SCAN-COUNT.
+	   MOVE WS-SNAP-COUNT	TO PRT-SNAP-COUNT.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
