@@ -13,6 +13,8 @@
 	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
 	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
 	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstdh'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcloc'.
 
        DATA DIVISION.
 	FILE SECTION.
@@ -21,6 +23,8 @@
 	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
 	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
 	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstdh'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdloc'.
 
         WORKING-STORAGE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
@@ -28,14 +32,89 @@
 	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
 	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
 	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstdh'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbloc'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 	   COPY '/v/cps/lib/std/fkey.def'.
 	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
 
 	01 WS-OPTION	       	PIC X(01).
-	01 STD-AGE		PIC 9(02). 
+	01 WS-OPTION2	       	PIC X(01).
+	01 STD-AGE		PIC 9(02).
 	01 WS-DATE		PIC X(01).
 
+	01 WS-RANGE-MISC.
+	   03 WS-AGE-MIN	PIC 9(02).
+	   03 WS-AGE-MAX	PIC 9(02).
+	   03 WS-HEIGHT-MIN	PIC 9(03)V9(02).
+	   03 WS-HEIGHT-MAX	PIC 9(03)V9(02).
+	   03 WS-WEIGHT-MIN	PIC 9(03)V9(02).
+	   03 WS-WEIGHT-MAX	PIC 9(03)V9(02).
+
+	01 WS-DUP-MISC.
+	   03 WS-DUP-FOUND	PIC X(01).
+	   03 WS-DUP-EOF	PIC X(01).
+
+	01 WS-NEW-STD.
+	   03 WS-NEW-KEY	PIC X(06).
+	   03 WS-NEW-NAME	PIC X(40).
+	   03 WS-NEW-ADD1	PIC X(40).
+	   03 WS-NEW-ADD2	PIC X(40).
+	   03 WS-NEW-ADD3	PIC X(40).
+	   03 WS-NEW-GENDER	PIC X(01).
+	   03 WS-NEW-DOB-DMY	PIC 9(08).
+	   03 WS-NEW-HEIGHT	PIC 9(03)V9(02).
+	   03 WS-NEW-WEIGHT	PIC 9(03)V9(02).
+	   03 WS-NEW-CY-KEY	PIC X(02).
+	   03 WS-NEW-RC-KEY	PIC X(02).
+	   03 WS-NEW-RG-KEY	PIC X(02).
+	   03 WS-NEW-EMAIL	PIC X(30).
+	   03 WS-NEW-MOBILE	PIC X(30).
+	   03 WS-NEW-ACTIVE-FLAG PIC X(01).
+	   03 WS-NEW-POSTCODE	PIC X(04).
+	   03 WS-NEW-FAMILY-CODE PIC X(08).
+	   03 WS-NEW-PHOTO-PATH PIC X(60).
+	   03 WS-NEW-DOC-PATH	PIC X(60).
+	   03 WS-NEW-INACTIVE-DMY PIC 9(08).
+
+	01 WS-SAVE-STD.
+	   03 WS-SAVE-NAME	PIC X(40).
+	   03 WS-SAVE-ADD1	PIC X(40).
+	   03 WS-SAVE-ADD2	PIC X(40).
+	   03 WS-SAVE-ADD3	PIC X(40).
+	   03 WS-SAVE-GENDER	PIC X(01).
+	   03 WS-SAVE-DOB-DMY	PIC 9(08).
+	   03 WS-SAVE-HEIGHT	PIC 9(03)V9(02).
+	   03 WS-SAVE-WEIGHT	PIC 9(03)V9(02).
+	   03 WS-SAVE-CY-KEY	PIC X(02).
+	   03 WS-SAVE-RC-KEY	PIC X(02).
+	   03 WS-SAVE-RG-KEY	PIC X(02).
+	   03 WS-SAVE-EMAIL	PIC X(30).
+	   03 WS-SAVE-MOBILE	PIC X(30).
+	   03 WS-SAVE-ACTIVE-FLAG PIC X(01).
+	   03 WS-SAVE-POSTCODE PIC X(04).
+
+	01 WS-HIST-MISC.
+	   03 WS-HIST-OPERATOR	PIC X(08).
+	   03 WS-HIST-EDIT	PIC X(40).
+	   03 WS-HIST-INT-EDIT	PIC ZZ9.99.
+	   03 WS-HIST-DOB-EDIT	PIC 99/99/9999.
+	   03 WS-INACT-DMY-EDIT PIC 99/99/9999.
+	   03 WS-INACT-HHMM	PIC X(07).
+
+      * Checked out to WS-LOCK-USER while WS-LOCK-KEY is non-blank, so
+      * RELEASE-LOCK-RTN knows whether (and which key) to release.
+	01 WS-LOCK-MISC.
+	   03 WS-LOCK-KEY	PIC X(06) VALUE SPACES.
+	   03 WS-LOCK-PROG	PIC X(08) VALUE 'FMSTD'.
+	   03 WS-LOCK-RECKEY	PIC X(08).
+	   03 WS-LOCK-MODE	PIC X(01).
+	   03 WS-LOCK-USER	PIC X(08).
+	   03 WS-LOCK-OK	PIC X(01).
+	   03 WS-LOCK-MSG	PIC X(60).
+
+	01 S-WINDOW2		PIC X(10).
+
         LINKAGE SECTION.
 	01 LINK-PROG-KEY	  PIC X(30).
 
@@ -43,7 +122,7 @@
 	01 SELECT-SCR.
 	   COPY '/v/cps/lib/std/fmmode.scr'.
 	   03 LABEL LINE 02 COL 04 'Student AC#:'.
-	   03 ENTRY-FIELD 3-D ID 101 COL + 3 PIC X(06) USING STD-KEY.
+	   03 ENTRY-FIELD 3-D ID 101 COL + 3 PIC X(06) USING STD-KEY AUTO.
 	   03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
 	      COL + 1.5 LINES 13
 	      BITMAP-HANDLE S-BITMAP
@@ -77,6 +156,13 @@
 	   03 RADIO-BUTTON LINE + 0.1 COL + 3
 	      GROUP = 1 GROUP-VALUE = 2 VALUE WS-OPTION.
            03 LABEL LINE - 0.1 COL + 1 'Female'.
+	   03 LABEL LINE 07 COL 55 'Status:'.
+	   03 RADIO-BUTTON LINE + 0.1 COL 68
+	      GROUP = 2 GROUP-VALUE = 1 VALUE WS-OPTION2.
+           03 LABEL LINE - 0.1 COL + 1 'Active'.
+	   03 RADIO-BUTTON LINE + 0.1 COL + 3
+	      GROUP = 2 GROUP-VALUE = 2 VALUE WS-OPTION2.
+           03 LABEL LINE - 0.1 COL + 1 'Inactive'.
  	   03 LABEL LINE 08 COL 04 'DOB:'.
 	   03 ENTRY-FIELD 3-D ID 106 COL 17 PIC 99/99/9999
 	      USING STD-DOB-DMY AUTO.
@@ -126,6 +212,62 @@
 	   03 LABEL LINE 15 COL 04 'Mobile:#'.
  	   03 ENTRY-FIELD 3-D ID 113 COL 17 PIC X(30)
 	      USING STD-MOBILE AUTO.
+	   03 LABEL LINE 16 COL 04 'Guardian:'.
+	   03 PUSH-BUTTON 'F10 - Guardian/Emergency Contact' NO-TAB
+	      COL 17
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 114.
+	   03 LABEL LINE 16 COL 55 'Event Reg:'.
+	   03 PUSH-BUTTON 'F10 - Event/Competition Registration' NO-TAB
+	      COL 68
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 119.
+	   03 LABEL LINE 17 COL 04 'Club/Team:'.
+	   03 PUSH-BUTTON 'F10 - Club/Team Membership' NO-TAB
+	      COL 17
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 115.
+	   03 LABEL LINE 18 COL 04 'Fee/Payment:'.
+	   03 PUSH-BUTTON 'F10 - Fee/Payment Ledger' NO-TAB
+	      COL 17
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 116.
+	   03 LABEL LINE 19 COL 04 'Photo/ID Doc:'.
+	   03 PUSH-BUTTON 'F10 - Photo / ID Document' NO-TAB
+	      COL 17
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 117.
+	   03 LABEL LINE 20 COL 04 'Medical/Health:'.
+	   03 PUSH-BUTTON 'F10 - Medical / Health Conditions' NO-TAB
+	      COL 17
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 118.
+	   03 LABEL LINE 21 COL 04 'Family/Household:'.
+	   03 ENTRY-FIELD 3-D ID 120 COL 21 PIC X(08)
+	      USING STD-FAMILY-CODE AUTO.
+	   03 PUSH-BUTTON 'F10 - Siblings Linked to this Code' NO-TAB
+	      COL + 1.5
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 120.
+	   03 LABEL LINE 22 COL 04 'Postcode:'.
+	   03 ENTRY-FIELD 3-D ID 121 COL 17 PIC X(04)
+	      USING STD-POSTCODE AUTO.
+	   03 PUSH-BUTTON 'F10 - Locality Help Table' NO-TAB
+	      COL + 1.5
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER     = 1
+	      TERMINATION-VALUE = 121.
+
+        01 LOCK-WARN-SCR.
+	   03 LABEL LINE 01 COL 02 PIC X(60) FROM WS-LOCK-MSG.
+	   03 LABEL LINE 03 COL 02 'Press ENTER to continue'.
 
       *******************************************************************
        PROCEDURE DIVISION USING LINK-PROG-KEY.
@@ -137,6 +279,7 @@
 	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
 	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
 	   COPY '/z/y19b25/sp2/lib/fd/dccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcloc'.
 
         END DECLARATIVES.
       *******************************************************************
@@ -148,6 +291,7 @@
 	   OPEN INPUT RC-FILE.
 	   OPEN INPUT RG-FILE.
 	   OPEN INPUT CFIG-FILE.
+	   OPEN INPUT LOC-FILE.
 
 	   INITIALIZE CFIG-REC.
 	   MOVE ZEROES TO CFIG-KEY.
@@ -182,6 +326,7 @@
         0110-MAIN.
 
 	   UNLOCK STD-FILE.
+	   PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
 	   PERFORM ERROR-RTN THRU ERROR-END.
 	   DISPLAY SELECT-SCR.
 	   ACCEPT  SELECT-SCR.
@@ -226,14 +371,46 @@
 		   INITIALIZE STD-DETAILS
 		   MOVE ZEROS TO STD-PADDING.
 
+	      PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
+
+	      IF S-PRS-MODE = 'R'
+		 PERFORM CLAIM-LOCK-RTN THRU CLAIM-LOCK-RTN-END
+		 IF WS-LOCK-OK NOT = 'Y'
+		    GO TO 0110-MAIN.
+
 	      EVALUATE STD-GENDER
-	        WHEN 'M' MOVE '1' TO WS-OPTION 
+	        WHEN 'M' MOVE '1' TO WS-OPTION
 	        WHEN 'F' MOVE '2' TO WS-OPTION
 		WHEN ' ' MOVE '1' TO WS-OPTION.
 
+	      EVALUATE STD-ACTIVE-FLAG
+	        WHEN 'N' MOVE '2' TO WS-OPTION2
+		WHEN OTHER MOVE '1' TO WS-OPTION2.
+
 	      IF S-PRS-MODE = 'R'
 		 PERFORM GET-AGE THRU GET-AGE-END.
 
+      * Snapshot the record as read, so HIST-RTN can tell which fields
+      * the operator actually changed before the REWRITE.
+	      MOVE 'Y' TO WS-SAVE-ACTIVE-FLAG.
+	      IF S-PRS-MODE = 'R'
+		 MOVE STD-NAME     TO WS-SAVE-NAME
+		 MOVE STD-ADD1     TO WS-SAVE-ADD1
+		 MOVE STD-ADD2     TO WS-SAVE-ADD2
+		 MOVE STD-ADD3     TO WS-SAVE-ADD3
+		 MOVE STD-GENDER   TO WS-SAVE-GENDER
+		 MOVE STD-DOB-DMY  TO WS-SAVE-DOB-DMY
+		 MOVE STD-HEIGHT   TO WS-SAVE-HEIGHT
+		 MOVE STD-WEIGHT   TO WS-SAVE-WEIGHT
+		 MOVE STD-CY-KEY   TO WS-SAVE-CY-KEY
+		 MOVE STD-RC-KEY   TO WS-SAVE-RC-KEY
+		 MOVE STD-RG-KEY   TO WS-SAVE-RG-KEY
+		 MOVE STD-EMAIL    TO WS-SAVE-EMAIL
+		 MOVE STD-MOBILE   TO WS-SAVE-MOBILE
+		 MOVE STD-ACTIVE-FLAG TO WS-SAVE-ACTIVE-FLAG
+		 MOVE STD-POSTCODE TO WS-SAVE-POSTCODE.
+	      ACCEPT WS-HIST-OPERATOR FROM ENVIRONMENT 'PA-USER-ID'.
+
 	      IF S-STATUS-CHECK = 'Y' GO TO 0190-MAIN.
 
               DESTROY SELECT-SCR.
@@ -250,7 +427,11 @@
 	     WHEN 1 MOVE 'M' TO STD-GENDER
 	     WHEN 2 MOVE 'F' TO STD-GENDER.
 
-	   IF K-ESCAPE 
+	   EVALUATE WS-OPTION2
+	     WHEN 1 MOVE 'Y' TO STD-ACTIVE-FLAG
+	     WHEN 2 MOVE 'N' TO STD-ACTIVE-FLAG.
+
+	   IF K-ESCAPE
 	      MOVE 'N' TO S-RUN GO TO 0190-MAIN.
 
            IF K-F1
@@ -269,9 +450,16 @@
 	      IF S-CONFIRM = 'Y'
 		 DELETE STD-FILE
 		 GO TO 0190-MAIN
-              ELSE 
+              ELSE
 		 GO TO 0130-MAIN.
 
+      * Lets the operator pull up the Student Viewer to check a
+      * record flagged as a possible duplicate by DUP-CHECK-RTN.
+	   IF K-F7
+	      CALL   '/z/y19b25/sp2/prg/vwstd' USING LINK-PROG-KEY
+	      CANCEL '/z/y19b25/sp2/prg/vwstd'
+	      GO TO 0130-MAIN.
+
 	   IF (K-ENTER OR K-F8)
 	      PERFORM GET-AGE THRU GET-AGE-END
 	      IF S-ERROR-CODE > 0
@@ -321,31 +509,33 @@
 		 GO TO 0130-MAIN
               END-IF.
 
-	   IF (STD-AGE < CFIG-AGE-MIN) OR
-	      (STD-AGE > CFIG-AGE-MAX)
+	   PERFORM GET-RANGE THRU GET-RANGE-END.
+
+	   IF (STD-AGE < WS-AGE-MIN) OR
+	      (STD-AGE > WS-AGE-MAX)
 	      MOVE 100035  TO S-ERROR-CODE
 	      MOVE 106     TO S-CONTROL-ID
 	      GO TO 0130-MAIN
 	   END-IF.
-	   
-	   IF STD-HEIGHT = ZEROES 
+
+	   IF STD-HEIGHT = ZEROES
 	      MOVE 200015 TO S-ERROR-CODE
 	      MOVE 107    TO S-CONTROL-ID
 	      GO TO 0130-MAIN.
 
-	   IF STD-HEIGHT > CFIG-HEIGHT-MAX OR 
-	      STD-HEIGHT < CFIG-HEIGHT-MIN
+	   IF STD-HEIGHT > WS-HEIGHT-MAX OR
+	      STD-HEIGHT < WS-HEIGHT-MIN
 	      MOVE 100035 TO S-ERROR-CODE
 	      MOVE 107 TO S-CONTROL-ID
-	      GO TO 0130-MAIN. 
-	   
+	      GO TO 0130-MAIN.
+
 	   IF STD-WEIGHT = ZEROES
 	      MOVE 200015 TO S-ERROR-CODE
 	      MOVE 108    TO S-CONTROL-ID
 	      GO TO 0130-MAIN.
 
-	   IF STD-WEIGHT > CFIG-WEIGHT-MAX OR 
-	      STD-WEIGHT < CFIG-WEIGHT-MIN
+	   IF STD-WEIGHT > WS-WEIGHT-MAX OR
+	      STD-WEIGHT < WS-WEIGHT-MIN
 	      MOVE 100035 TO S-ERROR-CODE
 	      MOVE 108 TO S-CONTROL-ID
 	      GO TO 0130-MAIN.
@@ -421,25 +611,242 @@
 	      MOVE 112    TO S-CONTROL-ID
 	      GO TO 0130-MAIN.
 
-	   IF STD-MOBILE = SPACES 
+	   IF STD-MOBILE = SPACES
 	      MOVE 200015 TO S-ERROR-CODE
 	      MOVE 113    TO S-CONTROL-ID
 	      GO TO 0130-MAIN.
-	   
+
+	   IF (K-F10 and S-CONTROL-ID = 114) OR KEY-STATUS = 114
+	      CALL   '/z/y19b25/sp2/prg/fmgd' USING STD-KEY
+	      CANCEL '/z/y19b25/sp2/prg/fmgd'
+	      MOVE 114 TO S-CONTROL-ID
+	      DISPLAY PROCESS-SCR
+	      GO TO 0130-MAIN.
+
+	   IF (K-F10 and S-CONTROL-ID = 115) OR KEY-STATUS = 115
+	      CALL   '/z/y19b25/sp2/prg/fmcm' USING STD-KEY, STD-NAME
+	      CANCEL '/z/y19b25/sp2/prg/fmcm'
+	      MOVE 115 TO S-CONTROL-ID
+	      DISPLAY PROCESS-SCR
+	      GO TO 0130-MAIN.
+
+	   IF (K-F10 and S-CONTROL-ID = 116) OR KEY-STATUS = 116
+	      CALL   '/z/y19b25/sp2/prg/fmfee' USING STD-KEY, STD-NAME
+	      CANCEL '/z/y19b25/sp2/prg/fmfee'
+	      MOVE 116 TO S-CONTROL-ID
+	      DISPLAY PROCESS-SCR
+	      GO TO 0130-MAIN.
+
+	   IF (K-F10 and S-CONTROL-ID = 117) OR KEY-STATUS = 117
+	      CALL   '/z/y19b25/sp2/prg/fmphoto'
+		     USING STD-PHOTO-PATH, STD-DOC-PATH
+	      CANCEL '/z/y19b25/sp2/prg/fmphoto'
+	      MOVE 117 TO S-CONTROL-ID
+	      DISPLAY PROCESS-SCR
+	      GO TO 0130-MAIN.
+
+	   IF (K-F10 and S-CONTROL-ID = 118) OR KEY-STATUS = 118
+	      CALL   '/z/y19b25/sp2/prg/fmmed' USING STD-KEY
+	      CANCEL '/z/y19b25/sp2/prg/fmmed'
+	      MOVE 118 TO S-CONTROL-ID
+	      DISPLAY PROCESS-SCR
+	      GO TO 0130-MAIN.
+
+	   IF (K-F10 and S-CONTROL-ID = 119) OR KEY-STATUS = 119
+	      CALL   '/z/y19b25/sp2/prg/fmer' USING STD-KEY, STD-NAME
+	      CANCEL '/z/y19b25/sp2/prg/fmer'
+	      MOVE 119 TO S-CONTROL-ID
+	      DISPLAY PROCESS-SCR
+	      GO TO 0130-MAIN.
+
+	   IF (K-F10 and S-CONTROL-ID = 120) OR KEY-STATUS = 120
+	      IF STD-FAMILY-CODE = SPACES
+		 MOVE 200015 TO S-ERROR-CODE
+		 MOVE 120    TO S-CONTROL-ID
+		 GO TO 0130-MAIN
+	      END-IF
+	      CALL   '/z/y19b25/sp2/prg/hpsib' USING STD-KEY
+	      CANCEL '/z/y19b25/sp2/prg/hpsib'
+	      MOVE 120 TO S-CONTROL-ID
+	      DISPLAY PROCESS-SCR
+	      GO TO 0130-MAIN.
+
+	   IF (K-F10 and S-CONTROL-ID = 121) OR KEY-STATUS = 121
+	      CALL      '/z/y19b25/sp2/prg/hploc'
+			USING STD-POSTCODE, S-OK
+	      CANCEL    '/z/y19b25/sp2/prg/hploc'
+	      MOVE 121 TO S-CONTROL-ID
+	      IF S-OK = 'Y'
+		 MOVE 121 TO S-CONTROL-ID
+	      END-IF
+	         GO TO 0130-MAIN.
+
+      * Postcode is an optional locality tag, unlike Country/Race/
+      * Religion - only check it against LOC-FILE when one was keyed.
+	   IF STD-POSTCODE NOT = SPACES
+	      INITIALIZE LOC-REC
+	      MOVE STD-POSTCODE TO LOC-KEY
+	      READ LOC-FILE
+	      IF S-STATUS-CHECK = 'Y'
+		 MOVE 100020 TO S-ERROR-CODE
+		 MOVE 121    TO S-CONTROL-ID
+		 GO TO 0130-MAIN
+	      END-IF.
+
            IF NOT (K-F8 OR K-ENTER) GO TO 0130-MAIN.
-	   
+
+	   IF S-PRS-MODE = 'A'
+	      PERFORM DUP-CHECK-RTN THRU DUP-CHECK-RTN-END
+	      IF WS-DUP-FOUND = 'Y'
+		 MOVE 100045 TO S-ERROR-CODE
+		 MOVE 102    TO S-CONTROL-ID
+		 GO TO 0130-MAIN.
+
+      * Stamp/clear the date the student was marked inactive so a
+      * future archive run can age it off STD-FILE.
+	   IF STD-ACTIVE-FLAG = 'N' AND WS-SAVE-ACTIVE-FLAG NOT = 'N'
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING WS-INACT-DMY-EDIT,
+			WS-INACT-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE WS-INACT-DMY-EDIT TO STD-INACTIVE-DMY
+	   END-IF.
+
+	   IF STD-ACTIVE-FLAG = 'Y'
+	      MOVE ZEROES TO STD-INACTIVE-DMY
+	   END-IF.
+
 	   PERFORM CONFIRM-RTN THRU CONFIRM-END.
 	   IF S-CONFIRM NOT = 'Y'
 	      GO TO 0130-MAIN.
 
            IF S-PRS-MODE = 'A' WRITE STD-REC.
-	   IF S-PRS-MODE = 'R' REWRITE STD-REC.
+	   IF S-PRS-MODE = 'R'
+	      PERFORM HIST-RTN THRU HIST-RTN-END
+	      REWRITE STD-REC.
 
         0190-MAIN.
 
+	   PERFORM RELEASE-LOCK-RTN THRU RELEASE-LOCK-RTN-END.
 	   DESTROY PROCESS-SCR.
 
         0199-END. EXIT.
+      *******************************************************************
+	HIST-RTN.
+
+      * Log every field the operator actually changed to STDH-FILE,
+      * one row per field, before the new values are REWRITEn to
+      * STD-REC.
+	   OPEN EXTEND STDH-FILE.
+	   MOVE STD-KEY TO STDH-STD-KEY.
+
+	   IF STD-NAME NOT = WS-SAVE-NAME
+	      MOVE 'NAME'       TO STDH-FIELD
+	      MOVE WS-SAVE-NAME TO STDH-OLD-VALUE
+	      MOVE STD-NAME     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-ADD1 NOT = WS-SAVE-ADD1
+	      MOVE 'ADD1'       TO STDH-FIELD
+	      MOVE WS-SAVE-ADD1 TO STDH-OLD-VALUE
+	      MOVE STD-ADD1     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-ADD2 NOT = WS-SAVE-ADD2
+	      MOVE 'ADD2'       TO STDH-FIELD
+	      MOVE WS-SAVE-ADD2 TO STDH-OLD-VALUE
+	      MOVE STD-ADD2     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-ADD3 NOT = WS-SAVE-ADD3
+	      MOVE 'ADD3'       TO STDH-FIELD
+	      MOVE WS-SAVE-ADD3 TO STDH-OLD-VALUE
+	      MOVE STD-ADD3     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-GENDER NOT = WS-SAVE-GENDER
+	      MOVE 'GENDER'       TO STDH-FIELD
+	      MOVE WS-SAVE-GENDER TO STDH-OLD-VALUE
+	      MOVE STD-GENDER     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-DOB-DMY NOT = WS-SAVE-DOB-DMY
+	      MOVE 'DOB'           TO STDH-FIELD
+	      MOVE WS-SAVE-DOB-DMY TO WS-HIST-DOB-EDIT
+	      MOVE WS-HIST-DOB-EDIT TO STDH-OLD-VALUE
+	      MOVE STD-DOB-DMY     TO WS-HIST-DOB-EDIT
+	      MOVE WS-HIST-DOB-EDIT TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-HEIGHT NOT = WS-SAVE-HEIGHT
+	      MOVE 'HEIGHT'      TO STDH-FIELD
+	      MOVE WS-SAVE-HEIGHT TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO STDH-OLD-VALUE
+	      MOVE STD-HEIGHT    TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-WEIGHT NOT = WS-SAVE-WEIGHT
+	      MOVE 'WEIGHT'      TO STDH-FIELD
+	      MOVE WS-SAVE-WEIGHT TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO STDH-OLD-VALUE
+	      MOVE STD-WEIGHT    TO WS-HIST-INT-EDIT
+	      MOVE WS-HIST-INT-EDIT TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-CY-KEY NOT = WS-SAVE-CY-KEY
+	      MOVE 'COUNTRY'      TO STDH-FIELD
+	      MOVE WS-SAVE-CY-KEY TO STDH-OLD-VALUE
+	      MOVE STD-CY-KEY     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-RC-KEY NOT = WS-SAVE-RC-KEY
+	      MOVE 'RACE'         TO STDH-FIELD
+	      MOVE WS-SAVE-RC-KEY TO STDH-OLD-VALUE
+	      MOVE STD-RC-KEY     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-RG-KEY NOT = WS-SAVE-RG-KEY
+	      MOVE 'RELIGION'     TO STDH-FIELD
+	      MOVE WS-SAVE-RG-KEY TO STDH-OLD-VALUE
+	      MOVE STD-RG-KEY     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-EMAIL NOT = WS-SAVE-EMAIL
+	      MOVE 'EMAIL'       TO STDH-FIELD
+	      MOVE WS-SAVE-EMAIL TO STDH-OLD-VALUE
+	      MOVE STD-EMAIL     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-MOBILE NOT = WS-SAVE-MOBILE
+	      MOVE 'MOBILE'       TO STDH-FIELD
+	      MOVE WS-SAVE-MOBILE TO STDH-OLD-VALUE
+	      MOVE STD-MOBILE     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-ACTIVE-FLAG NOT = WS-SAVE-ACTIVE-FLAG
+	      MOVE 'STATUS'            TO STDH-FIELD
+	      MOVE WS-SAVE-ACTIVE-FLAG TO STDH-OLD-VALUE
+	      MOVE STD-ACTIVE-FLAG     TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   IF STD-POSTCODE NOT = WS-SAVE-POSTCODE
+	      MOVE 'POSTCODE'      TO STDH-FIELD
+	      MOVE WS-SAVE-POSTCODE TO STDH-OLD-VALUE
+	      MOVE STD-POSTCODE    TO STDH-NEW-VALUE
+	      PERFORM HIST-WRITE-RTN THRU HIST-WRITE-RTN-END.
+
+	   CLOSE STDH-FILE.
+
+	HIST-RTN-END. EXIT.
+      *******************************************************************
+	HIST-WRITE-RTN.
+
+	   MOVE WS-HIST-OPERATOR TO STDH-OPERATOR.
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING STDH-DMY, STDH-HHMM.
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+	   WRITE STDH-REC.
+
+	HIST-WRITE-RTN-END. EXIT.
       *******************************************************************
 	GET-AGE.
 	   
@@ -453,6 +860,28 @@
            DISPLAY PROCESS-SCR.
         
 	GET-AGE-END. EXIT.
+      *******************************************************************
+      * Age/height/weight allowable limits differ by gender - resolve
+      * the pair FMCFIG has on file for this student's recorded gender
+      * before the age/height/weight checks in 0130-MAIN run.
+		GET-RANGE.
+
+	   IF STD-GENDER = 'F'
+	      MOVE CFIG-AGE-MIN-F	TO WS-AGE-MIN
+	      MOVE CFIG-AGE-MAX-F	TO WS-AGE-MAX
+	      MOVE CFIG-HEIGHT-MIN-F	TO WS-HEIGHT-MIN
+	      MOVE CFIG-HEIGHT-MAX-F	TO WS-HEIGHT-MAX
+	      MOVE CFIG-WEIGHT-MIN-F	TO WS-WEIGHT-MIN
+	      MOVE CFIG-WEIGHT-MAX-F	TO WS-WEIGHT-MAX
+	   ELSE
+	      MOVE CFIG-AGE-MIN		TO WS-AGE-MIN
+	      MOVE CFIG-AGE-MAX		TO WS-AGE-MAX
+	      MOVE CFIG-HEIGHT-MIN	TO WS-HEIGHT-MIN
+	      MOVE CFIG-HEIGHT-MAX	TO WS-HEIGHT-MAX
+	      MOVE CFIG-WEIGHT-MIN	TO WS-WEIGHT-MIN
+	      MOVE CFIG-WEIGHT-MAX	TO WS-WEIGHT-MAX.
+
+	GET-RANGE-END. EXIT.
 
       *******************************************************************
 	GET-NEXT.
@@ -475,12 +904,141 @@
 		 END-READ.
 
  	GET-PREV-END. EXIT.
+      ********************************************************************
+      * Claims the edit lock on STD-KEY for this operator so a second
+      * session opening the same AC# gets warned instead of the two
+      * REWRITEs racing silently. WS-LOCK-OK comes back 'N' (and
+      * WS-LOCK-USER tells who) when someone else already has it.
+	CLAIM-LOCK-RTN.
+
+	   MOVE STD-KEY TO WS-LOCK-RECKEY.
+	   MOVE 'C'     TO WS-LOCK-MODE.
+	   CALL   '/z/y19b25/sp2/lib/std/f-edlock'
+		  USING WS-LOCK-PROG, WS-LOCK-RECKEY, WS-LOCK-MODE,
+			WS-LOCK-USER, WS-LOCK-OK
+	   CANCEL '/z/y19b25/sp2/lib/std/f-edlock'.
+
+	   IF WS-LOCK-OK = 'Y'
+	      MOVE STD-KEY TO WS-LOCK-KEY
+	   ELSE
+	      MOVE SPACES TO WS-LOCK-MSG
+	      STRING 'Record currently being edited by ' WS-LOCK-USER
+		 DELIMITED BY SIZE INTO WS-LOCK-MSG
+	      PERFORM LOCK-WARN-RTN THRU LOCK-WARN-RTN-END.
+
+	CLAIM-LOCK-RTN-END. EXIT.
+      ********************************************************************
+      * Releases whatever key this operator currently has checked out,
+      * if any - safe to call even when nothing is held.
+	RELEASE-LOCK-RTN.
+
+	   IF WS-LOCK-KEY NOT = SPACES
+	      MOVE WS-LOCK-KEY TO WS-LOCK-RECKEY
+	      MOVE 'R'         TO WS-LOCK-MODE
+	      CALL   '/z/y19b25/sp2/lib/std/f-edlock'
+		     USING WS-LOCK-PROG, WS-LOCK-RECKEY, WS-LOCK-MODE,
+			   WS-LOCK-USER, WS-LOCK-OK
+	      CANCEL '/z/y19b25/sp2/lib/std/f-edlock'
+	      MOVE SPACES TO WS-LOCK-KEY.
+
+	RELEASE-LOCK-RTN-END. EXIT.
+      ********************************************************************
+	LOCK-WARN-RTN.
+
+	   MOVE 'Record Locked' TO S-WINDOW-TITLE.
+	   DISPLAY FLOATING WINDOW LINES 4 SIZE 60
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE-BAR
+	   TITLE S-WINDOW-TITLE
+	   POP-UP S-WINDOW2.
+	   DISPLAY LOCK-WARN-SCR.
+
+	LOCK-WARN-SUB.
+	   ACCEPT LOCK-WARN-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+	   IF NOT (K-ENTER OR K-ESCAPE)
+	      GO TO LOCK-WARN-SUB.
+
+	   DESTROY LOCK-WARN-SCR.
+	   CLOSE WINDOW S-WINDOW2.
+
+	LOCK-WARN-RTN-END. EXIT.
+      ********************************************************************
+	DUP-CHECK-RTN.
+
+      * Same name + DOB already on file under a different AC# - scanning
+      * clobbers STD-REC, so the entered record is saved off first and
+      * put back before returning.
+	   MOVE 'N' TO WS-DUP-FOUND.
+	   MOVE 'N' TO WS-DUP-EOF.
+
+	   MOVE STD-KEY	     TO WS-NEW-KEY.
+	   MOVE STD-NAME     TO WS-NEW-NAME.
+	   MOVE STD-ADD1     TO WS-NEW-ADD1.
+	   MOVE STD-ADD2     TO WS-NEW-ADD2.
+	   MOVE STD-ADD3     TO WS-NEW-ADD3.
+	   MOVE STD-GENDER   TO WS-NEW-GENDER.
+	   MOVE STD-DOB-DMY  TO WS-NEW-DOB-DMY.
+	   MOVE STD-HEIGHT   TO WS-NEW-HEIGHT.
+	   MOVE STD-WEIGHT   TO WS-NEW-WEIGHT.
+	   MOVE STD-CY-KEY   TO WS-NEW-CY-KEY.
+	   MOVE STD-RC-KEY   TO WS-NEW-RC-KEY.
+	   MOVE STD-RG-KEY   TO WS-NEW-RG-KEY.
+	   MOVE STD-EMAIL    TO WS-NEW-EMAIL.
+	   MOVE STD-MOBILE   TO WS-NEW-MOBILE.
+	   MOVE STD-ACTIVE-FLAG   TO WS-NEW-ACTIVE-FLAG.
+	   MOVE STD-POSTCODE	  TO WS-NEW-POSTCODE.
+	   MOVE STD-FAMILY-CODE   TO WS-NEW-FAMILY-CODE.
+	   MOVE STD-PHOTO-PATH    TO WS-NEW-PHOTO-PATH.
+	   MOVE STD-DOC-PATH	  TO WS-NEW-DOC-PATH.
+	   MOVE STD-INACTIVE-DMY  TO WS-NEW-INACTIVE-DMY.
+
+	   MOVE LOW-VALUES TO STD-KEY.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 MOVE 'Y' TO WS-DUP-EOF.
+
+	   PERFORM DUP-SCAN-RTN THRU DUP-SCAN-RTN-END
+		UNTIL WS-DUP-EOF = 'Y' OR WS-DUP-FOUND = 'Y'.
+
+	   MOVE WS-NEW-KEY     TO STD-KEY.
+	   MOVE WS-NEW-NAME    TO STD-NAME.
+	   MOVE WS-NEW-ADD1    TO STD-ADD1.
+	   MOVE WS-NEW-ADD2    TO STD-ADD2.
+	   MOVE WS-NEW-ADD3    TO STD-ADD3.
+	   MOVE WS-NEW-GENDER  TO STD-GENDER.
+	   MOVE WS-NEW-DOB-DMY TO STD-DOB-DMY.
+	   MOVE WS-NEW-HEIGHT  TO STD-HEIGHT.
+	   MOVE WS-NEW-WEIGHT  TO STD-WEIGHT.
+	   MOVE WS-NEW-CY-KEY  TO STD-CY-KEY.
+	   MOVE WS-NEW-RC-KEY  TO STD-RC-KEY.
+	   MOVE WS-NEW-RG-KEY  TO STD-RG-KEY.
+	   MOVE WS-NEW-EMAIL   TO STD-EMAIL.
+	   MOVE WS-NEW-MOBILE  TO STD-MOBILE.
+	   MOVE WS-NEW-ACTIVE-FLAG   TO STD-ACTIVE-FLAG.
+	   MOVE WS-NEW-POSTCODE	     TO STD-POSTCODE.
+	   MOVE WS-NEW-FAMILY-CODE   TO STD-FAMILY-CODE.
+	   MOVE WS-NEW-PHOTO-PATH    TO STD-PHOTO-PATH.
+	   MOVE WS-NEW-DOC-PATH	     TO STD-DOC-PATH.
+	   MOVE WS-NEW-INACTIVE-DMY  TO STD-INACTIVE-DMY.
+
+	DUP-CHECK-RTN-END. EXIT.
+      ********************************************************************
+	DUP-SCAN-RTN.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-DUP-EOF
+		GO TO DUP-SCAN-RTN-END.
+
+	   IF STD-NAME = WS-NEW-NAME AND STD-DOB-DMY = WS-NEW-DOB-DMY
+	      MOVE 'Y' TO WS-DUP-FOUND.
+
+	DUP-SCAN-RTN-END. EXIT.
       ********************************************************************
         FKEY-RTN.
 
 	   EVALUATE S-PRS-MODE
 	   WHEN 'S' MOVE '1yy456y89012y4567890' TO S-ACTIVE-FKEY
-	   WHEN 'A' MOVE 'yyy4567y9012y4567890' TO S-ACTIVE-FKEY
+	   WHEN 'A' MOVE 'yyy456yy9012y4567890' TO S-ACTIVE-FKEY
 	   WHEN 'R' MOVE 'yyyy567y9012y4567890' TO S-ACTIVE-FKEY.
 
            CALL   '/v/cps/lib/std/x-fkey ' USING
