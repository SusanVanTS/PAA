@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID.   HPSIB.
+
+      * LINKED SIBLINGS (FAMILY/HOUSEHOLD) TABLE.
+      * AUTHOR 		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	9/8/26	-	PAA	CODING
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+
+       WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+
+       01 WS-REC.
+	  03 WS-STD-KEY		PIC X(06).
+	  03 WS-STD-NAME	PIC X(40).
+	  03 WS-STD-GENDER	PIC X(01).
+	  03 WS-STD-DOB-DMY	PIC 99/99/9999.
+
+       01 WS-MISC.
+	  03 WS-FAMILY-CODE	PIC X(08).
+	  03 WS-STD-EOF		PIC X(01).
+
+       LINKAGE SECTION.
+       01 LINK-STD-KEY		PIC X(06).
+
+       SCREEN SECTION.
+       01 MAIN-SCR.
+	  03 LABEL LINE 1.5 COL 03 'AC#'.
+	  03 LABEL COL 11 'Name'.
+	  03 LABEL COL 53 'Gender'.
+	  03 LABEL COL 62 'DOB'.
+	  03 LIST-1 LIST-BOX USING WS-REC 3-D
+	     LINE 2.5 COL 03 SIZE 84 CELL LINES 20
+	     DATA-COLUMNS 	= (1,8,48,57)
+	     DISPLAY-COLUMNS 	= (1,7,41,8).
+          COPY '/v/cps/lib/std/hpbtn.scr'.
+
+      ********************************************************************
+       PROCEDURE DIVISION USING LINK-STD-KEY.
+
+	DECLARATIVES.
+
+	  COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        MAIN-LOGIC.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT STD-FILE.
+
+      * Resolve the family/household code off the student that was
+      * being edited when the lookup was requested.
+	   INITIALIZE STD-REC.
+	   MOVE LINK-STD-KEY TO STD-KEY.
+	   READ STD-FILE.
+	   IF S-STATUS-CHECK = 'Y' OR STD-FAMILY-CODE = SPACES
+	      GO TO TERMINATION.
+	   MOVE STD-FAMILY-CODE TO WS-FAMILY-CODE.
+
+	   MOVE 'Y'		TO S-RUN.
+	   MOVE 'Linked Siblings'	TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/hpwin.prd'.
+	   DISPLAY MAIN-SCR.
+
+      * Load every STD-FILE record sharing this family code - a
+      * household is small, so there is no need to page the list.
+	   MOVE WS-FAMILY-CODE TO STD-FAMILY-CODE.
+	   START STD-FILE KEY >= STD-ALT-KEY5 INVALID
+		 GO TO DISPLAY-LIST.
+
+	   MOVE 'N' TO WS-STD-EOF.
+	   MODIFY LIST-1, MASS-UPDATE = 1.
+	   PERFORM LOAD-RTN THRU LOAD-RTN-END
+		   UNTIL WS-STD-EOF = 'Y'.
+	   MODIFY LIST-1, MASS-UPDATE = 0.
+
+        DISPLAY-LIST.
+	   DISPLAY MAIN-SCR.
+	   PERFORM WITH TEST AFTER
+		   UNTIL K-ESCAPE
+		   ACCEPT MAIN-SCR
+           END-PERFORM.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE STD-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        LOAD-RTN.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-STD-EOF
+		GO TO LOAD-RTN-END.
+
+	   IF STD-FAMILY-CODE NOT = WS-FAMILY-CODE
+	      MOVE 'Y' TO WS-STD-EOF
+	      GO TO LOAD-RTN-END.
+
+	   INITIALIZE WS-REC.
+	   MOVE STD-KEY TO WS-STD-KEY.
+	   MOVE STD-NAME TO WS-STD-NAME.
+	   MOVE STD-GENDER TO WS-STD-GENDER.
+	   MOVE STD-DOB-DMY TO WS-STD-DOB-DMY.
+	   MODIFY LIST-1, ITEM-TO-ADD = WS-REC.
+
+        LOAD-RTN-END. EXIT.
+
+      **********************************************************************
+
+      * End of program.
