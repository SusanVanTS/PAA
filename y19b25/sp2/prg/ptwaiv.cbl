@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTWAIV.
+
+      * EVENT/COMPETITION WAIVER EXCEPTION REPORT
+      * AUTHOR		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	9/8/26	-	PAA	SP2 - lists every event/
+      *					competition registration that
+      *					does not carry a signed consent/
+      *					waiver, so front office staff can
+      *					chase down the missing paperwork
+      *					before the student takes part.
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcer'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcev'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fder'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdev'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dber'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbev'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-ER-EOF		PIC X(01).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: WAIVER EXCEPTION REPORT'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(03) VALUE 'No.'.
+	  03 FIL		PIC X(04).
+	  03 FIL		PIC X(03) VALUE 'AC#'.
+	  03 FIL		PIC X(04).
+	  03 FIL		PIC X(04) VALUE 'Name'.
+	  03 FIL		PIC X(21).
+	  03 FIL		PIC X(10) VALUE 'Event Name'.
+	  03 FIL		PIC X(13).
+	  03 FIL		PIC X(09) VALUE 'Reg. Date'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(06) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(06) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(24) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(22) VALUE ALL '-'.
+	  03 FIL		PIC X(01).
+	  03 FIL		PIC X(10) VALUE ALL '-'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+	  03 PRT-PAGE-COUNT2	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-REC-COUNT	PIC Z(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-KEY	PIC X(06).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-NAME	PIC X(24).
+	  03 FIL		PIC X(01).
+	  03 PRT-EV-NAME	PIC X(22).
+	  03 FIL		PIC X(01).
+	  03 PRT-REG-DMY	PIC 99/99/9999.
+
+       01 PRT-END.
+	  03 FIL		PIC X(20) VALUE
+	     'TOTAL EXCEPTIONS   :'.
+	  03 PRT-END-COUNT	PIC Z(04).
+	  03 FIL		PIC X(08) VALUE SPACE.
+	  03 FIL		PIC X(10) VALUE 'TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02
+	     'Run Waiver Exception Report?'.
+	  03 LABEL LINE 02 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 101 LINE 02 COL + 26 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcer'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcev'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT ER-FILE, EV-FILE, STD-FILE.
+
+	   MOVE 'Waiver Exception Report' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE ER-FILE, EV-FILE, STD-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   MOVE ZEROS TO S-REC-COUNT.
+	   WRITE PRINT-REC FROM S-INIT-STRING AFTER 0.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   PERFORM START-ER-RTN THRU START-ER-RTN-END.
+	   PERFORM 0200-SCAN THRU 0299-SCAN-END
+		   UNTIL WS-ER-EOF = 'Y'.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+        START-ER-RTN.
+
+	   MOVE LOW-VALUES TO ER-KEY.
+	   START ER-FILE KEY >= ER-KEY INVALID
+		 MOVE 'Y' TO WS-ER-EOF
+	     NOT INVALID
+		 MOVE 'N' TO WS-ER-EOF.
+
+        START-ER-RTN-END. EXIT.
+
+      ********************************************************************
+        0200-SCAN.
+
+	   READ ER-FILE NEXT END
+		MOVE 'Y' TO WS-ER-EOF
+		GO TO 0299-SCAN-END.
+
+      * A registration is an exception unless it carries both a
+      * signed flag and the date that goes with it.
+	   IF ER-CONSENT-FLAG = 'Y' AND ER-CONSENT-DATE NOT = ZEROS
+	      GO TO 0299-SCAN-END.
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        0299-SCAN-END. EXIT.
+
+      ********************************************************************
+        BUILD-DETAIL-RTN.
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1		TO S-REC-COUNT
+	   MOVE S-REC-COUNT	TO PRT-REC-COUNT
+	   MOVE ER-STD-KEY	TO PRT-STD-KEY
+	   MOVE ER-REG-DMY	TO PRT-REG-DMY.
+
+	   INITIALIZE STD-REC.
+	   MOVE ER-STD-KEY	TO STD-KEY.
+	   READ STD-FILE INVALID
+	      CONTINUE.
+	   MOVE STD-NAME	TO PRT-STD-NAME.
+
+	   INITIALIZE EV-REC.
+	   MOVE ER-EV-KEY	TO EV-KEY.
+	   READ EV-FILE INVALID
+	      CONTINUE.
+	   MOVE EV-NAME		TO PRT-EV-NAME.
+
+        BUILD-DETAIL-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+	      WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE S-REC-COUNT TO PRT-END-COUNT.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
