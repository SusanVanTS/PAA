@@ -0,0 +1,552 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PSISTD.
+
+      * BULK IMPORT STUDENT RECORDS FROM AN EXTERNAL FILE
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcckpt'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcimpstd'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdckpt'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdimpstd'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbckpt'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbimpstd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       78 WS-CKPT-INTERVAL	VALUE 50.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-IMP-EOF		PIC X(01).
+	  03 WS-IMP-AGE		PIC 9(02).
+	  03 WS-REJECT		PIC X(01).
+	  03 WS-REJECT-REASON	PIC X(30).
+	  03 WS-DATE		PIC X(01).
+
+       01 WS-CKPT-MISC.
+	  03 WS-RESUME		PIC X(01).
+	  03 WS-CKPT-COUNT	PIC 9(04) COMP.
+	  03 WS-SKIP-COUNT	PIC 9(08).
+	  03 WS-SKIP-SUB	PIC 9(08).
+
+       01 WS-DUP-MISC.
+	  03 WS-DUP-FOUND	PIC X(01).
+	  03 WS-DUP-EOF		PIC X(01).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: BULK STUDENT IMPORT'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(62) VALUE
+	     'NO.  AC#    STUDENT NAME           STATUS   REASON'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(62) VALUE
+	     '---- ------ --------------------- -------- -------------'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+	  03 PRT-PAGE-COUNT2	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-REC-COUNT	PIC Z(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-IMP-KEY	PIC X(06).
+	  03 FIL		PIC X(01).
+	  03 PRT-IMP-NAME	PIC X(22).
+	  03 FIL		PIC X(01).
+	  03 PRT-STATUS		PIC X(08).
+	  03 FIL		PIC X(01).
+	  03 PRT-REASON		PIC X(30).
+
+       01 PRT-END.
+	  03 FIL		PIC X(24) VALUE
+	     'RECORDS READ        :'.
+	  03 PRT-END-READ	PIC Z(04).
+
+       01 PRT-END2.
+	  03 FIL		PIC X(24) VALUE
+	     'RECORDS IMPORTED    :'.
+	  03 PRT-END-OK		PIC Z(04).
+
+       01 PRT-END3.
+	  03 FIL		PIC X(24) VALUE
+	     'RECORDS REJECTED    :'.
+	  03 PRT-END-REJ	PIC Z(04).
+	  03 FIL		PIC X(08) VALUE SPACE.
+	  03 FIL		PIC X(10) VALUE 'TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02
+	     'Run Bulk Import of Student Records?'.
+	  03 LABEL LINE 02 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 101 LINE 02 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcckpt'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcimpstd'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   OPEN I-O STD-FILE.
+	   OPEN INPUT CY-FILE.
+	   OPEN INPUT RC-FILE.
+	   OPEN INPUT RG-FILE.
+	   OPEN INPUT CFIG-FILE.
+
+	   INITIALIZE CFIG-REC.
+	   MOVE ZEROES TO CFIG-KEY.
+	   READ CFIG-FILE.
+	   CLOSE CFIG-FILE.
+
+	   MOVE 'Bulk Student Import' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE STD-FILE.
+	   CLOSE CY-FILE.
+	   CLOSE RC-FILE.
+	   CLOSE RG-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   MOVE SPACE TO IMP-DATANAME.
+	   ACCEPT IMP-DATANAME FROM ENVIRONMENT 'PA-IMPORT-FILE'.
+	   IF IMP-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN INPUT IMP-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   PERFORM CKPT-OPEN-RTN THRU CKPT-OPEN-RTN-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      CLOSE IMP-FILE, CKPT-FILE
+	      GO TO 0199-END.
+
+      * Skip the records a previous, interrupted run already accounted
+      * for, so re-running the same import after a cancel doesn't double
+      * up entries already written to STD-FILE.
+	   MOVE ZEROS TO S-REC-COUNT, WS-CKPT-COUNT.
+	   MOVE ZEROS TO PRT-END-OK, PRT-END-REJ.
+	   MOVE 'N' TO WS-IMP-EOF.
+	   IF WS-RESUME = 'Y'
+	      PERFORM SKIP-RTN THRU SKIP-RTN-END
+		      VARYING WS-SKIP-SUB FROM 1 BY 1
+		      UNTIL WS-SKIP-SUB > WS-SKIP-COUNT
+			 OR WS-IMP-EOF = 'Y'.
+
+	   WRITE PRINT-REC FROM S-INIT-STRING AFTER 0.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   MOVE 30 TO S-SIZE.
+	   MOVE 03 TO S-LINES.
+	   MOVE 'PS' TO S-TYPE.
+
+	   COPY '/v/cps/lib/std/s-thread.prd'.
+
+	   PERFORM 0200-IMPORT THRU 0299-IMPORT-END
+		   UNTIL WS-IMP-EOF = 'Y' OR THREAD-RETURN = 99.
+
+	   COPY '/v/cps/lib/std/e-thread.prd'.
+
+	   IF THREAD-RETURN NOT = 99
+	      MOVE 'Y' TO CKPT-DONE
+	      REWRITE CKPT-REC.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+	   CLOSE IMP-FILE.
+	   CLOSE CKPT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+	CKPT-OPEN-RTN.
+
+	   COPY '/v/cps/lib/std/gtcoid.prd'.
+	   MOVE S-DATA-ID TO CKPT-DATA-ID.
+	   OPEN I-O CKPT-FILE.
+
+      * A checkpoint left behind by a cancelled or crashed run against
+      * this same import file lets us resume after the last record
+      * counted instead of re-reading the whole file from line one.
+	   MOVE 'N' TO WS-RESUME.
+	   MOVE ZEROS TO WS-SKIP-COUNT.
+	   READ CKPT-FILE INVALID
+		CONTINUE
+	   NOT INVALID
+		IF CKPT-DONE = 'N'
+		   MOVE 'Y' TO WS-RESUME
+		   MOVE CKPT-LAST-KEY TO WS-SKIP-COUNT
+		END-IF
+	   END-READ.
+
+	   IF WS-RESUME NOT = 'Y'
+	      MOVE ZEROS TO CKPT-LAST-KEY
+	      MOVE 'N'   TO CKPT-DONE
+	      WRITE CKPT-REC INVALID
+		    REWRITE CKPT-REC
+	      END-WRITE.
+
+	CKPT-OPEN-RTN-END. EXIT.
+      ********************************************************************
+	SKIP-RTN.
+
+	   READ IMP-FILE NEXT END
+		MOVE 'Y' TO WS-IMP-EOF.
+
+	SKIP-RTN-END. EXIT.
+      ********************************************************************
+        0200-IMPORT.
+
+	   READ IMP-FILE NEXT END
+		MOVE 'Y' TO WS-IMP-EOF
+		GO TO 0299-IMPORT-END.
+
+	   ADD 1 TO S-REC-COUNT.
+	   MOVE 'N' TO WS-REJECT.
+	   MOVE SPACE TO WS-REJECT-REASON.
+
+	   PERFORM VALIDATE-RTN THRU VALIDATE-RTN-END.
+
+	   IF WS-REJECT = 'Y'
+	      ADD 1 TO PRT-END-REJ
+	      PERFORM IMPORT-WRITE-RTN THRU IMPORT-WRITE-RTN-END
+	      GO TO 0299-IMPORT-END.
+
+	   INITIALIZE STD-REC.
+	   MOVE IMP-KEY		TO STD-KEY.
+	   MOVE IMP-NAME	TO STD-NAME.
+	   MOVE IMP-ADD1	TO STD-ADD1.
+	   MOVE IMP-ADD2	TO STD-ADD2.
+	   MOVE IMP-ADD3	TO STD-ADD3.
+	   MOVE IMP-GENDER	TO STD-GENDER.
+	   MOVE IMP-DOB-DMY	TO STD-DOB-DMY.
+	   MOVE IMP-HEIGHT	TO STD-HEIGHT.
+	   MOVE IMP-WEIGHT	TO STD-WEIGHT.
+	   MOVE IMP-CY-KEY	TO STD-CY-KEY.
+	   MOVE IMP-RC-KEY	TO STD-RC-KEY.
+	   MOVE IMP-RG-KEY	TO STD-RG-KEY.
+	   MOVE IMP-EMAIL	TO STD-EMAIL.
+	   MOVE IMP-MOBILE	TO STD-MOBILE.
+
+	   WRITE STD-REC INVALID
+		 MOVE 'Y' TO WS-REJECT
+		 MOVE 'DUPLICATE AC#' TO WS-REJECT-REASON
+		 ADD 1 TO PRT-END-REJ
+	   NOT INVALID
+		 ADD 1 TO PRT-END-OK
+	   END-WRITE.
+
+	   PERFORM IMPORT-WRITE-RTN THRU IMPORT-WRITE-RTN-END.
+
+	   PERFORM CHECKPOINT-RTN THRU CHECKPOINT-RTN-END.
+
+        0299-IMPORT-END. EXIT.
+      ********************************************************************
+	VALIDATE-RTN.
+
+	   IF IMP-KEY = SPACES
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'MISSING AC#' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-NAME = SPACES
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'MISSING NAME' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-ADD1 = SPACES
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'MISSING ADDRESS' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-GENDER NOT = 'M' AND IMP-GENDER NOT = 'F'
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'BAD GENDER' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-DOB-DMY = ZEROS OR IMP-DOB-DMY = SPACES
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'MISSING DOB' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   MOVE 'D' TO WS-DATE.
+	   CALL	  '/z/y19b25/sp2/lib/std/f-ckdate'
+		  USING WS-DATE, IMP-DOB-DMY, S-ERROR-CODE.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-ckdate'.
+	   IF S-ERROR-CODE NOT = ZEROS
+	      MOVE ZEROS TO S-ERROR-CODE
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'BAD DOB' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   CALL	  '/z/y19b25/sp2/lib/std/f-gtage'
+		  USING IMP-DOB-DMY, WS-IMP-AGE.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-gtage'.
+	   IF (WS-IMP-AGE < CFIG-AGE-MIN) OR (WS-IMP-AGE > CFIG-AGE-MAX)
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'AGE OUT OF RANGE' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-HEIGHT = ZEROES OR
+	      IMP-HEIGHT > CFIG-HEIGHT-MAX OR
+	      IMP-HEIGHT < CFIG-HEIGHT-MIN
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'BAD HEIGHT' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-WEIGHT = ZEROES OR
+	      IMP-WEIGHT > CFIG-WEIGHT-MAX OR
+	      IMP-WEIGHT < CFIG-WEIGHT-MIN
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'BAD WEIGHT' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-CY-KEY = SPACES
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'UNKNOWN COUNTRY' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   INITIALIZE CY-REC.
+	   MOVE IMP-CY-KEY TO CY-KEY.
+	   READ CY-FILE INVALID
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'UNKNOWN COUNTRY' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-RC-KEY = SPACES
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'UNKNOWN RACE' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   INITIALIZE RC-REC.
+	   MOVE IMP-RC-KEY TO RC-KEY.
+	   READ RC-FILE INVALID
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'UNKNOWN RACE' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-RG-KEY = SPACES
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'UNKNOWN RELIGION' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   INITIALIZE RG-REC.
+	   MOVE IMP-RG-KEY TO RG-KEY.
+	   READ RG-FILE INVALID
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'UNKNOWN RELIGION' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-EMAIL = SPACES
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'MISSING EMAIL' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   IF IMP-MOBILE = SPACES
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'MISSING MOBILE' TO WS-REJECT-REASON
+	      GO TO VALIDATE-RTN-END.
+
+	   PERFORM DUP-CHECK-RTN THRU DUP-CHECK-RTN-END.
+	   IF WS-DUP-FOUND = 'Y'
+	      MOVE 'Y' TO WS-REJECT
+	      MOVE 'DUPLICATE NAME/DOB' TO WS-REJECT-REASON.
+
+	VALIDATE-RTN-END. EXIT.
+      ********************************************************************
+	DUP-CHECK-RTN.
+
+      * Same name + DOB already on file under a different AC# - the
+      * same full-file scan FMSTD's Add mode runs before a WRITE.
+	   MOVE 'N' TO WS-DUP-FOUND.
+	   MOVE 'N' TO WS-DUP-EOF.
+
+	   MOVE LOW-VALUES TO STD-KEY.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 MOVE 'Y' TO WS-DUP-EOF.
+
+	   PERFORM DUP-SCAN-RTN THRU DUP-SCAN-RTN-END
+		UNTIL WS-DUP-EOF = 'Y' OR WS-DUP-FOUND = 'Y'.
+
+	DUP-CHECK-RTN-END. EXIT.
+      ********************************************************************
+	DUP-SCAN-RTN.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-DUP-EOF
+		GO TO DUP-SCAN-RTN-END.
+
+	   IF STD-NAME = IMP-NAME AND STD-DOB-DMY = IMP-DOB-DMY
+	      MOVE 'Y' TO WS-DUP-FOUND.
+
+	DUP-SCAN-RTN-END. EXIT.
+      ********************************************************************
+        IMPORT-WRITE-RTN.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   INITIALIZE PRT-DETAIL.
+	   MOVE S-REC-COUNT	TO PRT-REC-COUNT.
+	   MOVE IMP-KEY		TO PRT-IMP-KEY.
+	   MOVE IMP-NAME	TO PRT-IMP-NAME.
+	   IF WS-REJECT = 'Y'
+	      MOVE 'REJECTED' TO PRT-STATUS
+	      MOVE WS-REJECT-REASON TO PRT-REASON
+	   ELSE
+	      MOVE 'IMPORTED' TO PRT-STATUS.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        IMPORT-WRITE-RTN-END. EXIT.
+      ********************************************************************
+        CHECKPOINT-RTN.
+
+      * Every WS-CKPT-INTERVAL records, save how many input records have
+      * been accounted for so far, so a cancelled or crashed run resumes
+      * past them instead of reprocessing (and rejecting as duplicates)
+      * records already written to STD-FILE.
+	   ADD 1 TO WS-CKPT-COUNT.
+	   IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+	      MOVE ZEROS	  TO WS-CKPT-COUNT
+	      MOVE S-REC-COUNT	  TO CKPT-LAST-KEY
+	      REWRITE CKPT-REC.
+
+        CHECKPOINT-RTN-END. EXIT.
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+	      WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+        PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE S-REC-COUNT TO PRT-END-READ.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+	   WRITE PRINT-REC FROM PRT-END2 AFTER 1.
+	   WRITE PRINT-REC FROM PRT-END3 AFTER 1.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
