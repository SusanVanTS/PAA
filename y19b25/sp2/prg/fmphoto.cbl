@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMPHOTO.
+
+      * MAINTAIN STUDENT PHOTO / ID-DOCUMENT ATTACHMENT PATHS
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+
+       01 WS-VIEW-CMD		PIC X(80).
+
+        LINKAGE SECTION.
+	01 LINK-PHOTO-PATH	  PIC X(60).
+	01 LINK-DOC-PATH	  PIC X(60).
+
+	SCREEN SECTION.
+        01 PROCESS-SCR.
+	   03 LABEL LINE 02 COL 04 'Photo Path:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL 17 PIC X(60)
+	      USING LINK-PHOTO-PATH AUTO.
+	   03 PUSH-BUTTON 'F2 - View Photo' NO-TAB
+	      LINE 03 COL 17 SIZE 20 LINES 1.2
+	      TERMINATION-VALUE = 102.
+	   03 LABEL LINE 05 COL 04 'ID Document Path:'.
+	   03 ENTRY-FIELD 3-D ID 103 COL 22 PIC X(60)
+	      USING LINK-DOC-PATH AUTO.
+	   03 PUSH-BUTTON 'F4 - View Document' NO-TAB
+	      LINE 06 COL 22 SIZE 20 LINES 1.2
+	      TERMINATION-VALUE = 104.
+
+      *******************************************************************
+       PROCEDURE DIVISION USING LINK-PHOTO-PATH, LINK-DOC-PATH.
+
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+
+      * Floating Window
+	   Move 'Photo / ID Document' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+           PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      **************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0190-MAIN.
+
+      * There is no in-house image-preview control in this system's
+      * screen library - view the attached file with whatever the
+      * workstation already has associated with it, the same way it
+      * would open from a file manager.
+	   IF (K-F2 and S-CONTROL-ID = 102) OR KEY-STATUS = 102
+	      IF LINK-PHOTO-PATH NOT = SPACES
+		 PERFORM VIEW-PHOTO-RTN THRU VIEW-PHOTO-RTN-END
+	      END-IF
+	      GO TO 0100-MAIN.
+
+	   IF (K-F4 and S-CONTROL-ID = 104) OR KEY-STATUS = 104
+	      IF LINK-DOC-PATH NOT = SPACES
+		 PERFORM VIEW-DOC-RTN THRU VIEW-DOC-RTN-END
+	      END-IF
+	      GO TO 0100-MAIN.
+
+           IF NOT (K-F8 OR K-ENTER) GO TO 0100-MAIN.
+
+	   MOVE 'N' TO S-RUN.
+
+        0190-MAIN.
+
+	   DESTROY PROCESS-SCR.
+
+        0199-END. EXIT.
+      *******************************************************************
+        VIEW-PHOTO-RTN.
+
+	   MOVE SPACES TO WS-VIEW-CMD.
+	   STRING LINK-PHOTO-PATH DELIMITED BY SPACE
+	      INTO WS-VIEW-CMD.
+	   CALL 'SYSTEM' USING WS-VIEW-CMD.
+
+        VIEW-PHOTO-RTN-END. EXIT.
+      *******************************************************************
+        VIEW-DOC-RTN.
+
+	   MOVE SPACES TO WS-VIEW-CMD.
+	   STRING LINK-DOC-PATH DELIMITED BY SPACE
+	      INTO WS-VIEW-CMD.
+	   CALL 'SYSTEM' USING WS-VIEW-CMD.
+
+        VIEW-DOC-RTN-END. EXIT.
+      ***************************************************************
+
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      *End of Program.
