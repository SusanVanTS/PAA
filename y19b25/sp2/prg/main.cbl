@@ -6,13 +6,23 @@
       * VAN TZE SHAN	 1/8/19  -   	 PA 	 SP1
 
        ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcsess'.
+
        DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdsess'.
+
 	WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbsess'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 	   COPY '/v/cps/lib/std/fkey.def'.
-       
+
        78 T-SIZE               VALUE 08.
 
+       01 WS-LOGIN-ID           PIC X(08).
+
        01 WS-REC.
           03 WS-NAME           PIC X(30).
 	  03 WS-PATH           PIC X(30).
@@ -34,7 +44,17 @@
 
        01 LINK-PROG-KEY        PIC X(30).
 
+       01 WS-IS-ADMIN          PIC X(01).
+
        SCREEN SECTION.
+       01 LOGIN-SCR.
+	  03 LABEL LINE 02 COL 04 'Operator ID:'.
+	  03 ENTRY-FIELD 3-D ID 201 COL + 2 SIZE 08
+	     PIC X(08) USING WS-LOGIN-ID.
+	  03 PUSH-BUTTON 'OK'
+	     LINE 04 COL 18 SIZE 12 LINES 1.2
+	     TERMINATION-VALUE 13.
+
        01 MAIN-SCR.
 	  03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
 	     LINE 1.5 COL 03 SIZE 62 CELL LINES T-SIZE
@@ -50,35 +70,111 @@
       ****************************************************************
        PROCEDURE DIVISION.
 
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcsess'.
+
+        END DECLARATIVES.
+      ****************************************************************
 	MAIN-LOGIC.
 	   MOVE 'Y' TO S-RUN.
 	   MOVE 'N' TO S-STATUS-CHECK.
 	   COPY   '/v/cps/lib/std/gtcoid.prd'.
 	   CALL   '/z/y19b25/sp2/lib/std/x-scrcp' USING S-WINDOW.
 	   CANCEL '/z/y19b25/sp2/lib/std/x-scrcp'.
-           SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
 
            DISPLAY FLOATING WINDOW LINES 7.6 SIZE 66 COLOR 65793
 	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
 	   TITLE-BAR MODAL NO SCROLL NO WRAP
 	   TITLE 'Student Project 2'
 	   POP-UP S-WINDOW2.
+
+	   PERFORM LOGIN-RTN THRU LOGIN-END.
+	   IF S-RUN = 'N'
+	      GO TO TERMINATION.
+
+      * Only an authorized operator is offered System Configuration -
+      * FMCFIG itself also checks this independently, so a program
+      * launched some other way is still protected.
+	   CALL   '/z/y19b25/sp2/lib/std/f-ckrole' USING S-OK.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-ckrole'.
+	   MOVE S-OK TO WS-IS-ADMIN.
+
+	   MOVE 'S' TO SESS-EVENT.
+	   PERFORM SESS-LOG-RTN THRU SESS-LOG-END.
+
 	   PERFORM LIST-1-RTN THRU LIST-1-END.
 
+	   MOVE 'E' TO SESS-EVENT.
+	   PERFORM SESS-LOG-RTN THRU SESS-LOG-END.
+
         TERMINATION.
 	   CLOSE WINDOW S-WINDOW.
 	   EXIT PROGRAM.
 	   STOP RUN.
 
+      ***************************************************************
+      * Prompt for the operator ID that drives every role check and
+      * audit trail entry in the system (FMCFIG, F-CKROLE, F-CKSON's
+      * delete guards, the new change-history logs) instead of the
+      * 'y19b25' value that used to be SET unconditionally here.
+       LOGIN-RTN.
+
+	   MOVE SPACES TO WS-LOGIN-ID.
+	   DISPLAY LOGIN-SCR.
+
+       LOGIN-LOOP.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   ACCEPT  LOGIN-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN
+	      GO TO LOGIN-END.
+
+	   IF NOT (K-F8 OR K-ENTER)
+	      GO TO LOGIN-LOOP.
+
+	   IF WS-LOGIN-ID = SPACES
+	      MOVE 200005 TO S-ERROR-CODE
+	      MOVE 201    TO S-CONTROL-ID
+	      GO TO LOGIN-LOOP.
+
+	   DESTROY LOGIN-SCR.
+	   SET ENVIRONMENT 'PA-USER-ID' TO WS-LOGIN-ID.
+
+       LOGIN-END. EXIT.
+
+      ***************************************************************
+      * Append one SESS-FILE row for session start (called with
+      * SESS-EVENT already defaulted to 'S' by INITIALIZE) and one
+      * for session end (SESS-EVENT moved to 'E' by the caller) so an
+      * unexpected change to STD-FILE/CFIG-FILE can be traced back to
+      * which sessions were active around that time.
+       SESS-LOG-RTN.
+
+	   MOVE WS-LOGIN-ID TO SESS-OPERATOR.
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING SESS-DMY, SESS-HHMM.
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   OPEN EXTEND SESS-FILE.
+	   WRITE SESS-REC.
+	   CLOSE SESS-FILE.
+
+       SESS-LOG-END. EXIT.
+
       ***************************************************************
        LIST-1-RTN.
        
 	   DISPLAY MAIN-SCR.
 	   MODIFY LIST-1, MASS-UPDATE = 1.
 	   PERFORM VARYING S-SUB FROM 1 BY 1 UNTIL S-SUB > 08
-		   MOVE WS-RDF-NAMES (S-SUB) TO WS-NAME 
+		   MOVE WS-RDF-NAMES (S-SUB) TO WS-NAME
 		   MOVE WS-RDF-PATH  (S-SUB) TO WS-PATH
-		   MODIFY LIST-1, ITEM-TO-ADD = WS-REC
+		   IF NOT (WS-NAME = 'System Configuration'
+			   AND WS-IS-ADMIN NOT = 'Y')
+		      MODIFY LIST-1, ITEM-TO-ADD = WS-REC
+                   END-IF
            END-PERFORM.
 	   MODIFY LIST-1, MASS-UPDATE = 0.
 
@@ -99,4 +195,8 @@
 
        LIST-1-END. EXIT.
 
+      ***************************************************************
+
+	   COPY '/v/cps/lib/std/errmsg.prd'.
+
       * End of program.
