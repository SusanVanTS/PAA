@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    VWSTDA.
+
+      * VIEW ARCHIVED (INACTIVE) STUDENT FILE.
+      * AUTHOR 		DATE	TYPE 	A/C	NOTES
+      * VAN TZE SHAN	9/8/26	-	PAA	CODING
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	  COPY '/z/y19b25/sp2/lib/fd/fcstda'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	  COPY '/z/y19b25/sp2/lib/fd/fdstda'.
+
+        WORKING-STORAGE SECTION.
+	  COPY '/z/y19b25/sp2/lib/fd/dbstda'.
+	  COPY '/v/cps/lib/std/stdvar.def'.
+	  COPY '/v/cps/lib/std/fkey.def'.
+
+       78 T-SIZE		VALUE 10.
+
+       01 WS-REC.
+	  03 WS-STDA-KEY	PIC X(06).
+	  03 WS-STDA-NAME	PIC X(40).
+	  03 WS-STDA-GENDER	PIC X(06).
+	  03 WS-STDA-INACT-DMY	PIC 99/99/9999.
+	  03 WS-STDA-ARCH-DMY	PIC 99/99/9999.
+
+       01 WS-MISC.
+	  03 WS-SCAN-KEY	PIC X(06).
+
+       01 WS-TEMP.
+	  03 WS-T-STDA-KEY	PIC X(06).
+
+       LINKAGE SECTION.
+       01 LINK-PROG-KEY		PIC X(30).
+
+       SCREEN SECTION.
+       01 MAIN-SCR.
+	  03 LABEL LINE 01 COL 04 'Search: AC#'.
+	  03 LABEL LINE 01 COL 80 'Scan AC#:'.
+	  03 ENTRY-FIELD 3-D ID 110 COL + 2 PIC X(06)
+	     USING WS-SCAN-KEY AUTO BELL UPPER.
+	  03 LABEL LINE 02 COL 04 'Code'.
+	  03 LABEL COL 13.5 'Name'.
+	  03 LABEL COL + 45.5 'Gender'.
+	  03 LABEL COL + 10 'Inactive Since'.
+	  03 LABEL COL + 15 'Archived On'.
+	  03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
+	     LINE 03 COL 04 SIZE 106 CELL LINES T-SIZE
+	     NOTIFY-SELCHANGE
+	     DATA-COLUMNS	= (1,7,47,53,63,74)
+	     DISPLAY-COLUMNS	= (1,10,60,68,84,96)
+	     DIVIDERS		= (1,1,1,1,1)
+	     SORT-ORDER		= (2)
+	     EXCEPTION PROCEDURE LIST-1-RTN THRU LIST-1-END
+             EXCEPTION-VALUE W-DBLCLICK.
+
+       01 DIVIDE-SCR.
+	  03 LABEL LINE 9.5 COL 04 'Address:'.
+          03 ENTRY-FIELD 3-D COL 17 FROM STDA-ADD1.
+          03 ENTRY-FIELD 3-D LINE + 1 COL 17
+             FROM STDA-ADD2.
+          03 ENTRY-FIELD 3-D LINE + 1 COL 17
+             FROM STDA-ADD3.
+          03 LABEL LINE + 1 COL 04 'Date of Birth:'.
+          03 ENTRY-FIELD 3-D COL + 3 FROM STDA-DOB-DMY.
+          03 LABEL LINE + 1 COL 04 'Height:'.
+          03 ENTRY-FIELD 3-D COL 17 FROM STDA-HEIGHT.
+          03 LABEL COL + 1.5 'cm'.
+	  03 LABEL LINE + 1 COL 04 'Weight:'.
+          03 ENTRY-FIELD 3-D COL 17 FROM STDA-WEIGHT.
+          03 LABEL COL + 1.5 'kg'.
+          03 LABEL LINE + 1 COL 04 'Email#:'.
+          03 ENTRY-FIELD 3-D COL 17 FROM STDA-EMAIL.
+          03 LABEL LINE + 1 COL 04 'Mobile#:'.
+          03 ENTRY-FIELD 3-D COL 17 FROM STDA-MOBILE.
+
+      ********************************************************************
+       PROCEDURE DIVISION USING LINK-PROG-KEY.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstda'.
+
+        END DECLARATIVES.
+      ********************************************************************
+        MAIN-LOGIC.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT STD-ARCH-FILE.
+
+	   MOVE 'Y' 			TO S-RUN
+	   MOVE 'View Archived Student' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+	   PERFORM FKEY-RTN THRU FKEY-END.
+	   DISPLAY MAIN-SCR, DIVIDE-SCR.
+
+      * Get initialize page.
+	   INITIALIZE STDA-REC, WS-TEMP.
+	   SET K-EVENT TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+	   PERFORM WITH TEST AFTER UNTIL K-ESCAPE
+		   ACCEPT MAIN-SCR
+		   IF K-ENTER AND S-CONTROL-ID = 110
+		      PERFORM SCAN-RTN THRU SCAN-RTN-END
+                   END-IF
+           END-PERFORM.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE STD-ARCH-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+      ********************************************************************
+        SCAN-RTN.
+
+	   IF WS-SCAN-KEY = SPACES
+	      GO TO SCAN-RTN-END.
+
+	   MODIFY LIST-1, SEARCH-TEXT = WS-SCAN-KEY.
+
+	   INITIALIZE STDA-REC, WS-TEMP.
+	   SET K-EVENT  TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+
+	   MOVE SPACES TO WS-SCAN-KEY.
+	   DISPLAY MAIN-SCR.
+
+        SCAN-RTN-END. EXIT.
+      ********************************************************************
+        LIST-1-RTN.
+
+	   IF NOT K-EVENT GO TO LIST-1-END.
+
+	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
+
+	   IF NOT (E-UP OR E-PAGEUP OR E-DOWN OR E-PAGEDOWN OR E-SEARCH)
+              GO TO LIST-1-SUB.
+
+	   IF E-UP OR E-PAGEUP
+              MOVE 1 TO S-SUB
+	   ELSE
+              MOVE T-SIZE TO S-SUB.
+
+      * Get start key.
+	   INITIALIZE WS-TEMP.
+	   IF E-SEARCH
+	      INQUIRE LIST-1, SEARCH-TEXT IN WS-T-STDA-KEY
+	   ELSE
+              MODIFY LIST-1, QUERY-INDEX = S-SUB,
+	      INQUIRE LIST-1, ITEM-VALUE IN WS-TEMP
+	      IF WS-T-STDA-KEY = SPACES
+		 GO TO LIST-1-END.
+
+      * Start file on the active key.
+	   MOVE WS-T-STDA-KEY TO STDA-KEY.
+	   IF E-UP OR E-PAGEUP
+	      START STD-ARCH-FILE KEY < STDA-KEY INVALID
+		    GO TO LIST-1-END
+           ELSE
+	      START STD-ARCH-FILE KEY > STDA-KEY INVALID
+		    GO TO LIST-1-END.
+
+      * Determine # of records to get.
+	   IF E-UP OR E-DOWN
+	      MOVE 1	TO R-COUNT
+           ELSE
+	      MOVE T-SIZE TO R-COUNT.
+
+      * Get Records onto list..
+	   MODIFY LIST-1, MASS-UPDATE = 1.
+	   PERFORM GET-REC THRU GET-REC-END
+		   VARYING S-SUB FROM 1 BY 1 UNTIL S-SUB > R-COUNT.
+           MODIFY LIST-1, MASS-UPDATE = 0.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   DISPLAY MAIN-SCR.
+
+       LIST-1-SUB.
+           DISPLAY DIVIDE-SCR.
+
+       LIST-1-END. EXIT.
+
+      ********************************************************************
+        GET-REC.
+
+	   IF E-UP OR E-PAGEUP
+	      READ STD-ARCH-FILE PREVIOUS END
+		   MOVE R-COUNT TO S-SUB GO TO GET-REC-END
+	   ELSE
+	      READ STD-ARCH-FILE NEXT END
+		   MOVE R-COUNT TO S-SUB GO TO GET-REC-END.
+
+      * Clear list if valid search.
+           IF (E-SEARCH OR E-PAGEDOWN) AND S-SUB = 1
+	      MODIFY LIST-1, RESET-LIST = 1.
+
+           INITIALIZE WS-REC.
+	   MOVE STDA-KEY	TO WS-STDA-KEY.
+	   MOVE STDA-NAME	TO WS-STDA-NAME.
+	   EVALUATE STDA-GENDER
+	    WHEN 'M' MOVE 'Male  ' TO WS-STDA-GENDER
+	    WHEN 'F' MOVE 'Female' TO WS-STDA-GENDER.
+	   MOVE STDA-INACTIVE-DMY	TO WS-STDA-INACT-DMY.
+	   MOVE STDA-ARCHIVE-DMY	TO WS-STDA-ARCH-DMY.
+
+      * Insert to top/bottom of the list.
+	   MOVE 1 TO C-SUB.
+	   IF E-PAGEUP OR E-UP
+	      MODIFY LIST-1, INSERTION-INDEX = 1, ITEM-TO-ADD = WS-REC
+	   ELSE
+	      MODIFY LIST-1, ITEM-TO-ADD  = WS-REC
+	      IF E-DOWN
+		 MOVE T-SIZE TO C-SUB.
+
+       GET-REC-END. EXIT.
+      ********************************************************************
+       FKEY-RTN.
+
+           CALL	'/v/cps/lib/std/x-fkey' USING
+		'00000y0000000000000', S-TOOLBAR, S-BUTTON.
+          CANCEL'/v/cps/lib/std/x-fkey'.
+
+       FKEY-END. EXIT.
+
+      *********************************************************************
+
+      * End of program.
