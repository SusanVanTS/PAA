@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTATT.
+
+      * STUDENT ATTENDANCE TOTALS REPORT
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	11/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcatt'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdatt'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbatt'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-DATE		PIC X(01).
+	  03 WS-FROM-DMY	PIC 9(08).
+	  03 WS-TO-DMY		PIC 9(08).
+	  03 WS-FROM-YMD	PIC 9(08).
+	  03 WS-TO-YMD		PIC 9(08).
+	  03 WS-CUR-YMD		PIC 9(08).
+	  03 WS-CUR-STD-KEY	PIC X(06).
+	  03 WS-CUR-COUNT	PIC 9(04).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: STUDENT ATTENDANCE TOTALS'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(28) VALUE 'FROM :'.
+	  03 PRT-FROM-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(07) VALUE '  TO :'.
+	  03 PRT-TO-DMY		PIC 99/99/9999.
+
+       01 PRT-HEADER4.
+	  03 FIL		PIC X(40) VALUE
+	     'NO.  AC#    STUDENT NAME       PRESENT'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(45) VALUE
+	     '---- ------ -------------------- -------'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+	  03 PRT-PAGE-COUNT2	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-REC-COUNT	PIC Z(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-KEY	PIC X(06).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-NAME	PIC X(20).
+	  03 FIL		PIC X(01).
+	  03 PRT-COUNT		PIC Z(04).
+
+       01 PRT-END.
+	  03 FIL		PIC X(24) VALUE
+	     'TOTAL STUDENTS LISTED  :'.
+	  03 PRT-END-COUNT	PIC Z(04).
+	  03 FIL		PIC X(08) VALUE SPACE.
+	  03 FIL		PIC X(10) VALUE 'TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02 'From Date:'.
+	  03 ENTRY-FIELD 3-D ID 101 COL + 2 PIC 99/99/9999
+	     USING WS-FROM-DMY.
+	  03 PUSH-BUTTON 'F10 - Calender Help Table' NO-TAB
+	     COL + 1.5
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER     = 1
+	     TERMINATION-VALUE = 101.
+	  03 LABEL LINE 03 COL 02 'To Date:'.
+	  03 ENTRY-FIELD 3-D ID 102 COL 17 PIC 99/99/9999
+	     USING WS-TO-DMY.
+	  03 PUSH-BUTTON 'F10 - Calender Help Table' NO-TAB
+	     COL + 1.5
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER     = 1
+	     TERMINATION-VALUE = 102.
+	  03 LABEL LINE 05 COL 02
+	     'Run Attendance Totals Report?'.
+	  03 LABEL LINE 05 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 103 LINE 05 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcatt'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT STD-FILE.
+	   OPEN INPUT ATT-FILE.
+
+	   MOVE 'Attendance Totals Report' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE STD-FILE.
+	   CLOSE ATT-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF (K-F10 and S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL   '/z/y19b25/sp2/lib/std/x-hpcal'
+		     USING WS-FROM-DMY, S-OK
+	      CANCEL '/z/y19b25/sp2/lib/std/x-hpcal'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF (K-F10 and S-CONTROL-ID = 102) OR KEY-STATUS = 102
+	      CALL   '/z/y19b25/sp2/lib/std/x-hpcal'
+		     USING WS-TO-DMY, S-OK
+	      CANCEL '/z/y19b25/sp2/lib/std/x-hpcal'
+	      MOVE 102 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   IF WS-FROM-DMY = ZEROS
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF WS-TO-DMY = ZEROS
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   MOVE 'D' TO WS-DATE.
+	   CALL   '/z/y19b25/sp2/lib/std/f-ckdate'
+		  USING WS-DATE, WS-FROM-DMY, S-ERROR-CODE.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-ckdate'.
+	   IF S-ERROR-CODE NOT = ZEROS
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   CALL   '/z/y19b25/sp2/lib/std/f-ckdate'
+		  USING WS-DATE, WS-TO-DMY, S-ERROR-CODE.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-ckdate'.
+	   IF S-ERROR-CODE NOT = ZEROS
+	      MOVE 102 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+      * Convert both bounds from the house DMY digit order into YYYYMMDD
+      * order so the range test below is chronological, the same
+      * technique F-GTAGE uses for date comparisons.
+	   MOVE WS-FROM-DMY TO WS-FROM-YMD.
+	   CALL   '/v/cps/lib/std/f-cvdmy' USING WS-FROM-YMD.
+	   CANCEL '/v/cps/lib/std/f-cvdmy'.
+	   MOVE WS-TO-DMY   TO WS-TO-YMD.
+	   CALL   '/v/cps/lib/std/f-cvdmy' USING WS-TO-YMD.
+	   CANCEL '/v/cps/lib/std/f-cvdmy'.
+
+	   IF WS-FROM-YMD > WS-TO-YMD
+	      MOVE 100020 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   INITIALIZE ATT-REC.
+	   MOVE LOW-VALUES TO ATT-ALT-KEY1.
+	   MOVE 'Y' TO S-RUN2.
+	   START ATT-FILE KEY >= ATT-ALT-KEY1 INVALID
+		 MOVE 'N' TO S-RUN2.
+
+	   MOVE ZEROS  TO S-REC-COUNT, WS-CUR-COUNT.
+	   MOVE SPACES TO WS-CUR-STD-KEY.
+	   WRITE PRINT-REC FROM S-INIT-STRING AFTER 0.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   PERFORM 0200-PRT THRU 0299-PRT-END
+		   UNTIL S-RUN2 = 'N'.
+
+	   IF WS-CUR-STD-KEY NOT = SPACES
+	      PERFORM PRT-WRITE-RTN THRU PRT-WRITE-RTN-END.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+        0200-PRT.
+
+	   READ ATT-FILE NEXT END
+		MOVE 'N' TO S-RUN2 GO TO 0299-PRT-END.
+
+      * Control-break on the student-first alternate key: flush the
+      * previous student's total as soon as a new AC# is seen.
+	   IF ATT-ALT-STD-KEY NOT = WS-CUR-STD-KEY
+	      IF WS-CUR-STD-KEY NOT = SPACES
+		 PERFORM PRT-WRITE-RTN THRU PRT-WRITE-RTN-END
+	      END-IF
+	      MOVE ATT-ALT-STD-KEY TO WS-CUR-STD-KEY
+	      MOVE ZEROS           TO WS-CUR-COUNT
+	   END-IF.
+
+	   MOVE ATT-ALT-DATE-DMY TO WS-CUR-YMD.
+	   CALL   '/v/cps/lib/std/f-cvdmy' USING WS-CUR-YMD.
+	   CANCEL '/v/cps/lib/std/f-cvdmy'.
+
+	   IF WS-CUR-YMD >= WS-FROM-YMD AND WS-CUR-YMD <= WS-TO-YMD
+	      AND ATT-PRESENT = 'Y'
+	      ADD 1 TO WS-CUR-COUNT.
+
+        0299-PRT-END. EXIT.
+
+      ********************************************************************
+        PRT-WRITE-RTN.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1 TO S-REC-COUNT.
+	   MOVE S-REC-COUNT    TO PRT-REC-COUNT.
+	   MOVE WS-CUR-STD-KEY TO PRT-STD-KEY.
+
+	   MOVE WS-CUR-STD-KEY TO STD-KEY.
+	   READ STD-FILE INVALID
+		INITIALIZE STD-NAME.
+	   MOVE STD-NAME TO PRT-STD-NAME.
+
+	   MOVE WS-CUR-COUNT TO PRT-COUNT.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        PRT-WRITE-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+	      WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   MOVE WS-FROM-DMY  TO PRT-FROM-DMY.
+	   MOVE WS-TO-DMY    TO PRT-TO-DMY.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-HEADER4 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE S-REC-COUNT TO PRT-END-COUNT.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
