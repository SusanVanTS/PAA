@@ -0,0 +1,437 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTFEE.
+
+      * OUTSTANDING FEE/PAYMENT BALANCES REPORT
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcfee'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstda'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdfee'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstda'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbfee'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstda'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
+
+       01 WS-MISC.
+	  03 START-KEY		PIC X(06).
+	  03 END-KEY		PIC X(06).
+	  03 CY-S-KEY		PIC X(02).
+	  03 CY-E-KEY		PIC X(02).
+	  03 RC-S-KEY		PIC X(02).
+	  03 RC-E-KEY		PIC X(02).
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-CUR-STD-KEY	PIC X(06).
+	  03 WS-BALANCE		PIC S9(06)V9(02).
+	  03 WS-PRT-NAME	PIC X(20).
+	  03 WS-PRT-CY-KEY	PIC X(02).
+	  03 WS-PRT-RC-KEY	PIC X(02).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: OUTSTANDING FEE/PAYMENT BALANCES'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(45) VALUE
+	     'NO.  AC#    STUDENT NAME       CY RC   BALANCE'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(48) VALUE
+	     '---- ------ -------------------- -- -- ---------'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+	  03 PRT-PAGE-COUNT2	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-REC-COUNT	PIC Z(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-KEY	PIC X(06).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-NAME	PIC X(20).
+	  03 FIL		PIC X(01).
+	  03 PRT-CY-KEY		PIC X(02).
+	  03 FIL		PIC X(01).
+	  03 PRT-RC-KEY		PIC X(02).
+	  03 FIL		PIC X(01).
+	  03 PRT-BALANCE	PIC ----,---9.99.
+
+       01 PRT-END.
+	  03 FIL		PIC X(26) VALUE
+	     '* END OF REPORT * TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 04 'Student Code:'.
+	  03 ENTRY-FIELD 3-D ID 101 COL 18 PIC X(06)
+		   USING START-KEY AUTO.
+	  03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	     COL + 1.5 LINES 13 BITMAP
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER = 1
+	     TERMINATION-VALUE = 101.
+	  03 LABEL COL + 3 'to'.
+	  03 ENTRY-FIELD 3-D ID 102 COL + 3 PIC X(06)
+		   USING END-KEY AUTO.
+	  03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	     COL + 1.5 LINES 13 BITMAP
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER = 1
+	     TERMINATION-VALUE = 102.
+	  03 LABEL LINE 03 COL 4 'Country:'.
+	  03 ENTRY-FIELD 3-D ID 103 COL 18 PIC X(02)
+		   USING CY-S-KEY AUTO.
+	  03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	     COL + 1.5 LINES 13 BITMAP
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER = 1
+	     TERMINATION-VALUE = 103.
+	  03 LABEL COL + 3 'to'.
+	  03 ENTRY-FIELD 3-D ID 104 COL + 3 PIC X(02)
+		   USING CY-E-KEY AUTO.
+	  03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	     COL + 1.5 LINES 13 BITMAP
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER = 1
+	     TERMINATION-VALUE = 104.
+	  03 LABEL LINE 04 COL 4 'Race:'.
+	  03 ENTRY-FIELD 3-D ID 105 COL 18 PIC X(02)
+		   USING RC-S-KEY AUTO.
+	  03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	     COL + 1.5 LINES 13 BITMAP
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER = 1
+	     TERMINATION-VALUE = 105.
+	  03 LABEL COL + 3 'to'.
+	  03 ENTRY-FIELD 3-D ID 106 COL + 3 PIC X(02)
+		   USING RC-E-KEY AUTO.
+	  03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	     COL + 1.5 LINES 13 BITMAP
+	     BITMAP-HANDLE S-BITMAP
+	     BITMAP-NUMBER = 1
+	     TERMINATION-VALUE = 106.
+	  03 LABEL LINE 06 COL 04
+	     'Run Outstanding Balances Report?'.
+	  03 LABEL LINE 06 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 107 LINE 06 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcfee'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcstda'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT STD-FILE.
+	   OPEN INPUT FEE-FILE.
+	   OPEN INPUT STD-ARCH-FILE.
+
+	   MOVE 'Outstanding Fee Balances' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   CALL 'W$BITMAP' USING
+	        WBITMAP-LOAD, 'help.jpg' GIVING S-BITMAP.
+
+	   INITIALIZE WS-MISC.
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE STD-FILE.
+	   CLOSE FEE-FILE.
+	   CLOSE STD-ARCH-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF (K-F10 AND S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL	'/z/y19b25/sp2/prg/hpstd' USING START-KEY, S-OK
+	      CANCEL 	'/z/y19b25/sp2/prg/hpstd'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF (K-F10 AND S-CONTROL-ID = 102) OR KEY-STATUS = 102
+	      CALL	'/z/y19b25/sp2/prg/hpstd' USING END-KEY, S-OK
+	      CANCEL 	'/z/y19b25/sp2/prg/hpstd'
+	      MOVE 102 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF (K-F10 AND S-CONTROL-ID = 103) OR KEY-STATUS = 103
+	      CALL	'/z/y19b25/sp2/prg/hpcy' USING CY-S-KEY, S-OK
+	      CANCEL 	'/z/y19b25/sp2/prg/hpcy'
+	      MOVE 103 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF (K-F10 AND S-CONTROL-ID = 104) OR KEY-STATUS = 104
+	      CALL	'/z/y19b25/sp2/prg/hpcy' USING CY-E-KEY, S-OK
+	      CANCEL 	'/z/y19b25/sp2/prg/hpcy'
+	      MOVE 104 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF (K-F10 AND S-CONTROL-ID = 105) OR KEY-STATUS = 105
+	      CALL	'/z/y19b25/sp2/prg/hprc' USING RC-S-KEY, S-OK
+	      CANCEL 	'/z/y19b25/sp2/prg/hprc'
+	      MOVE 105 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF (K-F10 AND S-CONTROL-ID = 106) OR KEY-STATUS = 106
+	      CALL	'/z/y19b25/sp2/prg/hprc' USING RC-E-KEY, S-OK
+	      CANCEL 	'/z/y19b25/sp2/prg/hprc'
+	      MOVE 106 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      MOVE 107 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   IF END-KEY NOT = SPACES AND
+	      START-KEY > END-KEY
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF CY-E-KEY NOT = SPACES AND
+	      CY-S-KEY > CY-E-KEY
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 103    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF RC-E-KEY NOT = SPACES AND
+	      RC-S-KEY > RC-E-KEY
+	      MOVE 100035 TO S-ERROR-CODE
+	      MOVE 105    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF START-KEY = SPACES MOVE LOW-VALUE  TO START-KEY.
+	   IF END-KEY   = SPACES MOVE HIGH-VALUE TO END-KEY.
+	   IF CY-S-KEY  = SPACES MOVE LOW-VALUE  TO CY-S-KEY.
+	   IF CY-E-KEY  = SPACES MOVE HIGH-VALUE TO CY-E-KEY.
+	   IF RC-S-KEY  = SPACES MOVE LOW-VALUE  TO RC-S-KEY.
+	   IF RC-E-KEY  = SPACES MOVE HIGH-VALUE TO RC-E-KEY.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   INITIALIZE FEE-REC, WS-CUR-STD-KEY, WS-BALANCE.
+	   MOVE LOW-VALUES TO FEE-KEY.
+	   MOVE 'Y' TO S-RUN2.
+	   START FEE-FILE KEY >= FEE-KEY INVALID
+		 MOVE 'N' TO S-RUN2.
+
+	   MOVE ZEROS TO S-REC-COUNT.
+	   WRITE PRINT-REC FROM S-INIT-STRING AFTER 0.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   PERFORM 0200-PRT THRU 0299-PRT-END
+		   UNTIL S-RUN2 = 'N'.
+
+	   IF WS-CUR-STD-KEY NOT = SPACES
+	      PERFORM PRT-WRITE-RTN THRU PRT-WRITE-RTN-END.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+        0200-PRT.
+
+	   READ FEE-FILE NEXT END
+		MOVE 'N' TO S-RUN2 GO TO 0299-PRT-END.
+
+	   IF FEE-STD-KEY NOT = WS-CUR-STD-KEY
+	      IF WS-CUR-STD-KEY NOT = SPACES
+		 PERFORM PRT-WRITE-RTN THRU PRT-WRITE-RTN-END
+	      END-IF
+	      MOVE FEE-STD-KEY TO WS-CUR-STD-KEY
+	      MOVE ZEROS	 TO WS-BALANCE.
+
+	   IF FEE-IS-CHARGE
+	      ADD FEE-AMOUNT TO WS-BALANCE
+	   ELSE
+	      SUBTRACT FEE-AMOUNT FROM WS-BALANCE.
+
+        0299-PRT-END. EXIT.
+
+      ********************************************************************
+        PRT-WRITE-RTN.
+
+	   IF WS-BALANCE = ZEROS
+	      GO TO PRT-WRITE-RTN-END.
+
+	   IF WS-CUR-STD-KEY < START-KEY OR
+	      WS-CUR-STD-KEY > END-KEY
+	      GO TO PRT-WRITE-RTN-END.
+
+	   MOVE WS-CUR-STD-KEY TO STD-KEY.
+	   READ STD-FILE INVALID
+		PERFORM PRT-WRITE-ARCH-RTN THRU PRT-WRITE-ARCH-RTN-END
+		GO TO PRT-WRITE-RTN-END
+	   NOT INVALID
+		MOVE STD-NAME	TO WS-PRT-NAME
+		MOVE STD-CY-KEY	TO WS-PRT-CY-KEY
+		MOVE STD-RC-KEY	TO WS-PRT-RC-KEY
+	   END-READ.
+
+	   IF WS-PRT-CY-KEY < CY-S-KEY OR WS-PRT-CY-KEY > CY-E-KEY
+	      GO TO PRT-WRITE-RTN-END.
+
+	   IF WS-PRT-RC-KEY < RC-S-KEY OR WS-PRT-RC-KEY > RC-E-KEY
+	      GO TO PRT-WRITE-RTN-END.
+
+	   PERFORM PRT-WRITE-DETAIL-RTN THRU PRT-WRITE-DETAIL-RTN-END.
+
+        PRT-WRITE-RTN-END. EXIT.
+
+      ********************************************************************
+      * A balance carried by a student ARSTD has since archived - the
+      * live STD-FILE record is gone but the FEE-FILE rows are kept on
+      * purpose so the balance stays collectable, so look the student
+      * up in STD-ARCH-FILE instead of dropping the line. Fall back to
+      * an unfiltered "name unknown" line if even that comes up empty.
+        PRT-WRITE-ARCH-RTN.
+
+	   MOVE WS-CUR-STD-KEY TO STDA-KEY.
+	   READ STD-ARCH-FILE INVALID
+		MOVE 'NAME UNKNOWN' TO WS-PRT-NAME
+		MOVE LOW-VALUES	     TO WS-PRT-CY-KEY, WS-PRT-RC-KEY
+	   NOT INVALID
+		MOVE STDA-NAME	 TO WS-PRT-NAME
+		MOVE STDA-CY-KEY TO WS-PRT-CY-KEY
+		MOVE STDA-RC-KEY TO WS-PRT-RC-KEY
+	   END-READ.
+
+	   IF WS-PRT-CY-KEY < CY-S-KEY OR WS-PRT-CY-KEY > CY-E-KEY
+	      GO TO PRT-WRITE-ARCH-RTN-END.
+
+	   IF WS-PRT-RC-KEY < RC-S-KEY OR WS-PRT-RC-KEY > RC-E-KEY
+	      GO TO PRT-WRITE-ARCH-RTN-END.
+
+	   PERFORM PRT-WRITE-DETAIL-RTN THRU PRT-WRITE-DETAIL-RTN-END.
+
+        PRT-WRITE-ARCH-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-WRITE-DETAIL-RTN.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1		TO S-REC-COUNT.
+	   MOVE S-REC-COUNT	TO PRT-REC-COUNT.
+	   MOVE WS-CUR-STD-KEY	TO PRT-STD-KEY.
+	   MOVE WS-PRT-NAME	TO PRT-STD-NAME.
+	   MOVE WS-PRT-CY-KEY	TO PRT-CY-KEY.
+	   MOVE WS-PRT-RC-KEY	TO PRT-RC-KEY.
+	   MOVE WS-BALANCE	TO PRT-BALANCE.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        PRT-WRITE-DETAIL-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+	      WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
