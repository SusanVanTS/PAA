@@ -9,15 +9,18 @@
         INPUT-OUTPUT SECTION. 
 	 FILE-CONTROL.
 	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
 	   COPY '/v/cps/lib/std/fcprint'.
 
        DATA DIVISION.
 	FILE SECTION.
            COPY '/z/y19b25/sp2/lib/fd/fdrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
 	   COPY '/v/cps/lib/std/fdprint'.
 
         WORKING-STORAGE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 	   COPY '/v/cps/lib/std/fkey.def'.
 	   COPY '/v/cps/lib/std/dbprint'.
@@ -26,6 +29,17 @@
        01 WS-MISC.
 	  03 START-KEY		PIC X(04).
 	  03 END-KEY		PIC X(04).
+	  03 WS-PAGE-LEN	PIC 9(03).
+
+       01 S-WINDOW2		PIC X(10).
+       01 S-WINDOW-TITLE2	PIC X(40).
+
+       01 WS-PREVIEW.
+	  03 WS-PREVIEW-LINE	PIC X(40) OCCURS 15 TIMES.
+	  03 WS-PREVIEW-SUB	PIC 9(02) COMP.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+
        01 PRT-HEADER.
           03 PRT-COMPNAME    	PIC X(50).
 	  03 FIL		PIC X(07) VALUE 'DATE :'.
@@ -88,23 +102,54 @@
 	     TERMINATION-VALUE = 102.
           COPY '/v/cps/lib/std/ptbtn.scr'.
 
+       01 PREVIEW-SCR.
+	  03 LABEL LINE 01 COL 02 'Print Preview - First Page'.
+	  03 LABEL LINE 03 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(1).
+	  03 LABEL LINE 04 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(2).
+	  03 LABEL LINE 05 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(3).
+	  03 LABEL LINE 06 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(4).
+	  03 LABEL LINE 07 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(5).
+	  03 LABEL LINE 08 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(6).
+	  03 LABEL LINE 09 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(7).
+	  03 LABEL LINE 10 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(8).
+	  03 LABEL LINE 11 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(9).
+	  03 LABEL LINE 12 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(10).
+	  03 LABEL LINE 13 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(11).
+	  03 LABEL LINE 14 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(12).
+	  03 LABEL LINE 15 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(13).
+	  03 LABEL LINE 16 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(14).
+	  03 LABEL LINE 17 COL 02 PIC X(40) FROM WS-PREVIEW-LINE(15).
+	  03 LABEL LINE 19 COL 02 'OK to print? [ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 201 LINE 19 COL + 2 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
       ********************************************************************
        PROCEDURE DIVISION USING LINK-PROG-KEY.
 
 	DECLARATIVES.
 
 	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccfig'.
 	   COPY '/v/cps/lib/std/dcprint'.
 
         END DECLARATIVES.
 
       ********************************************************************
-        BEGIN. 
-           
+        BEGIN.
+
 	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
 	   MOVE 'N' TO S-RUN.
 	   OPEN INPUT RC-FILE.
-	  
+
+	   OPEN INPUT CFIG-FILE.
+	   INITIALIZE CFIG-REC.
+	   MOVE ZEROES TO CFIG-KEY.
+	   READ CFIG-FILE.
+	   CLOSE CFIG-FILE.
+	   MOVE 58 TO WS-PAGE-LEN.
+	   IF CFIG-PAGE-LEN NOT = ZEROES
+	      MOVE CFIG-PAGE-LEN TO WS-PAGE-LEN.
+
 	   COPY '/v/cps/lib/std/gtcoid.prd'.
 	   MOVE 'Print Race Listing' TO S-WINDOW-TITLE.
 	   COPY '/v/cps/lib/std/ptwin.prd'.
@@ -161,13 +206,17 @@
 	   IF PRINT-DATANAME = SPACE
 	      GO TO 0199-END.
 
+	   IF END-KEY = SPACES
+	      MOVE HIGH-VALUE TO END-KEY.
+
+	   PERFORM PREVIEW-RTN THRU PREVIEW-RTN-END.
+	   IF S-ANSWER NOT = 'Y'
+	      GO TO 0199-END.
+
            OPEN OUTPUT PRINT-FILE.
            IF S-STATUS-CHECK = 'Y'
 	      GO TO 0199-END.
- 
-	   IF END-KEY = SPACES
-	      MOVE HIGH-VALUE TO END-KEY.
- 
+
 	   INITIALIZE RC-REC.
 	   MOVE START-KEY TO RC-KEY.
 	   MOVE 'Y' TO S-RUN2.
@@ -202,22 +251,90 @@
  
 	   IF RC-KEY > END-KEY
 	        MOVE 'N' TO S-RUN2 GO TO 0299-PRT-END.
-	       
-	   INITIALIZE PRT-DETAIL.
-	   ADD 1			TO S-REC-COUNT 
-	   MOVE S-REC-COUNT	TO PRT-REC-COUNT
-	   MOVE RC-KEY		TO PRT-RC-KEY
-	   MOVE RC-NAME		TO PRT-RC-NAME
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
 
 	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
 	   WRITE PRINT-REC FROM PRT-DETAIL.
 
         0299-PRT-END. EXIT.
 
+      ********************************************************************
+        BUILD-DETAIL-RTN.
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1			TO S-REC-COUNT
+	   MOVE S-REC-COUNT	TO PRT-REC-COUNT
+	   MOVE RC-KEY		TO PRT-RC-KEY
+	   MOVE RC-NAME		TO PRT-RC-NAME.
+
+        BUILD-DETAIL-RTN-END. EXIT.
+
+      ********************************************************************
+        PREVIEW-RTN.
+
+	   INITIALIZE WS-PREVIEW.
+	   MOVE ZEROS TO S-REC-COUNT.
+	   MOVE 'Y' TO S-RUN2.
+
+	   INITIALIZE RC-REC.
+	   MOVE START-KEY TO RC-KEY.
+	   START RC-FILE KEY >= RC-KEY INVALID
+		 MOVE 'N' TO S-RUN2.
+
+	   PERFORM PREVIEW-SCAN-RTN THRU PREVIEW-SCAN-RTN-END
+		   UNTIL S-RUN2 = 'N' OR WS-PREVIEW-SUB = 15.
+
+	   MOVE 'Print Preview' TO S-WINDOW-TITLE2.
+	   DISPLAY FLOATING WINDOW LINES 21 SIZE 46
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE S-WINDOW-TITLE2
+	   POP-UP S-WINDOW2.
+
+	   MOVE 'N' TO S-ANSWER.
+
+	PREVIEW-SUB.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PREVIEW-SCR.
+	   ACCEPT  PREVIEW-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-ANSWER
+	      GO TO PREVIEW-DONE.
+
+	   IF NOT K-ENTER
+	      GO TO PREVIEW-SUB.
+
+	   IF NOT VALID-ANSWER
+	      GO TO PREVIEW-SUB.
+
+	PREVIEW-DONE.
+	   DESTROY PREVIEW-SCR.
+	   CLOSE WINDOW S-WINDOW2.
+	   MOVE ZEROS TO S-REC-COUNT.
+
+        PREVIEW-RTN-END. EXIT.
+
+      ********************************************************************
+        PREVIEW-SCAN-RTN.
+
+	   READ RC-FILE NEXT END
+		MOVE 'N' TO S-RUN2 GO TO PREVIEW-SCAN-RTN-END.
+
+	   IF RC-KEY > END-KEY
+	      MOVE 'N' TO S-RUN2 GO TO PREVIEW-SCAN-RTN-END.
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
+	   ADD 1 TO WS-PREVIEW-SUB.
+	   MOVE PRT-DETAIL TO WS-PREVIEW-LINE(WS-PREVIEW-SUB).
+
+        PREVIEW-SCAN-RTN-END. EXIT.
+
       ********************************************************************
         PRT-CONTROL.
  
-	   IF S-FIRST-PRINT = 'Y' OR LINAGE-COUNTER > 58
+	   IF S-FIRST-PRINT = 'Y' OR LINAGE-COUNTER > WS-PAGE-LEN
 	      IF S-FIRST-PRINT = 'Y'
 	     	MOVE 	'N' TO S-FIRST-PRINT
 		 CALL	'/v/cps/lib/std/f-dmyhm' USING
