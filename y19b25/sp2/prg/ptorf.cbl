@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTORF.
+
+      * ORPHAN COUNTRY/RACE/RELIGION REFERENCE RECONCILIATION REPORT
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-ORF-TYPE	PIC X(08).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: ORPHAN REFERENCE RECONCILIATION'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(40) VALUE
+	     'NO.  AC#    STUDENT NAME       REF  CODE'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(45) VALUE
+	     '---- ------ -------------------- ---- ----'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+	  03 PRT-PAGE-COUNT2	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-REC-COUNT	PIC Z(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-KEY	PIC X(06).
+	  03 FIL		PIC X(01).
+	  03 PRT-STD-NAME	PIC X(20).
+	  03 FIL		PIC X(01).
+	  03 PRT-ORF-TYPE	PIC X(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-ORF-KEY	PIC X(04).
+
+       01 PRT-END.
+	  03 FIL		PIC X(24) VALUE
+	     'TOTAL ORPHANS FOUND :'.
+	  03 PRT-END-COUNT	PIC Z(04).
+	  03 FIL		PIC X(08) VALUE SPACE.
+	  03 FIL		PIC X(10) VALUE 'TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02
+	     'Run Orphan Reference Reconciliation Report?'.
+	  03 LABEL LINE 02 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 101 LINE 02 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT STD-FILE.
+	   OPEN INPUT CY-FILE.
+	   OPEN INPUT RC-FILE.
+	   OPEN INPUT RG-FILE.
+
+	   MOVE 'Orphan Reference Reconciliation' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE STD-FILE.
+	   CLOSE CY-FILE.
+	   CLOSE RC-FILE.
+	   CLOSE RG-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   INITIALIZE STD-REC.
+	   MOVE LOW-VALUES TO STD-KEY.
+	   MOVE 'Y' TO S-RUN2.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 MOVE 'N' TO S-RUN2.
+
+	   MOVE ZEROS TO S-REC-COUNT.
+	   WRITE PRINT-REC FROM S-INIT-STRING AFTER 0.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   PERFORM 0200-PRT THRU 0299-PRT-END
+		   UNTIL S-RUN2 = 'N'.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+        0200-PRT.
+
+	   READ STD-FILE NEXT END
+		MOVE 'N' TO S-RUN2 GO TO 0299-PRT-END.
+
+	   MOVE STD-CY-KEY TO CY-KEY.
+	   READ CY-FILE INVALID
+		MOVE 'CY'     TO WS-ORF-TYPE
+		MOVE STD-CY-KEY TO PRT-ORF-KEY
+		PERFORM ORF-WRITE-RTN THRU ORF-WRITE-RTN-END.
+
+	   MOVE STD-RC-KEY TO RC-KEY.
+	   READ RC-FILE INVALID
+		MOVE 'RC'     TO WS-ORF-TYPE
+		MOVE STD-RC-KEY TO PRT-ORF-KEY
+		PERFORM ORF-WRITE-RTN THRU ORF-WRITE-RTN-END.
+
+	   MOVE STD-RG-KEY TO RG-KEY.
+	   READ RG-FILE INVALID
+		MOVE 'RG'     TO WS-ORF-TYPE
+		MOVE STD-RG-KEY TO PRT-ORF-KEY
+		PERFORM ORF-WRITE-RTN THRU ORF-WRITE-RTN-END.
+
+        0299-PRT-END. EXIT.
+
+      ********************************************************************
+        ORF-WRITE-RTN.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1		TO S-REC-COUNT.
+	   MOVE S-REC-COUNT	TO PRT-REC-COUNT.
+	   MOVE STD-KEY		TO PRT-STD-KEY.
+	   MOVE STD-NAME	TO PRT-STD-NAME.
+	   MOVE WS-ORF-TYPE	TO PRT-ORF-TYPE.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        ORF-WRITE-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+	      WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE S-REC-COUNT TO PRT-END-COUNT.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
