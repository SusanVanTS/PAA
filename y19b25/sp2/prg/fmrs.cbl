@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMRS.
+
+      * MAINTAIN EVENT/COMPETITION RESULTS FOR AN EVENT
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	11/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcer'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/fder'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/dber'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
+
+       78 T-SIZE		  VALUE 20.
+
+       01 WS-REC.
+	  03 WS-STD-KEY		  PIC X(06).
+	  03 WS-STD-NAME	  PIC X(40).
+	  03 WS-SCORE		  PIC ZZZZ9.99.
+	  03 WS-PLACEMENT	  PIC ZZ9.
+
+       01 WS-MISC.
+	  03 WS-RS-EOF		  PIC X(01).
+	  03 WS-ADD-KEY		  PIC X(06).
+	  03 WS-ADD-SCORE	  PIC 9(05)V9(02).
+	  03 WS-ADD-PLACEMENT	  PIC 9(03).
+
+	LINKAGE SECTION.
+	01 LINK-EV-KEY		  PIC X(04).
+	01 LINK-EV-NAME		  PIC X(30).
+
+	SCREEN SECTION.
+        01 PROCESS-SCR.
+	   03 LABEL LINE 01 COL 04 'Event:'.
+	   03 LABEL LINE 01 COL + 2 PIC X(04) FROM LINK-EV-KEY.
+	   03 LABEL LINE 01 COL + 2 PIC X(30) FROM LINK-EV-NAME.
+	   03 LABEL LINE 03 COL 04 'Student AC#:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL + 2 PIC X(06)
+	      USING WS-ADD-KEY BELL UPPER.
+	   03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
+	      COL + 1.5 LINES 13
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER 	= 1
+	      TERMINATION-VALUE = 101.
+	   03 LABEL LINE 04 COL 04 'Score:'.
+	   03 ENTRY-FIELD 3-D ID 102 COL + 2 PIC ZZZZ9.99
+	      USING WS-ADD-SCORE.
+	   03 LABEL LINE 05 COL 04 'Placement:'.
+	   03 ENTRY-FIELD 3-D ID 103 COL + 2 PIC ZZ9
+	      USING WS-ADD-PLACEMENT.
+	   03 LABEL LINE 07 COL 04 'AC#'.
+	   03 LABEL COL 12 'Name'.
+	   03 LABEL COL 53 'Score'.
+	   03 LABEL COL 62 'Place'.
+	   03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
+	      LINE 8.5 COL 04 SIZE 70 CELL LINES T-SIZE
+	      DATA-COLUMNS 	= (1,7,47,55)
+	      DISPLAY-COLUMNS 	= (1,11,52,61)
+	      EXCEPTION-VALUE W-DBLCLICK.
+
+      *******************************************************************
+       PROCEDURE DIVISION USING LINK-EV-KEY, LINK-EV-NAME.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcrs'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcer'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+
+        END DECLARATIVES.
+      *******************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN I-O   RS-FILE.
+	   OPEN INPUT ER-FILE.
+	   OPEN INPUT STD-FILE.
+
+      * Floating Window
+	   MOVE 'Event/Competition Results' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+      * Bitmap
+	   CALL 'W$BITMAP' USING
+	         WBITMAP-LOAD, 'help.jpg' GIVING S-BITMAP.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE RS-FILE.
+	   CLOSE ER-FILE.
+	   CLOSE STD-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      **************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF (K-F10 and S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL   '/z/y19b25/sp2/prg/hpstd' USING WS-ADD-KEY,S-OK
+	      CANCEL '/z/y19b25/sp2/prg/hpstd'
+	      MOVE 101 TO S-CONTROL-ID
+	      IF S-OK = 'Y'
+		 DISPLAY PROCESS-SCR
+	      GO TO 0100-MAIN.
+
+	   IF K-F4
+	      PERFORM DELETE-RTN THRU DELETE-RTN-END
+	      GO TO 0100-MAIN.
+
+           IF NOT (K-F8 OR K-ENTER) GO TO 0100-MAIN.
+
+	   PERFORM ADD-RTN THRU ADD-RTN-END.
+
+        0199-END. EXIT.
+      *******************************************************************
+        ADD-RTN.
+
+	   IF WS-ADD-KEY = SPACES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   IF WS-ADD-SCORE = ZEROS AND WS-ADD-PLACEMENT = ZEROS
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+      * Results may only be recorded for a registered student.
+	   MOVE LINK-EV-KEY TO ER-EV-KEY.
+	   MOVE WS-ADD-KEY  TO ER-STD-KEY.
+	   READ ER-FILE INVALID
+	      MOVE 999999 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO ADD-RTN-END.
+
+	   MOVE LINK-EV-KEY TO RS-EV-KEY, RS-ALT-EV-KEY.
+	   MOVE WS-ADD-KEY  TO RS-STD-KEY.
+	   MOVE WS-ADD-SCORE     TO RS-SCORE.
+	   MOVE WS-ADD-PLACEMENT TO RS-PLACEMENT.
+
+	   READ RS-FILE INVALID
+	      WRITE RS-REC
+	   NOT INVALID
+	      REWRITE RS-REC
+	   END-READ.
+
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   MOVE SPACES TO WS-ADD-KEY.
+	   MOVE ZEROS  TO WS-ADD-SCORE, WS-ADD-PLACEMENT.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+
+        ADD-RTN-END. EXIT.
+      *******************************************************************
+        DELETE-RTN.
+
+	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
+	   IF C-SUB = 0
+	      GO TO DELETE-RTN-END.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   IF WS-STD-KEY = SPACES
+	      GO TO DELETE-RTN-END.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO DELETE-RTN-END.
+
+	   MOVE LINK-EV-KEY TO RS-EV-KEY.
+	   MOVE WS-STD-KEY  TO RS-STD-KEY.
+	   READ RS-FILE INVALID
+		GO TO DELETE-RTN-END.
+
+	   DELETE RS-FILE.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+
+        DELETE-RTN-END. EXIT.
+      *******************************************************************
+        LIST-1-RTN.
+
+      * Rebuild the results list from scratch, scanning RS-FILE on its
+      * event-first alternate key so results display in ranked order.
+	   MOVE LINK-EV-KEY TO RS-ALT-EV-KEY.
+	   MOVE ZEROS       TO RS-PLACEMENT.
+	   START RS-FILE KEY >= RS-ALT-KEY1 INVALID
+		 MOVE 'Y' TO WS-RS-EOF
+	     NOT INVALID
+		 MOVE 'N' TO WS-RS-EOF.
+
+	   MODIFY LIST-1, MASS-UPDATE = 1.
+	   PERFORM LIST-1-LOOP THRU LIST-1-LOOP-END
+		   UNTIL WS-RS-EOF = 'Y'.
+	   MODIFY LIST-1, MASS-UPDATE = 0.
+
+	   MODIFY LIST-1, QUERY-INDEX = 1.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   DISPLAY PROCESS-SCR.
+
+        LIST-1-RTN-END. EXIT.
+      *******************************************************************
+        LIST-1-LOOP.
+
+	   READ RS-FILE NEXT END
+		MOVE 'Y' TO WS-RS-EOF
+		GO TO LIST-1-LOOP-END.
+
+	   IF RS-ALT-EV-KEY NOT = LINK-EV-KEY
+	      MOVE 'Y' TO WS-RS-EOF
+	      GO TO LIST-1-LOOP-END.
+
+	   INITIALIZE WS-REC.
+	   MOVE RS-STD-KEY   TO WS-STD-KEY.
+	   MOVE RS-STD-KEY   TO STD-KEY.
+	   READ STD-FILE INVALID
+		INITIALIZE STD-NAME.
+	   MOVE STD-NAME     TO WS-STD-NAME.
+	   MOVE RS-SCORE     TO WS-SCORE.
+	   MOVE RS-PLACEMENT TO WS-PLACEMENT.
+	   MODIFY LIST-1, ITEM-TO-ADD = WS-REC.
+
+        LIST-1-LOOP-END. EXIT.
+
+      ***************************************************************
+
+	  COPY '/v/cps/lib/std/cfirm.prd'.
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      *End of Program.
