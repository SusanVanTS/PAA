@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMMED.
+
+      * MAINTAIN STUDENT MEDICAL / HEALTH-CONDITIONS FILE
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcmed'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdmed'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbmed'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+
+        LINKAGE SECTION.
+	01 LINK-STD-KEY		  PIC X(06).
+
+	SCREEN SECTION.
+        01 PROCESS-SCR.
+	   COPY '/v/cps/lib/std/fmmode.scr'.
+	   03 LABEL LINE 02 COL 04 'Student AC#:'.
+	   03 ENTRY-FIELD 3-D ENABLED 0 COL 17 PIC X(06)
+	      USING MED-KEY.
+	   03 LABEL LINE 03 COL 04 'Allergies:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL 20 PIC X(60)
+	      USING MED-ALLERGIES AUTO.
+	   03 LABEL LINE 04 COL 04 'Medical Conditions:'.
+	   03 ENTRY-FIELD 3-D ID 102 COL 20 PIC X(60)
+	      USING MED-CONDITIONS AUTO.
+	   03 LABEL LINE 05 COL 04 'Dietary Restrictions:'.
+	   03 ENTRY-FIELD 3-D ID 103 COL 20 PIC X(60)
+	      USING MED-DIET AUTO.
+	   03 LABEL LINE 06 COL 04 'Flag on Viewer:'.
+	   03 CHECK-BOX ID 104 LINE + 0.1 COL 20
+	      PIC 9(01) USING MED-FLAG.
+
+      *******************************************************************
+       PROCEDURE DIVISION USING LINK-STD-KEY.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcmed'.
+
+        END DECLARATIVES.
+      *******************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN I-O MED-FILE.
+
+      * Floating Window
+	   Move 'Medical / Health Conditions' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+	   MOVE 'N' TO S-STATUS-CHECK.
+	   MOVE 'R' TO S-PRS-MODE.
+	   INITIALIZE MED-REC.
+	   MOVE LINK-STD-KEY TO MED-KEY.
+	   READ MED-FILE INVALID
+		MOVE 'A' TO S-PRS-MODE
+		INITIALIZE MED-DETAILS
+		MOVE ZEROS TO MED-PADDING.
+	   MOVE LINK-STD-KEY TO MED-KEY.
+
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO TERMINATION.
+
+	   MOVE 'Y' TO S-RUN.
+           PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE MED-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      **************************************************************
+        0100-MAIN.
+
+	   PERFORM FKEY-RTN THRU FKEY-END.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0190-MAIN.
+
+           IF NOT (K-F8 OR K-ENTER) GO TO 0100-MAIN.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO 0100-MAIN.
+
+           IF S-PRS-MODE = 'A' WRITE MED-REC.
+	   IF S-PRS-MODE = 'R' REWRITE MED-REC.
+
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   MOVE 'N' TO S-RUN.
+
+        0190-MAIN.
+
+	   DESTROY PROCESS-SCR.
+
+        0199-END. EXIT.
+      *******************************************************************
+        FKEY-RTN.
+
+	   MOVE 'yyy4567y9012y4567890' TO S-ACTIVE-FKEY.
+
+           CALL   '/v/cps/lib/std/x-fkey ' USING
+	          S-ACTIVE-FKEY,  S-TOOLBAR, S-BUTTON.
+	   CANCEL '/v/cps/lib/std/x-fkey'.
+           COPY   '/v/cps/lib/std/fmmode.prd'.
+
+	FKEY-END. EXIT.
+
+      ***************************************************************
+
+	  COPY '/v/cps/lib/std/cfirm.prd'.
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      *End of Program.
