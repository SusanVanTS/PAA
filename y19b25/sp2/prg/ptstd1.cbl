@@ -12,6 +12,7 @@
 	   COPY '/z/y19b25/sp2/lib/fd/fccy'.
 	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
 	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
 	   COPY '/v/cps/lib/std/fcprint'.
 
        DATA DIVISION.
@@ -20,6 +21,7 @@
 	   COPY '/z/y19b25/sp2/lib/fd/fdcy'.
 	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
 	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
 	   COPY '/v/cps/lib/std/fdprint'.
 
         WORKING-STORAGE SECTION.
@@ -27,11 +29,21 @@
 	   COPY '/z/y19b25/sp2/lib/fd/dbcy'.
 	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
 	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 	   COPY '/v/cps/lib/std/fkey.def'.
 	   COPY '/v/cps/lib/std/dbprint'.
 	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
 
+       01 WS-PREVIEW.
+	  03 WS-PREVIEW-LINE	PIC X(213) OCCURS 15 TIMES.
+	  03 WS-PREVIEW-SUB	PIC 9(02) COMP.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+
+       01 WS-MISC.
+	  03 WS-PAGE-LEN	PIC 9(03).
+
        01 PRT-HEADER.
           03 PRT-COMPNAME    	PIC X(181).
 	  03 FIL		PIC X(07) VALUE 'DATE :'.
@@ -137,19 +149,47 @@
 	  03 FIL                PIC X(01).
 	  03 PRT-STD-MOBILE     PIC X(30).
 
+       01 PRT-TOTAL.
+	  03 FIL		PIC X(16) VALUE 'Total Students:'.
+	  03 PRT-TOTAL-COUNT	PIC Z(06).
+
        01 PRT-END.
 	  03 FIL		PIC X(26) VALUE
-	     '* END OF REPORT * TIME :'. 
+	     '* END OF REPORT * TIME :'.
 	  03 PRT-END-HHMM	PIC X(07).
 
        LINKAGE SECTION.
        01 LINK-PROG-KEY		PIC X(30).
        01 LINK-DATA-ID		PIC X(08).
        01 LINK-SORT-MODE	PIC 9(01).
+       01 LINK-BATCH-FLAG	PIC X(01).
+
+       SCREEN SECTION.
+       01 PREVIEW-SCR.
+	  03 LABEL LINE 01 COL 02 'Print Preview - First Page'.
+	  03 LABEL LINE 03 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(1).
+	  03 LABEL LINE 04 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(2).
+	  03 LABEL LINE 05 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(3).
+	  03 LABEL LINE 06 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(4).
+	  03 LABEL LINE 07 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(5).
+	  03 LABEL LINE 08 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(6).
+	  03 LABEL LINE 09 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(7).
+	  03 LABEL LINE 10 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(8).
+	  03 LABEL LINE 11 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(9).
+	  03 LABEL LINE 12 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(10).
+	  03 LABEL LINE 13 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(11).
+	  03 LABEL LINE 14 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(12).
+	  03 LABEL LINE 15 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(13).
+	  03 LABEL LINE 16 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(14).
+	  03 LABEL LINE 17 COL 02 PIC X(213) FROM WS-PREVIEW-LINE(15).
+	  03 LABEL LINE 19 COL 02 'OK to print? [ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 201 LINE 19 COL + 2 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
 
       ********************************************************************
-       PROCEDURE DIVISION USING LINK-PROG-KEY, 
-				LINK-DATA-ID, LINK-SORT-MODE.
+       PROCEDURE DIVISION USING LINK-PROG-KEY,
+				LINK-DATA-ID, LINK-SORT-MODE,
+				LINK-BATCH-FLAG.
 
 	DECLARATIVES.
 
@@ -157,6 +197,7 @@
 	   COPY '/z/y19b25/sp2/lib/fd/dccy'.
 	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
 	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccfig'.
 	   COPY '/v/cps/lib/std/dcprint'.
 
         END DECLARATIVES.
@@ -167,7 +208,16 @@
 	   MOVE 'N' TO S-RUN.
 	   MOVE LINK-DATA-ID TO STD-T-DATA-ID.
 	   OPEN INPUT STD-T-FILE, CY-FILE, RC-FILE, RG-FILE.
-	  
+
+	   OPEN INPUT CFIG-FILE.
+	   INITIALIZE CFIG-REC.
+	   MOVE ZEROES TO CFIG-KEY.
+	   READ CFIG-FILE.
+	   CLOSE CFIG-FILE.
+	   MOVE 58 TO WS-PAGE-LEN.
+	   IF CFIG-PAGE-LEN NOT = ZEROES
+	      MOVE CFIG-PAGE-LEN TO WS-PAGE-LEN.
+
 	   COPY '/v/cps/lib/std/gtcoid.prd'.
            MOVE 'Print Student Profile Simple Listing' TO
                 S-WINDOW-TITLE.
@@ -178,6 +228,13 @@
 	   IF PRINT-DATANAME = SPACE
 	      GO TO TERMINATION.
 
+	   IF LINK-BATCH-FLAG = 'Y'
+	      MOVE 'Y' TO S-ANSWER
+	   ELSE
+	      PERFORM PREVIEW-RTN THRU PREVIEW-RTN-END.
+	   IF S-ANSWER NOT = 'Y'
+	      GO TO TERMINATION.
+
            OPEN OUTPUT PRINT-FILE.
 	   IF S-STATUS-CHECK = 'Y'
 	      GO TO TERMINATION.
@@ -223,12 +280,22 @@
 
       ********************************************************************
         0200-PRT.
-          
+
 	   READ STD-T-FILE NEXT END
 		 MOVE 'N' TO S-RUN GO TO 0299-PRT-END.
- 
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
+
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        0299-PRT-END. EXIT.
+
+      ********************************************************************
+        BUILD-DETAIL-RTN.
+
 	   INITIALIZE PRT-DETAIL.
-	   ADD 1		TO S-REC-COUNT. 
+	   ADD 1		TO S-REC-COUNT.
 	   MOVE S-REC-COUNT	TO PRT-REC-COUNT.
 	   MOVE STD-T-KEY	TO PRT-STD-KEY.
       	   MOVE STD-T-NAME	TO PRT-STD-NAME.
@@ -241,39 +308,101 @@
 	   MOVE 'cm'		TO PRT-CM.
 	   MOVE STD-T-WEIGHT	TO PRT-STD-WEIGHT.
 	   MOVE 'kg'		TO PRT-KG.
-	   MOVE CY-NAME		TO PRT-STD-CY-NAME.
-	   MOVE RC-NAME 	TO PRT-STD-RC-NAME.
-	   MOVE RG-NAME		TO PRT-STD-RG-NAME.
 	   MOVE STD-T-EMAIL	TO PRT-STD-EMAIL.
 	   MOVE STD-T-MOBILE	TO PRT-STD-MOBILE.
- 
+
 	   INITIALIZE CY-REC.
 	   MOVE STD-T-CY-KEY 	TO CY-KEY.
 	   READ CY-FILE INVALID
 	      INITIALIZE CY-DETAILS.
 	   MOVE CY-NAME TO PRT-STD-CY-NAME.
-	   
+
 	   INITIALIZE RC-REC.
 	   MOVE STD-T-RC-KEY 	TO RC-KEY.
 	   READ RC-FILE INVALID
 	      INITIALIZE RC-DETAILS.
 	   MOVE RC-NAME TO PRT-STD-RC-NAME.
-	   
+
 	   INITIALIZE RG-REC.
 	   MOVE STD-T-RG-KEY 	TO RG-KEY.
 	   READ RG-FILE INVALID
 	      INITIALIZE RG-DETAILS.
 	   MOVE RG-NAME TO PRT-STD-RG-NAME.
-	   
-	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
-	   WRITE PRINT-REC FROM PRT-DETAIL.
 
-        0299-PRT-END. EXIT.
+        BUILD-DETAIL-RTN-END. EXIT.
+
+      ********************************************************************
+        PREVIEW-RTN.
+
+	   INITIALIZE WS-PREVIEW.
+	   MOVE ZEROS TO S-REC-COUNT.
+	   MOVE 'Y' TO S-RUN2.
+
+	   EVALUATE LINK-SORT-MODE
+              WHEN 1	START STD-T-FILE KEY >= STD-T-KEY INVALID
+			      MOVE 'N' TO S-RUN2
+			END-START
+	      WHEN 2	START STD-T-FILE KEY >= STD-T-ALT-KEY1 INVALID
+			      MOVE 'N' TO S-RUN2
+			END-START
+	      WHEN 3	START STD-T-FILE KEY >= STD-T-ALT-KEY2 INVALID
+			      MOVE 'N' TO S-RUN2
+			END-START
+              WHEN 4	START STD-T-FILE KEY >= STD-T-ALT-KEY3 INVALID
+			      MOVE 'N' TO S-RUN2
+			END-START
+	   END-EVALUATE.
+
+	   PERFORM PREVIEW-SCAN-RTN THRU PREVIEW-SCAN-RTN-END
+		   UNTIL S-RUN2 = 'N' OR WS-PREVIEW-SUB = 15.
+
+	   MOVE 'Print Preview' TO S-WINDOW-TITLE.
+	   DISPLAY FLOATING WINDOW LINES 21 SIZE 220
+	   CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   TITLE S-WINDOW-TITLE
+	   POP-UP S-WINDOW.
+
+	   MOVE 'N' TO S-ANSWER.
+
+	PREVIEW-SUB.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PREVIEW-SCR.
+	   ACCEPT  PREVIEW-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-ANSWER
+	      GO TO PREVIEW-DONE.
+
+	   IF NOT K-ENTER
+	      GO TO PREVIEW-SUB.
+
+	   IF NOT VALID-ANSWER
+	      GO TO PREVIEW-SUB.
+
+	PREVIEW-DONE.
+	   DESTROY PREVIEW-SCR.
+	   CLOSE WINDOW S-WINDOW.
+	   MOVE ZEROS TO S-REC-COUNT.
+
+        PREVIEW-RTN-END. EXIT.
+
+      ********************************************************************
+        PREVIEW-SCAN-RTN.
+
+	   READ STD-T-FILE NEXT END
+		MOVE 'N' TO S-RUN2 GO TO PREVIEW-SCAN-RTN-END.
+
+	   PERFORM BUILD-DETAIL-RTN THRU BUILD-DETAIL-RTN-END.
+	   ADD 1 TO WS-PREVIEW-SUB.
+	   MOVE PRT-DETAIL TO WS-PREVIEW-LINE(WS-PREVIEW-SUB).
+
+        PREVIEW-SCAN-RTN-END. EXIT.
 
       ********************************************************************
         PRT-CONTROL.
 
-	   IF S-FIRST-PRINT = 'Y' OR LINAGE-COUNTER > 58
+	   IF S-FIRST-PRINT = 'Y' OR LINAGE-COUNTER > WS-PAGE-LEN
 	      IF S-FIRST-PRINT = 'Y'
 	      	 MOVE 	'N' TO S-FIRST-PRINT
 		 CALL	'/v/cps/lib/std/f-dmyhm' USING
@@ -302,6 +431,9 @@
 	         PRT-SYS-DMY, PRT-START-HHMM
 	 	 CANCEL  '/v/cps/lib/std/f-dmyhm'.
 
+	   MOVE S-REC-COUNT TO PRT-TOTAL-COUNT.
+	   WRITE PRINT-REC FROM PRT-TOTAL AFTER 2.
+
 	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
 	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
 
