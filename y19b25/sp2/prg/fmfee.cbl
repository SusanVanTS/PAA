@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMFEE.
+
+      * MAINTAIN FEE/PAYMENT LEDGER FOR A STUDENT
+      * AUTHOR		DATE	  TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2019  -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcfee'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdfee'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbfee'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
+
+       78 T-SIZE		  VALUE 20.
+
+       01 WS-REC.
+	  03 WS-DATE		  PIC 99/99/9999.
+	  03 WS-TYPE-TXT	  PIC X(08).
+	  03 WS-AMOUNT		  PIC Z(05)9.99.
+	  03 WS-DESC		  PIC X(30).
+	  03 WS-DATE-DMY	  PIC 9(08).
+	  03 WS-SEQ		  PIC 9(02).
+
+       01 WS-MISC.
+	  03 WS-FEE-EOF		  PIC X(01).
+	  03 WS-OPTION		  PIC X(01).
+	  03 WS-ADD-DATE-DMY	  PIC 9(08).
+	  03 WS-ADD-AMOUNT	  PIC 9(06)V9(02).
+	  03 WS-ADD-DESC	  PIC X(30).
+	  03 WS-BALANCE		  PIC S9(06)V9(02).
+	  03 WS-BALANCE-DISP	  PIC ----,---9.99.
+
+	LINKAGE SECTION.
+	01 LINK-STD-KEY		  PIC X(06).
+	01 LINK-STD-NAME	  PIC X(40).
+
+	SCREEN SECTION.
+        01 PROCESS-SCR.
+	   03 LABEL LINE 01 COL 04 'Student:'.
+	   03 LABEL LINE 01 COL + 2 PIC X(06) FROM LINK-STD-KEY.
+	   03 LABEL LINE 01 COL + 2 PIC X(40) FROM LINK-STD-NAME.
+	   03 LABEL LINE 02 COL 04 'Date:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL 17 PIC 99/99/9999
+	      USING WS-ADD-DATE-DMY AUTO.
+	   03 PUSH-BUTTON 'F10 - Calender Help Table' NO-TAB
+	      COL + 1.5 LINES 13
+	      BITMAP-HANDLE S-BITMAP
+	      BITMAP-NUMBER 	= 1
+	      TERMINATION-VALUE = 101.
+	   03 LABEL LINE 03 COL 04 'Type:'.
+	   03 RADIO-BUTTON LINE + 0.1 COL 17
+	      GROUP = 1 GROUP-VALUE = 1 VALUE WS-OPTION.
+           03 LABEL LINE - 0.1 COL + 1 'Charge'.
+	   03 RADIO-BUTTON LINE + 0.1 COL + 3
+	      GROUP = 1 GROUP-VALUE = 2 VALUE WS-OPTION.
+           03 LABEL LINE - 0.1 COL + 1 'Payment'.
+	   03 LABEL LINE 05 COL 04 'Amount:'.
+	   03 ENTRY-FIELD 3-D ID 102 COL 17 PIC Z(05)9.99
+	      USING WS-ADD-AMOUNT AUTO.
+	   03 LABEL LINE 06 COL 04 'Description:'.
+	   03 ENTRY-FIELD 3-D ID 103 COL 17 PIC X(30)
+	      USING WS-ADD-DESC AUTO.
+	   03 LABEL LINE 08 COL 04 'Date'.
+	   03 LABEL COL 18 'Type'.
+	   03 LABEL COL 28 'Amount'.
+	   03 LABEL COL 40 'Description'.
+	   03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
+	      LINE 9.5 COL 04 SIZE 65 CELL LINES T-SIZE
+	      DATA-COLUMNS 	= (1,11,19,28)
+	      DISPLAY-COLUMNS 	= (1,13,21,29)
+	      EXCEPTION-VALUE W-DBLCLICK.
+	   03 LABEL LINE 17 COL 04 'Outstanding Balance:'.
+	   03 LABEL COL + 2 PIC ----,---9.99 FROM WS-BALANCE-DISP.
+
+      *******************************************************************
+       PROCEDURE DIVISION USING LINK-STD-KEY, LINK-STD-NAME.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcfee'.
+
+        END DECLARATIVES.
+      *******************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN I-O FEE-FILE.
+
+      * Floating Window
+	   MOVE 'Fee/Payment Ledger' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+      * Bitmap
+	   CALL 'W$BITMAP' USING
+	         WBITMAP-LOAD, 'help.jpg' GIVING S-BITMAP.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE FEE-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      **************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF (K-F10 and S-CONTROL-ID = 101) OR KEY-STATUS = 101
+	      CALL   '/v/cps/lib/std/x-hpcal' USING
+		     WS-ADD-DATE-DMY, S-OK
+	      CANCEL '/v/cps/lib/std/x-hpcal'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF K-F4
+	      PERFORM DELETE-RTN THRU DELETE-RTN-END
+	      GO TO 0100-MAIN.
+
+           IF NOT (K-F8 OR K-ENTER) GO TO 0100-MAIN.
+
+	   PERFORM ADD-RTN THRU ADD-RTN-END.
+
+        0199-END. EXIT.
+      *******************************************************************
+        ADD-RTN.
+
+	   IF WS-ADD-DATE-DMY = ZEROS
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   CALL   '/z/y19b25/sp2/lib/std/f-ckdate' USING
+		  'D', WS-ADD-DATE-DMY, S-ERROR-CODE.
+	   CANCEL '/z/y19b25/sp2/lib/std/f-ckdate'.
+	   IF S-ERROR-CODE NOT = ZEROS
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   IF WS-OPTION NOT = '1' AND WS-OPTION NOT = '2'
+	      MOVE 100040 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   IF WS-ADD-AMOUNT = ZEROS
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 102    TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO ADD-RTN-END.
+
+	   INITIALIZE FEE-REC.
+	   MOVE LINK-STD-KEY    TO FEE-STD-KEY.
+	   MOVE WS-ADD-DATE-DMY TO FEE-DATE-DMY.
+	   PERFORM FIND-SEQ-RTN THRU FIND-SEQ-RTN-END.
+
+	   IF WS-OPTION = '1'
+	      MOVE 'C' TO FEE-TYPE
+	   ELSE
+	      MOVE 'P' TO FEE-TYPE.
+
+	   MOVE WS-ADD-AMOUNT TO FEE-AMOUNT.
+	   MOVE WS-ADD-DESC   TO FEE-DESC.
+
+	   WRITE FEE-REC.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 102 TO S-CONTROL-ID
+	      GO TO ADD-RTN-END.
+
+	   INITIALIZE WS-ADD-DATE-DMY WS-OPTION WS-ADD-AMOUNT
+		      WS-ADD-DESC.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+
+        ADD-RTN-END. EXIT.
+      *******************************************************************
+        FIND-SEQ-RTN.
+
+      * Scan forward from sequence 01 until an unused slot is found
+      * for this student/date combination.
+	   MOVE 1 TO FEE-SEQ.
+
+	FIND-SEQ-LOOP.
+	   READ FEE-FILE INVALID
+		GO TO FIND-SEQ-RTN-END.
+
+	   ADD 1 TO FEE-SEQ.
+	   GO TO FIND-SEQ-LOOP.
+
+        FIND-SEQ-RTN-END. EXIT.
+      *******************************************************************
+        DELETE-RTN.
+
+	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
+	   IF C-SUB = 0
+	      GO TO DELETE-RTN-END.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   IF WS-DATE-DMY = ZEROS
+	      GO TO DELETE-RTN-END.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO DELETE-RTN-END.
+
+	   MOVE LINK-STD-KEY TO FEE-STD-KEY.
+	   MOVE WS-DATE-DMY  TO FEE-DATE-DMY.
+	   MOVE WS-SEQ       TO FEE-SEQ.
+	   READ FEE-FILE INVALID
+		GO TO DELETE-RTN-END.
+
+	   DELETE FEE-FILE.
+	   PERFORM LIST-1-RTN THRU LIST-1-RTN-END.
+
+        DELETE-RTN-END. EXIT.
+      *******************************************************************
+        LIST-1-RTN.
+
+      * Rebuild the ledger list from scratch, scanning FEE-FILE on its
+      * student-first primary key so only this student's rows show,
+      * and re-total the running balance as each row is visited.
+	   MOVE LINK-STD-KEY TO FEE-STD-KEY.
+	   MOVE LOW-VALUES   TO FEE-DATE-DMY, FEE-SEQ.
+	   START FEE-FILE KEY >= FEE-KEY INVALID
+		 MOVE 'Y' TO WS-FEE-EOF
+	     NOT INVALID
+		 MOVE 'N' TO WS-FEE-EOF.
+
+	   MOVE ZEROS TO WS-BALANCE.
+	   MODIFY LIST-1, MASS-UPDATE = 1.
+	   PERFORM LIST-1-LOOP THRU LIST-1-LOOP-END
+		   UNTIL WS-FEE-EOF = 'Y'.
+	   MODIFY LIST-1, MASS-UPDATE = 0.
+	   MOVE WS-BALANCE TO WS-BALANCE-DISP.
+
+	   MODIFY LIST-1, QUERY-INDEX = 1.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   DISPLAY PROCESS-SCR.
+
+        LIST-1-RTN-END. EXIT.
+      *******************************************************************
+        LIST-1-LOOP.
+
+	   READ FEE-FILE NEXT END
+		MOVE 'Y' TO WS-FEE-EOF
+		GO TO LIST-1-LOOP-END.
+
+	   IF FEE-STD-KEY NOT = LINK-STD-KEY
+	      MOVE 'Y' TO WS-FEE-EOF
+	      GO TO LIST-1-LOOP-END.
+
+	   INITIALIZE WS-REC.
+	   MOVE FEE-DATE-DMY TO WS-DATE, WS-DATE-DMY.
+	   MOVE FEE-SEQ      TO WS-SEQ.
+	   MOVE FEE-AMOUNT   TO WS-AMOUNT.
+	   MOVE FEE-DESC     TO WS-DESC.
+
+	   IF FEE-IS-CHARGE
+	      MOVE 'CHARGE'      TO WS-TYPE-TXT
+	      ADD  FEE-AMOUNT    TO WS-BALANCE
+	   ELSE
+	      MOVE 'PAYMENT'     TO WS-TYPE-TXT
+	      SUBTRACT FEE-AMOUNT FROM WS-BALANCE.
+
+	   MODIFY LIST-1, ITEM-TO-ADD = WS-REC.
+
+        LIST-1-LOOP-END. EXIT.
+
+      ***************************************************************
+
+	  COPY '/v/cps/lib/std/cfirm.prd'.
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      *End of Program.
