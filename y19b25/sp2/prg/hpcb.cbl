@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID.   HPCB.
+
+      * CLUB/TEAM TABLE.
+      * AUTHOR 		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	10/8/19	-	PAA	CODING
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fccb'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccm'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcb'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcm'.
+
+       WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcb'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcm'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+
+       78 T-SIZE		VALUE 20.
+
+       01 WS-REC.
+	  03 WS-CB-KEY		PIC X(04).
+	  03 WS-CB-NAME		PIC X(30).
+	  03 WS-CB-COUNT	PIC ZZZ9.
+
+       01 WS-MISC.
+	  03 WS-CM-EOF		PIC X(01).
+	  03 WS-SORT-KEY	PIC X(01) VALUE 'C'.
+	     88 SORT-BY-NAME	VALUE 'N'.
+	  03 WS-SORT-DESC	PIC X(11) VALUE 'Sort: Code'.
+
+       01 WS-T-REC.
+	  03 WS-T-CB-KEY	PIC X(04).
+	  03 WS-T-CB-NAME	PIC X(30).
+
+       LINKAGE SECTION.
+       01 LINK-CB-KEY		PIC X(04).
+       01 LINK-OK		PIC X(01).
+
+       SCREEN SECTION.
+       01 MAIN-SCR.
+	  03 LABEL LINE 1.5 COL 03 'Code'.
+	  03 LABEL COL 11 'Name'.
+	  03 LABEL COL 46 '# Members'.
+	  03 SORT-LABEL LINE 1.5 COL 58 PIC X(11) FROM WS-SORT-DESC.
+	  03 LIST-1 LIST-BOX USING WS-REC PAGED 3-D
+	     LINE 2.5 COL 03 SIZE 70 CELL LINES T-SIZE
+	     DATA-COLUMNS 	= (1,5,35,39)
+	     DISPLAY-COLUMNS 	= (1,9,45)
+	     SEPARATION 	= (10,10)
+	     DIVIDERS		= (1)
+	     SORT-ORDER		= (2)
+	     EXCEPTION PROCEDURE LIST-1-RTN THRU LIST-1-END
+	     EXCEPTION-VALUE W-DBLCLICK.
+          COPY '/v/cps/lib/std/hpbtn.scr'.
+
+      ********************************************************************
+       PROCEDURE DIVISION USING LINK-CB-KEY, LINK-OK.
+
+	DECLARATIVES.
+
+	  COPY '/z/y19b25/sp2/lib/fd/dccb'.
+	  COPY '/z/y19b25/sp2/lib/fd/dccm'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        MAIN-LOGIC.
+
+	   MOVE 'N' TO S-RUN, LINK-OK.
+	   OPEN INPUT CB-FILE.
+	   OPEN INPUT CM-FILE.
+
+	   MOVE 'Y'		TO S-RUN.
+	   MOVE 'Club/Team Table'	TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/hpwin.prd'.
+	   DISPLAY MAIN-SCR.
+
+      * Get initial page by searghing the 1st record.
+	   INITIALIZE CB-KEY, WS-T-REC.
+	   SET K-EVENT TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+	   PERFORM WITH TEST AFTER
+	  	   UNTIL K-ENTER OR K-ESCAPE OR K-L-DBLCLICK
+		   ACCEPT MAIN-SCR
+		   IF K-F2
+		      PERFORM TOGGLE-SORT-RTN THRU TOGGLE-SORT-RTN-END
+		   END-IF
+           END-PERFORM.
+
+	   IF K-ENTER OR K-L-DBLCLICK
+	      INQUIRE LIST-1, SELECTION-INDEX IN C-SUB
+	      MODIFY  LIST-1, QUERY-INDEX = C-SUB
+	      INQUIRE LIST-1, ITEM-VALUE IN WS-REC
+	      IF WS-CB-KEY NOT = SPACES
+		 MOVE WS-CB-KEY TO LINK-CB-KEY
+	 	 MOVE 'Y' TO LINK-OK.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE CB-FILE.
+	   CLOSE CM-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        TOGGLE-SORT-RTN.
+
+	   IF SORT-BY-NAME
+	      MOVE 'C' TO WS-SORT-KEY
+	      MOVE 'Sort: Code' TO WS-SORT-DESC
+           ELSE
+	      MOVE 'N' TO WS-SORT-KEY
+	      MOVE 'Sort: Name' TO WS-SORT-DESC.
+
+      * Re-page from the top of the file under the new sort key.
+	   INITIALIZE CB-KEY, WS-T-REC.
+	   SET K-EVENT TO TRUE.
+	   SET E-SEARCH TO TRUE.
+	   PERFORM LIST-1-RTN THRU LIST-1-END.
+
+        TOGGLE-SORT-RTN-END. EXIT.
+      ********************************************************************
+        LIST-1-RTN.
+
+	   IF NOT K-EVENT GO TO LIST-1-END
+
+	   INQUIRE LIST-1, SELECTION-INDEX IN C-SUB.
+
+	   IF NOT (E-UP OR E-PAGEUP OR E-DOWN OR E-PAGEDOWN OR E-SEARCH)
+	      GO TO LIST-1-END.
+           IF E-UP OR E-PAGEUP
+	      MOVE 1 TO S-SUB
+	   ELSE
+	      MOVE T-SIZE TO S-SUB.
+
+      * Get start key/name, depending on the active sort mode.
+           INITIALIZE WS-T-REC.
+	   IF E-SEARCH
+	      IF SORT-BY-NAME
+		 INQUIRE LIST-1, SEARCH-TEXT IN WS-T-CB-NAME
+	      ELSE
+		 INQUIRE LIST-1, SEARCH-TEXT IN WS-T-CB-KEY
+	      END-IF
+           ELSE
+	      MODIFY LIST-1, QUERY-INDEX = S-SUB,
+	      INQUIRE LIST-1, ITEM-VALUE IN WS-T-REC
+	      IF WS-T-CB-KEY = SPACES
+		 GO TO LIST-1-END.
+
+      * Start file on the active key.
+	   IF SORT-BY-NAME
+	      MOVE WS-T-CB-NAME TO CB-ALT-KEY1
+	      IF E-UP OR E-PAGEUP
+		 START CB-FILE KEY < CB-ALT-KEY1 INVALID
+		       GO TO LIST-1-END
+              ELSE
+		 IF E-SEARCH
+		    START CB-FILE KEY >= CB-ALT-KEY1 INVALID
+			  GO TO LIST-1-END
+                 ELSE
+		    START CB-FILE KEY > CB-ALT-KEY1 INVALID
+			  GO TO LIST-1-END
+                 END-IF
+              END-IF
+           ELSE
+	      MOVE WS-T-CB-KEY TO CB-KEY
+	      IF E-UP OR E-PAGEUP
+		 START CB-FILE KEY < CB-KEY INVALID
+		       GO TO LIST-1-END
+              ELSE
+		 IF E-SEARCH
+		    START CB-FILE KEY >= CB-KEY INVALID
+			  GO TO LIST-1-END
+                 ELSE
+		    START CB-FILE KEY > CB-KEY INVALID
+			  GO TO LIST-1-END
+                 END-IF
+              END-IF.
+
+      * Determine # of records to get.
+	   IF E-UP OR E-DOWN
+	      MOVE 1 TO R-COUNT
+           ELSE
+	      MOVE T-SIZE TO R-COUNT.
+
+      * Get records onto list.
+	   MODIFY LIST-1, MASS-UPDATE = 1.
+	   PERFORM GET-REC THRU GET-REC-END
+		   VARYING S-SUB FROM 1 BY 1 UNTIL S-SUB > R-COUNT.
+           MODIFY LIST-1, MASS-UPDATE = 0.
+
+	   MODIFY LIST-1, QUERY-INDEX = C-SUB.
+	   INQUIRE LIST-1, ITEM-VALUE IN WS-REC.
+	   DISPLAY MAIN-SCR.
+
+       LIST-1-END. EXIT.
+      ********************************************************************
+        GET-REC.
+
+	   IF E-UP OR E-PAGEUP
+	      READ CB-FILE PREVIOUS END
+		   MOVE R-COUNT TO S-SUB GO TO GET-REC-END
+           ELSE
+	      READ CB-FILE NEXT END
+		   MOVE R-COUNT TO S-SUB GO TO GET-REC-END.
+
+      * Clear list if valid seargh.
+           IF  (E-SEARCH OR E-PAGEDOWN) AND S-SUB = 1
+	       MODIFY LIST-1, RESET-LIST = 1.
+
+	   INITIALIZE WS-REC.
+	   MOVE CB-KEY TO WS-CB-KEY.
+	   MOVE CB-NAME TO WS-CB-NAME.
+	   PERFORM COUNT-RTN THRU COUNT-RTN-END.
+
+      * Insert to top/bottom of the list.
+           MOVE 1 TO C-SUB.
+	   IF E-PAGEUP OR E-UP
+              MODIFY LIST-1, INSERTION-INDEX = 1, ITEM-TO-ADD = WS-REC
+           ELSE
+	      MODIFY LIST-1, ITEM-TO-ADD = WS-REC
+	      IF E-DOWN
+	 	 MOVE T-SIZE TO C-SUB.
+
+        GET-REC-END. EXIT.
+      ********************************************************************
+        COUNT-RTN.
+
+      * Tally how many students currently belong to this club, scanning
+      * CM-FILE by the club-first alternate key CM-ALT-KEY1.
+	   MOVE ZEROS TO WS-CB-COUNT.
+	   MOVE CB-KEY TO CM-ALT-CB-KEY.
+	   MOVE LOW-VALUES TO CM-ALT-STD-KEY.
+	   START CM-FILE KEY >= CM-ALT-KEY1 INVALID
+		 GO TO COUNT-RTN-END.
+
+	   MOVE 'N' TO WS-CM-EOF.
+	   PERFORM COUNT-LOOP THRU COUNT-LOOP-END
+		   UNTIL WS-CM-EOF = 'Y'.
+
+        COUNT-RTN-END. EXIT.
+      ********************************************************************
+        COUNT-LOOP.
+
+	   READ CM-FILE NEXT END
+		MOVE 'Y' TO WS-CM-EOF
+		GO TO COUNT-LOOP-END.
+
+	   IF CM-ALT-CB-KEY NOT = CB-KEY
+	      MOVE 'Y' TO WS-CM-EOF
+	      GO TO COUNT-LOOP-END.
+
+	   ADD 1 TO WS-CB-COUNT.
+
+        COUNT-LOOP-END. EXIT.
+
+      **********************************************************************
+
+      * End of program.
