@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.   FMGD.
+
+      * MAINTAIN GUARDIAN/EMERGENCY CONTACT FILE
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2019 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcgd'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdgd'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbgd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+
+        LINKAGE SECTION.
+	01 LINK-STD-KEY		  PIC X(06).
+
+	SCREEN SECTION.
+        01 PROCESS-SCR.
+	   COPY '/v/cps/lib/std/fmmode.scr'.
+	   03 LABEL LINE 02 COL 04 'Student AC#:'.
+	   03 ENTRY-FIELD 3-D ENABLED 0 COL 17 PIC X(06)
+	      USING GD-KEY.
+	   03 LABEL LINE 03 COL 04 'Guardian Name:'.
+	   03 ENTRY-FIELD 3-D ID 101 COL 20 PIC X(40)
+	      USING GD-NAME AUTO.
+	   03 LABEL LINE 04 COL 04 'Relationship:'.
+	   03 ENTRY-FIELD 3-D ID 102 COL 20 PIC X(20)
+	      USING GD-RELATIONSHIP AUTO.
+	   03 LABEL LINE 05 COL 04 'Phone:'.
+	   03 ENTRY-FIELD 3-D ID 103 COL 20 PIC X(15)
+	      USING GD-PHONE AUTO.
+	   03 LABEL LINE 06 COL 04 'Email:'.
+	   03 ENTRY-FIELD 3-D ID 104 COL 20 PIC X(30)
+	      USING GD-EMAIL AUTO.
+
+      *******************************************************************
+       PROCEDURE DIVISION USING LINK-STD-KEY.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcgd'.
+
+        END DECLARATIVES.
+      *******************************************************************
+        BEGIN.
+
+	   MOVE 'N' TO S-RUN.
+	   OPEN I-O GD-FILE.
+
+      * Floating Window
+	   Move 'Guardian / Emergency Contact' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/floatwin.prd'.
+
+	   MOVE 'N' TO S-STATUS-CHECK.
+	   MOVE 'R' TO S-PRS-MODE.
+	   INITIALIZE GD-REC.
+	   MOVE LINK-STD-KEY TO GD-KEY.
+	   READ GD-FILE INVALID
+		MOVE 'A' TO S-PRS-MODE
+		INITIALIZE GD-DETAILS
+		MOVE ZEROS TO GD-PADDING.
+	   MOVE LINK-STD-KEY TO GD-KEY.
+
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO TERMINATION.
+
+	   MOVE 'Y' TO S-RUN.
+           PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE GD-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      **************************************************************
+        0100-MAIN.
+
+	   PERFORM FKEY-RTN THRU FKEY-END.
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY PROCESS-SCR.
+	   ACCEPT  PROCESS-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0190-MAIN.
+
+           IF NOT (K-F8 OR K-ENTER) GO TO 0100-MAIN.
+
+	   IF GD-NAME = SPACES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 101    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   IF GD-PHONE = SPACES
+	      MOVE 200015 TO S-ERROR-CODE
+	      MOVE 103    TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+           PERFORM CONFIRM-RTN THRU CONFIRM-END.
+	   IF S-CONFIRM NOT = 'Y'
+	      GO TO 0100-MAIN.
+
+           IF S-PRS-MODE = 'A' WRITE GD-REC.
+	   IF S-PRS-MODE = 'R' REWRITE GD-REC.
+
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 101 TO S-CONTROL-ID
+	      GO TO 0100-MAIN.
+
+	   MOVE 'N' TO S-RUN.
+
+        0190-MAIN.
+
+	   DESTROY PROCESS-SCR.
+
+        0199-END. EXIT.
+      *******************************************************************
+        FKEY-RTN.
+
+	   MOVE 'yyy4567y9012y4567890' TO S-ACTIVE-FKEY.
+
+           CALL   '/v/cps/lib/std/x-fkey ' USING
+	          S-ACTIVE-FKEY,  S-TOOLBAR, S-BUTTON.
+	   CANCEL '/v/cps/lib/std/x-fkey'.
+           COPY   '/v/cps/lib/std/fmmode.prd'.
+
+	FKEY-END. EXIT.
+
+      ***************************************************************
+
+	  COPY '/v/cps/lib/std/cfirm.prd'.
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      *End of Program.
