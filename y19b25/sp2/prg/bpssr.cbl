@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    BPSSR.
+
+      * SCHEDULED/UNATTENDED STUDENT STATISTIC REPORT EXTRACT & PRINT
+      * AUTHOR		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	9/8/26	-	PAA	SP2 - runs a saved SLSRR
+      *					filter (RPT-FILE, RPT-PIPE='2')
+      *					through PSSSR/PTSSR with no screen
+      *					interaction once confirmed, for
+      *					unattended overnight printing.
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrpt'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrpt'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrpt'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-RUN-NAME	PIC X(15).
+	  03 WS-PROG-KEY	PIC X(30) VALUE SPACES.
+	  03 WS-BATCH-YES	PIC X(01) VALUE 'Y'.
+
+      * Laid out to match PSSSR's LINK-MISC parameter exactly.
+       01 WS-PSSSR-MISC.
+	  03 WS-P-CY-S-KEY	PIC X(04).
+	  03 WS-P-CY-E-KEY	PIC X(04).
+	  03 WS-P-RC-S-KEY	PIC X(04).
+	  03 WS-P-RC-E-KEY	PIC X(04).
+	  03 WS-P-RG-S-KEY	PIC X(04).
+	  03 WS-P-RG-E-KEY	PIC X(04).
+	  03 WS-P-GENDER	PIC 9(02).
+	  03 WS-P-GENDER2 REDEFINES WS-P-GENDER
+				PIC 9(01) OCCURS 2.
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02 'Saved Filter Name:'.
+	  03 ENTRY-FIELD 3-D ID 101 LINE 02 COL + 2 PIC X(15)
+	     USING WS-RUN-NAME.
+	  03 LABEL LINE 04 COL 02
+	     'Run Scheduled Student Statistic Extract & Print?'.
+	  03 LABEL LINE 04 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 102 LINE 04 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcrpt'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+
+	   CALL		'/z/y19b25/sp2/lib/std/f-gttid'
+			USING S-DATA-ID
+	   CANCEL 	'/z/y19b25/sp2/lib/std/f-gttid'.
+
+	   MOVE 'Scheduled Student Statistic Extract & Print' TO
+		S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   MOVE 'N' TO S-RUN.
+
+	   IF WS-RUN-NAME = SPACES
+	      MOVE 200015 TO S-ERROR-CODE
+	      GO TO 0199-END.
+
+	   PERFORM LOAD-FILTER-RTN THRU LOAD-FILTER-RTN-END.
+	   IF S-OK NOT = 'Y'
+	      GO TO 0199-END.
+
+	   PERFORM RUN-PIPELINE-RTN THRU RUN-PIPELINE-RTN-END.
+
+        0199-END. EXIT.
+
+      ********************************************************************
+      * Look up the saved filter under RPT-PIPE = '2' (the SLSRR/SSR
+      * pipeline) and carry its fields into the same LINK-MISC layout
+      * PSSSR expects, the same way SLSRR would have if a person had
+      * sat down and filled in SELECT-SCR by hand.
+        LOAD-FILTER-RTN.
+
+	   MOVE 'Y' TO S-OK.
+	   OPEN INPUT RPT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      MOVE 'N' TO S-OK
+	      GO TO LOAD-FILTER-RTN-END.
+
+	   MOVE '2'		TO RPT-PIPE.
+	   MOVE WS-RUN-NAME	TO RPT-NAME.
+	   READ RPT-FILE INVALID
+		MOVE 'N' TO S-OK.
+	   CLOSE RPT-FILE.
+	   IF S-OK NOT = 'Y'
+	      GO TO LOAD-FILTER-RTN-END.
+
+	   MOVE RPT-CY-S-KEY	TO WS-P-CY-S-KEY.
+	   MOVE RPT-CY-E-KEY	TO WS-P-CY-E-KEY.
+	   MOVE RPT-RC-S-KEY	TO WS-P-RC-S-KEY.
+	   MOVE RPT-RC-E-KEY	TO WS-P-RC-E-KEY.
+	   MOVE RPT-RG-S-KEY	TO WS-P-RG-S-KEY.
+	   MOVE RPT-RG-E-KEY	TO WS-P-RG-E-KEY.
+	   MOVE RPT-GENDER	TO WS-P-GENDER.
+
+        LOAD-FILTER-RTN-END. EXIT.
+
+      ********************************************************************
+        RUN-PIPELINE-RTN.
+
+	   CALL   '/z/y19b25/sp2/prg/psssr'
+		  USING S-DATA-ID, WS-PSSSR-MISC, S-OK.
+	   CANCEL '/z/y19b25/sp2/prg/psssr'.
+	   IF S-OK NOT = 'Y'
+	      GO TO RUN-PIPELINE-RTN-END.
+
+	   CALL   '/z/y19b25/sp2/prg/ptssr'
+		  USING WS-PROG-KEY, S-DATA-ID, WS-BATCH-YES.
+	   CANCEL '/z/y19b25/sp2/prg/ptssr'.
+
+        RUN-PIPELINE-RTN-END. EXIT.
+
+      ********************************************************************
+	   COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
