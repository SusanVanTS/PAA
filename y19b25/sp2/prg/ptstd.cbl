@@ -4,8 +4,22 @@
       * PRINT STUDENT FILE
       * AUTHOR		DATE	TYPE	A/C	NOTES
       * VAN TZE SHAN	4/9/19	-	PAA	SP2
+      * VAN TZE SHAN	9/8/26	+	PAA	SP2 - save/reuse named
+      *					filter sets off RPT-FILE so the
+      *					extract-and-print pipeline can be
+      *					kicked off unattended (see BPSTD).
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrpt'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrpt'.
 
         WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrpt'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 	   COPY '/v/cps/lib/std/fkey.def'.
 	   COPY RESOURCE '/v/cps/lib/icon/help.jpg'.
@@ -14,7 +28,7 @@
 	  03 START-KEY		PIC X(08).
 	  03 END-KEY		PIC X(08).
 	  03 WS-GENDER		PIC 9(02).
-	  03 WS-GENDER2 REDEFINES WS-GENDER 
+	  03 WS-GENDER2 REDEFINES WS-GENDER
 				PIC 9(01) OCCURS 2.
 	  03 AGE-S-KEY		PIC 9(02).
 	  03 AGE-E-KEY 		PIC 9(02).
@@ -24,9 +38,25 @@
 	  03 RC-E-KEY		PIC X(04).
 	  03 RG-S-KEY           PIC X(04).
 	  03 RG-E-KEY           PIC X(04).
+	  03 HT-S-KEY		PIC 9(03)V9(02).
+	  03 HT-E-KEY		PIC 9(03)V9(02).
+	  03 WT-S-KEY		PIC 9(03)V9(02).
+	  03 WT-E-KEY		PIC 9(03)V9(02).
+      * Age-as-of date - lines up with LINK-MISC's trailing field on
+      * PSSTD so eligibility filters can be age-as-of-event-date, not
+      * only age-as-of-today. Zero means "as of today", same as before.
+	  03 ASOF-DATE		PIC 9(08).
 	  03 REPORT-TYPE-KEY 	PIC X(01).
 	  03 SORT-MODE-KEY	PIC X(01).
 
+       01 WS-DATE		PIC X(01).
+
+      * Save-a-named-filter controls for the unattended overnight run.
+       01 WS-SAVE-MISC.
+	  03 WS-SAVE-NAME	PIC X(15).
+	  03 WS-SAVE-REQ	PIC X(01).
+	  03 WS-BATCH-NO	PIC X(01) VALUE 'N'.
+
        LINKAGE SECTION.
        01 LINK-PROG-KEY		PIC X(30).
 
@@ -102,13 +132,33 @@
 	     BITMAP-NUMBER = 1
 	     TERMINATION-VALUE = 111.
 	  03 LABEL COL + 3 'to'.
-	  03 ENTRY-FIELD 3-D ID 112 COL + 3 PIC X(02) 
+	  03 ENTRY-FIELD 3-D ID 112 COL + 3 PIC X(02)
 		   USING RG-E-KEY AUTO.
 	  03 PUSH-BUTTON 'F10 - Help Table' NO-TAB
 	     COL + 1.5 LINES 13 BITMAP
 	     BITMAP-HANDLE S-BITMAP
 	     BITMAP-NUMBER = 1
 	     TERMINATION-VALUE = 112.
+	  03 LABEL LINE 08 COL 4 'Height:'.
+	  03 ENTRY-FIELD 3-D ID 113 COL 18 PIC ZZ9.99
+		   USING HT-S-KEY AUTO.
+	  03 LABEL COL + 3 'to'.
+	  03 ENTRY-FIELD 3-D ID 114 COL + 3 PIC ZZ9.99
+		   USING HT-E-KEY AUTO.
+	  03 LABEL LINE 09 COL 4 'Weight:'.
+	  03 ENTRY-FIELD 3-D ID 115 COL 18 PIC ZZ9.99
+		   USING WT-S-KEY AUTO.
+	  03 LABEL COL + 3 'to'.
+	  03 ENTRY-FIELD 3-D ID 116 COL + 3 PIC ZZ9.99
+		   USING WT-E-KEY AUTO.
+	  03 LABEL LINE 10 COL 4 'Save Filter As:'.
+	  03 ENTRY-FIELD 3-D ID 117 COL 18 PIC X(15)
+		   USING WS-SAVE-NAME.
+	  03 PUSH-BUTTON 'Save Filter' NO-TAB LINE 10 COL + 2
+	     LINES 1.2 SIZE 14 TERMINATION-VALUE = 118.
+	  03 LABEL LINE 11 COL 4 'Age As Of (DDMMYYYY, 0=Today):'.
+	  03 ENTRY-FIELD 3-D ID 119 COL 36 PIC 9(08)
+		   USING ASOF-DATE AUTO.
           COPY '/v/cps/lib/std/ptbtn.scr'.
 
        01 SRPT-SCR.
@@ -116,9 +166,18 @@
           03 RADIO-BUTTON LINE + 0.2 COL 17
 	     GROUP = 2 GROUP-VALUE = 1 VALUE REPORT-TYPE-KEY.
           03 LABEL LINE - 0.2 COL + 1 'Simple'.
-	  03 RADIO-BUTTON LINE + 0.2 COL + 3.7 
+	  03 RADIO-BUTTON LINE + 0.2 COL + 3.7
 	     GROUP = 2 GROUP-VALUE = 2 VALUE REPORT-TYPE-KEY.
           03 LABEL LINE - 0.2 COL + 1 'Detail'.
+	  03 RADIO-BUTTON LINE + 0.2 COL + 3.7
+	     GROUP = 2 GROUP-VALUE = 3 VALUE REPORT-TYPE-KEY.
+          03 LABEL LINE - 0.2 COL + 1 'CSV'.
+	  03 RADIO-BUTTON LINE + 0.2 COL + 3.7
+	     GROUP = 2 GROUP-VALUE = 4 VALUE REPORT-TYPE-KEY.
+          03 LABEL LINE - 0.2 COL + 1 'Accounting Export'.
+	  03 RADIO-BUTTON LINE + 0.2 COL + 3.7
+	     GROUP = 2 GROUP-VALUE = 5 VALUE REPORT-TYPE-KEY.
+          03 LABEL LINE - 0.2 COL + 1 'Mailing Labels'.
 	  03 LABEL LINE 03 COL 04 'Sort Mode:'.
 	  03 RADIO-BUTTON LINE + 0.2 COL + 5
 	     GROUP = 3 GROUP-VALUE = 1 VALUE SORT-MODE-KEY.
@@ -139,12 +198,19 @@
       ********************************************************************
        PROCEDURE DIVISION.
       ********************************************************************
-        BEGIN. 
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcrpt'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
 
 	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
 	   MOVE 'N' TO S-RUN.
-	  
-	   CALL		'/z/y19b25/sp2/lib/std/f-gttid' 
+
+	   CALL		'/z/y19b25/sp2/lib/std/f-gttid'
 			USING S-DATA-ID
            CANCEL 	'/z/y19b25/sp2/lib/std/f-gttid'
 
@@ -155,17 +221,32 @@
 	   CALL 'W$BITMAP' USING
 	        WBITMAP-LOAD, 'help.jpg' GIVING S-BITMAP.
 
-           INITIALIZE WS-MISC.
+      * RPT-FILE is assumed to already exist, the same as
+      * STDH-FILE/CFGH-FILE; create it on the fly the first time this
+      * is run so a missing saved-filter file does not block the
+      * screen from opening.
+	   OPEN I-O RPT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      OPEN OUTPUT RPT-FILE
+	      CLOSE RPT-FILE
+	      OPEN I-O RPT-FILE.
+
+           INITIALIZE WS-MISC, WS-SAVE-MISC.
+	   MOVE 'N' TO WS-BATCH-NO.
 	   MOVE 'Y' TO S-RUN.
 	   MOVE 11 TO WS-GENDER.
 	   MOVE 1  TO AGE-S-KEY.
 	   MOVE 99 TO AGE-E-KEY.
+	   MOVE ZEROS  TO HT-S-KEY, WT-S-KEY.
+	   MOVE 999.99 TO HT-E-KEY, WT-E-KEY.
 	   MOVE 1  TO REPORT-TYPE-KEY.
 	   MOVE 1  TO SORT-MODE-KEY.
 	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
  
         TERMINATION.
 	   CLOSE WINDOW S-WINDOW.
+	   CLOSE RPT-FILE.
 	   EXIT PROGRAM.
 	   STOP RUN.
 
@@ -245,7 +326,15 @@
               END-IF
 	      GO TO 0100-MAIN.
 
-           IF NOT K-ENTER GO TO 0100-MAIN.
+           IF NOT (K-ENTER OR KEY-STATUS = 118) GO TO 0100-MAIN.
+
+	   MOVE 'N' TO WS-SAVE-REQ.
+	   IF KEY-STATUS = 118
+	      MOVE 'Y' TO WS-SAVE-REQ
+	      IF WS-SAVE-NAME = SPACES
+		 MOVE 200015 TO S-ERROR-CODE
+		 MOVE 117    TO S-CONTROL-ID
+		 GO TO 0100-MAIN.
  
 	   IF END-KEY NOT = SPACES AND
 	      START-KEY > END-KEY
@@ -277,11 +366,34 @@
 		 GO TO 0100-MAIN.
 
 	      IF RG-E-KEY NOT = SPACES AND
-		 RG-S-KEY > RG-E-KEY 
+		 RG-S-KEY > RG-E-KEY
 		 MOVE 100035	TO S-ERROR-CODE
 		 MOVE 110       TO S-CONTROL-ID
 		 GO TO 0100-MAIN.
 
+	      IF HT-S-KEY > HT-E-KEY
+		 MOVE 100035	TO S-ERROR-CODE
+		 MOVE 113       TO S-CONTROL-ID
+		 GO TO 0100-MAIN.
+
+	      IF WT-S-KEY > WT-E-KEY
+		 MOVE 100035	TO S-ERROR-CODE
+		 MOVE 115       TO S-CONTROL-ID
+		 GO TO 0100-MAIN.
+
+      * ASOF-DATE is optional - zero means age-as-of-today, same as
+      * always. Only validate it when the user actually keyed a date.
+	      IF ASOF-DATE NOT = ZEROS
+		 MOVE 'D' TO WS-DATE
+		 CALL	'/z/y19b25/sp2/lib/std/f-ckdate'
+			USING WS-DATE, ASOF-DATE, S-ERROR-CODE
+		 CANCEL	'/z/y19b25/sp2/lib/std/f-ckdate'
+		 IF S-ERROR-CODE NOT = ZEROS
+		    MOVE 119	 TO S-CONTROL-ID
+		    MOVE 100020	 TO S-ERROR-CODE
+		    GO TO 0100-MAIN
+		 END-IF.
+
               IF START-KEY = SPACES
 		 MOVE LOW-VALUE TO START-KEY.
 
@@ -312,12 +424,13 @@
               IF RG-E-KEY = SPACES
 		 MOVE HIGH-VALUE TO RG-E-KEY.
 
-              CALL 	'/z/y19b25/sp2/prg/psstd'
-			USING S-DATA-ID, WS-MISC, S-OK
-              CANCEL	'/z/y19b25/sp2/prg/psstd'.
-              IF S-OK NOT = 'Y'
-		 GO TO 0190-MAIN.
-              
+	      IF WS-SAVE-REQ NOT = 'Y'
+                 CALL 	  '/z/y19b25/sp2/prg/psstd'
+			  USING S-DATA-ID, WS-MISC, S-OK
+                 CANCEL	  '/z/y19b25/sp2/prg/psstd'
+                 IF S-OK NOT = 'Y'
+		    GO TO 0190-MAIN.
+
 	      PERFORM SRPT-RTN THRU SRPT-RTN-END.
 
 	0190-MAIN.
@@ -341,8 +454,8 @@
         SRPT-RTN.
 	   
 	   MOVE 'Select Report Type'	TO S-WINDOW-TITLE2.
-	   DISPLAY FLOATING WINDOW 
-	   LINES 7 SIZE 86 CELL SIZE = ENTRY-FIELD FONT SEPARATE
+	   DISPLAY FLOATING WINDOW
+	   LINES 7 SIZE 100 CELL SIZE = ENTRY-FIELD FONT SEPARATE
 	   TITLE-BAR MODAL NO SCROLL NO WRAP
 	   TITLE S-WINDOW-TITLE2
 	   POP-UP S-WINDOW2.
@@ -359,13 +472,28 @@
 	   IF NOT (K-ENTER OR KEY-STATUS = 113)
 		  GO TO SRPT-SUB.
 
+           IF WS-SAVE-REQ = 'Y'
+	      PERFORM SAVE-FILTER-RTN THRU SAVE-FILTER-RTN-END
+	      GO TO SRPT-SUB.
+
            EVALUATE REPORT-TYPE-KEY
 	     WHEN 1 	CALL 	'/z/y19b25/sp2/prg/ptstd1'
-	     		USING LINK-PROG-KEY, S-DATA-ID, SORT-MODE-KEY
+	     		USING LINK-PROG-KEY, S-DATA-ID, SORT-MODE-KEY,
+			      WS-BATCH-NO
                   	CANCEL	'/z/y19b25/sp2/prg/ptstd1'
 	     WHEN 2 	CALL 	'/z/y19b25/sp2/prg/ptstd2'
+	     		USING LINK-PROG-KEY, S-DATA-ID, SORT-MODE-KEY,
+			      WS-BATCH-NO
+                  	CANCEL	'/z/y19b25/sp2/prg/ptstd2'
+	     WHEN 3 	CALL 	'/z/y19b25/sp2/prg/ptstd3'
+	     		USING LINK-PROG-KEY, S-DATA-ID, SORT-MODE-KEY
+                  	CANCEL	'/z/y19b25/sp2/prg/ptstd3'
+	     WHEN 4 	CALL 	'/z/y19b25/sp2/prg/ptstd4'
+	     		USING LINK-PROG-KEY, S-DATA-ID, SORT-MODE-KEY
+                  	CANCEL	'/z/y19b25/sp2/prg/ptstd4'
+	     WHEN 5 	CALL 	'/z/y19b25/sp2/prg/ptstd5'
 	     		USING LINK-PROG-KEY, S-DATA-ID, SORT-MODE-KEY
-                  	CANCEL	'/z/y19b25/sp2/prg/ptstd2'.
+                  	CANCEL	'/z/y19b25/sp2/prg/ptstd5'.
            GO TO SRPT-SUB.
 
         SRPT-ESC.
@@ -374,8 +502,45 @@
 	   MOVE 101 TO S-CONTROL-ID.
 
         SRPT-RTN-END. EXIT.
-      
-      
+
+      ********************************************************************
+      * Save the current filter + report/sort selections under
+      * WS-SAVE-NAME so BPSTD can rerun this exact extract-and-print
+      * pipeline unattended, without anyone sitting down at this
+      * screen to fill it in again.
+        SAVE-FILTER-RTN.
+
+	   MOVE '1'		TO RPT-PIPE.
+	   MOVE WS-SAVE-NAME	TO RPT-NAME.
+	   READ RPT-FILE INVALID
+		CONTINUE
+	   END-READ.
+
+	   MOVE START-KEY	TO RPT-START-KEY.
+	   MOVE END-KEY		TO RPT-END-KEY.
+	   MOVE WS-GENDER	TO RPT-GENDER.
+	   MOVE AGE-S-KEY	TO RPT-AGE-S-KEY.
+	   MOVE AGE-E-KEY	TO RPT-AGE-E-KEY.
+	   MOVE CY-S-KEY	TO RPT-CY-S-KEY.
+	   MOVE CY-E-KEY	TO RPT-CY-E-KEY.
+	   MOVE RC-S-KEY	TO RPT-RC-S-KEY.
+	   MOVE RC-E-KEY	TO RPT-RC-E-KEY.
+	   MOVE RG-S-KEY	TO RPT-RG-S-KEY.
+	   MOVE RG-E-KEY	TO RPT-RG-E-KEY.
+	   MOVE HT-S-KEY	TO RPT-HT-S-KEY.
+	   MOVE HT-E-KEY	TO RPT-HT-E-KEY.
+	   MOVE WT-S-KEY	TO RPT-WT-S-KEY.
+	   MOVE WT-E-KEY	TO RPT-WT-E-KEY.
+	   MOVE REPORT-TYPE-KEY TO RPT-REPORT-TYPE.
+	   MOVE SORT-MODE-KEY	TO RPT-SORT-MODE.
+	   MOVE ASOF-DATE	TO RPT-ASOF-DATE.
+
+	   WRITE RPT-REC INVALID
+		 REWRITE RPT-REC
+	   END-WRITE.
+
+        SAVE-FILTER-RTN-END. EXIT.
+
       ********************************************************************
           COPY '/v/cps/lib/std/errmsg.prd'.
 
