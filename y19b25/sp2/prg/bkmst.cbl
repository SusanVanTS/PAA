@@ -0,0 +1,563 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    BKMST.
+
+      * BACKUP & VERIFY MASTER FILES
+      * AUTHOR		DATE	 TYPE	A/C	NOTES
+      * VAN TZE SHAN 	9/8/2026 -	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcbkmst'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdbkmst'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbbkmst'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-BKDATE		PIC 9(08).
+	  03 WS-COMMAND		PIC X(80).
+	  03 WS-STATUS		PIC 9(02).
+	  03 WS-SRC-COUNT	PIC 9(06).
+	  03 WS-BKU-COUNT	PIC 9(06).
+	  03 WS-EOF		PIC X(01).
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: MASTER FILE BACKUP & VERIFY'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(46) VALUE
+	     'FILE         SOURCE   BACKUP   RESULT'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(40) VALUE
+	     '------------ -------- -------- --------'.
+
+       01 PRT-DETAIL.
+	  03 PRT-FILE-NAME	PIC X(12).
+	  03 FIL		PIC X(01).
+	  03 PRT-SRC-COUNT	PIC Z(07)9.
+	  03 FIL		PIC X(01).
+	  03 PRT-BKU-COUNT	PIC Z(07)9.
+	  03 FIL		PIC X(01).
+	  03 PRT-RESULT		PIC X(08).
+
+       01 PRT-END.
+	  03 FIL		PIC X(24) VALUE
+	     'BACKUP LOCATION DATE  :'.
+	  03 PRT-END-DATE	PIC 9(08).
+	  03 FIL		PIC X(08) VALUE SPACE.
+	  03 FIL		PIC X(10) VALUE 'TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02
+	     'Run Master File Backup & Verify?'.
+	  03 LABEL LINE 02 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 101 LINE 02 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dccfig'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcbkmst'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+
+	   MOVE 'Master File Backup & Verify' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   MOVE 'N' TO S-RUN.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   ACCEPT WS-BKDATE FROM CENTURY-DATE.
+
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   PERFORM BKUP-STD-RTN  THRU BKUP-STD-RTN-END.
+	   PERFORM BKUP-CY-RTN   THRU BKUP-CY-RTN-END.
+	   PERFORM BKUP-RC-RTN   THRU BKUP-RC-RTN-END.
+	   PERFORM BKUP-RG-RTN   THRU BKUP-RG-RTN-END.
+	   PERFORM BKUP-CFIG-RTN THRU BKUP-CFIG-RTN-END.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+      * STD-FILE is counted, copied to a dated backup name and the
+      * backup re-opened and counted so a corrupted copy is caught now
+      * rather than when an actual restore is attempted.
+        BKUP-STD-RTN.
+
+	   MOVE ZEROS TO WS-SRC-COUNT.
+	   OPEN INPUT STD-FILE.
+	   MOVE LOW-VALUES TO STD-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START STD-FILE KEY >= STD-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM STD-COUNT-LOOP THRU STD-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE STD-FILE.
+
+	   MOVE SPACES TO BKU-STD-DATANAME.
+	   STRING 'backup/STD-FILE.' WS-BKDATE
+		  DELIMITED BY SIZE INTO BKU-STD-DATANAME.
+	   STRING 'cp STD-FILE ' BKU-STD-DATANAME
+		  DELIMITED BY SIZE INTO WS-COMMAND.
+	   CALL   'SYSTEM' USING WS-COMMAND GIVING WS-STATUS.
+	   CANCEL 'SYSTEM'.
+
+	   MOVE ZEROS TO WS-BKU-COUNT.
+	   OPEN INPUT BKU-STD-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      GO TO STD-RESULT-RTN.
+
+	   MOVE LOW-VALUES TO BKU-STD-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START BKU-STD-FILE KEY >= BKU-STD-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM BKU-STD-COUNT-LOOP THRU BKU-STD-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE BKU-STD-FILE.
+
+	STD-RESULT-RTN.
+	   MOVE 'STD-FILE'    TO PRT-FILE-NAME.
+	   MOVE WS-SRC-COUNT  TO PRT-SRC-COUNT.
+	   MOVE WS-BKU-COUNT  TO PRT-BKU-COUNT.
+	   IF WS-SRC-COUNT = WS-BKU-COUNT
+	      MOVE 'OK'       TO PRT-RESULT
+	   ELSE
+	      MOVE 'MISMATCH' TO PRT-RESULT.
+	   PERFORM PRT-DETAIL-RTN THRU PRT-DETAIL-RTN-END.
+
+        BKUP-STD-RTN-END. EXIT.
+
+      ********************************************************************
+        STD-COUNT-LOOP.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO STD-COUNT-LOOP-END.
+	   ADD 1 TO WS-SRC-COUNT.
+
+        STD-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        BKU-STD-COUNT-LOOP.
+
+	   READ BKU-STD-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO BKU-STD-COUNT-LOOP-END.
+	   ADD 1 TO WS-BKU-COUNT.
+
+        BKU-STD-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        BKUP-CY-RTN.
+
+	   MOVE ZEROS TO WS-SRC-COUNT.
+	   OPEN INPUT CY-FILE.
+	   MOVE LOW-VALUES TO CY-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START CY-FILE KEY >= CY-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM CY-COUNT-LOOP THRU CY-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE CY-FILE.
+
+	   MOVE SPACES TO BKU-CY-DATANAME.
+	   STRING 'backup/CY-FILE.' WS-BKDATE
+		  DELIMITED BY SIZE INTO BKU-CY-DATANAME.
+	   STRING 'cp CY-FILE ' BKU-CY-DATANAME
+		  DELIMITED BY SIZE INTO WS-COMMAND.
+	   CALL   'SYSTEM' USING WS-COMMAND GIVING WS-STATUS.
+	   CANCEL 'SYSTEM'.
+
+	   MOVE ZEROS TO WS-BKU-COUNT.
+	   OPEN INPUT BKU-CY-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      GO TO CY-RESULT-RTN.
+
+	   MOVE LOW-VALUES TO BKU-CY-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START BKU-CY-FILE KEY >= BKU-CY-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM BKU-CY-COUNT-LOOP THRU BKU-CY-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE BKU-CY-FILE.
+
+	CY-RESULT-RTN.
+	   MOVE 'CY-FILE'     TO PRT-FILE-NAME.
+	   MOVE WS-SRC-COUNT  TO PRT-SRC-COUNT.
+	   MOVE WS-BKU-COUNT  TO PRT-BKU-COUNT.
+	   IF WS-SRC-COUNT = WS-BKU-COUNT
+	      MOVE 'OK'       TO PRT-RESULT
+	   ELSE
+	      MOVE 'MISMATCH' TO PRT-RESULT.
+	   PERFORM PRT-DETAIL-RTN THRU PRT-DETAIL-RTN-END.
+
+        BKUP-CY-RTN-END. EXIT.
+
+      ********************************************************************
+        CY-COUNT-LOOP.
+
+	   READ CY-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO CY-COUNT-LOOP-END.
+	   ADD 1 TO WS-SRC-COUNT.
+
+        CY-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        BKU-CY-COUNT-LOOP.
+
+	   READ BKU-CY-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO BKU-CY-COUNT-LOOP-END.
+	   ADD 1 TO WS-BKU-COUNT.
+
+        BKU-CY-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        BKUP-RC-RTN.
+
+	   MOVE ZEROS TO WS-SRC-COUNT.
+	   OPEN INPUT RC-FILE.
+	   MOVE LOW-VALUES TO RC-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START RC-FILE KEY >= RC-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM RC-COUNT-LOOP THRU RC-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE RC-FILE.
+
+	   MOVE SPACES TO BKU-RC-DATANAME.
+	   STRING 'backup/RC-FILE.' WS-BKDATE
+		  DELIMITED BY SIZE INTO BKU-RC-DATANAME.
+	   STRING 'cp RC-FILE ' BKU-RC-DATANAME
+		  DELIMITED BY SIZE INTO WS-COMMAND.
+	   CALL   'SYSTEM' USING WS-COMMAND GIVING WS-STATUS.
+	   CANCEL 'SYSTEM'.
+
+	   MOVE ZEROS TO WS-BKU-COUNT.
+	   OPEN INPUT BKU-RC-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      GO TO RC-RESULT-RTN.
+
+	   MOVE LOW-VALUES TO BKU-RC-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START BKU-RC-FILE KEY >= BKU-RC-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM BKU-RC-COUNT-LOOP THRU BKU-RC-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE BKU-RC-FILE.
+
+	RC-RESULT-RTN.
+	   MOVE 'RC-FILE'     TO PRT-FILE-NAME.
+	   MOVE WS-SRC-COUNT  TO PRT-SRC-COUNT.
+	   MOVE WS-BKU-COUNT  TO PRT-BKU-COUNT.
+	   IF WS-SRC-COUNT = WS-BKU-COUNT
+	      MOVE 'OK'       TO PRT-RESULT
+	   ELSE
+	      MOVE 'MISMATCH' TO PRT-RESULT.
+	   PERFORM PRT-DETAIL-RTN THRU PRT-DETAIL-RTN-END.
+
+        BKUP-RC-RTN-END. EXIT.
+
+      ********************************************************************
+        RC-COUNT-LOOP.
+
+	   READ RC-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO RC-COUNT-LOOP-END.
+	   ADD 1 TO WS-SRC-COUNT.
+
+        RC-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        BKU-RC-COUNT-LOOP.
+
+	   READ BKU-RC-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO BKU-RC-COUNT-LOOP-END.
+	   ADD 1 TO WS-BKU-COUNT.
+
+        BKU-RC-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        BKUP-RG-RTN.
+
+	   MOVE ZEROS TO WS-SRC-COUNT.
+	   OPEN INPUT RG-FILE.
+	   MOVE LOW-VALUES TO RG-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START RG-FILE KEY >= RG-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM RG-COUNT-LOOP THRU RG-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE RG-FILE.
+
+	   MOVE SPACES TO BKU-RG-DATANAME.
+	   STRING 'backup/RG-FILE.' WS-BKDATE
+		  DELIMITED BY SIZE INTO BKU-RG-DATANAME.
+	   STRING 'cp RG-FILE ' BKU-RG-DATANAME
+		  DELIMITED BY SIZE INTO WS-COMMAND.
+	   CALL   'SYSTEM' USING WS-COMMAND GIVING WS-STATUS.
+	   CANCEL 'SYSTEM'.
+
+	   MOVE ZEROS TO WS-BKU-COUNT.
+	   OPEN INPUT BKU-RG-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      GO TO RG-RESULT-RTN.
+
+	   MOVE LOW-VALUES TO BKU-RG-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START BKU-RG-FILE KEY >= BKU-RG-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM BKU-RG-COUNT-LOOP THRU BKU-RG-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE BKU-RG-FILE.
+
+	RG-RESULT-RTN.
+	   MOVE 'RG-FILE'     TO PRT-FILE-NAME.
+	   MOVE WS-SRC-COUNT  TO PRT-SRC-COUNT.
+	   MOVE WS-BKU-COUNT  TO PRT-BKU-COUNT.
+	   IF WS-SRC-COUNT = WS-BKU-COUNT
+	      MOVE 'OK'       TO PRT-RESULT
+	   ELSE
+	      MOVE 'MISMATCH' TO PRT-RESULT.
+	   PERFORM PRT-DETAIL-RTN THRU PRT-DETAIL-RTN-END.
+
+        BKUP-RG-RTN-END. EXIT.
+
+      ********************************************************************
+        RG-COUNT-LOOP.
+
+	   READ RG-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO RG-COUNT-LOOP-END.
+	   ADD 1 TO WS-SRC-COUNT.
+
+        RG-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        BKU-RG-COUNT-LOOP.
+
+	   READ BKU-RG-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO BKU-RG-COUNT-LOOP-END.
+	   ADD 1 TO WS-BKU-COUNT.
+
+        BKU-RG-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        BKUP-CFIG-RTN.
+
+	   MOVE ZEROS TO WS-SRC-COUNT.
+	   OPEN INPUT CFIG-FILE.
+	   MOVE LOW-VALUES TO CFIG-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START CFIG-FILE KEY >= CFIG-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM CFIG-COUNT-LOOP THRU CFIG-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE CFIG-FILE.
+
+	   MOVE SPACES TO BKU-CFIG-DATANAME.
+	   STRING 'backup/CFIG-FILE.' WS-BKDATE
+		  DELIMITED BY SIZE INTO BKU-CFIG-DATANAME.
+	   STRING 'cp CFIG-FILE ' BKU-CFIG-DATANAME
+		  DELIMITED BY SIZE INTO WS-COMMAND.
+	   CALL   'SYSTEM' USING WS-COMMAND GIVING WS-STATUS.
+	   CANCEL 'SYSTEM'.
+
+	   MOVE ZEROS TO WS-BKU-COUNT.
+	   OPEN INPUT BKU-CFIG-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      MOVE 'N' TO S-STATUS-CHECK
+	      GO TO CFIG-RESULT-RTN.
+
+	   MOVE LOW-VALUES TO BKU-CFIG-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START BKU-CFIG-FILE KEY >= BKU-CFIG-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM BKU-CFIG-COUNT-LOOP THRU BKU-CFIG-COUNT-LOOP-END
+		   UNTIL WS-EOF = 'Y'.
+	   CLOSE BKU-CFIG-FILE.
+
+	CFIG-RESULT-RTN.
+	   MOVE 'CFIG-FILE'   TO PRT-FILE-NAME.
+	   MOVE WS-SRC-COUNT  TO PRT-SRC-COUNT.
+	   MOVE WS-BKU-COUNT  TO PRT-BKU-COUNT.
+	   IF WS-SRC-COUNT = WS-BKU-COUNT
+	      MOVE 'OK'       TO PRT-RESULT
+	   ELSE
+	      MOVE 'MISMATCH' TO PRT-RESULT.
+	   PERFORM PRT-DETAIL-RTN THRU PRT-DETAIL-RTN-END.
+
+        BKUP-CFIG-RTN-END. EXIT.
+
+      ********************************************************************
+        CFIG-COUNT-LOOP.
+
+	   READ CFIG-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO CFIG-COUNT-LOOP-END.
+	   ADD 1 TO WS-SRC-COUNT.
+
+        CFIG-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        BKU-CFIG-COUNT-LOOP.
+
+	   READ BKU-CFIG-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO BKU-CFIG-COUNT-LOOP-END.
+	   ADD 1 TO WS-BKU-COUNT.
+
+        BKU-CFIG-COUNT-LOOP-END. EXIT.
+
+      ********************************************************************
+        PRT-DETAIL-RTN.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        PRT-DETAIL-RTN-END. EXIT.
+
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE WS-BKDATE	TO PRT-END-DATE.
+	   MOVE PRT-START-HHMM	TO PRT-END-HHMM.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
