@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID.    PTUSE.
+
+      * COUNTRY/RACE/RELIGION CODE USAGE REPORT
+      * AUTHOR		DATE	TYPE	A/C	NOTES
+      * VAN TZE SHAN	9/8/26	-	PAA	SP2 - lists every CY/RC/RG
+      *					code with its current STD-FILE
+      *					reference count, so a bulk recode
+      *					or cleanup can see at a glance
+      *					which codes are safe to retire
+      *					without tripping F-CKSON one
+      *					code at a time.
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY '/v/cps/lib/std/fcprint'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/v/cps/lib/std/fdprint'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+	   COPY '/v/cps/lib/std/fkey.def'.
+	   COPY '/v/cps/lib/std/dbprint'.
+
+       01 WS-MISC.
+	  03 S-ANSWER		PIC X(01) VALUE 'N'.
+	     88 VALID-ANSWER	VALUE 'Y', 'y', 'N', 'n'.
+	  03 WS-EOF		PIC X(01).
+	  03 WS-STD-EOF		PIC X(01).
+	  03 WS-TYPE-LBL	PIC X(08).
+	  03 WS-CUR-CODE	PIC X(04).
+	  03 WS-CUR-NAME	PIC X(20).
+	  03 WS-STUDENTS	PIC 9(07) COMP.
+
+       01 PRT-HEADER.
+	  03 PRT-COMPNAME	PIC X(50).
+	  03 FIL		PIC X(07) VALUE 'DATE :'.
+	  03 PRT-SYS-DMY	PIC 99/99/9999.
+	  03 FIL		PIC X(02).
+	  03 FIL		PIC X(07) VALUE 'PAGE :'.
+	  03 PRT-PAGE-COUNT	PIC 9(04).
+
+       01 PRT-HEADER2.
+	  03 FIL		PIC X(50) VALUE
+	     'REPORT TITLE: CODE USAGE REPORT'.
+	  03 FIL		PIC X(07) VALUE 'TIME :'.
+	  03 PRT-START-HHMM	PIC X(07).
+
+       01 PRT-HEADER3.
+	  03 FIL		PIC X(52) VALUE
+	     'NO.   TYPE     CODE NAME                 STUDENTS'.
+
+       01 PRT-LINE.
+	  03 FIL		PIC X(52) VALUE
+	     '----- -------- ---- -------------------- --------'.
+
+       01 PRT-NEXT-PAGE.
+	  03 FIL		PIC X(16) VALUE
+	     '* CONTINUE PAGE'.
+	  03 PRT-PAGE-COUNT2	PIC 9(04).
+	  03 FIL		PIC X(02) VALUE '*'.
+
+       01 PRT-DETAIL.
+	  03 PRT-REC-COUNT	PIC Z(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-TYPE		PIC X(08).
+	  03 FIL		PIC X(01).
+	  03 PRT-CODE		PIC X(04).
+	  03 FIL		PIC X(01).
+	  03 PRT-NAME		PIC X(20).
+	  03 FIL		PIC X(01).
+	  03 PRT-STUDENTS	PIC ZZZ,ZZ9.
+
+       01 PRT-END.
+	  03 FIL		PIC X(20) VALUE
+	     'TOTAL CODES LISTED :'.
+	  03 PRT-END-COUNT	PIC Z(04).
+	  03 FIL		PIC X(08) VALUE SPACE.
+	  03 FIL		PIC X(10) VALUE 'TIME :'.
+	  03 PRT-END-HHMM	PIC X(07).
+
+       SCREEN SECTION.
+       01 SELECT-SCR.
+	  03 LABEL LINE 02 COL 02
+	     'Run Code Usage Report?'.
+	  03 LABEL LINE 02 COL + 2 '[ ] [Y/N]'.
+	  03 ENTRY-FIELD 3-D ID 101 LINE 02 COL + 21 PIC X(01)
+	     USING S-ANSWER BELL UPPER.
+
+      ********************************************************************
+       PROCEDURE DIVISION.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dccy'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrc'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcrg'.
+	   COPY '/z/y19b25/sp2/lib/fd/dcstd'.
+	   COPY '/v/cps/lib/std/dcprint'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+        BEGIN.
+
+	   SET ENVIRONMENT 'PA-USER-ID' TO 'y19b25'.
+	   MOVE 'N' TO S-RUN.
+	   OPEN INPUT CY-FILE, RC-FILE, RG-FILE, STD-FILE.
+
+	   MOVE 'Code Usage Report' TO S-WINDOW-TITLE.
+	   COPY '/v/cps/lib/std/ptwin.prd'.
+
+	   MOVE 'Y' TO S-RUN.
+	   PERFORM 0100-MAIN THRU 0199-END UNTIL S-RUN = 'N'.
+
+        TERMINATION.
+	   CLOSE WINDOW S-WINDOW.
+	   CLOSE CY-FILE, RC-FILE, RG-FILE, STD-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+        0100-MAIN.
+
+	   PERFORM ERROR-RTN THRU ERROR-END.
+	   DISPLAY SELECT-SCR.
+	   ACCEPT  SELECT-SCR.
+	   MOVE 4 TO ACCEPT-CONTROL.
+
+	   IF K-ESCAPE
+	      MOVE 'N' TO S-RUN GO TO 0199-END.
+
+	   IF NOT K-ENTER GO TO 0100-MAIN.
+
+	   IF NOT VALID-ANSWER
+	      GO TO 0100-MAIN.
+
+	   IF S-ANSWER NOT = 'Y'
+	      MOVE 'N' TO S-RUN
+	      GO TO 0199-END.
+
+	   MOVE 80 TO S-PRT-COL.
+	   COPY '/v/cps/lib/std/print.prd'.
+	   IF PRINT-DATANAME = SPACE
+	      GO TO 0199-END.
+
+	   OPEN OUTPUT PRINT-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO 0199-END.
+
+	   MOVE ZEROS TO S-REC-COUNT.
+	   WRITE PRINT-REC FROM S-INIT-STRING AFTER 0.
+	   MOVE 'Y' TO S-FIRST-PRINT.
+	   PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   PERFORM CY-SCAN-RTN THRU CY-SCAN-RTN-END.
+	   PERFORM RC-SCAN-RTN THRU RC-SCAN-RTN-END.
+	   PERFORM RG-SCAN-RTN THRU RG-SCAN-RTN-END.
+
+	   PERFORM PRT-ENDING THRU PRT-ENDING-END.
+
+	   CLOSE PRINT-FILE.
+
+	0199-END. EXIT.
+
+      ********************************************************************
+        CY-SCAN-RTN.
+
+	   MOVE LOW-VALUES TO CY-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START CY-FILE KEY >= CY-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM CY-RTN THRU CY-RTN-END UNTIL WS-EOF = 'Y'.
+
+        CY-SCAN-RTN-END. EXIT.
+      ********************************************************************
+        CY-RTN.
+
+	   READ CY-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO CY-RTN-END.
+
+	   MOVE 'COUNTRY' TO WS-TYPE-LBL.
+	   MOVE CY-KEY    TO WS-CUR-CODE.
+	   MOVE CY-NAME   TO WS-CUR-NAME.
+
+	   MOVE ZEROS  TO WS-STUDENTS.
+	   MOVE CY-KEY TO STD-CY-KEY.
+	   START STD-FILE KEY >= STD-ALT-KEY1 INVALID
+		 GO TO CY-COUNT-END.
+	   MOVE 'N' TO WS-STD-EOF.
+	   PERFORM CY-COUNT-LOOP THRU CY-COUNT-LOOP-END
+		   UNTIL WS-STD-EOF = 'Y'.
+        CY-COUNT-END.
+
+	   PERFORM PRINT-FOUND-RTN THRU PRINT-FOUND-RTN-END.
+
+        CY-RTN-END. EXIT.
+      ********************************************************************
+        CY-COUNT-LOOP.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-STD-EOF
+		GO TO CY-COUNT-LOOP-END.
+
+	   IF STD-CY-KEY NOT = CY-KEY
+	      MOVE 'Y' TO WS-STD-EOF
+	      GO TO CY-COUNT-LOOP-END.
+
+	   ADD 1 TO WS-STUDENTS.
+
+        CY-COUNT-LOOP-END. EXIT.
+      ********************************************************************
+        RC-SCAN-RTN.
+
+	   MOVE LOW-VALUES TO RC-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START RC-FILE KEY >= RC-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM RC-RTN THRU RC-RTN-END UNTIL WS-EOF = 'Y'.
+
+        RC-SCAN-RTN-END. EXIT.
+      ********************************************************************
+        RC-RTN.
+
+	   READ RC-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO RC-RTN-END.
+
+	   MOVE 'RACE'  TO WS-TYPE-LBL.
+	   MOVE RC-KEY  TO WS-CUR-CODE.
+	   MOVE RC-NAME TO WS-CUR-NAME.
+
+	   MOVE ZEROS  TO WS-STUDENTS.
+	   MOVE RC-KEY TO STD-RC-KEY.
+	   START STD-FILE KEY >= STD-ALT-KEY2 INVALID
+		 GO TO RC-COUNT-END.
+	   MOVE 'N' TO WS-STD-EOF.
+	   PERFORM RC-COUNT-LOOP THRU RC-COUNT-LOOP-END
+		   UNTIL WS-STD-EOF = 'Y'.
+        RC-COUNT-END.
+
+	   PERFORM PRINT-FOUND-RTN THRU PRINT-FOUND-RTN-END.
+
+        RC-RTN-END. EXIT.
+      ********************************************************************
+        RC-COUNT-LOOP.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-STD-EOF
+		GO TO RC-COUNT-LOOP-END.
+
+	   IF STD-RC-KEY NOT = RC-KEY
+	      MOVE 'Y' TO WS-STD-EOF
+	      GO TO RC-COUNT-LOOP-END.
+
+	   ADD 1 TO WS-STUDENTS.
+
+        RC-COUNT-LOOP-END. EXIT.
+      ********************************************************************
+        RG-SCAN-RTN.
+
+	   MOVE LOW-VALUES TO RG-KEY.
+	   MOVE 'N' TO WS-EOF.
+	   START RG-FILE KEY >= RG-KEY INVALID
+		 MOVE 'Y' TO WS-EOF.
+	   PERFORM RG-RTN THRU RG-RTN-END UNTIL WS-EOF = 'Y'.
+
+        RG-SCAN-RTN-END. EXIT.
+      ********************************************************************
+        RG-RTN.
+
+	   READ RG-FILE NEXT END
+		MOVE 'Y' TO WS-EOF
+		GO TO RG-RTN-END.
+
+	   MOVE 'RELIGION' TO WS-TYPE-LBL.
+	   MOVE RG-KEY     TO WS-CUR-CODE.
+	   MOVE RG-NAME    TO WS-CUR-NAME.
+
+	   MOVE ZEROS  TO WS-STUDENTS.
+	   MOVE RG-KEY TO STD-RG-KEY.
+	   START STD-FILE KEY >= STD-ALT-KEY3 INVALID
+		 GO TO RG-COUNT-END.
+	   MOVE 'N' TO WS-STD-EOF.
+	   PERFORM RG-COUNT-LOOP THRU RG-COUNT-LOOP-END
+		   UNTIL WS-STD-EOF = 'Y'.
+        RG-COUNT-END.
+
+	   PERFORM PRINT-FOUND-RTN THRU PRINT-FOUND-RTN-END.
+
+        RG-RTN-END. EXIT.
+      ********************************************************************
+        RG-COUNT-LOOP.
+
+	   READ STD-FILE NEXT END
+		MOVE 'Y' TO WS-STD-EOF
+		GO TO RG-COUNT-LOOP-END.
+
+	   IF STD-RG-KEY NOT = RG-KEY
+	      MOVE 'Y' TO WS-STD-EOF
+	      GO TO RG-COUNT-LOOP-END.
+
+	   ADD 1 TO WS-STUDENTS.
+
+        RG-COUNT-LOOP-END. EXIT.
+      ********************************************************************
+        PRINT-FOUND-RTN.
+
+	   IF LINAGE-COUNTER > 58
+	      PERFORM PRT-CONTROL THRU PRT-CONTROL-END.
+
+	   INITIALIZE PRT-DETAIL.
+	   ADD 1		TO S-REC-COUNT.
+	   MOVE S-REC-COUNT	TO PRT-REC-COUNT.
+	   MOVE WS-TYPE-LBL	TO PRT-TYPE.
+	   MOVE WS-CUR-CODE	TO PRT-CODE.
+	   MOVE WS-CUR-NAME	TO PRT-NAME.
+	   MOVE WS-STUDENTS	TO PRT-STUDENTS.
+
+	   WRITE PRINT-REC FROM PRT-DETAIL.
+
+        PRINT-FOUND-RTN-END. EXIT.
+      ********************************************************************
+        PRT-CONTROL.
+
+	   IF S-FIRST-PRINT = 'Y'
+	      MOVE 'N' TO S-FIRST-PRINT
+	      CALL   '/v/cps/lib/std/f-dmyhm' USING
+		     PRT-SYS-DMY, PRT-START-HHMM
+	      CANCEL '/v/cps/lib/std/f-dmyhm'
+	      MOVE 'PRESTIGE ATLANTIC' TO PRT-COMPNAME
+	      MOVE 1			TO S-PAGE-COUNT
+	   ELSE
+	      ADD 1		TO S-PAGE-COUNT
+	      MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT2
+	      WRITE PRINT-REC FROM PRT-NEXT-PAGE AFTER 2
+	      WRITE PRINT-REC FROM SPACE AFTER PAGE
+	   END-IF.
+
+	   MOVE S-PAGE-COUNT TO PRT-PAGE-COUNT.
+	   WRITE PRINT-REC FROM PRT-HEADER.
+	   WRITE PRINT-REC FROM PRT-HEADER2.
+	   WRITE PRINT-REC FROM PRT-HEADER3 AFTER 2.
+	   WRITE PRINT-REC FROM PRT-LINE.
+
+	PRT-CONTROL-END. EXIT.
+      ********************************************************************
+        PRT-ENDING.
+
+	   CALL   '/v/cps/lib/std/f-dmyhm' USING
+		  PRT-SYS-DMY, PRT-START-HHMM
+	   CANCEL '/v/cps/lib/std/f-dmyhm'.
+
+	   MOVE S-REC-COUNT TO PRT-END-COUNT.
+	   COMPUTE S-LINE = 62 - LINAGE-COUNTER.
+	   WRITE PRINT-REC FROM PRT-END AFTER S-LINE.
+
+        PRT-ENDING-END. EXIT.
+      ********************************************************************
+	  COPY '/v/cps/lib/std/errmsg.prd'.
+
+      * End of program.
