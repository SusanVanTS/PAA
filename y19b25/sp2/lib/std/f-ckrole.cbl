@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID. F-CKROLE.
+
+      * CHECK OPERATOR ADMIN ROLE
+      * AUTHOR 		DATE	TYPE	A/C	NOTES
+      * VANTZESHAN	9/8/26	-	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY	'/z/y19b25/sp2/lib/fd/fcopr'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdopr'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbopr'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+
+       01 WS-OPERATOR	PIC X(08).
+
+       LINKAGE SECTION.
+       01 LINK-OK	PIC X(01).
+
+      ********************************************************************
+       PROCEDURE DIVISION USING LINK-OK.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcopr'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+	BEGIN.
+
+      * An operator with no matching OPR-FILE record (including the
+      * whole file being empty before the first admin is ever keyed
+      * in) is treated as non-admin - access is denied unless someone
+      * has explicitly been flagged.
+	   MOVE 'N' TO LINK-OK.
+	   ACCEPT WS-OPERATOR FROM ENVIRONMENT 'PA-USER-ID'.
+
+	   OPEN INPUT OPR-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO TERMINATION.
+
+	   MOVE WS-OPERATOR TO OPR-ID.
+	   READ OPR-FILE NOT INVALID
+	      IF OPR-IS-ADMIN
+	         MOVE 'Y' TO LINK-OK
+	      END-IF
+	   END-READ.
+
+        TERMINATION.
+	   CLOSE OPR-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      * End of program.
