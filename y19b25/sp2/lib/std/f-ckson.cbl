@@ -9,19 +9,31 @@
 	INPUT-OUTPUT SECTION.
 	 FILE-CONTROL.
 	   COPY	'/z/y19b25/sp2/lib/fd/fcstd'.
+	   COPY	'/z/y19b25/sp2/lib/fd/fccm'.
+	   COPY	'/z/y19b25/sp2/lib/fd/fcer'.
 
        DATA DIVISION.
 	FILE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/fdstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/fdcm'.
+	   COPY '/z/y19b25/sp2/lib/fd/fder'.
 
         WORKING-STORAGE SECTION.
 	   COPY '/z/y19b25/sp2/lib/fd/dbstd'.
+	   COPY '/z/y19b25/sp2/lib/fd/dbcm'.
+	   COPY '/z/y19b25/sp2/lib/fd/dber'.
 	   COPY '/v/cps/lib/std/stdvar.def'.
 
        01 WS-TYPE	PIC X(02).
 
        01 WS-KEY	PIC X(02).
 
+       01 WS-CB-KEY	PIC X(04).
+
+       01 WS-EV-KEY	PIC X(04).
+
+       01 WS-LC-KEY	PIC X(04).
+
        LINKAGE SECTION.
        01 LINK-TYPE	PIC X(02).
        01 LINK-KEY	PIC X(04).
@@ -41,17 +53,24 @@
 
 	   INITIALIZE WS-TYPE, LINK-OK.
 	   OPEN INPUT STD-FILE.
+	   OPEN INPUT CM-FILE.
+	   OPEN INPUT ER-FILE.
 	   MOVE 'Y' TO LINK-OK.
 	   MOVE LINK-TYPE TO WS-TYPE.
-	   MOVE LINK-KEY TO WS-KEY.
-           
+	   MOVE LINK-KEY TO WS-KEY, WS-CB-KEY, WS-EV-KEY, WS-LC-KEY.
+
 	   EVALUATE LINK-TYPE
 	    WHEN 'cy'	PERFORM CY-RTN THRU CY-RTN-END
 	    WHEN 'rc'	PERFORM RC-RTN THRU RC-RTN-END
-	    WHEN 'rg'	PERFORM RG-RTN THRU RG-RTN-END.
+	    WHEN 'rg'	PERFORM RG-RTN THRU RG-RTN-END
+	    WHEN 'cb'	PERFORM CB-RTN THRU CB-RTN-END
+	    WHEN 'ev'	PERFORM EV-RTN THRU EV-RTN-END
+	    WHEN 'lc'	PERFORM LC-RTN THRU LC-RTN-END.
 
         TERMINATION.
 	   CLOSE STD-FILE.
+	   CLOSE CM-FILE.
+	   CLOSE ER-FILE.
 	   EXIT PROGRAM.
 	   STOP RUN.
 
@@ -103,6 +122,56 @@
              END-READ.
 
         RG-RTN-END. EXIT.
+      ********************************************************************
+        CB-RTN.
+
+           INITIALIZE CM-REC.
+	   MOVE WS-CB-KEY TO CM-ALT-CB-KEY.
+	   MOVE LOW-VALUES TO CM-ALT-STD-KEY.
+	   START CM-FILE KEY >= CM-ALT-KEY1 INVALID
+	     NOT INVALID
+	     READ CM-FILE NEXT END
+		  NOT END
+		  IF WS-CB-KEY = CM-ALT-CB-KEY
+		     MOVE 'N' TO LINK-OK
+		     GO TO CB-RTN-END
+		  END-IF
+             END-READ.
+
+        CB-RTN-END. EXIT.
+      ********************************************************************
+        EV-RTN.
+
+           INITIALIZE ER-REC.
+	   MOVE WS-EV-KEY TO ER-ALT-EV-KEY.
+	   MOVE LOW-VALUES TO ER-ALT-STD-KEY.
+	   START ER-FILE KEY >= ER-ALT-KEY1 INVALID
+	     NOT INVALID
+	     READ ER-FILE NEXT END
+		  NOT END
+		  IF WS-EV-KEY = ER-ALT-EV-KEY
+		     MOVE 'N' TO LINK-OK
+		     GO TO EV-RTN-END
+		  END-IF
+             END-READ.
+
+        EV-RTN-END. EXIT.
+      ********************************************************************
+        LC-RTN.
+
+           INITIALIZE STD-REC.
+	   MOVE WS-LC-KEY TO STD-POSTCODE.
+	   START STD-FILE KEY >= STD-ALT-KEY6 INVALID
+	     NOT INVALID
+	     READ STD-FILE NEXT END
+		  NOT END
+		  IF WS-LC-KEY = STD-POSTCODE
+		     MOVE 'N' TO LINK-OK
+		     GO TO LC-RTN-END
+		  END-IF
+             END-READ.
+
+        LC-RTN-END. EXIT.
 
       * End of program
 
