@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID.   F-GTBDAY.
+
+      * Subroutine to get # of days until a student's next birthday.
+      * Author   Date     Type A/C    Notes
+      * Van Tze Shan  9/8/2019 WO   PAA     Coding
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-DAY-TABLE.
+           03 WS-NO                   PIC X(36) VALUE
+              '000031059090120151181212243273304334'.
+           03 WS-DAY REDEFINES WS-NO  PIC 9(03) OCCURS 12 TIMES.
+
+        01 WS-TODAY.
+           03 WS-TODAY-YYYY           PIC 9(04).
+           03 WS-TODAY-MM             PIC 9(02).
+           03 WS-TODAY-DD             PIC 9(02).
+
+        01 WS-DOB.
+           03 WS-DOB-DD                PIC 9(02).
+           03 WS-DOB-MM                PIC 9(02).
+           03 WS-DOB-YYYY               PIC 9(04).
+
+        01 WS-MISC.
+           03 WS-BDAY-YYYY            PIC 9(04).
+           03 WS-SUB                  PIC 9(02).
+           03 WS-MTH                  PIC 9(02).
+           03 WS-LEAP-YEAR-COUNT      PIC 9(04).
+
+      * Gregorian leap-year test: divisible by 4, except centuries
+      * (divisible by 100) unless also divisible by 400.
+           03 WS-L4-DIV               PIC 9(04).
+           03 WS-L4-REM               PIC 9(01).
+              88 LEAP-DIV-4           VALUE 0.
+           03 WS-L100-DIV             PIC 9(04).
+           03 WS-L100-REM             PIC 9(02).
+              88 LEAP-DIV-100         VALUE 0.
+           03 WS-L400-DIV             PIC 9(04).
+           03 WS-L400-REM             PIC 9(03).
+              88 LEAP-DIV-400         VALUE 0.
+           03 WS-LEAP-SW              PIC X(01).
+              88 GREGORIAN-LEAP-YEAR  VALUE 'Y'.
+           03 OCCURS 2 TIMES.
+              05 WS-YYYYMMDD.
+                 07 WS-YYYY           PIC 9(04).
+                 07 WS-MM             PIC 9(02).
+                 07 WS-DD             PIC 9(02).
+              05 WS-DAY-COUNT         PIC S9(07).
+
+        LINKAGE SECTION.
+        01 LINK-DOB-DMY               PIC 9(08).
+        01 LINK-DAYS-TO-BDAY          PIC S9(04).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LINK-DOB-DMY, LINK-DAYS-TO-BDAY.
+
+      * LINK-DOB-DMY is stored ddmmyyyy, the same digit order as
+      * STD-DOB-DMY on the student master.
+
+        BEGIN.
+
+           INITIALIZE LINK-DAYS-TO-BDAY.
+           ACCEPT WS-TODAY FROM CENTURY-DATE.
+           MOVE LINK-DOB-DMY TO WS-DOB.
+
+      * Assume the birthday falls later this year; if that turns out
+      * to already be behind today, push it out to next year instead.
+           MOVE WS-TODAY-YYYY TO WS-BDAY-YYYY.
+           MOVE WS-BDAY-YYYY  TO WS-YYYY(1).
+           MOVE WS-DOB-MM     TO WS-MM(1).
+           MOVE WS-DOB-DD     TO WS-DD(1).
+           MOVE WS-TODAY      TO WS-YYYYMMDD(2).
+
+           PERFORM GET-TOTAL-DAY THRU GET-TOTAL-DAY-END
+                VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 2.
+
+           IF WS-DAY-COUNT(1) < WS-DAY-COUNT(2)
+              ADD 1 TO WS-BDAY-YYYY
+              MOVE WS-BDAY-YYYY TO WS-YYYY(1)
+              MOVE 1 TO WS-SUB
+              PERFORM GET-TOTAL-DAY THRU GET-TOTAL-DAY-END.
+
+           COMPUTE LINK-DAYS-TO-BDAY = WS-DAY-COUNT(1) - WS-DAY-COUNT(2).
+
+        TERMINATION.
+           EXIT PROGRAM.
+           STOP RUN.
+
+      ******************************************************************
+        GET-TOTAL-DAY.
+
+           DIVIDE WS-YYYY(WS-SUB) BY 4
+              GIVING WS-L4-DIV REMAINDER WS-L4-REM.
+           DIVIDE WS-YYYY(WS-SUB) BY 100
+              GIVING WS-L100-DIV REMAINDER WS-L100-REM.
+           DIVIDE WS-YYYY(WS-SUB) BY 400
+              GIVING WS-L400-DIV REMAINDER WS-L400-REM.
+
+           COMPUTE WS-LEAP-YEAR-COUNT =
+                   WS-L4-DIV - WS-L100-DIV + WS-L400-DIV.
+
+           MOVE 'N' TO WS-LEAP-SW.
+           IF (LEAP-DIV-4 AND NOT LEAP-DIV-100) OR LEAP-DIV-400
+              MOVE 'Y' TO WS-LEAP-SW.
+
+           IF GREGORIAN-LEAP-YEAR AND WS-MM(WS-SUB) < 3
+              SUBTRACT 1 FROM WS-LEAP-YEAR-COUNT.
+
+           MOVE WS-MM(WS-SUB) TO WS-MTH.
+           COMPUTE WS-DAY-COUNT(WS-SUB) = WS-YYYY(WS-SUB) * 365 +
+                   WS-LEAP-YEAR-COUNT + WS-DAY(WS-MTH) + WS-DD(WS-SUB).
+
+        GET-TOTAL-DAY-END. EXIT.
+
+      * End of Program.
