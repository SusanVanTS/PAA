@@ -26,8 +26,20 @@
            03 WS-MTH                  PIC 9(02).
            03 WS-COMP-MTH             PIC S9(07).
            03 WS-LEAP-YEAR-COUNT      PIC 9(04).
-           03 WS-REMAIN               PIC 9(01).
-              88 LEAP-YEAR            VALUE 0.
+
+      * Gregorian leap-year test: divisible by 4, except centuries
+      * (divisible by 100) unless also divisible by 400.
+           03 WS-L4-DIV               PIC 9(04).
+           03 WS-L4-REM               PIC 9(01).
+              88 LEAP-DIV-4           VALUE 0.
+           03 WS-L100-DIV             PIC 9(04).
+           03 WS-L100-REM             PIC 9(02).
+              88 LEAP-DIV-100         VALUE 0.
+           03 WS-L400-DIV             PIC 9(04).
+           03 WS-L400-REM             PIC 9(03).
+              88 LEAP-DIV-400         VALUE 0.
+           03 WS-LEAP-SW              PIC X(01).
+              88 GREGORIAN-LEAP-YEAR  VALUE 'Y'.
            03 OCCURS 2 TIMES.
               05 WS-YYYYMMDD.
                  07 WS-YYYY           PIC 9(04).
@@ -79,10 +91,21 @@
       ******************************************************************
         GET-TOTAL-DAY.
 
-           DIVIDE WS-YYYY(WS-SUB) BY 4 GIVING WS-LEAP-YEAR-COUNT 
-                                       REMAINDER WS-REMAIN.   
-            
-           IF LEAP-YEAR AND WS-MM(WS-SUB) < 3
+           DIVIDE WS-YYYY(WS-SUB) BY 4
+              GIVING WS-L4-DIV REMAINDER WS-L4-REM.
+           DIVIDE WS-YYYY(WS-SUB) BY 100
+              GIVING WS-L100-DIV REMAINDER WS-L100-REM.
+           DIVIDE WS-YYYY(WS-SUB) BY 400
+              GIVING WS-L400-DIV REMAINDER WS-L400-REM.
+
+           COMPUTE WS-LEAP-YEAR-COUNT =
+                   WS-L4-DIV - WS-L100-DIV + WS-L400-DIV.
+
+           MOVE 'N' TO WS-LEAP-SW.
+           IF (LEAP-DIV-4 AND NOT LEAP-DIV-100) OR LEAP-DIV-400
+              MOVE 'Y' TO WS-LEAP-SW.
+
+           IF GREGORIAN-LEAP-YEAR AND WS-MM(WS-SUB) < 3
               SUBTRACT 1 FROM WS-LEAP-YEAR-COUNT.
 
            MOVE WS-MM(WS-SUB) TO WS-MTH.
