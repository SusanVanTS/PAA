@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID.   F-GTAGEA.
+
+      * Subroutine to get age as-of an arbitrary date (eligibility
+      * checks that need "how old on event date", not "how old today").
+      * A variant entry point on F-GTAGE's day-count/leap-year logic,
+      * taking the as-of date as a parameter instead of always reading
+      * CENTURY-DATE.
+      * Author		Date	Type A/C	Notes
+      * Van Tze Shan	9/8/2026 WO  PAA	Coding
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-DAY-TABLE.
+           03 WS-NO                   PIC X(36) VALUE
+              '000031059090120151181212243273304334'.
+           03 WS-DAY REDEFINES WS-NO  PIC 9(03) OCCURS 12 TIMES.
+
+        01 WS-MISC.
+           03 WS-YYYYMMDD1.
+	      05 WS-YYYY1	      PIC 9(04).
+	      05 WS-MM1		      PIC 9(02).
+	      05 WS-DD1		      PIC 9(02).
+           03 WS-YYYYMMDD2.
+	      05 WS-YYYY2	      PIC 9(04).
+	      05 WS-MM2		      PIC 9(02).
+	      05 WS-DD2		      PIC 9(02).
+           03 WS-SUB                  PIC 9(02).
+           03 WS-MTH                  PIC 9(02).
+           03 WS-COMP-MTH             PIC S9(07).
+           03 WS-LEAP-YEAR-COUNT      PIC 9(04).
+
+      * Gregorian leap-year test: divisible by 4, except centuries
+      * (divisible by 100) unless also divisible by 400.
+           03 WS-L4-DIV               PIC 9(04).
+           03 WS-L4-REM               PIC 9(01).
+              88 LEAP-DIV-4           VALUE 0.
+           03 WS-L100-DIV             PIC 9(04).
+           03 WS-L100-REM             PIC 9(02).
+              88 LEAP-DIV-100         VALUE 0.
+           03 WS-L400-DIV             PIC 9(04).
+           03 WS-L400-REM             PIC 9(03).
+              88 LEAP-DIV-400         VALUE 0.
+           03 WS-LEAP-SW              PIC X(01).
+              88 GREGORIAN-LEAP-YEAR  VALUE 'Y'.
+           03 OCCURS 2 TIMES.
+              05 WS-YYYYMMDD.
+                 07 WS-YYYY           PIC 9(04).
+                 07 WS-MM             PIC 9(02).
+                 07 WS-DD             PIC 9(02).
+              05 WS-DAY-COUNT         PIC S9(07).
+
+        LINKAGE SECTION.
+        01 LINK-DATE1                 PIC 9(08).
+        01 LINK-ASOF-DATE             PIC 9(08).
+        01 LINK-AGE	              PIC 9(02).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LINK-DATE1, LINK-ASOF-DATE, LINK-AGE.
+
+      * LINK-DATE1/LINK-ASOF-DATE are both stored ddmmyyyy, the same
+      * digit order as STD-DOB-DMY.
+
+        BEGIN.
+
+           INITIALIZE LINK-AGE.
+           MOVE LINK-ASOF-DATE TO WS-YYYYMMDD2.
+	   CALL   '/v/cps/lib/std/f-cvdmy' USING WS-YYYYMMDD2
+	   CANCEL '/v/cps/lib/std/f-cvdmy'.
+
+           MOVE LINK-DATE1 TO WS-YYYYMMDD1.
+                CALL   '/v/cps/lib/std/f-cvdmy' USING WS-YYYYMMDD1
+                CANCEL '/v/cps/lib/std/f-cvdmy'
+
+           MOVE WS-YYYYMMDD1 TO WS-YYYYMMDD(01).
+           MOVE WS-YYYYMMDD2 TO WS-YYYYMMDD(02).
+
+           IF (WS-YYYY1 > (WS-YYYY2 - 100)) AND
+	      (WS-YYYY1 < WS-YYYY2)
+              PERFORM GET-TOTAL-DAY THRU GET-TOTAL-DAY-END
+		   VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 2
+              COMPUTE LINK-AGE =
+		   (WS-DAY-COUNT(2) - WS-DAY-COUNT(1))/365.
+
+        TERMINATION.
+           EXIT PROGRAM.
+           STOP RUN.
+
+      ******************************************************************
+        GET-TOTAL-DAY.
+
+           DIVIDE WS-YYYY(WS-SUB) BY 4
+              GIVING WS-L4-DIV REMAINDER WS-L4-REM.
+           DIVIDE WS-YYYY(WS-SUB) BY 100
+              GIVING WS-L100-DIV REMAINDER WS-L100-REM.
+           DIVIDE WS-YYYY(WS-SUB) BY 400
+              GIVING WS-L400-DIV REMAINDER WS-L400-REM.
+
+           COMPUTE WS-LEAP-YEAR-COUNT =
+                   WS-L4-DIV - WS-L100-DIV + WS-L400-DIV.
+
+           MOVE 'N' TO WS-LEAP-SW.
+           IF (LEAP-DIV-4 AND NOT LEAP-DIV-100) OR LEAP-DIV-400
+              MOVE 'Y' TO WS-LEAP-SW.
+
+           IF GREGORIAN-LEAP-YEAR AND WS-MM(WS-SUB) < 3
+              SUBTRACT 1 FROM WS-LEAP-YEAR-COUNT.
+
+           MOVE WS-MM(WS-SUB) TO WS-MTH.
+           COMPUTE WS-DAY-COUNT(WS-SUB) = WS-YYYY(WS-SUB) * 365 +
+                   WS-LEAP-YEAR-COUNT + WS-DAY(WS-MTH) + WS-DD(WS-SUB).
+
+        GET-TOTAL-DAY-END. EXIT.
+
+      * End of Program.
