@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+	PROGRAM-ID. F-EDLOCK.
+
+      * CLAIM/RELEASE AN EDIT LOCK FOR MAINTENANCE SCREENS
+      * AUTHOR 		DATE	TYPE	A/C	NOTES
+      * VANTZESHAN	9/8/26	-	PAA	SP2
+
+       ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	 FILE-CONTROL.
+	   COPY '/z/y19b25/sp2/lib/fd/fcedlk'.
+
+       DATA DIVISION.
+	FILE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/fdedlk'.
+
+        WORKING-STORAGE SECTION.
+	   COPY '/z/y19b25/sp2/lib/fd/dbedlk'.
+	   COPY '/v/cps/lib/std/stdvar.def'.
+
+       01 WS-OPERATOR	PIC X(08).
+       01 WS-TODAY-DMY	PIC 9(08).
+
+       LINKAGE SECTION.
+       01 LINK-PROG	PIC X(08).
+       01 LINK-RECKEY	PIC X(08).
+       01 LINK-MODE	PIC X(01).
+	  88 LINK-CLAIM		VALUE 'C'.
+	  88 LINK-RELEASE	VALUE 'R'.
+	  88 LINK-FORCE		VALUE 'F'.
+       01 LINK-USER	PIC X(08).
+       01 LINK-OK	PIC X(01).
+
+      ********************************************************************
+       PROCEDURE DIVISION USING LINK-PROG, LINK-RECKEY, LINK-MODE,
+					LINK-USER, LINK-OK.
+
+	DECLARATIVES.
+
+	   COPY '/z/y19b25/sp2/lib/fd/dcedlk'.
+
+        END DECLARATIVES.
+
+      ********************************************************************
+	BEGIN.
+
+	   MOVE 'N' TO LINK-OK.
+	   MOVE SPACES TO LINK-USER.
+	   ACCEPT WS-OPERATOR FROM ENVIRONMENT 'PA-USER-ID'.
+
+	   OPEN I-O EDLK-FILE.
+	   IF S-STATUS-CHECK = 'Y'
+	      GO TO TERMINATION.
+
+	   MOVE LINK-PROG   TO EDLK-PROG.
+	   MOVE LINK-RECKEY TO EDLK-RECKEY.
+	   ACCEPT WS-TODAY-DMY FROM CENTURY-DATE.
+
+	   IF LINK-RELEASE
+	      PERFORM RELEASE-RTN THRU RELEASE-RTN-END
+	      GO TO TERMINATION.
+
+	   IF LINK-FORCE
+	      PERFORM FORCE-RELEASE-RTN THRU FORCE-RELEASE-RTN-END
+	      GO TO TERMINATION.
+
+	   PERFORM CLAIM-RTN THRU CLAIM-RTN-END.
+
+        TERMINATION.
+	   CLOSE EDLK-FILE.
+	   EXIT PROGRAM.
+	   STOP RUN.
+
+      ********************************************************************
+      * A record already held by another operator is left untouched and
+      * LINK-OK comes back 'N' with LINK-USER telling who has it; no
+      * record, one already held by this same operator (re-entering the
+      * same key), or one stamped with a claim date earlier than today
+      * (a session that crashed or was force-closed before it could
+      * release it - EDLK-OPERATOR is never reset by anything else, so
+      * a claim left over from a previous day can only mean the owning
+      * session is gone), is (re)claimed for WS-OPERATOR. A same-day
+      * stale claim is not auto-reclaimed; FMOPR's force-unlock action
+      * (LINK-MODE 'F') is the way out of that case.
+        CLAIM-RTN.
+
+	   MOVE 'N' TO S-STATUS-CHECK.
+	   READ EDLK-FILE INVALID
+	      MOVE WS-OPERATOR TO EDLK-OPERATOR
+	      MOVE WS-TODAY-DMY TO EDLK-CLAIM-DMY
+	      WRITE EDLK-REC
+	      MOVE 'Y' TO LINK-OK
+	      GO TO CLAIM-RTN-END.
+
+	   IF EDLK-OPERATOR = WS-OPERATOR OR EDLK-OPERATOR = SPACES
+	      OR EDLK-CLAIM-DMY NOT = WS-TODAY-DMY
+	      MOVE WS-OPERATOR  TO EDLK-OPERATOR
+	      MOVE WS-TODAY-DMY TO EDLK-CLAIM-DMY
+	      REWRITE EDLK-REC
+	      MOVE 'Y' TO LINK-OK
+	   ELSE
+	      MOVE EDLK-OPERATOR TO LINK-USER.
+
+        CLAIM-RTN-END. EXIT.
+
+      ********************************************************************
+        RELEASE-RTN.
+
+	   MOVE 'N' TO S-STATUS-CHECK.
+	   READ EDLK-FILE NOT INVALID
+	      IF EDLK-OPERATOR = WS-OPERATOR
+		 DELETE EDLK-FILE
+	      END-IF
+	   END-READ.
+	   MOVE 'Y' TO LINK-OK.
+
+        RELEASE-RTN-END. EXIT.
+
+      ********************************************************************
+      * Admin override - releases whatever claim is on EDLK-RECKEY no
+      * matter who holds it, for the same-day-stale case CLAIM-RTN
+      * will not clear on its own. Safe to call when nothing is held.
+        FORCE-RELEASE-RTN.
+
+	   MOVE 'N' TO S-STATUS-CHECK.
+	   READ EDLK-FILE NOT INVALID
+	      DELETE EDLK-FILE
+	   END-READ.
+	   MOVE 'Y' TO LINK-OK.
+
+        FORCE-RELEASE-RTN-END. EXIT.
+
+      * End of program.
